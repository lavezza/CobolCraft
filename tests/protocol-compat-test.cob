@@ -0,0 +1,518 @@
+      *> --- ProtocolCompatTest ---
+      *> A scripted smoke test standing in for a real Minecraft client. It drives a
+      *> running Server through the full handshake -> status/login -> configuration
+      *> -> play sequence over a plain TCP connection, the same wire format
+      *> HandleHandshake/HandleStatus/HandleLogin/HandleConfiguration/HandlePlay in
+      *> Server decode, and separately asserts that Blocks-Get-DefaultStateId still
+      *> resolves the handful of block names GenerateWorld/World-Load depend on to
+      *> distinct, non-negative IDs. Packet IDs and framing here are the mirror
+      *> image of Server's own ReceivePacket - see that section for the VarInt
+      *> length-prefix framing this reuses.
+      *>
+      *> Run against a Server instance already listening on TEST-HOST/TEST-PORT
+      *> below (see run-protocol-compat-test.sh) - there is no in-repo build/launch
+      *> step this program can start a server with itself.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ProtocolCompatTest.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Target server - see run-protocol-compat-test.sh, which is expected to have
+    *> a Server instance already listening here before this program is run.
+    01 TEST-HOST            PIC X(15)   VALUE "127.0.0.1".
+    01 TEST-PORT            PIC X(5)    VALUE "25580".
+    01 TEST-HNDL            PIC X(4).
+    01 ERRNO                PIC 9(3)    VALUE 0.
+    01 TIMEOUT-MS           BINARY-SHORT UNSIGNED.
+    01 BYTE-COUNT           BINARY-LONG UNSIGNED.
+    01 BUFFER               PIC X(64000).
+    01 PACKET-POSITION      BINARY-LONG UNSIGNED.
+
+    *> Outgoing packet body (packet ID VarInt + payload), handed to SendTestPacket
+    *> to be length-prefixed and written - the same VarInt-length-then-body framing
+    *> ReceivePacket decodes on the server side.
+    01 TEST-SEND-BUFFER     PIC X(512).
+    01 TEST-SEND-POS        BINARY-LONG UNSIGNED.
+    01 TEST-SEND-LEN        BINARY-LONG UNSIGNED.
+    01 TEST-ENCODE-VAL      BINARY-LONG UNSIGNED.
+
+    *> Incoming packet header (length + ID), decoded by ReadPacketHeader one byte
+    *> at a time exactly like ReceivePacket's own VarInt accumulation, except this
+    *> is a one-shot blocking-with-retries client rather than a per-tick server.
+    01 TEST-LEN-BYTES        PIC X(5).
+    01 TEST-LEN-BUFFERLEN    BINARY-LONG UNSIGNED.
+    01 TEST-ID-BYTES         PIC X(5).
+    01 TEST-ID-BUFFERLEN     BINARY-LONG UNSIGNED.
+    01 TEST-ID-DONE          BINARY-CHAR UNSIGNED.
+    01 TEST-BODY-LEN         BINARY-LONG.
+    01 TEST-BODY-REMAINING   BINARY-LONG UNSIGNED.
+    01 TEST-CUR-PACKET-ID    BINARY-LONG.
+    01 TEST-TIMED-OUT        BINARY-CHAR UNSIGNED.
+    01 TEST-ATTEMPTS         BINARY-LONG UNSIGNED.
+    01 TEST-MAX-ATTEMPTS     BINARY-LONG UNSIGNED   VALUE 4000.
+    *> Body bytes kept for packets the test actually inspects (status response,
+    *> ping echo, synchronize player position) - anything larger is truncated,
+    *> and packets the test does not care about (chunk data and the like) are
+    *> read and discarded via DiscardRemainingBody without ever landing here.
+    01 TEST-PACKET-BUFFER    PIC X(8192).
+    01 TEST-PACKET-BUFFERLEN BINARY-LONG UNSIGNED.
+
+    *> Handshake/login/configuration scratch
+    01 TEST-PROTOCOL-VERSION PIC X(1)   VALUE X"00".
+    01 TEST-NEXT-STATE       BINARY-LONG UNSIGNED.
+    01 TEST-SERVER-ADDRESS   PIC X(9)   VALUE "localhost".
+    01 TEST-USERNAME         PIC X(7)   VALUE "TestBot".
+    01 TEST-VIEW-DISTANCE    PIC X(1)   VALUE X"0A".
+    01 TEST-LOCALE           PIC X(5)   VALUE "en_US".
+    01 TEST-PING-PAYLOAD     PIC X(8)   VALUE X"0011223344556677".
+    01 TEST-TELEPORT-ID      BINARY-LONG.
+
+    *> Block/registry regression check - see CheckBlockRegistry. The same block
+    *> names GenerateWorld/World-Load resolve via Blocks-Get-DefaultStateId (see
+    *> World-Load's own C-MINECRAFT-* constants), redeclared here rather than
+    *> shared, the same way Server keeps its own C-MINECRAFT-SAND copy instead of
+    *> pulling one in from World-*.
+    01 C-MINECRAFT-STONE       PIC X(50)  VALUE "minecraft:stone".
+    01 C-MINECRAFT-GRASS_BLOCK PIC X(50)  VALUE "minecraft:grass_block".
+    01 C-MINECRAFT-DIRT        PIC X(50)  VALUE "minecraft:dirt".
+    01 C-MINECRAFT-SAND        PIC X(50)  VALUE "minecraft:sand".
+    01 C-MINECRAFT-WATER       PIC X(50)  VALUE "minecraft:water".
+    01 C-MINECRAFT-BEDROCK     PIC X(50)  VALUE "minecraft:bedrock".
+    01 CHECK-BLOCK-ID-STONE       BINARY-LONG UNSIGNED.
+    01 CHECK-BLOCK-ID-GRASS       BINARY-LONG UNSIGNED.
+    01 CHECK-BLOCK-ID-DIRT        BINARY-LONG UNSIGNED.
+    01 CHECK-BLOCK-ID-SAND        BINARY-LONG UNSIGNED.
+    01 CHECK-BLOCK-ID-WATER       BINARY-LONG UNSIGNED.
+    01 CHECK-BLOCK-ID-BEDROCK     BINARY-LONG UNSIGNED.
+
+    01 PASS-COUNT            BINARY-LONG UNSIGNED   VALUE 0.
+    01 FAIL-COUNT            BINARY-LONG UNSIGNED   VALUE 0.
+    01 TEST-RESULT-TEXT      PIC X(80).
+    01 TEST-RESULT-LEN       BINARY-LONG UNSIGNED.
+    01 TEST-NUM1             PIC -(9)9.
+    01 TEST-NUM2             PIC -(9)9.
+
+PROCEDURE DIVISION.
+    PERFORM CheckBlockRegistry
+    PERFORM TestStatusPing
+    PERFORM TestLoginConfigPlay
+    PERFORM ReportResults
+    IF FAIL-COUNT > 0
+        STOP RUN RETURNING 1
+    ELSE
+        STOP RUN RETURNING 0
+    END-IF.
+
+CheckBlockRegistry SECTION.
+    *> The dimension codec/registry data sent by SendPacket-LoginPlay/
+    *> SendPacket-Registry, and the flat-world generation in GenerateWorld/
+    *> World-Load, all assume Blocks-Get-DefaultStateId keeps resolving these
+    *> names to the IDs the 1.20.4 block registry defines - a client update that
+    *> changes the registry would silently desync block IDs without this check.
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-STONE CHECK-BLOCK-ID-STONE
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-GRASS_BLOCK CHECK-BLOCK-ID-GRASS
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-DIRT CHECK-BLOCK-ID-DIRT
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-SAND CHECK-BLOCK-ID-SAND
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-WATER CHECK-BLOCK-ID-WATER
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-BEDROCK CHECK-BLOCK-ID-BEDROCK
+
+    *> Pinned to the 1.20.4 registry IDs named by this test's own motivating
+    *> report (stone=1, grass_block=9) - not independently derivable from
+    *> anything else in this tree, so treat a failure here as "the registry
+    *> changed" rather than "the test is wrong".
+    MOVE "stone resolves to registry ID 1" TO TEST-RESULT-TEXT
+    MOVE 32 TO TEST-RESULT-LEN
+    IF CHECK-BLOCK-ID-STONE = 1
+        PERFORM RecordPass
+    ELSE
+        PERFORM RecordFail
+    END-IF
+
+    MOVE "grass_block resolves to registry ID 9" TO TEST-RESULT-TEXT
+    MOVE 38 TO TEST-RESULT-LEN
+    IF CHECK-BLOCK-ID-GRASS = 9
+        PERFORM RecordPass
+    ELSE
+        PERFORM RecordFail
+    END-IF
+
+    *> Self-consistency: whatever the registry assigns, GenerateWorld's terrain
+    *> only makes sense if these six blocks all land on distinct, non-negative
+    *> state IDs - this holds regardless of which protocol version is targeted.
+    MOVE "block IDs are all distinct and non-negative" TO TEST-RESULT-TEXT
+    MOVE 44 TO TEST-RESULT-LEN
+    IF CHECK-BLOCK-ID-STONE >= 0 AND CHECK-BLOCK-ID-GRASS >= 0
+        AND CHECK-BLOCK-ID-DIRT >= 0 AND CHECK-BLOCK-ID-SAND >= 0
+        AND CHECK-BLOCK-ID-WATER >= 0 AND CHECK-BLOCK-ID-BEDROCK >= 0
+        AND CHECK-BLOCK-ID-STONE NOT = CHECK-BLOCK-ID-GRASS
+        AND CHECK-BLOCK-ID-STONE NOT = CHECK-BLOCK-ID-DIRT
+        AND CHECK-BLOCK-ID-STONE NOT = CHECK-BLOCK-ID-SAND
+        AND CHECK-BLOCK-ID-STONE NOT = CHECK-BLOCK-ID-WATER
+        AND CHECK-BLOCK-ID-STONE NOT = CHECK-BLOCK-ID-BEDROCK
+        AND CHECK-BLOCK-ID-GRASS NOT = CHECK-BLOCK-ID-DIRT
+        AND CHECK-BLOCK-ID-GRASS NOT = CHECK-BLOCK-ID-SAND
+        AND CHECK-BLOCK-ID-GRASS NOT = CHECK-BLOCK-ID-WATER
+        AND CHECK-BLOCK-ID-GRASS NOT = CHECK-BLOCK-ID-BEDROCK
+        AND CHECK-BLOCK-ID-DIRT NOT = CHECK-BLOCK-ID-SAND
+        AND CHECK-BLOCK-ID-DIRT NOT = CHECK-BLOCK-ID-WATER
+        AND CHECK-BLOCK-ID-DIRT NOT = CHECK-BLOCK-ID-BEDROCK
+        AND CHECK-BLOCK-ID-SAND NOT = CHECK-BLOCK-ID-WATER
+        AND CHECK-BLOCK-ID-SAND NOT = CHECK-BLOCK-ID-BEDROCK
+        AND CHECK-BLOCK-ID-WATER NOT = CHECK-BLOCK-ID-BEDROCK
+        PERFORM RecordPass
+    ELSE
+        PERFORM RecordFail
+    END-IF
+
+    EXIT SECTION.
+
+TestStatusPing SECTION.
+    *> Handshake into status state, then the status ping sequence a server-list
+    *> client performs: Status Request -> Status Response, Ping Request -> Pong
+    *> Response with the same 8-byte payload echoed back - see HandleStatus.
+    CALL "Socket-Connect" USING TEST-HOST TEST-PORT TEST-HNDL ERRNO
+    IF ERRNO NOT = 0
+        MOVE "connect for status ping" TO TEST-RESULT-TEXT
+        MOVE 23 TO TEST-RESULT-LEN
+        PERFORM RecordFail
+        EXIT SECTION
+    END-IF
+
+    MOVE 1 TO TEST-NEXT-STATE
+    PERFORM SendHandshake
+
+    *> Status Request: packet ID 0, no payload
+    MOVE 1 TO TEST-SEND-POS
+    MOVE 0 TO TEST-ENCODE-VAL
+    CALL "Encode-VarInt" USING TEST-ENCODE-VAL TEST-SEND-BUFFER TEST-SEND-POS
+    COMPUTE TEST-SEND-LEN = TEST-SEND-POS - 1
+    PERFORM SendTestPacket
+
+    PERFORM ReadPacketHeader
+    MOVE "status response received" TO TEST-RESULT-TEXT
+    MOVE 25 TO TEST-RESULT-LEN
+    IF TEST-TIMED-OUT = 0 AND TEST-CUR-PACKET-ID = 0
+        PERFORM RecordPass
+        PERFORM DiscardRemainingBody
+    ELSE
+        PERFORM RecordFail
+        CALL "Socket-Close" USING TEST-HNDL ERRNO
+        EXIT SECTION
+    END-IF
+
+    *> Ping Request: packet ID 1, 8 raw bytes, echoed back unchanged
+    MOVE 1 TO TEST-SEND-POS
+    MOVE 1 TO TEST-ENCODE-VAL
+    CALL "Encode-VarInt" USING TEST-ENCODE-VAL TEST-SEND-BUFFER TEST-SEND-POS
+    MOVE TEST-PING-PAYLOAD TO TEST-SEND-BUFFER(TEST-SEND-POS:8)
+    ADD 8 TO TEST-SEND-POS
+    COMPUTE TEST-SEND-LEN = TEST-SEND-POS - 1
+    PERFORM SendTestPacket
+
+    PERFORM ReadPacketHeader
+    MOVE "pong payload matches ping payload" TO TEST-RESULT-TEXT
+    MOVE 34 TO TEST-RESULT-LEN
+    IF TEST-TIMED-OUT = 0 AND TEST-CUR-PACKET-ID = 1
+        PERFORM KeepRemainingBody
+        IF TEST-PACKET-BUFFERLEN = 8 AND TEST-PACKET-BUFFER(1:8) = TEST-PING-PAYLOAD
+            PERFORM RecordPass
+        ELSE
+            PERFORM RecordFail
+        END-IF
+    ELSE
+        PERFORM RecordFail
+    END-IF
+
+    CALL "Socket-Close" USING TEST-HNDL ERRNO
+
+    EXIT SECTION.
+
+TestLoginConfigPlay SECTION.
+    *> Handshake into login state, then the full login -> configuration -> play
+    *> handoff a real client performs, ending with Confirm Teleportation once
+    *> Synchronize Player Position (packet ID H'40') arrives - see HandleLogin,
+    *> HandleConfiguration and SyncPlayerPosition/HandlePlay's WHEN 0.
+    CALL "Socket-Connect" USING TEST-HOST TEST-PORT TEST-HNDL ERRNO
+    IF ERRNO NOT = 0
+        MOVE "connect for login sequence" TO TEST-RESULT-TEXT
+        MOVE 27 TO TEST-RESULT-LEN
+        PERFORM RecordFail
+        EXIT SECTION
+    END-IF
+
+    MOVE 2 TO TEST-NEXT-STATE
+    PERFORM SendHandshake
+
+    *> Login Start: packet ID 0, username string, 16-byte UUID (unused by
+    *> HandleLogin beyond skipping over it, so all zero bytes are fine here)
+    MOVE 1 TO TEST-SEND-POS
+    MOVE 0 TO TEST-ENCODE-VAL
+    CALL "Encode-VarInt" USING TEST-ENCODE-VAL TEST-SEND-BUFFER TEST-SEND-POS
+    MOVE 7 TO TEST-ENCODE-VAL
+    CALL "Encode-VarInt" USING TEST-ENCODE-VAL TEST-SEND-BUFFER TEST-SEND-POS
+    MOVE TEST-USERNAME TO TEST-SEND-BUFFER(TEST-SEND-POS:7)
+    ADD 7 TO TEST-SEND-POS
+    MOVE X"00000000000000000000000000000000" TO TEST-SEND-BUFFER(TEST-SEND-POS:16)
+    ADD 16 TO TEST-SEND-POS
+    COMPUTE TEST-SEND-LEN = TEST-SEND-POS - 1
+    PERFORM SendTestPacket
+
+    *> Expect Login Success (packet ID 2) - the body itself (UUID, username,
+    *> property array) is not needed by this test
+    PERFORM ReadPacketHeader
+    MOVE "login success received" TO TEST-RESULT-TEXT
+    MOVE 23 TO TEST-RESULT-LEN
+    IF TEST-TIMED-OUT = 0 AND TEST-CUR-PACKET-ID = 2
+        PERFORM RecordPass
+        PERFORM DiscardRemainingBody
+    ELSE
+        PERFORM RecordFail
+        CALL "Socket-Close" USING TEST-HNDL ERRNO
+        EXIT SECTION
+    END-IF
+
+    *> Login Acknowledged: packet ID 3, no payload - moves the server to
+    *> configuration state
+    MOVE 1 TO TEST-SEND-POS
+    MOVE 3 TO TEST-ENCODE-VAL
+    CALL "Encode-VarInt" USING TEST-ENCODE-VAL TEST-SEND-BUFFER TEST-SEND-POS
+    COMPUTE TEST-SEND-LEN = TEST-SEND-POS - 1
+    PERFORM SendTestPacket
+
+    *> Client Information: packet ID 0, locale string + view distance byte -
+    *> everything HandleConfiguration's WHEN 0 case actually reads before
+    *> ignoring the rest of the payload
+    MOVE 1 TO TEST-SEND-POS
+    MOVE 0 TO TEST-ENCODE-VAL
+    CALL "Encode-VarInt" USING TEST-ENCODE-VAL TEST-SEND-BUFFER TEST-SEND-POS
+    MOVE 5 TO TEST-ENCODE-VAL
+    CALL "Encode-VarInt" USING TEST-ENCODE-VAL TEST-SEND-BUFFER TEST-SEND-POS
+    MOVE TEST-LOCALE TO TEST-SEND-BUFFER(TEST-SEND-POS:5)
+    ADD 5 TO TEST-SEND-POS
+    MOVE TEST-VIEW-DISTANCE TO TEST-SEND-BUFFER(TEST-SEND-POS:1)
+    ADD 1 TO TEST-SEND-POS
+    COMPUTE TEST-SEND-LEN = TEST-SEND-POS - 1
+    PERFORM SendTestPacket
+
+    *> Skip registry data / feature flags / declare recipes / resource pack -
+    *> whatever configuration-state packets arrive - until Finish Configuration
+    *> (packet ID 2) shows up
+    PERFORM UNTIL TEST-CUR-PACKET-ID = 2 OR TEST-TIMED-OUT = 1
+        PERFORM ReadPacketHeader
+        IF TEST-TIMED-OUT = 0 AND TEST-CUR-PACKET-ID NOT = 2
+            PERFORM DiscardRemainingBody
+        END-IF
+    END-PERFORM
+
+    MOVE "finish configuration received" TO TEST-RESULT-TEXT
+    MOVE 30 TO TEST-RESULT-LEN
+    IF TEST-TIMED-OUT = 0
+        PERFORM RecordPass
+        PERFORM DiscardRemainingBody
+    ELSE
+        PERFORM RecordFail
+        CALL "Socket-Close" USING TEST-HNDL ERRNO
+        EXIT SECTION
+    END-IF
+
+    *> Acknowledge Finish Configuration: packet ID 2, no payload - moves the
+    *> server to play state
+    MOVE 1 TO TEST-SEND-POS
+    MOVE 2 TO TEST-ENCODE-VAL
+    CALL "Encode-VarInt" USING TEST-ENCODE-VAL TEST-SEND-BUFFER TEST-SEND-POS
+    COMPUTE TEST-SEND-LEN = TEST-SEND-POS - 1
+    PERFORM SendTestPacket
+
+    *> Skip whatever play-state packets arrive (Login (Play), the raw game
+    *> event/ticking/tick packets, inventory, chunk data, ...) until Synchronize
+    *> Player Position (packet ID H'40' = 64) shows up
+    MOVE 0 TO TEST-CUR-PACKET-ID
+    PERFORM UNTIL TEST-CUR-PACKET-ID = 64 OR TEST-TIMED-OUT = 1
+        PERFORM ReadPacketHeader
+        IF TEST-TIMED-OUT = 0 AND TEST-CUR-PACKET-ID NOT = 64
+            PERFORM DiscardRemainingBody
+        END-IF
+    END-PERFORM
+
+    MOVE "synchronize player position received" TO TEST-RESULT-TEXT
+    MOVE 37 TO TEST-RESULT-LEN
+    IF TEST-TIMED-OUT = 0
+        PERFORM RecordPass
+    ELSE
+        PERFORM RecordFail
+        CALL "Socket-Close" USING TEST-HNDL ERRNO
+        EXIT SECTION
+    END-IF
+
+    *> Decode the leading VarInt teleport ID and confirm it
+    PERFORM KeepRemainingBody
+    MOVE 1 TO PACKET-POSITION
+    CALL "Decode-VarInt" USING TEST-PACKET-BUFFER PACKET-POSITION TEST-TELEPORT-ID
+
+    *> Confirm Teleportation: packet ID 0, the teleport ID VarInt just decoded
+    MOVE 1 TO TEST-SEND-POS
+    MOVE 0 TO TEST-ENCODE-VAL
+    CALL "Encode-VarInt" USING TEST-ENCODE-VAL TEST-SEND-BUFFER TEST-SEND-POS
+    CALL "Encode-VarInt" USING TEST-TELEPORT-ID TEST-SEND-BUFFER TEST-SEND-POS
+    COMPUTE TEST-SEND-LEN = TEST-SEND-POS - 1
+    PERFORM SendTestPacket
+
+    CALL "Socket-Close" USING TEST-HNDL ERRNO
+
+    EXIT SECTION.
+
+SendHandshake SECTION.
+    *> HandleHandshake only inspects the last byte of the payload (the target
+    *> state), so the protocol version/address/port fields ahead of it just need
+    *> to be well-formed, not accurate.
+    MOVE 1 TO TEST-SEND-POS
+    MOVE 0 TO TEST-ENCODE-VAL
+    CALL "Encode-VarInt" USING TEST-ENCODE-VAL TEST-SEND-BUFFER TEST-SEND-POS
+    MOVE 1 TO PACKET-POSITION
+    CALL "Encode-VarInt" USING TEST-ENCODE-VAL TEST-SEND-BUFFER TEST-SEND-POS
+    MOVE 9 TO TEST-ENCODE-VAL
+    CALL "Encode-VarInt" USING TEST-ENCODE-VAL TEST-SEND-BUFFER TEST-SEND-POS
+    MOVE TEST-SERVER-ADDRESS TO TEST-SEND-BUFFER(TEST-SEND-POS:9)
+    ADD 9 TO TEST-SEND-POS
+    MOVE X"63DD" TO TEST-SEND-BUFFER(TEST-SEND-POS:2)
+    ADD 2 TO TEST-SEND-POS
+    CALL "Encode-VarInt" USING TEST-NEXT-STATE TEST-SEND-BUFFER TEST-SEND-POS
+    COMPUTE TEST-SEND-LEN = TEST-SEND-POS - 1
+    PERFORM SendTestPacket
+
+    EXIT SECTION.
+
+SendTestPacket SECTION.
+    *> Prefixes TEST-SEND-BUFFER(1:TEST-SEND-LEN) - a packet ID VarInt plus
+    *> whatever payload the caller already encoded - with its own VarInt length,
+    *> the same framing ReceivePacket decodes, and writes the frame to TEST-HNDL.
+    MOVE 1 TO PACKET-POSITION
+    CALL "Encode-VarInt" USING TEST-SEND-LEN BUFFER PACKET-POSITION
+    MOVE TEST-SEND-BUFFER(1:TEST-SEND-LEN) TO BUFFER(PACKET-POSITION:TEST-SEND-LEN)
+    COMPUTE BYTE-COUNT = PACKET-POSITION - 1 + TEST-SEND-LEN
+    CALL "Socket-Write" USING BY REFERENCE TEST-HNDL ERRNO BYTE-COUNT BUFFER
+
+    EXIT SECTION.
+
+ReadPacketHeader SECTION.
+    *> Reads the VarInt packet-length prefix, then the packet-ID VarInt out of
+    *> the body, one byte at a time - the same accumulation ReceivePacket does
+    *> per tick, done here in a bounded retry loop since this is a one-shot
+    *> client rather than a tick-driven server. Leaves TEST-CUR-PACKET-ID and
+    *> TEST-BODY-REMAINING (bytes of body not yet consumed) for the caller.
+    MOVE 0 TO TEST-LEN-BUFFERLEN
+    MOVE -1 TO TEST-BODY-LEN
+    MOVE 0 TO TEST-TIMED-OUT
+    MOVE 0 TO TEST-ATTEMPTS
+    PERFORM UNTIL TEST-BODY-LEN >= 0 OR TEST-ATTEMPTS > TEST-MAX-ATTEMPTS
+        ADD 1 TO TEST-ATTEMPTS
+        MOVE 1 TO BYTE-COUNT
+        MOVE 50 TO TIMEOUT-MS
+        CALL "Socket-Read" USING TEST-HNDL ERRNO BYTE-COUNT BUFFER TIMEOUT-MS
+        IF BYTE-COUNT > 0
+            ADD 1 TO TEST-LEN-BUFFERLEN
+            MOVE BUFFER(1:1) TO TEST-LEN-BYTES(TEST-LEN-BUFFERLEN:1)
+            IF FUNCTION ORD(BUFFER(1:1)) <= 128
+                MOVE 1 TO PACKET-POSITION
+                CALL "Decode-VarInt" USING TEST-LEN-BYTES PACKET-POSITION TEST-BODY-LEN
+            END-IF
+        END-IF
+    END-PERFORM
+
+    IF TEST-BODY-LEN < 0
+        MOVE 1 TO TEST-TIMED-OUT
+        EXIT SECTION
+    END-IF
+
+    MOVE 0 TO TEST-ID-BUFFERLEN
+    MOVE 0 TO TEST-ID-DONE
+    MOVE 0 TO TEST-ATTEMPTS
+    PERFORM UNTIL TEST-ID-DONE = 1 OR TEST-ATTEMPTS > TEST-MAX-ATTEMPTS
+        ADD 1 TO TEST-ATTEMPTS
+        MOVE 1 TO BYTE-COUNT
+        MOVE 50 TO TIMEOUT-MS
+        CALL "Socket-Read" USING TEST-HNDL ERRNO BYTE-COUNT BUFFER TIMEOUT-MS
+        IF BYTE-COUNT > 0
+            ADD 1 TO TEST-ID-BUFFERLEN
+            MOVE BUFFER(1:1) TO TEST-ID-BYTES(TEST-ID-BUFFERLEN:1)
+            IF FUNCTION ORD(BUFFER(1:1)) <= 128
+                MOVE 1 TO PACKET-POSITION
+                CALL "Decode-VarInt" USING TEST-ID-BYTES PACKET-POSITION TEST-CUR-PACKET-ID
+                MOVE 1 TO TEST-ID-DONE
+            END-IF
+        END-IF
+    END-PERFORM
+
+    IF TEST-ID-DONE = 0
+        MOVE 1 TO TEST-TIMED-OUT
+        EXIT SECTION
+    END-IF
+
+    COMPUTE TEST-BODY-REMAINING = TEST-BODY-LEN - TEST-ID-BUFFERLEN
+
+    EXIT SECTION.
+
+DiscardRemainingBody SECTION.
+    *> Reads and throws away whatever body bytes ReadPacketHeader left unread,
+    *> for packets this test does not need the contents of (registry data,
+    *> chunk data, and the like) - reused rather than buffered, since some of
+    *> those packets can be far larger than TEST-PACKET-BUFFER.
+    PERFORM UNTIL TEST-BODY-REMAINING = 0
+        COMPUTE BYTE-COUNT = FUNCTION MIN(TEST-BODY-REMAINING, 64000)
+        MOVE 50 TO TIMEOUT-MS
+        CALL "Socket-Read" USING TEST-HNDL ERRNO BYTE-COUNT BUFFER TIMEOUT-MS
+        IF BYTE-COUNT > 0
+            SUBTRACT BYTE-COUNT FROM TEST-BODY-REMAINING
+        END-IF
+    END-PERFORM
+
+    EXIT SECTION.
+
+KeepRemainingBody SECTION.
+    *> Like DiscardRemainingBody, but keeps up to TEST-PACKET-BUFFER's capacity
+    *> of what it reads, for the handful of packets this test decodes fields out
+    *> of (the ping payload, synchronize player position's teleport ID).
+    MOVE 0 TO TEST-PACKET-BUFFERLEN
+    PERFORM UNTIL TEST-BODY-REMAINING = 0
+        COMPUTE BYTE-COUNT = FUNCTION MIN(TEST-BODY-REMAINING, 8192)
+        MOVE 50 TO TIMEOUT-MS
+        CALL "Socket-Read" USING TEST-HNDL ERRNO BYTE-COUNT BUFFER TIMEOUT-MS
+        IF BYTE-COUNT > 0
+            IF TEST-PACKET-BUFFERLEN + BYTE-COUNT <= 8192
+                MOVE BUFFER(1:BYTE-COUNT) TO TEST-PACKET-BUFFER(TEST-PACKET-BUFFERLEN + 1:BYTE-COUNT)
+                ADD BYTE-COUNT TO TEST-PACKET-BUFFERLEN
+            END-IF
+            SUBTRACT BYTE-COUNT FROM TEST-BODY-REMAINING
+        END-IF
+    END-PERFORM
+
+    EXIT SECTION.
+
+RecordPass SECTION.
+    ADD 1 TO PASS-COUNT
+    CALL "Log-Info" USING TEST-RESULT-TEXT TEST-RESULT-LEN
+
+    EXIT SECTION.
+
+RecordFail SECTION.
+    ADD 1 TO FAIL-COUNT
+    CALL "Log-Error" USING TEST-RESULT-TEXT TEST-RESULT-LEN
+
+    EXIT SECTION.
+
+ReportResults SECTION.
+    MOVE PASS-COUNT TO TEST-NUM1
+    MOVE FAIL-COUNT TO TEST-NUM2
+    MOVE 1 TO TEST-RESULT-LEN
+    STRING FUNCTION TRIM(TEST-NUM1) " passed, " FUNCTION TRIM(TEST-NUM2) " failed"
+        INTO TEST-RESULT-TEXT WITH POINTER TEST-RESULT-LEN
+    COMPUTE TEST-RESULT-LEN = TEST-RESULT-LEN - 1
+    IF FAIL-COUNT = 0
+        CALL "Log-Info" USING TEST-RESULT-TEXT TEST-RESULT-LEN
+    ELSE
+        CALL "Log-Error" USING TEST-RESULT-TEXT TEST-RESULT-LEN
+    END-IF
+
+    EXIT SECTION.
+
+END PROGRAM ProtocolCompatTest.
