@@ -0,0 +1,34 @@
+      *> --- DD-MOBS ---
+      *> Passive mobs with a simple wander AI, spawned near the world spawn point -
+      *> see MobSpawnTick/MobAiTick in Server. Declared EXTERNAL so Server and any
+      *> World-* subprogram that needs to see mob state address the same table.
+      *> No pathfinding, combat or hostile AI - mobs only ever wander aimlessly between
+      *> spawn and despawn.
+       01 MAX-MOBS             BINARY-LONG UNSIGNED    VALUE 64.
+       01 MOBS-TABLE EXTERNAL.
+           02 MOB-COUNT             BINARY-LONG UNSIGNED    VALUE 0.
+           02 MOBS OCCURS 64 TIMES.
+               03 MOB-PRESENT           BINARY-CHAR UNSIGNED    VALUE 0.
+               *> The entity ID this mob is known by on the wire. Stable for the slot's
+               *> lifetime - MAX-PLAYERS plus this slot's own index, so mob entity IDs
+               *> never collide with PLAYER-ENTITY-ID (1 to MAX-PLAYERS) without needing
+               *> a separate counter, the same trick PLAYER-ENTITY-ID itself uses.
+               03 MOB-ENTITY-ID        BINARY-LONG             VALUE 0.
+               *> entity_type registry ID - see ENTITY-TYPE-COW/ENTITY-TYPE-PIG in Server.
+               03 MOB-ENTITY-TYPE      BINARY-LONG             VALUE 0.
+               03 MOB-HEALTH           FLOAT-SHORT             VALUE 10.
+               03 MOB-ON-GROUND        BINARY-CHAR             VALUE 1.
+               03 MOB-POSITION.
+                   04 MOB-X                FLOAT-LONG              VALUE 0.
+                   04 MOB-Y                FLOAT-LONG              VALUE 64.
+                   04 MOB-Z                FLOAT-LONG              VALUE 0.
+               03 MOB-ROTATION.
+                   04 MOB-YAW              FLOAT-SHORT             VALUE 0.
+                   04 MOB-PITCH            FLOAT-SHORT             VALUE 0.
+               *> Wander AI - a target spot picked at random within a short range of
+               *> wherever the mob currently is, walked toward in a straight line (no
+               *> obstacle avoidance) for MOB-WANDER-TICKS ticks, at which point a new
+               *> target is picked - see MobAiTick.
+               03 MOB-TARGET-X         FLOAT-LONG              VALUE 0.
+               03 MOB-TARGET-Z         FLOAT-LONG              VALUE 0.
+               03 MOB-WANDER-TICKS     BINARY-LONG UNSIGNED    VALUE 0.
