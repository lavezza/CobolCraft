@@ -0,0 +1,62 @@
+      *> --- DD-CLIENTS ---
+      *> Connected clients. Declared EXTERNAL so Server and any subprogram (e.g.
+      *> World-*) that needs to send a packet to, or inspect the state of, a
+      *> connected client address the same table rather than a private copy.
+       01 MAX-CLIENTS          BINARY-LONG UNSIGNED    VALUE 10.
+       01 CLIENTS-TABLE EXTERNAL.
+           02 CLIENTS OCCURS 10 TIMES.
+               03 CLIENT-PRESENT      BINARY-CHAR             VALUE 0.
+               03 CLIENT-HNDL         PIC X(4)                VALUE X"00000000".
+               *> State of the player (0 = handshake, 1 = status, 2 = login, 3 = configuration, 4 = play, -1 = disconnect)
+               03 CLIENT-STATE        BINARY-CHAR             VALUE -1.
+               03 CONFIG-FINISH       BINARY-CHAR             VALUE 0.
+               *> The index of the associated player, or 0 if login has not been started
+               03 CLIENT-PLAYER       BINARY-LONG UNSIGNED    VALUE 0.
+               *> Last keepalive ID sent and received
+               03 KEEPALIVE-SENT      BINARY-DOUBLE           VALUE 0.
+               03 KEEPALIVE-RECV      BINARY-DOUBLE           VALUE 0.
+               *> Packet reading: expected packet length (-1 if not yet known), packet buffer, amount of received bytes
+               *> Note: Maximum packet length is 2^21-1 bytes - see: https://wiki.vg/Protocol#Packet_format
+               03 PACKET-LENGTH       BINARY-LONG             VALUE -1.
+               03 PACKET-BUFFER       PIC X(2100000).
+               03 PACKET-BUFFERLEN    BINARY-LONG             VALUE 0.
+               *> The teleport ID sent with the most recent Synchronize Player Position, and whether the client has
+               *> confirmed it yet. Movement packets received before confirmation are not applied. (see World-* callers)
+               03 TELEPORT-ID-SENT    BINARY-LONG             VALUE 0.
+               03 TELEPORT-CONFIRMED  BINARY-CHAR             VALUE 1.
+               03 TELEPORT-SENT-TIME  BINARY-DOUBLE           VALUE 0.
+               *> Set once the "joined the game" broadcast has been sent, so RemoveClient knows
+               *> whether a matching "left the game" broadcast is due.
+               03 CLIENT-JOINED       BINARY-CHAR             VALUE 0.
+               *> Requested view distance from Client Information (packet 0), in chunks. Drives
+               *> how many chunks around the player are loaded/sent/unloaded - see
+               *> HandleConfiguration/StreamChunks/World-UnloadChunks.
+               03 CLIENT-VIEW-DISTANCE BINARY-LONG UNSIGNED   VALUE 10.
+               *> The chunk coordinates most recently sent to this client as the center chunk
+               *> (i.e. the center of the square of chunks it has been sent data for).
+               03 CLIENT-CHUNK-X      BINARY-LONG             VALUE 0.
+               03 CLIENT-CHUNK-Z      BINARY-LONG             VALUE 0.
+               03 CLIENT-CHUNK-SENT   BINARY-CHAR             VALUE 0.
+               *> Survival-mode dig-in-progress tracking for "Player Action" (packet 33) -
+               *> see StartDigging/GameLoop in Server. DIGGING-FINISH-TIME is in the same
+               *> millisecond units as CURRENT-TIME.
+               03 DIGGING-ACTIVE      BINARY-CHAR             VALUE 0.
+               03 DIGGING-POSITION.
+                   04 DIGGING-X           BINARY-LONG.
+                   04 DIGGING-Y           BINARY-LONG.
+                   04 DIGGING-Z           BINARY-LONG.
+               03 DIGGING-BLOCK-ID    BINARY-LONG UNSIGNED    VALUE 0.
+               03 DIGGING-SEQUENCE    BINARY-LONG             VALUE 0.
+               03 DIGGING-FINISH-TIME BINARY-DOUBLE           VALUE 0.
+               *> The non-inventory window (if any) this client currently has open - see
+               *> OpenContainer/HandlePlay in Server. CLIENT-OPEN-WINDOW-TYPE is 0 (none
+               *> open), 1 (chest) or 2 (crafting table); CLIENT-OPEN-CONTAINER-INDEX is
+               *> the CONTAINERS-TABLE entry backing a chest window and is meaningless
+               *> for a crafting table window, which has no storage behind it.
+               03 CLIENT-OPEN-WINDOW-TYPE     BINARY-CHAR UNSIGNED    VALUE 0.
+               03 CLIENT-OPEN-CONTAINER-INDEX BINARY-LONG UNSIGNED    VALUE 0.
+               *> The item (if any) this client is carrying on its cursor while a
+               *> container window is open - see HandlePlay's "Click container" handler.
+               *> -1 means nothing carried. No NBT is kept for a carried item.
+               03 CLIENT-CURSOR-ITEM-ID       BINARY-LONG             VALUE -1.
+               03 CLIENT-CURSOR-ITEM-COUNT    BINARY-CHAR UNSIGNED    VALUE 0.
