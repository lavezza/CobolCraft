@@ -0,0 +1,52 @@
+      *> --- DD-PLAYERS ---
+      *> Logged-in players (one slot per unique username, independent of which
+      *> client handle is currently connected, so re-joining restores state).
+      *> Declared EXTERNAL so Server and every World-* subprogram address the same
+      *> table (e.g. World-UnloadChunks reads PLAYER-X/PLAYER-Z to judge distance).
+       01 MAX-PLAYERS          BINARY-LONG UNSIGNED    VALUE 10.
+       01 PLAYERS-TABLE EXTERNAL.
+           02 PLAYERS OCCURS 10 TIMES.
+               *> The index of the associated client, or 0 if not currently connected
+               03 PLAYER-CLIENT        BINARY-LONG UNSIGNED    VALUE 0.
+               *> The entity ID this player is known by on the wire. Stable for the slot's
+               *> lifetime (see HandleLogin) - just the slot's own index, which is already
+               *> unique per player and never 0.
+               03 PLAYER-ENTITY-ID     BINARY-LONG             VALUE 0.
+               03 USERNAME             PIC X(16).
+               03 USERNAME-LENGTH      BINARY-LONG             VALUE 0.
+               *> 0 = survival, 1 = creative, 2 = adventure, 3 = spectator
+               03 PLAYER-GAMEMODE      BINARY-CHAR             VALUE 1.
+               03 PLAYER-HEALTH        FLOAT-SHORT             VALUE 20.
+               03 PLAYER-FOOD          BINARY-SHORT UNSIGNED   VALUE 20.
+               03 PLAYER-SATURATION    FLOAT-SHORT             VALUE 5.
+               03 PLAYER-FOOD-TIMER    BINARY-LONG             VALUE 0.
+               03 PLAYER-FALL-START-Y  FLOAT-LONG              VALUE 64.
+               03 PLAYER-ON-GROUND     BINARY-CHAR             VALUE 1.
+               03 PLAYER-POSITION.
+                   04 PLAYER-X             FLOAT-LONG              VALUE 0.
+                   04 PLAYER-Y             FLOAT-LONG              VALUE 64.
+                   04 PLAYER-Z             FLOAT-LONG              VALUE 0.
+               03 PLAYER-ROTATION.
+                   04 PLAYER-YAW           FLOAT-SHORT             VALUE 0.
+                   04 PLAYER-PITCH         FLOAT-SHORT             VALUE 0.
+               03 PLAYER-INVENTORY.
+                   04 PLAYER-INVENTORY-SLOT OCCURS 46 TIMES.
+                       05 PLAYER-INVENTORY-SLOT-ID         BINARY-LONG             VALUE 0.
+                       05 PLAYER-INVENTORY-SLOT-COUNT      BINARY-CHAR UNSIGNED    VALUE 0.
+                       05 PLAYER-INVENTORY-SLOT-NBT-LENGTH BINARY-SHORT UNSIGNED   VALUE 0.
+                       05 PLAYER-INVENTORY-SLOT-NBT-DATA   PIC X(1024).
+               03 PLAYER-HOTBAR        BINARY-CHAR UNSIGNED    VALUE 0.
+               *> Set while this player is lying in a bed - see the "Use item on block"
+               *> handler's bed check and WakeUpCheck in Server. The night is skipped once
+               *> every currently-playing player is sleeping, same shared-sleep rule as vanilla.
+               03 PLAYER-SLEEPING      BINARY-CHAR UNSIGNED    VALUE 0.
+               *> Experience - PLAYER-EXPERIENCE is the current level's progress bar,
+               *> 0.0 to 1.0; PLAYER-EXPERIENCE-TOTAL is every point ever collected,
+               *> for the "Set Experience" packet's own total-experience field. See
+               *> AddPlayerExperience/XpOrbTick in Server.
+               03 PLAYER-EXPERIENCE         FLOAT-SHORT             VALUE 0.
+               03 PLAYER-EXPERIENCE-LEVEL   BINARY-LONG UNSIGNED    VALUE 0.
+               03 PLAYER-EXPERIENCE-TOTAL   BINARY-LONG UNSIGNED    VALUE 0.
+               *> Blocks placed this run, shown on the "blocksPlaced" sidebar scoreboard
+               *> objective - see ScoreboardJoin in Server and World-SetBlock.
+               03 PLAYER-BLOCKS-PLACED      BINARY-LONG UNSIGNED    VALUE 0.
