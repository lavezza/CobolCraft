@@ -0,0 +1,14 @@
+      *> --- DD-HOOKS ---
+      *> Registered event hooks, loaded from save/hooks.txt (one "<EVENT-KIND>
+      *> <program-name>" pair per line, blank lines and "#" comment lines ignored) - see
+      *> Hooks-Load. Declared EXTERNAL so Server and every World-* subprogram can fire a
+      *> hook via Hooks-Fire without reloading the table themselves. An external program
+      *> named here is dynamically CALLed with a HOOK-EVENT record (see DD-HOOK-EVENT) -
+      *> it does not need to exist in this repo, the same way no SendPacket-* target does.
+       01 MAX-HOOKS             BINARY-LONG UNSIGNED    VALUE 20.
+       01 HOOKS-TABLE EXTERNAL.
+           02 HOOKS-COUNT           BINARY-LONG UNSIGNED    VALUE 0.
+           02 HOOKS OCCURS 20 TIMES.
+               *> BLOCK_CHANGE, PLAYER_JOIN, or PLAYER_LEAVE - see Hooks-Fire
+               03 HOOK-EVENT-KIND       PIC X(16).
+               03 HOOK-PROGRAM-NAME     PIC X(30).
