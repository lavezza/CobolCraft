@@ -0,0 +1,22 @@
+      *> --- DD-XPORBS ---
+      *> Experience orbs spawned on ore breaks - see World-SetBlock's notify loop
+      *> (spawning) and XpOrbTick in Server (pickup/despawn). Declared EXTERNAL so
+      *> Server and World-SetBlock address the same table, the same arrangement
+      *> DD-MOBS already uses between Server and any World-* subprogram that needs it.
+       01 MAX-XP-ORBS          BINARY-LONG UNSIGNED    VALUE 64.
+       01 XPORBS-TABLE EXTERNAL.
+           02 XPORBS OCCURS 64 TIMES.
+               03 XPORB-PRESENT         BINARY-CHAR UNSIGNED    VALUE 0.
+               *> The entity ID this orb is known by on the wire. Stable for the slot's
+               *> lifetime - MAX-PLAYERS plus MAX-MOBS plus this slot's own index, so
+               *> orb entity IDs never collide with PLAYER-ENTITY-ID or MOB-ENTITY-ID,
+               *> the same trick those two already use against each other.
+               03 XPORB-ENTITY-ID      BINARY-LONG             VALUE 0.
+               *> XP points this orb is worth once picked up.
+               03 XPORB-VALUE          BINARY-LONG UNSIGNED    VALUE 0.
+               03 XPORB-POSITION.
+                   04 XPORB-X              FLOAT-LONG              VALUE 0.
+                   04 XPORB-Y              FLOAT-LONG              VALUE 0.
+                   04 XPORB-Z              FLOAT-LONG              VALUE 0.
+               *> Ticks remaining before this orb despawns unpicked - see XpOrbTick.
+               03 XPORB-LIFETIME       BINARY-LONG UNSIGNED    VALUE 0.
