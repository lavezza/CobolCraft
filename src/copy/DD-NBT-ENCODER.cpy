@@ -0,0 +1,10 @@
+      *> --- DD-NBT-ENCODER ---
+      *> Opaque nesting-tracking state for the NbtEncode-* routines (a stack of open
+      *> compound/list tags, so EndCompound/EndList know what they are closing).
+       01 NBT-ENCODER-STATE.
+           02 NBT-ENCODER-STACK-DEPTH  BINARY-LONG UNSIGNED    VALUE 0.
+           02 NBT-ENCODER-STACK OCCURS 64 TIMES.
+               03 NBT-ENCODER-STACK-TAG-TYPE       BINARY-CHAR UNSIGNED   VALUE 0.
+               03 NBT-ENCODER-STACK-ELEMENT-TYPE   BINARY-CHAR UNSIGNED   VALUE 0.
+               03 NBT-ENCODER-STACK-COUNT          BINARY-LONG UNSIGNED   VALUE 0.
+               03 NBT-ENCODER-STACK-COUNT-OFFSET   BINARY-LONG UNSIGNED   VALUE 0.
