@@ -0,0 +1,22 @@
+      *> --- DD-COMMANDBLOCKS ---
+      *> Command block block-entities, keyed by world block position. Declared
+      *> EXTERNAL so Server and every World-* subprogram address the same table.
+      *> Persisted alongside chunk NBT in the same "block_entities" list chests use -
+      *> see World-SaveChunk/World-LoadChunk - disambiguated from a chest entry by its
+      *> "id" tag.
+       01 MAX-COMMANDBLOCKS            BINARY-LONG UNSIGNED    VALUE 256.
+       01 COMMANDBLOCK-COMMAND-LENGTH  BINARY-LONG UNSIGNED    VALUE 256.
+       01 COMMANDBLOCKS-TABLE EXTERNAL.
+           02 COMMANDBLOCK-ENTRY-COUNT BINARY-LONG UNSIGNED    VALUE 0.
+           02 COMMANDBLOCK OCCURS 256 TIMES.
+               03 COMMANDBLOCK-PRESENT     BINARY-CHAR UNSIGNED    VALUE 0.
+               03 COMMANDBLOCK-POSITION.
+                   04 COMMANDBLOCK-X           BINARY-LONG.
+                   04 COMMANDBLOCK-Y           BINARY-LONG.
+                   04 COMMANDBLOCK-Z           BINARY-LONG.
+               *> 0 = impulse (fires once per right-click), 1 = repeat (fires every
+               *> RepeatCommandBlockTick interval while placed) - the same two modes,
+               *> and the same "auto" NBT tag name, vanilla command blocks use.
+               03 COMMANDBLOCK-AUTO        BINARY-CHAR UNSIGNED    VALUE 0.
+               03 COMMANDBLOCK-COMMAND-TEXT PIC X(256).
+               03 COMMANDBLOCK-COMMAND-LEN  BINARY-LONG UNSIGNED    VALUE 0.
