@@ -0,0 +1,9 @@
+      *> --- DD-CLIENT-STATES ---
+      *> Named constants for the client/player connection state machine.
+      *> (handshake -> status|login -> configuration -> play, or disconnected)
+       01 CLIENT-STATE-HANDSHAKE       BINARY-CHAR             VALUE 0.
+       01 CLIENT-STATE-STATUS          BINARY-CHAR             VALUE 1.
+       01 CLIENT-STATE-LOGIN           BINARY-CHAR             VALUE 2.
+       01 CLIENT-STATE-CONFIGURATION   BINARY-CHAR             VALUE 3.
+       01 CLIENT-STATE-PLAY            BINARY-CHAR             VALUE 4.
+       01 CLIENT-STATE-DISCONNECTED    BINARY-CHAR             VALUE -1.
