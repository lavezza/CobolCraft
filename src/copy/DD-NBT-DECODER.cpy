@@ -0,0 +1,10 @@
+      *> --- DD-NBT-DECODER ---
+      *> Opaque nesting-tracking state for the NbtDecode-* routines (a stack of open
+      *> compound/list tags, mirroring DD-NBT-ENCODER).
+      *> Intended to be used with REPLACING LEADING ==NBT-DECODER== BY ==whatever==.
+       01 NBT-DECODER-STATE.
+           02 NBT-DECODER-STACK-DEPTH  BINARY-LONG UNSIGNED    VALUE 0.
+           02 NBT-DECODER-STACK OCCURS 64 TIMES.
+               03 NBT-DECODER-STACK-TAG-TYPE       BINARY-CHAR UNSIGNED   VALUE 0.
+               03 NBT-DECODER-STACK-ELEMENT-TYPE   BINARY-CHAR UNSIGNED   VALUE 0.
+               03 NBT-DECODER-STACK-REMAINING      BINARY-LONG UNSIGNED   VALUE 0.
