@@ -0,0 +1,27 @@
+      *> --- DD-SCHEDULEDTICKS ---
+      *> Block positions due a physics re-check on some future tick - falling
+      *> blocks (sand/gravel) looking for support, and liquids (water/lava)
+      *> looking to spread or dry up. World-SetBlock enqueues a position
+      *> whenever a change could affect it or a neighbor; ScheduledTickDrain
+      *> in Server dequeues anything whose READY-AGE has arrived. Declared
+      *> EXTERNAL so Server and every World-* subprogram address the same
+      *> queue, the same arrangement DD-XPORBS already uses between Server
+      *> and World-SetBlock.
+       01 MAX-SCHEDULED-TICKS      BINARY-LONG UNSIGNED    VALUE 1024.
+       01 SCHEDULEDTICKS-TABLE EXTERNAL.
+           02 SCHEDULEDTICK OCCURS 1024 TIMES.
+               03 SCHEDULEDTICK-PRESENT    BINARY-CHAR UNSIGNED    VALUE 0.
+               03 SCHEDULEDTICK-POSITION.
+                   04 SCHEDULEDTICK-X          BINARY-LONG.
+                   04 SCHEDULEDTICK-Y          BINARY-LONG.
+                   04 SCHEDULEDTICK-Z          BINARY-LONG.
+               *> World age (see DD-WORLD's WORLD-AGE) at or after which this
+               *> entry is due for re-check - lets a schedule be a few ticks
+               *> out, the same "not necessarily this tick" delay vanilla's
+               *> own scheduled block updates have.
+               03 SCHEDULEDTICK-READY-AGE  BINARY-DOUBLE            VALUE 0.
+               *> How many further hops a liquid spreading through this position may
+               *> still spread outward on its own once it gets there - bounds runaway
+               *> flooding absent vanilla's 0-7 liquid-level falloff. Unused (left 0)
+               *> for a falling-block support re-check.
+               03 SCHEDULEDTICK-SPREAD-REMAINING BINARY-CHAR UNSIGNED    VALUE 0.
