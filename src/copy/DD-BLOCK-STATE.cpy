@@ -0,0 +1,10 @@
+      *> --- DD-BLOCK-STATE ---
+      *> Description of a block state: its registry name and property name/value pairs
+      *> (e.g. name=minecraft:chest, properties=(facing=north, waterlogged=false)).
+      *> Intended to be used with REPLACING LEADING ==PREFIX== BY ==whatever==.
+       01 PREFIX-DESCRIPTION.
+           02 PREFIX-NAME              PIC X(64).
+           02 PREFIX-PROPERTY-COUNT    BINARY-LONG UNSIGNED    VALUE 0.
+           02 PREFIX-PROPERTY OCCURS 16 TIMES.
+               03 PREFIX-PROPERTY-NAME     PIC X(32).
+               03 PREFIX-PROPERTY-VALUE    PIC X(32).
