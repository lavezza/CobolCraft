@@ -0,0 +1,15 @@
+      *> --- DD-ACCESSLIST ---
+      *> Whitelist/ops/ban lists, loaded from save/whitelist.txt, save/ops.txt, and
+      *> save/banned-players.txt (one username per line, blank lines and "#" comment
+      *> lines ignored) - see AccessList-Load. Declared EXTERNAL so Server can query
+      *> them via AccessList-IsWhitelisted/-IsOp/-IsBanned without reloading them itself.
+       01 MAX-ACCESSLIST-NAMES BINARY-LONG UNSIGNED    VALUE 100.
+       01 WHITELIST-TABLE EXTERNAL.
+           02 WHITELIST-NAME-COUNT BINARY-LONG UNSIGNED    VALUE 0.
+           02 WHITELIST-NAMES OCCURS 100 TIMES            PIC X(16).
+       01 OPS-TABLE EXTERNAL.
+           02 OPS-NAME-COUNT       BINARY-LONG UNSIGNED    VALUE 0.
+           02 OPS-NAMES OCCURS 100 TIMES                  PIC X(16).
+       01 BANNED-TABLE EXTERNAL.
+           02 BANNED-NAME-COUNT    BINARY-LONG UNSIGNED    VALUE 0.
+           02 BANNED-NAMES OCCURS 100 TIMES               PIC X(16).
