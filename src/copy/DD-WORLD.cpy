@@ -0,0 +1,36 @@
+      *> --- DD-WORLD ---
+      *> The in-memory representation of loaded chunks, shared by World-* and
+      *> anything else (Server, command handlers, ...) that reads or writes blocks.
+      *> Declared EXTERNAL so that Server and every World-* subprogram (each its own
+      *> call unit) address the same chunk cache instead of a private copy apiece.
+       01 WORLD-CHUNK-COUNT        BINARY-LONG UNSIGNED    VALUE 1024.
+       01 WORLD-SECTION-COUNT      BINARY-LONG UNSIGNED    VALUE 24.
+       01 WORLD-CLOCK EXTERNAL.
+           *> World age (ticks since creation) and time-of-day (ticks, 0-23999)
+           02 WORLD-AGE                BINARY-DOUBLE            VALUE 0.
+           02 WORLD-TIME               BINARY-DOUBLE            VALUE 0.
+           *> Radius (in chunks) of the spawn area pregenerated by World-Load, set from
+           *> SERVER-CONFIG's SPAWN-RADIUS in GenerateWorld - see World-Load. A radius of
+           *> 1 reproduces the original fixed 3x3 spawn area.
+           02 WORLD-SPAWN-RADIUS       BINARY-LONG UNSIGNED    VALUE 1.
+           *> Weather state - see WeatherTick/GameLoop in Server. WORLD-RAIN-TIMER/
+           *> WORLD-THUNDER-TIMER are ticks remaining until that weather's next toggle,
+           *> the same "time left in this state" shape vanilla's own RainTime/ThunderTime
+           *> level.dat tags use.
+           02 WORLD-RAINING            BINARY-CHAR UNSIGNED    VALUE 0.
+           02 WORLD-RAIN-TIMER         BINARY-LONG UNSIGNED    VALUE 12000.
+           02 WORLD-THUNDERING         BINARY-CHAR UNSIGNED    VALUE 0.
+           02 WORLD-THUNDER-TIMER      BINARY-LONG UNSIGNED    VALUE 12000.
+           *> Chunks loaded from disk since startup - see World-LoadChunk and Server's
+           *> MetricsTick. A free-running counter, not reset per tick/second; Server derives
+           *> a per-second rate by comparing successive samples.
+           02 WORLD-CHUNK-LOAD-COUNT   BINARY-LONG UNSIGNED    VALUE 0.
+       01 WORLD-CHUNKS-TABLE EXTERNAL.
+           02 WORLD-CHUNK OCCURS 1024 TIMES.
+               03 WORLD-CHUNK-X             BINARY-LONG             VALUE 0.
+               03 WORLD-CHUNK-Z             BINARY-LONG             VALUE 0.
+               03 WORLD-CHUNK-PRESENT       BINARY-CHAR UNSIGNED    VALUE 0.
+               03 WORLD-CHUNK-DIRTY         BINARY-CHAR UNSIGNED    VALUE 0.
+               03 WORLD-CHUNK-SECTION OCCURS 24 TIMES.
+                   04 WORLD-SECTION-NON-AIR     BINARY-SHORT UNSIGNED   VALUE 0.
+                   04 WORLD-BLOCK-ID OCCURS 4096 TIMES BINARY-SHORT UNSIGNED VALUE 0.
