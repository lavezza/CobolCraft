@@ -0,0 +1,22 @@
+      *> --- DD-RECIPE ---
+      *> Description of a single crafting recipe, as returned by Recipes-Get-Recipe.
+      *> Ingredients and results are matched/produced by registry item name (see
+      *> Items-Get-Id/Items-Get-Name), the same way World-LoadChunk/World-SaveChunk
+      *> round-trip container contents through item names rather than raw IDs.
+      *> Intended to be used with REPLACING LEADING ==PREFIX== BY ==whatever==.
+       01 PREFIX.
+           02 PREFIX-ID                   PIC X(64).
+           *> 0 = shapeless (ingredients may appear anywhere, in any order), 1 = shaped
+           *> (ingredients must appear in a WIDTH x HEIGHT block, though that block may
+           *> sit at any offset within the crafter's grid)
+           02 PREFIX-SHAPED               BINARY-CHAR UNSIGNED    VALUE 0.
+           02 PREFIX-WIDTH                BINARY-CHAR UNSIGNED    VALUE 0.
+           02 PREFIX-HEIGHT               BINARY-CHAR UNSIGNED    VALUE 0.
+           *> A shaped recipe's first WIDTH*HEIGHT entries are read left-to-right, then
+           *> top-to-bottom; SPACES marks an empty cell. A shapeless recipe only uses the
+           *> first INGREDIENT-COUNT entries, and their order doesn't matter.
+           02 PREFIX-INGREDIENT-COUNT     BINARY-CHAR UNSIGNED    VALUE 0.
+           02 PREFIX-INGREDIENT OCCURS 9 TIMES.
+               03 PREFIX-INGREDIENT-NAME      PIC X(50).
+           02 PREFIX-RESULT-NAME          PIC X(50).
+           02 PREFIX-RESULT-COUNT         BINARY-CHAR UNSIGNED    VALUE 0.
