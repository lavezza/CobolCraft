@@ -0,0 +1,15 @@
+      *> --- DD-HOOK-EVENT ---
+      *> One generic event record, passed by Hooks-Fire to every registered hook program
+      *> for the fired HOOK-EVENT-KIND. Not every field is meaningful for every kind - a
+      *> PLAYER_JOIN/PLAYER_LEAVE event leaves EVENT-POSITION/EVENT-BLOCK-ID zeroed, and a
+      *> BLOCK_CHANGE event triggered by world generation rather than a player leaves
+      *> EVENT-USERNAME blank - a hook program should only read the fields it cares about.
+       01 HOOK-EVENT.
+           02 EVENT-KIND            PIC X(16).
+           02 EVENT-USERNAME        PIC X(16).
+           02 EVENT-USERNAME-LEN    BINARY-LONG UNSIGNED.
+           02 EVENT-POSITION.
+               03 EVENT-X               BINARY-LONG.
+               03 EVENT-Y               BINARY-LONG.
+               03 EVENT-Z               BINARY-LONG.
+           02 EVENT-BLOCK-ID        BINARY-LONG UNSIGNED.
