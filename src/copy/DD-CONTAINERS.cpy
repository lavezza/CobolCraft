@@ -0,0 +1,28 @@
+      *> --- DD-CONTAINERS ---
+      *> Chest block-entity containers, keyed by world block position. Declared
+      *> EXTERNAL so Server and every World-* subprogram address the same table.
+      *> Persisted alongside chunk NBT as a "block_entities" list - see
+      *> World-SaveChunk/World-LoadChunk - the way real Minecraft region files do.
+       01 MAX-CONTAINERS       BINARY-LONG UNSIGNED    VALUE 1000.
+       01 CONTAINER-SLOT-COUNT BINARY-LONG UNSIGNED    VALUE 27.
+       01 CONTAINERS-TABLE EXTERNAL.
+           02 CONTAINER-ENTRY-COUNT BINARY-LONG UNSIGNED    VALUE 0.
+           02 CONTAINERS OCCURS 1000 TIMES.
+               03 CONTAINER-PRESENT    BINARY-CHAR UNSIGNED    VALUE 0.
+               03 CONTAINER-POSITION.
+                   04 CONTAINER-X          BINARY-LONG.
+                   04 CONTAINER-Y          BINARY-LONG.
+                   04 CONTAINER-Z          BINARY-LONG.
+               *> The window ID currently showing this container, and to which client, or
+               *> 0/0 if nobody has it open - see OpenContainer/HandlePlay in Server.
+               03 CONTAINER-VIEWER-CLIENT  BINARY-LONG UNSIGNED    VALUE 0.
+               03 CONTAINER-WINDOW-ID      BINARY-CHAR UNSIGNED    VALUE 0.
+               *> Wrapped in its own group (rather than OCCURS directly under CONTAINERS) so
+               *> the whole 27-slot array for one container can be passed as a single
+               *> argument - see SendPacket-SetContainerContentWindow's LK-CONTAINER-SLOTS.
+               03 CONTAINER-SLOTS.
+                   04 CONTAINER-SLOT OCCURS 27 TIMES.
+                       05 CONTAINER-SLOT-ID          BINARY-LONG             VALUE -1.
+                       05 CONTAINER-SLOT-COUNT-VAL   BINARY-CHAR UNSIGNED    VALUE 0.
+                       05 CONTAINER-SLOT-NBT-LENGTH  BINARY-SHORT UNSIGNED   VALUE 0.
+                       05 CONTAINER-SLOT-NBT-DATA    PIC X(1024).
