@@ -0,0 +1,110 @@
+*> --- Log-Write ---
+*> Structured server-side logging, replacing ad-hoc DISPLAY statements scattered
+*> through Server/World-*. Log-Write is the one place that actually formats and
+*> emits a line (console + logs/server.log); Log-Debug/Log-Info/Log-Warn/Log-Error
+*> below are thin per-level wrappers so call sites don't have to spell out a level
+*> string at every DISPLAY-turned-log call.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Log-Write.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 LOG-FILE-NAME        PIC X(21)   VALUE "logs/server.log".
+    01 LOG-ROTATED-NAME     PIC X(23)   VALUE "logs/server.log.1".
+    01 LOG-FILE-SIZE        BINARY-LONG UNSIGNED.
+    *> rotate once the current log file reaches 1 MiB, keeping a single prior
+    *> generation (server.log -> server.log.1) - a small one-generation scheme,
+    *> not a full logrotate replacement
+    01 LOG-MAX-SIZE         BINARY-LONG UNSIGNED    VALUE 1048576.
+    01 IO-FAILURE           BINARY-CHAR UNSIGNED.
+    01 TIMESTAMP-RAW        PIC X(21).
+    01 LOG-LINE             PIC X(320).
+    01 LOG-LINE-POS         BINARY-LONG UNSIGNED.
+    01 LOG-LINE-LEN         BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-LEVEL     PIC X(5).
+    01 LK-TEXT      PIC X ANY LENGTH.
+    01 LK-TEXT-LEN  BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-LEVEL LK-TEXT LK-TEXT-LEN.
+    *> FUNCTION CURRENT-DATE returns YYYYMMDDHHMMSSss+HHMM (21 chars) - pick the
+    *> date and time out of it rather than pulling in a separate time source, since
+    *> ServerLoop's own Util-SystemTimeMillis is a millisecond tick count, not a
+    *> calendar timestamp.
+    MOVE FUNCTION CURRENT-DATE TO TIMESTAMP-RAW
+
+    MOVE 1 TO LOG-LINE-POS
+    STRING "[" LK-LEVEL "] " TIMESTAMP-RAW(1:4) "-" TIMESTAMP-RAW(5:2) "-" TIMESTAMP-RAW(7:2) " " TIMESTAMP-RAW(9:2) ":" TIMESTAMP-RAW(11:2) ":" TIMESTAMP-RAW(13:2) " " LK-TEXT(1:LK-TEXT-LEN) INTO LOG-LINE WITH POINTER LOG-LINE-POS
+    COMPUTE LOG-LINE-LEN = LOG-LINE-POS - 1
+
+    DISPLAY LOG-LINE(1:LOG-LINE-LEN)
+
+    CALL "Files-Size" USING LOG-FILE-NAME LOG-FILE-SIZE
+    IF LOG-FILE-SIZE >= LOG-MAX-SIZE
+        CALL "Files-Rename" USING LOG-FILE-NAME LOG-ROTATED-NAME IO-FAILURE
+    END-IF
+    CALL "Files-AppendLine" USING LOG-FILE-NAME LOG-LINE(1:LOG-LINE-LEN) IO-FAILURE
+
+    GOBACK.
+
+END PROGRAM Log-Write.
+
+*> --- Log-Debug ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Log-Debug.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    01 LK-TEXT      PIC X ANY LENGTH.
+    01 LK-TEXT-LEN  BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-TEXT LK-TEXT-LEN.
+    CALL "Log-Write" USING "DEBUG" LK-TEXT LK-TEXT-LEN
+    GOBACK.
+
+END PROGRAM Log-Debug.
+
+*> --- Log-Info ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Log-Info.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    01 LK-TEXT      PIC X ANY LENGTH.
+    01 LK-TEXT-LEN  BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-TEXT LK-TEXT-LEN.
+    CALL "Log-Write" USING "INFO " LK-TEXT LK-TEXT-LEN
+    GOBACK.
+
+END PROGRAM Log-Info.
+
+*> --- Log-Warn ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Log-Warn.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    01 LK-TEXT      PIC X ANY LENGTH.
+    01 LK-TEXT-LEN  BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-TEXT LK-TEXT-LEN.
+    CALL "Log-Write" USING "WARN " LK-TEXT LK-TEXT-LEN
+    GOBACK.
+
+END PROGRAM Log-Warn.
+
+*> --- Log-Error ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Log-Error.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    01 LK-TEXT      PIC X ANY LENGTH.
+    01 LK-TEXT-LEN  BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-TEXT LK-TEXT-LEN.
+    CALL "Log-Write" USING "ERROR" LK-TEXT LK-TEXT-LEN
+    GOBACK.
+
+END PROGRAM Log-Error.
