@@ -0,0 +1,113 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-SetContainerContentWindow.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Set Container Content, clientbound play packet, for a non-inventory (e.g. chest)
+    *> window - see World-OpenContainer/HandlePlay in Server. Assumed packet ID for the
+    *> 1.20.2-1.20.4 protocol era this server otherwise targets (see spawn-entity.cob),
+    *> not verified against a real client.
+    01 PACKET-ID    BINARY-LONG             VALUE H'11'.
+    *> Slots are sent in the order the client expects for a generic container window:
+    *> the container's own slots first, then the player's main inventory and hotbar.
+    01 SLOT-INDEX    BINARY-LONG UNSIGNED.
+    01 PLAYER-SLOT-INDEX BINARY-LONG UNSIGNED.
+    *> buffer used to store the packet data
+    01 PAYLOAD      PIC X(4096).
+    01 PAYLOADPOS   BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT        BINARY-LONG UNSIGNED.
+    01 LK-WINDOW-ID     BINARY-CHAR UNSIGNED.
+    01 LK-CONTAINER-SLOTS.
+        02 LK-CONTAINER-SLOT OCCURS 27 TIMES.
+            03 LK-CONTAINER-SLOT-ID          BINARY-LONG.
+            03 LK-CONTAINER-SLOT-COUNT       BINARY-CHAR UNSIGNED.
+            03 LK-CONTAINER-SLOT-NBT-LENGTH  BINARY-SHORT UNSIGNED.
+            03 LK-CONTAINER-SLOT-NBT-DATA    PIC X(1024).
+    01 LK-PLAYER-INVENTORY.
+        02 LK-PLAYER-SLOT OCCURS 46 TIMES.
+            03 LK-PLAYER-SLOT-ID             BINARY-LONG.
+            03 LK-PLAYER-SLOT-COUNT          BINARY-CHAR UNSIGNED.
+            03 LK-PLAYER-SLOT-NBT-LENGTH     BINARY-SHORT UNSIGNED.
+            03 LK-PLAYER-SLOT-NBT-DATA       PIC X(1024).
+    01 LK-CURSOR-ITEM-ID        BINARY-LONG.
+    01 LK-CURSOR-ITEM-COUNT     BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-WINDOW-ID LK-CONTAINER-SLOTS LK-PLAYER-INVENTORY LK-CURSOR-ITEM-ID LK-CURSOR-ITEM-COUNT.
+    *> Window ID: Byte, State ID: VarInt (not tracked, always 0), slot count: VarInt,
+    *> then that many slots: [present: Byte, (item ID: VarInt, count: Byte, NBT: Byte-or-more)],
+    *> finally the carried (cursor) item, from the caller's CLIENT-CURSOR-ITEM-ID/-COUNT -
+    *> see InteractCursorWithSlot/HandleDragAddSlot in Server, which are what set them.
+    MOVE 1 TO PAYLOADPOS
+    MOVE FUNCTION CHAR(LK-WINDOW-ID + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+    MOVE 0 TO SLOT-INDEX
+    CALL "Encode-VarInt" USING SLOT-INDEX PAYLOAD PAYLOADPOS
+
+    MOVE 63 TO SLOT-INDEX
+    CALL "Encode-VarInt" USING SLOT-INDEX PAYLOAD PAYLOADPOS
+
+    PERFORM VARYING SLOT-INDEX FROM 1 BY 1 UNTIL SLOT-INDEX > 27
+        IF LK-CONTAINER-SLOT-ID(SLOT-INDEX) < 0 OR LK-CONTAINER-SLOT-COUNT(SLOT-INDEX) = 0
+            MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
+            ADD 1 TO PAYLOADPOS
+        ELSE
+            MOVE X"01" TO PAYLOAD(PAYLOADPOS:1)
+            ADD 1 TO PAYLOADPOS
+            CALL "Encode-VarInt" USING LK-CONTAINER-SLOT-ID(SLOT-INDEX) PAYLOAD PAYLOADPOS
+            MOVE FUNCTION CHAR(LK-CONTAINER-SLOT-COUNT(SLOT-INDEX) + 1) TO PAYLOAD(PAYLOADPOS:1)
+            ADD 1 TO PAYLOADPOS
+            IF LK-CONTAINER-SLOT-NBT-LENGTH(SLOT-INDEX) > 0
+                MOVE LK-CONTAINER-SLOT-NBT-DATA(SLOT-INDEX)(1:LK-CONTAINER-SLOT-NBT-LENGTH(SLOT-INDEX)) TO PAYLOAD(PAYLOADPOS:LK-CONTAINER-SLOT-NBT-LENGTH(SLOT-INDEX))
+                ADD LK-CONTAINER-SLOT-NBT-LENGTH(SLOT-INDEX) TO PAYLOADPOS
+            ELSE
+                *> TAG_End - no additional NBT data for this item
+                MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
+                ADD 1 TO PAYLOADPOS
+            END-IF
+        END-IF
+    END-PERFORM
+
+    *> player main inventory + hotbar (36 slots, skipping the crafting/armor/offhand
+    *> slots that this window doesn't show) - see DD-PLAYERS for the slot layout
+    PERFORM VARYING PLAYER-SLOT-INDEX FROM 10 BY 1 UNTIL PLAYER-SLOT-INDEX > 45
+        IF LK-PLAYER-SLOT-ID(PLAYER-SLOT-INDEX) < 0 OR LK-PLAYER-SLOT-COUNT(PLAYER-SLOT-INDEX) = 0
+            MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
+            ADD 1 TO PAYLOADPOS
+        ELSE
+            MOVE X"01" TO PAYLOAD(PAYLOADPOS:1)
+            ADD 1 TO PAYLOADPOS
+            CALL "Encode-VarInt" USING LK-PLAYER-SLOT-ID(PLAYER-SLOT-INDEX) PAYLOAD PAYLOADPOS
+            MOVE FUNCTION CHAR(LK-PLAYER-SLOT-COUNT(PLAYER-SLOT-INDEX) + 1) TO PAYLOAD(PAYLOADPOS:1)
+            ADD 1 TO PAYLOADPOS
+            IF LK-PLAYER-SLOT-NBT-LENGTH(PLAYER-SLOT-INDEX) > 0
+                MOVE LK-PLAYER-SLOT-NBT-DATA(PLAYER-SLOT-INDEX)(1:LK-PLAYER-SLOT-NBT-LENGTH(PLAYER-SLOT-INDEX)) TO PAYLOAD(PAYLOADPOS:LK-PLAYER-SLOT-NBT-LENGTH(PLAYER-SLOT-INDEX))
+                ADD LK-PLAYER-SLOT-NBT-LENGTH(PLAYER-SLOT-INDEX) TO PAYLOADPOS
+            ELSE
+                MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
+                ADD 1 TO PAYLOADPOS
+            END-IF
+        END-IF
+    END-PERFORM
+
+    *> carried (cursor) item
+    IF LK-CURSOR-ITEM-ID < 0 OR LK-CURSOR-ITEM-COUNT = 0
+        MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
+        ADD 1 TO PAYLOADPOS
+    ELSE
+        MOVE X"01" TO PAYLOAD(PAYLOADPOS:1)
+        ADD 1 TO PAYLOADPOS
+        CALL "Encode-VarInt" USING LK-CURSOR-ITEM-ID PAYLOAD PAYLOADPOS
+        MOVE FUNCTION CHAR(LK-CURSOR-ITEM-COUNT + 1) TO PAYLOAD(PAYLOADPOS:1)
+        ADD 1 TO PAYLOADPOS
+        *> TAG_End - the cursor item has no NBT data in this server's simplified item model
+        MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
+        ADD 1 TO PAYLOADPOS
+    END-IF
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-SetContainerContentWindow.
