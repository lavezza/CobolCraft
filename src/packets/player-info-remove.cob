@@ -0,0 +1,39 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-PlayerInfoRemove.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Player Info Remove, clientbound play packet - removes one player from the
+    *> receiving client's tab list, the counterpart to SendPacket-PlayerInfoUpdate.
+    *> Sent from DespawnPlayerEntity, alongside the existing SendPacket-RemoveEntities
+    *> call for the same departing player. Assumed packet ID for the 1.20.2-1.20.4
+    *> protocol era this server otherwise targets (see spawn-entity.cob), not
+    *> verified against a real client.
+    01 PACKET-ID    BINARY-LONG             VALUE H'3D'.
+    *> buffer used to store the packet data
+    01 PAYLOAD      PIC X(24).
+    01 PAYLOADPOS   BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT       BINARY-LONG UNSIGNED.
+    *> the departing player's entity ID - used to rebuild the same fake-but-unique UUID
+    *> (15 zero bytes followed by this ID) that SendPacket-PlayerInfoUpdate sent it with
+    01 LK-ENTITY-ID    BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-ENTITY-ID.
+    MOVE 1 TO PAYLOADPOS
+
+    *> number of UUIDs - always one
+    MOVE 1 TO PAYLOADLEN
+    CALL "Encode-VarInt" USING PAYLOADLEN PAYLOAD PAYLOADPOS
+
+    MOVE X"00000000000000000000000000000000" TO PAYLOAD(PAYLOADPOS:16)
+    ADD 15 TO PAYLOADPOS
+    MOVE FUNCTION CHAR(LK-ENTITY-ID + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-PlayerInfoRemove.
