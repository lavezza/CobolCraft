@@ -0,0 +1,75 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-SpawnEntity.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Spawn Entity, clientbound play packet.
+    *> Assumed packet ID for the 1.20.2-1.20.4 protocol era this server otherwise targets
+    *> (see Login (Play)=0x29 and Set Health=0x61 elsewhere) - not verified against a
+    *> real client.
+    01 PACKET-ID            BINARY-LONG             VALUE H'01'.
+    *> temporary data used during encoding
+    01 ANGLE-BYTE           BINARY-LONG.
+    *> buffer used to store the packet data
+    01 PAYLOAD              PIC X(48).
+    01 PAYLOADPOS           BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN           BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT         BINARY-LONG UNSIGNED.
+    01 LK-ENTITY-ID      BINARY-LONG.
+    *> the spawned entity's ID in the entity_type registry for the same protocol era as
+    *> the rest of this packet - see ENTITY-TYPE-PLAYER in Server for the player's ID, and
+    *> MOB-TYPE/DD-MOBS for the mob types this is now also used for.
+    01 LK-ENTITY-TYPE    BINARY-LONG.
+    01 LK-POSITION.
+        02 LK-X              FLOAT-LONG.
+        02 LK-Y               FLOAT-LONG.
+        02 LK-Z               FLOAT-LONG.
+    01 LK-ROTATION.
+        02 LK-YAW              FLOAT-SHORT.
+        02 LK-PITCH             FLOAT-SHORT.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-ENTITY-ID LK-ENTITY-TYPE LK-POSITION LK-ROTATION.
+    MOVE 1 TO PAYLOADPOS
+
+    *> entity ID
+    CALL "Encode-VarInt" USING LK-ENTITY-ID PAYLOAD PAYLOADPOS
+
+    *> entity UUID - the same fake-but-unique UUID this entity was given at creation (15
+    *> zero bytes followed by its entity ID)
+    MOVE X"00000000000000000000000000000000" TO PAYLOAD(PAYLOADPOS:16)
+    ADD 15 TO PAYLOADPOS
+    MOVE FUNCTION CHAR(LK-ENTITY-ID + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    *> entity type
+    CALL "Encode-VarInt" USING LK-ENTITY-TYPE PAYLOAD PAYLOADPOS
+
+    *> position
+    CALL "Encode-Double" USING LK-X PAYLOAD PAYLOADPOS
+    CALL "Encode-Double" USING LK-Y PAYLOAD PAYLOADPOS
+    CALL "Encode-Double" USING LK-Z PAYLOAD PAYLOADPOS
+
+    *> pitch, yaw, head yaw (angle = single byte, 256ths of a full turn)
+    COMPUTE ANGLE-BYTE = FUNCTION MOD((LK-PITCH / 360) * 256, 256)
+    MOVE FUNCTION CHAR(ANGLE-BYTE + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+    COMPUTE ANGLE-BYTE = FUNCTION MOD((LK-YAW / 360) * 256, 256)
+    MOVE FUNCTION CHAR(ANGLE-BYTE + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+    MOVE FUNCTION CHAR(ANGLE-BYTE + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    *> data (unused for players)
+    MOVE FUNCTION CHAR(1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    *> velocity X/Y/Z (not simulated - always zero)
+    MOVE X"000000000000" TO PAYLOAD(PAYLOADPOS:6)
+    ADD 6 TO PAYLOADPOS
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-SpawnEntity.
