@@ -0,0 +1,54 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-OpenScreen.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Open Screen, clientbound play packet. Assumed packet ID for the 1.20.2-1.20.4
+    *> protocol era this server otherwise targets (see spawn-entity.cob), not verified
+    *> against a real client. Tells the client to show a non-inventory
+    *> window (chest, crafting table, ...) - see World-OpenContainer/HandlePlay's
+    *> "Use item on block" handler in Server.
+    01 PACKET-ID    BINARY-LONG             VALUE H'31'.
+    *> buffer used to store the JSON title text component - see system-chat-message.cob,
+    *> whose same simplified (JSON rather than NBT) text component encoding this follows
+    01 JSONBUFFER   PIC X(256).
+    01 JSONPOS      BINARY-LONG UNSIGNED.
+    01 STR          PIC X(64).
+    01 STRLEN       BINARY-LONG UNSIGNED.
+    *> buffer used to store the packet data
+    01 PAYLOAD      PIC X(320).
+    01 PAYLOADPOS   BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT        BINARY-LONG UNSIGNED.
+    01 LK-WINDOW-ID     BINARY-CHAR UNSIGNED.
+    01 LK-WINDOW-TYPE   BINARY-LONG UNSIGNED.
+    01 LK-TITLE         PIC X(64).
+    01 LK-TITLE-LEN     BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-WINDOW-ID LK-WINDOW-TYPE LK-TITLE LK-TITLE-LEN.
+    *> Encode the JSON text component {"text":"<title>"}
+    MOVE 1 TO JSONPOS
+    CALL "JsonEncode-ObjectStart" USING JSONBUFFER JSONPOS
+    MOVE "text" TO STR
+    MOVE 4 TO STRLEN
+    CALL "JsonEncode-ObjectKey" USING JSONBUFFER JSONPOS STR STRLEN
+    MOVE LK-TITLE TO STR
+    MOVE LK-TITLE-LEN TO STRLEN
+    CALL "JsonEncode-String" USING JSONBUFFER JSONPOS STR STRLEN
+    CALL "JsonEncode-ObjectEnd" USING JSONBUFFER JSONPOS
+
+    *> Window ID: VarInt, Window Type: VarInt, Title: VarInt length + JSON
+    MOVE 1 TO PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-WINDOW-ID PAYLOAD PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-WINDOW-TYPE PAYLOAD PAYLOADPOS
+    COMPUTE PAYLOADLEN = JSONPOS - 1
+    CALL "Encode-VarInt" USING PAYLOADLEN PAYLOAD PAYLOADPOS
+    MOVE JSONBUFFER(1:PAYLOADLEN) TO PAYLOAD(PAYLOADPOS:PAYLOADLEN)
+    ADD PAYLOADLEN TO PAYLOADPOS
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-OpenScreen.
