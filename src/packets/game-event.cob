@@ -0,0 +1,28 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-GameEvent.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Game Event, clientbound play packet - used for weather changes (begin/end rain,
+    *> rain level, thunder level) - see WeatherTick in Server. Assumed packet ID for the
+    *> 1.20.2-1.20.4 protocol era this server otherwise targets (see spawn-entity.cob),
+    *> not verified against a real client.
+    01 PACKET-ID    BINARY-LONG             VALUE H'22'.
+    *> buffer used to store the packet data
+    01 PAYLOAD      PIC X(08).
+    01 PAYLOADPOS   BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT    BINARY-LONG UNSIGNED.
+    01 LK-EVENT     BINARY-CHAR UNSIGNED.
+    01 LK-VALUE     FLOAT-SHORT.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-EVENT LK-VALUE.
+    MOVE 1 TO PAYLOADPOS
+    CALL "Encode-Byte" USING LK-EVENT PAYLOAD PAYLOADPOS
+    CALL "Encode-Float" USING LK-VALUE PAYLOAD PAYLOADPOS
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-GameEvent.
