@@ -0,0 +1,65 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-AddResourcePack.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Add Resource Pack (configuration), clientbound packet - pushes one resource pack
+    *> at the given URL to the client, with an optional SHA-1 hash the client uses to
+    *> check its own cache before downloading again. Sent from HandleConfiguration, right
+    *> alongside the existing SendPacket-Registry/-FeatureFlags/-DeclareRecipes calls,
+    *> whenever RESOURCE-PACK-URL is configured. Assumed packet ID for the 1.20.2-1.20.4
+    *> protocol era this server otherwise targets (see spawn-entity.cob), not
+    *> verified against a real client.
+    01 PACKET-ID        BINARY-LONG             VALUE H'06'.
+    *> buffer used to store the packet data
+    01 PAYLOAD          PIC X(256).
+    01 PAYLOADPOS       BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT            BINARY-LONG UNSIGNED.
+    01 LK-URL               PIC X(128).
+    01 LK-URL-LEN           BINARY-LONG UNSIGNED.
+    *> 40-character hex-encoded SHA-1, or SPACES if not known
+    01 LK-HASH              PIC X(40).
+    01 LK-FORCED            BINARY-CHAR.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-URL LK-URL-LEN LK-HASH LK-FORCED.
+    MOVE 1 TO PAYLOADPOS
+
+    *> this server only ever pushes a single, fixed pack, so a fixed-but-unique UUID
+    *> (the same "15 zero bytes + one distinguishing byte" convention used elsewhere for
+    *> entity UUIDs) is all that's needed to identify it in a later Remove Resource Pack
+    MOVE X"00000000000000000000000000000001" TO PAYLOAD(PAYLOADPOS:16)
+    ADD 16 TO PAYLOADPOS
+
+    CALL "Encode-VarInt" USING LK-URL-LEN PAYLOAD PAYLOADPOS
+    MOVE LK-URL(1:LK-URL-LEN) TO PAYLOAD(PAYLOADPOS:LK-URL-LEN)
+    ADD LK-URL-LEN TO PAYLOADPOS
+
+    IF LK-HASH = SPACES
+        MOVE 0 TO PAYLOADLEN
+        CALL "Encode-VarInt" USING PAYLOADLEN PAYLOAD PAYLOADPOS
+    ELSE
+        MOVE 40 TO PAYLOADLEN
+        CALL "Encode-VarInt" USING PAYLOADLEN PAYLOAD PAYLOADPOS
+        MOVE LK-HASH TO PAYLOAD(PAYLOADPOS:40)
+        ADD 40 TO PAYLOADPOS
+    END-IF
+
+    *> Forced
+    IF LK-FORCED = 1
+        MOVE FUNCTION CHAR(2) TO PAYLOAD(PAYLOADPOS:1)
+    ELSE
+        MOVE FUNCTION CHAR(1) TO PAYLOAD(PAYLOADPOS:1)
+    END-IF
+    ADD 1 TO PAYLOADPOS
+
+    *> Has Prompt Message - always false, the server has no custom kick/prompt text for this
+    MOVE FUNCTION CHAR(1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-AddResourcePack.
