@@ -0,0 +1,48 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-SetPlayerPosition.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Synchronize Player Position, clientbound play packet. Assumed packet ID for the
+    *> 1.20.2-1.20.4 protocol era this server otherwise targets (see spawn-entity.cob),
+    *> not verified against a real client.
+    01 PACKET-ID            BINARY-LONG             VALUE H'40'.
+    *> Flags byte: all bits clear, i.e. every field below is an absolute value, not a
+    *> delta relative to the player's current position - this server never asks a client
+    *> to interpret the sync as relative movement.
+    01 FLAGS-BYTE           BINARY-LONG             VALUE 0.
+    *> buffer used to store the packet data
+    01 PAYLOAD              PIC X(48).
+    01 PAYLOADPOS           BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN           BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT         BINARY-LONG UNSIGNED.
+    01 LK-ERRNO          PIC 9(3).
+    01 LK-POSITION.
+        02 LK-X              FLOAT-LONG.
+        02 LK-Y               FLOAT-LONG.
+        02 LK-Z               FLOAT-LONG.
+    01 LK-ROTATION.
+        02 LK-YAW              FLOAT-SHORT.
+        02 LK-PITCH             FLOAT-SHORT.
+    *> Teleport ID the client must echo back with a Confirm Teleportation packet - see
+    *> TELEPORT-ID-SENT/TELEPORT-CONFIRMED in DD-CLIENTS and HandlePlay.
+    01 LK-TELEPORT-ID    BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-ERRNO LK-POSITION LK-ROTATION LK-TELEPORT-ID.
+    MOVE 1 TO PAYLOADPOS
+
+    CALL "Encode-VarInt" USING LK-TELEPORT-ID PAYLOAD PAYLOADPOS
+    CALL "Encode-Double" USING LK-X PAYLOAD PAYLOADPOS
+    CALL "Encode-Double" USING LK-Y PAYLOAD PAYLOADPOS
+    CALL "Encode-Double" USING LK-Z PAYLOAD PAYLOADPOS
+    CALL "Encode-Float" USING LK-YAW PAYLOAD PAYLOADPOS
+    CALL "Encode-Float" USING LK-PITCH PAYLOAD PAYLOADPOS
+    MOVE FUNCTION CHAR(FLAGS-BYTE + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN LK-ERRNO
+    GOBACK.
+
+END PROGRAM SendPacket-SetPlayerPosition.
