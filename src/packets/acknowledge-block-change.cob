@@ -0,0 +1,27 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-AcknowledgeBlockChange.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Block Changed Ack, clientbound play packet. Assumed packet ID for the
+    *> 1.20.2-1.20.4 protocol era this server otherwise targets (see spawn-entity.cob),
+    *> not verified against a real client. Lets the client reconcile
+    *> its predicted block-break animation with what the server actually decided - see
+    *> DigBlock/HandlePlay's "Player action" handler in Server.
+    01 PACKET-ID    BINARY-LONG             VALUE H'06'.
+    *> buffer used to store the packet data
+    01 PAYLOAD      PIC X(8).
+    01 PAYLOADPOS   BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT        BINARY-LONG UNSIGNED.
+    01 LK-SEQUENCE      BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-SEQUENCE.
+    MOVE 1 TO PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-SEQUENCE PAYLOAD PAYLOADPOS
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-AcknowledgeBlockChange.
