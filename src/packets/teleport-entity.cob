@@ -0,0 +1,51 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-TeleportEntity.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Teleport Entity, clientbound play packet. Used here to broadcast every play-state
+    *> player's absolute position/rotation to every other play-state player each tick -
+    *> simpler and more robust than the delta-based movement packets, at the cost of a
+    *> few more bytes per update. Assumed packet ID, see spawn-entity.cob.
+    01 PACKET-ID    BINARY-LONG             VALUE H'70'.
+    *> temporary data used during encoding
+    01 ANGLE-BYTE   BINARY-LONG.
+    *> buffer used to store the packet data
+    01 PAYLOAD      PIC X(32).
+    01 PAYLOADPOS   BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT        BINARY-LONG UNSIGNED.
+    01 LK-ENTITY-ID     BINARY-LONG.
+    01 LK-POSITION.
+        02 LK-X             FLOAT-LONG.
+        02 LK-Y             FLOAT-LONG.
+        02 LK-Z             FLOAT-LONG.
+    01 LK-ROTATION.
+        02 LK-YAW           FLOAT-SHORT.
+        02 LK-PITCH         FLOAT-SHORT.
+    01 LK-ON-GROUND     BINARY-CHAR.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-ENTITY-ID LK-POSITION LK-ROTATION LK-ON-GROUND.
+    MOVE 1 TO PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-ENTITY-ID PAYLOAD PAYLOADPOS
+    CALL "Encode-Double" USING LK-X PAYLOAD PAYLOADPOS
+    CALL "Encode-Double" USING LK-Y PAYLOAD PAYLOADPOS
+    CALL "Encode-Double" USING LK-Z PAYLOAD PAYLOADPOS
+
+    *> yaw, pitch (angle = single byte, 256ths of a full turn)
+    COMPUTE ANGLE-BYTE = FUNCTION MOD((LK-YAW / 360) * 256, 256)
+    MOVE FUNCTION CHAR(ANGLE-BYTE + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+    COMPUTE ANGLE-BYTE = FUNCTION MOD((LK-PITCH / 360) * 256, 256)
+    MOVE FUNCTION CHAR(ANGLE-BYTE + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    MOVE FUNCTION CHAR(LK-ON-GROUND + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-TeleportEntity.
