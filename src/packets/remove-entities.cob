@@ -0,0 +1,27 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-RemoveEntities.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Remove Entities, clientbound play packet. Single-entity use only (despawning one
+    *> disconnected player) - assumed packet ID, see spawn-entity.cob.
+    01 PACKET-ID    BINARY-LONG             VALUE H'42'.
+    01 ENTITY-COUNT BINARY-LONG             VALUE 1.
+    *> buffer used to store the packet data
+    01 PAYLOAD      PIC X(8).
+    01 PAYLOADPOS   BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT        BINARY-LONG UNSIGNED.
+    01 LK-ENTITY-ID     BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-ENTITY-ID.
+    MOVE 1 TO PAYLOADPOS
+    *> count=1
+    CALL "Encode-VarInt" USING ENTITY-COUNT PAYLOAD PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-ENTITY-ID PAYLOAD PAYLOADPOS
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-RemoveEntities.
