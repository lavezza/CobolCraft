@@ -0,0 +1,31 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-UnloadChunk.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Unload Chunk, clientbound play packet. Assumed packet ID, see spawn-entity.cob.
+    *> Unlike most chunk-coordinate fields elsewhere in the protocol, this one is two raw
+    *> (non-VarInt) 4-byte ints, and - a well-known protocol quirk - in Z-then-X order.
+    01 PACKET-ID    BINARY-LONG             VALUE H'21'.
+    *> temporary data used during encoding
+    01 INT32        BINARY-LONG.
+    *> buffer used to store the packet data
+    01 PAYLOAD      PIC X(8).
+    01 PAYLOADPOS   BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT        BINARY-LONG UNSIGNED.
+    01 LK-CHUNK-X       BINARY-LONG.
+    01 LK-CHUNK-Z       BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-CHUNK-X LK-CHUNK-Z.
+    MOVE 1 TO PAYLOADPOS
+    MOVE LK-CHUNK-Z TO INT32
+    CALL "Encode-Int" USING INT32 PAYLOAD PAYLOADPOS
+    MOVE LK-CHUNK-X TO INT32
+    CALL "Encode-Int" USING INT32 PAYLOAD PAYLOADPOS
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-UnloadChunk.
