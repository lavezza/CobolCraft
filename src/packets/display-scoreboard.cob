@@ -0,0 +1,35 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-DisplayScoreboard.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Display Scoreboard, clientbound play packet - tells the client which objective to
+    *> show, and in which slot. Sent once per client, right after SendPacket-SetObjective
+    *> creates "blocksPlaced" for them (see ScoreboardJoin in Server). Assumed packet ID
+    *> for the 1.20.2-1.20.4 protocol era this server otherwise targets (see
+    *> spawn-entity.cob), not verified against a real client.
+    01 PACKET-ID        BINARY-LONG             VALUE H'5D'.
+    *> buffer used to store the packet data
+    01 PAYLOAD          PIC X(32).
+    01 PAYLOADPOS       BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT            BINARY-LONG UNSIGNED.
+    *> 0 = list, 1 = sidebar, 2 = below name
+    01 LK-POSITION          BINARY-CHAR UNSIGNED.
+    01 LK-OBJECTIVE-NAME    PIC X(16).
+    01 LK-OBJECTIVE-NAME-LEN BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-POSITION LK-OBJECTIVE-NAME LK-OBJECTIVE-NAME-LEN.
+    MOVE 1 TO PAYLOADPOS
+    MOVE FUNCTION CHAR(LK-POSITION + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-OBJECTIVE-NAME-LEN PAYLOAD PAYLOADPOS
+    MOVE LK-OBJECTIVE-NAME(1:LK-OBJECTIVE-NAME-LEN) TO PAYLOAD(PAYLOADPOS:LK-OBJECTIVE-NAME-LEN)
+    ADD LK-OBJECTIVE-NAME-LEN TO PAYLOADPOS
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-DisplayScoreboard.
