@@ -0,0 +1,48 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-SystemChatMessage.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> System Chat Message, clientbound play packet
+    01 PACKET-ID    BINARY-LONG             VALUE H'6C'.
+    *> buffer used to store the JSON text component
+    01 JSONBUFFER   PIC X(1024).
+    01 JSONPOS      BINARY-LONG UNSIGNED.
+    01 STR          PIC X(256).
+    01 STRLEN       BINARY-LONG UNSIGNED.
+    *> buffer used to store the packet data
+    01 PAYLOAD      PIC X(1536).
+    01 PAYLOADPOS   BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT        BINARY-LONG UNSIGNED.
+    01 LK-TEXT          PIC X(256).
+    01 LK-TEXT-LEN      BINARY-LONG UNSIGNED.
+    01 LK-OVERLAY       BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-TEXT LK-TEXT-LEN LK-OVERLAY.
+    *> Encode the JSON text component {"text":"<message>"}
+    MOVE 1 TO JSONPOS
+    CALL "JsonEncode-ObjectStart" USING JSONBUFFER JSONPOS
+    MOVE "text" TO STR
+    MOVE 4 TO STRLEN
+    CALL "JsonEncode-ObjectKey" USING JSONBUFFER JSONPOS STR STRLEN
+    MOVE LK-TEXT TO STR
+    MOVE LK-TEXT-LEN TO STRLEN
+    CALL "JsonEncode-String" USING JSONBUFFER JSONPOS STR STRLEN
+    CALL "JsonEncode-ObjectEnd" USING JSONBUFFER JSONPOS
+
+    *> Content: VarInt (JSON length) + JSON, then Overlay: Boolean
+    MOVE 1 TO PAYLOADPOS
+    COMPUTE PAYLOADLEN = JSONPOS - 1
+    CALL "Encode-VarInt" USING PAYLOADLEN PAYLOAD PAYLOADPOS
+    MOVE JSONBUFFER(1:PAYLOADLEN) TO PAYLOAD(PAYLOADPOS:PAYLOADLEN)
+    ADD PAYLOADLEN TO PAYLOADPOS
+    MOVE FUNCTION CHAR(LK-OVERLAY + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-SystemChatMessage.
