@@ -0,0 +1,50 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-PlayDisconnect.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Disconnect, clientbound play packet - used to tell a client why it is being
+    *> kicked once it is already in the play state (see login-disconnect.cob for the
+    *> equivalent during login, and ShutdownServer in Server for this packet's use).
+    *> Assumed packet ID for the 1.20.2-1.20.4 protocol era this server otherwise
+    *> targets (see spawn-entity.cob), not verified against a real client.
+    01 PACKET-ID    BINARY-LONG             VALUE H'1A'.
+    *> buffer used to store the JSON text component - see open-screen.cob, whose same
+    *> simplified (JSON rather than NBT) text component encoding this follows
+    01 JSONBUFFER   PIC X(256).
+    01 JSONPOS      BINARY-LONG UNSIGNED.
+    01 STR          PIC X(64).
+    01 STRLEN       BINARY-LONG UNSIGNED.
+    *> buffer used to store the packet data
+    01 PAYLOAD      PIC X(320).
+    01 PAYLOADPOS   BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT        BINARY-LONG UNSIGNED.
+    01 LK-REASON        PIC X(64).
+    01 LK-REASON-LEN    BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-REASON LK-REASON-LEN.
+    *> Encode the JSON text component {"text":"<reason>"}
+    MOVE 1 TO JSONPOS
+    CALL "JsonEncode-ObjectStart" USING JSONBUFFER JSONPOS
+    MOVE "text" TO STR
+    MOVE 4 TO STRLEN
+    CALL "JsonEncode-ObjectKey" USING JSONBUFFER JSONPOS STR STRLEN
+    MOVE LK-REASON TO STR
+    MOVE LK-REASON-LEN TO STRLEN
+    CALL "JsonEncode-String" USING JSONBUFFER JSONPOS STR STRLEN
+    CALL "JsonEncode-ObjectEnd" USING JSONBUFFER JSONPOS
+
+    *> Reason: VarInt length + JSON
+    MOVE 1 TO PAYLOADPOS
+    COMPUTE PAYLOADLEN = JSONPOS - 1
+    CALL "Encode-VarInt" USING PAYLOADLEN PAYLOAD PAYLOADPOS
+    MOVE JSONBUFFER(1:PAYLOADLEN) TO PAYLOAD(PAYLOADPOS:PAYLOADLEN)
+    ADD PAYLOADLEN TO PAYLOADPOS
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-PlayDisconnect.
