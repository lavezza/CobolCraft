@@ -0,0 +1,64 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-SetObjective.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Set Objective, clientbound play packet - creates, updates, or removes a scoreboard
+    *> objective. Sent once per client, right after SpawnPlayerEntities, to create the
+    *> server's one "blocksPlaced" objective (see ScoreboardJoin in Server). Assumed packet
+    *> ID for the 1.20.2-1.20.4 protocol era this server otherwise targets (see
+    *> spawn-entity.cob), not verified against a real client.
+    01 PACKET-ID        BINARY-LONG             VALUE H'5C'.
+    *> buffer used to store the JSON text component for the objective's display name
+    01 JSONBUFFER       PIC X(256).
+    01 JSONPOS          BINARY-LONG UNSIGNED.
+    01 STR              PIC X(64).
+    01 STRLEN           BINARY-LONG UNSIGNED.
+    *> buffer used to store the packet data
+    01 PAYLOAD          PIC X(512).
+    01 PAYLOADPOS       BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT            BINARY-LONG UNSIGNED.
+    01 LK-OBJECTIVE-NAME    PIC X(16).
+    01 LK-OBJECTIVE-NAME-LEN BINARY-LONG UNSIGNED.
+    01 LK-DISPLAY-NAME      PIC X(32).
+    01 LK-DISPLAY-NAME-LEN  BINARY-LONG UNSIGNED.
+    *> 0 = create, 1 = remove, 2 = update
+    01 LK-MODE              BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-OBJECTIVE-NAME LK-OBJECTIVE-NAME-LEN LK-DISPLAY-NAME LK-DISPLAY-NAME-LEN LK-MODE.
+    MOVE 1 TO PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-OBJECTIVE-NAME-LEN PAYLOAD PAYLOADPOS
+    MOVE LK-OBJECTIVE-NAME(1:LK-OBJECTIVE-NAME-LEN) TO PAYLOAD(PAYLOADPOS:LK-OBJECTIVE-NAME-LEN)
+    ADD LK-OBJECTIVE-NAME-LEN TO PAYLOADPOS
+    MOVE FUNCTION CHAR(LK-MODE + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    IF LK-MODE NOT = 1
+        *> Encode the JSON text component {"text":"<display name>"}
+        MOVE 1 TO JSONPOS
+        CALL "JsonEncode-ObjectStart" USING JSONBUFFER JSONPOS
+        MOVE "text" TO STR
+        MOVE 4 TO STRLEN
+        CALL "JsonEncode-ObjectKey" USING JSONBUFFER JSONPOS STR STRLEN
+        MOVE LK-DISPLAY-NAME TO STR
+        MOVE LK-DISPLAY-NAME-LEN TO STRLEN
+        CALL "JsonEncode-String" USING JSONBUFFER JSONPOS STR STRLEN
+        CALL "JsonEncode-ObjectEnd" USING JSONBUFFER JSONPOS
+
+        COMPUTE PAYLOADLEN = JSONPOS - 1
+        CALL "Encode-VarInt" USING PAYLOADLEN PAYLOAD PAYLOADPOS
+        MOVE JSONBUFFER(1:PAYLOADLEN) TO PAYLOAD(PAYLOADPOS:PAYLOADLEN)
+        ADD PAYLOADLEN TO PAYLOADPOS
+
+        *> render type - 0 = integer, the only kind this server ever sends
+        MOVE 0 TO PAYLOADLEN
+        CALL "Encode-VarInt" USING PAYLOADLEN PAYLOAD PAYLOADPOS
+    END-IF
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-SetObjective.
