@@ -0,0 +1,31 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-SetExperience.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Set Experience, clientbound play packet - refreshes the client's XP bar/level
+    *> display. Sent whenever AddPlayerExperience changes a player's experience (see
+    *> XpOrbTick). Assumed packet ID for the 1.20.2-1.20.4 protocol era this server
+    *> otherwise targets (see spawn-entity.cob), not verified against a real client.
+    01 PACKET-ID    BINARY-LONG             VALUE H'68'.
+    *> buffer used to store the packet data
+    01 PAYLOAD      PIC X(16).
+    01 PAYLOADPOS   BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT             BINARY-LONG UNSIGNED.
+    *> current level's progress bar, 0.0 to 1.0
+    01 LK-EXPERIENCE-BAR     FLOAT-SHORT.
+    01 LK-EXPERIENCE-LEVEL   BINARY-LONG UNSIGNED.
+    01 LK-EXPERIENCE-TOTAL   BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-EXPERIENCE-BAR LK-EXPERIENCE-LEVEL LK-EXPERIENCE-TOTAL.
+    MOVE 1 TO PAYLOADPOS
+    CALL "Encode-Float" USING LK-EXPERIENCE-BAR PAYLOAD PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-EXPERIENCE-LEVEL PAYLOAD PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-EXPERIENCE-TOTAL PAYLOAD PAYLOADPOS
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-SetExperience.
