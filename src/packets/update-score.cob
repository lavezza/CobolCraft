@@ -0,0 +1,39 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-UpdateScore.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Update Score, clientbound play packet - sets one player's score for one objective.
+    *> Sent from World-SetBlock whenever a block placement changes PLAYER-BLOCKS-PLACED,
+    *> and from ScoreboardJoin to bring a newly-joined client's sidebar up to date with
+    *> every already-playing player's current count. Assumed packet ID for the
+    *> 1.20.2-1.20.4 protocol era this server otherwise targets (see spawn-entity.cob),
+    *> not verified against a real client.
+    01 PACKET-ID        BINARY-LONG             VALUE H'5E'.
+    *> buffer used to store the packet data
+    01 PAYLOAD          PIC X(48).
+    01 PAYLOADPOS       BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT             BINARY-LONG UNSIGNED.
+    01 LK-USERNAME           PIC X(16).
+    01 LK-USERNAME-LENGTH    BINARY-LONG UNSIGNED.
+    01 LK-OBJECTIVE-NAME     PIC X(16).
+    01 LK-OBJECTIVE-NAME-LEN BINARY-LONG UNSIGNED.
+    01 LK-SCORE              BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-USERNAME LK-USERNAME-LENGTH LK-OBJECTIVE-NAME LK-OBJECTIVE-NAME-LEN LK-SCORE.
+    MOVE 1 TO PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-USERNAME-LENGTH PAYLOAD PAYLOADPOS
+    MOVE LK-USERNAME(1:LK-USERNAME-LENGTH) TO PAYLOAD(PAYLOADPOS:LK-USERNAME-LENGTH)
+    ADD LK-USERNAME-LENGTH TO PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-OBJECTIVE-NAME-LEN PAYLOAD PAYLOADPOS
+    MOVE LK-OBJECTIVE-NAME(1:LK-OBJECTIVE-NAME-LEN) TO PAYLOAD(PAYLOADPOS:LK-OBJECTIVE-NAME-LEN)
+    ADD LK-OBJECTIVE-NAME-LEN TO PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-SCORE PAYLOAD PAYLOADPOS
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-UpdateScore.
