@@ -14,16 +14,19 @@ WORKING-STORAGE SECTION.
 LINKAGE SECTION.
     01 LK-HNDL          PIC X(4).
     01 LK-ERRNO         PIC 9(3).
+    *> 0=survival, 1=creative, 2=adventure, 3=spectator
+    01 LK-GAMEMODE      BINARY-CHAR.
+    *> The entity ID this client's own player is known by - see PLAYER-ENTITY-ID
+    01 LK-ENTITY-ID     BINARY-LONG.
 
-PROCEDURE DIVISION USING BY REFERENCE LK-HNDL LK-ERRNO.
+PROCEDURE DIVISION USING BY REFERENCE LK-HNDL LK-ERRNO LK-GAMEMODE LK-ENTITY-ID.
     MOVE 0 TO PAYLOADLEN
 
-    *> entity ID=0x00000001 (suffix of UUID)
-    PERFORM 4 TIMES
-        ADD 1 TO PAYLOADLEN
-        MOVE FUNCTION CHAR(1) TO PAYLOAD(PAYLOADLEN:1)
-    END-PERFORM
-    MOVE FUNCTION CHAR(2) TO PAYLOAD(PAYLOADLEN:1)
+    *> entity ID
+    MOVE LK-ENTITY-ID TO INT32
+    CALL "Encode-Int" USING INT32 BUFFER BUFFERLEN
+    MOVE BUFFER(1:BUFFERLEN) TO PAYLOAD(PAYLOADLEN + 1:BUFFERLEN)
+    ADD BUFFERLEN TO PAYLOADLEN
 
     *> is hardcore=false
     ADD 1 TO PAYLOADLEN
@@ -87,9 +90,9 @@ PROCEDURE DIVISION USING BY REFERENCE LK-HNDL LK-ERRNO.
     MOVE X"0000000000000000" TO PAYLOAD(PAYLOADLEN + 1:8)
     ADD 8 TO PAYLOADLEN
 
-    *> gamemode=1 (creative)
+    *> gamemode (as configured for this player)
     ADD 1 TO PAYLOADLEN
-    MOVE FUNCTION CHAR(2) TO PAYLOAD(PAYLOADLEN:1)
+    MOVE FUNCTION CHAR(LK-GAMEMODE + 1) TO PAYLOAD(PAYLOADLEN:1)
 
     *> previous gamemode=-1
     ADD 1 TO PAYLOADLEN
