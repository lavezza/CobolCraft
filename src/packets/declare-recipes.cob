@@ -0,0 +1,101 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-DeclareRecipes.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Update Recipes, clientbound configuration packet (long known as "Declare
+    *> Recipes") - sent once per client during HandleConfiguration so the client's
+    *> recipe book has something to show for MatchCraftingRecipe's recipes. Assumed
+    *> packet ID for the 1.20.2-1.20.4 protocol era this server otherwise targets (see
+    *> spawn-entity.cob), not verified against a real client.
+    *> Encodes only what a shaped/shapeless recipe needs (group/category are sent
+    *> empty/misc - neither is tracked by Recipes-Get-Recipe) - smelting, stonecutting
+    *> and the other non-crafting-table recipe types this server doesn't match are
+    *> not declared.
+    01 PACKET-ID            BINARY-LONG             VALUE H'6A'.
+    COPY DD-RECIPE REPLACING LEADING ==PREFIX== BY ==RCP==.
+    01 RECIPE-COUNT         BINARY-LONG UNSIGNED.
+    01 RECIPE-INDEX         BINARY-LONG UNSIGNED.
+    01 CELL-INDEX            BINARY-LONG UNSIGNED.
+    01 CELL-COUNT            BINARY-LONG UNSIGNED.
+    01 ITEM-ID               BINARY-LONG.
+    01 NAME-LEN              BINARY-LONG UNSIGNED.
+    01 TYPE-NAME             PIC X(28).
+    01 TYPE-NAME-LEN         BINARY-LONG UNSIGNED.
+    *> buffer used to store the packet data
+    01 PAYLOAD              PIC X(16000).
+    01 PAYLOADPOS           BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN           BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT     BINARY-LONG UNSIGNED.
+    01 LK-ERRNO      PIC 9(3).
+
+PROCEDURE DIVISION USING LK-CLIENT LK-ERRNO.
+    CALL "Recipes-Get-Count" USING RECIPE-COUNT
+    MOVE 1 TO PAYLOADPOS
+    CALL "Encode-VarInt" USING RECIPE-COUNT PAYLOAD PAYLOADPOS
+
+    PERFORM VARYING RECIPE-INDEX FROM 1 BY 1 UNTIL RECIPE-INDEX > RECIPE-COUNT
+        CALL "Recipes-Get-Recipe" USING RECIPE-INDEX RCP
+
+        IF RCP-SHAPED = 1
+            MOVE "minecraft:crafting_shaped" TO TYPE-NAME
+            MOVE 25 TO TYPE-NAME-LEN
+        ELSE
+            MOVE "minecraft:crafting_shapeless" TO TYPE-NAME
+            MOVE 28 TO TYPE-NAME-LEN
+        END-IF
+        CALL "Encode-VarInt" USING TYPE-NAME-LEN PAYLOAD PAYLOADPOS
+        MOVE TYPE-NAME(1:TYPE-NAME-LEN) TO PAYLOAD(PAYLOADPOS:TYPE-NAME-LEN)
+        ADD TYPE-NAME-LEN TO PAYLOADPOS
+
+        *> recipe identifier
+        MOVE FUNCTION STORED-CHAR-LENGTH(RCP-ID) TO NAME-LEN
+        CALL "Encode-VarInt" USING NAME-LEN PAYLOAD PAYLOADPOS
+        MOVE RCP-ID(1:NAME-LEN) TO PAYLOAD(PAYLOADPOS:NAME-LEN)
+        ADD NAME-LEN TO PAYLOADPOS
+
+        *> group - not tracked, always empty
+        MOVE 0 TO NAME-LEN
+        CALL "Encode-VarInt" USING NAME-LEN PAYLOAD PAYLOADPOS
+
+        *> category - not tracked, always "misc"
+        MOVE 0 TO ITEM-ID
+        CALL "Encode-VarInt" USING ITEM-ID PAYLOAD PAYLOADPOS
+
+        IF RCP-SHAPED = 1
+            CALL "Encode-VarInt" USING RCP-WIDTH PAYLOAD PAYLOADPOS
+            CALL "Encode-VarInt" USING RCP-HEIGHT PAYLOAD PAYLOADPOS
+            COMPUTE CELL-COUNT = RCP-WIDTH * RCP-HEIGHT
+        ELSE
+            MOVE RCP-INGREDIENT-COUNT TO CELL-COUNT
+            CALL "Encode-VarInt" USING CELL-COUNT PAYLOAD PAYLOADPOS
+        END-IF
+
+        *> ingredients: for each grid cell (shaped) or listed ingredient (shapeless),
+        *> a list of the items that satisfy it - always 0 or 1 items long here, since
+        *> Recipes-Get-Recipe names exactly one item per slot
+        PERFORM VARYING CELL-INDEX FROM 1 BY 1 UNTIL CELL-INDEX > CELL-COUNT
+            IF RCP-INGREDIENT-NAME(CELL-INDEX) = SPACES
+                MOVE 0 TO ITEM-ID
+                CALL "Encode-VarInt" USING ITEM-ID PAYLOAD PAYLOADPOS
+            ELSE
+                MOVE 1 TO ITEM-ID
+                CALL "Encode-VarInt" USING ITEM-ID PAYLOAD PAYLOADPOS
+                CALL "Items-Get-Id" USING RCP-INGREDIENT-NAME(CELL-INDEX) ITEM-ID
+                CALL "Encode-VarInt" USING ITEM-ID PAYLOAD PAYLOADPOS
+            END-IF
+        END-PERFORM
+
+        *> result item stack
+        CALL "Items-Get-Id" USING RCP-RESULT-NAME ITEM-ID
+        CALL "Encode-VarInt" USING ITEM-ID PAYLOAD PAYLOADPOS
+        MOVE RCP-RESULT-COUNT TO CELL-COUNT
+        CALL "Encode-VarInt" USING CELL-COUNT PAYLOAD PAYLOADPOS
+    END-PERFORM
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN LK-ERRNO
+    GOBACK.
+
+END PROGRAM SendPacket-DeclareRecipes.
