@@ -0,0 +1,60 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-SoundEffect.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Sound Effect, clientbound play packet - a generic wrapper any handler can reach
+    *> for (for instance) a damage grunt or a hunger-triggered eat sound, rather than
+    *> every call site having to hand-roll its own sound encoding the way World-SetBlock
+    *> already does for block-break (see SendPacket-WorldEvent). Assumed packet ID for
+    *> the 1.20.2-1.20.4 protocol era this server otherwise targets (see
+    *> spawn-entity.cob), not verified against a real client.
+    01 PACKET-ID            BINARY-LONG             VALUE H'67'.
+    *> buffer used to store the packet data
+    01 PAYLOAD              PIC X(32).
+    01 PAYLOADPOS           BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN           BINARY-LONG UNSIGNED.
+LOCAL-STORAGE SECTION.
+    01 FIXED-POSITION   BINARY-LONG.
+LINKAGE SECTION.
+    01 LK-CLIENT        BINARY-LONG UNSIGNED.
+    *> ID of the sound in the registry for the same protocol era as the rest of this
+    *> packet - there is no repo-wide table of these yet, so call sites pass the raw
+    *> numeric ID they want (see ApplyDamage for the one currently in use)
+    01 LK-SOUND-ID      BINARY-LONG UNSIGNED.
+    *> sound category - 0 = master, 6 = player, the rest (music, weather, blocks, etc.)
+    *> are left to future call sites that need them
+    01 LK-CATEGORY      BINARY-LONG UNSIGNED.
+    01 LK-POSITION.
+        02 LK-X              FLOAT-LONG.
+        02 LK-Y              FLOAT-LONG.
+        02 LK-Z              FLOAT-LONG.
+    01 LK-VOLUME        FLOAT-SHORT.
+    01 LK-PITCH         FLOAT-SHORT.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-SOUND-ID LK-CATEGORY LK-POSITION LK-VOLUME LK-PITCH.
+    MOVE 1 TO PAYLOADPOS
+
+    *> sound ID + 1 (0 is reserved by the protocol to mean "looked up by name", which
+    *> this wrapper doesn't support - callers always pass a registry sound ID)
+    COMPUTE FIXED-POSITION = LK-SOUND-ID + 1
+    CALL "Encode-VarInt" USING FIXED-POSITION PAYLOAD PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-CATEGORY PAYLOAD PAYLOADPOS
+
+    *> effect position - fixed-point, 8 units per block
+    COMPUTE FIXED-POSITION = LK-X * 8
+    CALL "Encode-Int" USING FIXED-POSITION PAYLOAD PAYLOADPOS
+    COMPUTE FIXED-POSITION = LK-Y * 8
+    CALL "Encode-Int" USING FIXED-POSITION PAYLOAD PAYLOADPOS
+    COMPUTE FIXED-POSITION = LK-Z * 8
+    CALL "Encode-Int" USING FIXED-POSITION PAYLOAD PAYLOADPOS
+
+    CALL "Encode-Float" USING LK-VOLUME PAYLOAD PAYLOADPOS
+    CALL "Encode-Float" USING LK-PITCH PAYLOAD PAYLOADPOS
+    CALL "Encode-Long" USING ZERO PAYLOAD PAYLOADPOS
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-SoundEffect.
