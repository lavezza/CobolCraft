@@ -0,0 +1,62 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-PlayerInfoUpdate.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Player Info Update, clientbound play packet - adds one player to the receiving
+    *> client's tab list. Sent for every already-playing client a newly-joined player
+    *> should see, and vice versa (see SpawnPlayerEntities, which already does the same
+    *> double broadcast for entity visibility). Assumed packet ID for the 1.20.2-1.20.4
+    *> protocol era this server otherwise targets (see spawn-entity.cob), not
+    *> verified against a real client.
+    01 PACKET-ID        BINARY-LONG             VALUE H'3E'.
+    *> Actions bitset: bit 0 (Add Player), bit 2 (Update Listed), bit 3 (Update Latency) -
+    *> this wrapper only ever adds a player, marks them listed, and reports zero latency,
+    *> since ping is not tracked anywhere in this server yet.
+    01 ACTIONS          BINARY-LONG UNSIGNED    VALUE 13.
+    *> buffer used to store the packet data
+    01 PAYLOAD          PIC X(64).
+    01 PAYLOADPOS       BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT            BINARY-LONG UNSIGNED.
+    *> the added player's entity ID - used to build the same fake-but-unique UUID
+    *> (15 zero bytes followed by this ID) that SendPacket-SpawnEntity already uses
+    01 LK-ENTITY-ID         BINARY-LONG.
+    01 LK-USERNAME          PIC X(16).
+    01 LK-USERNAME-LENGTH   BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-ENTITY-ID LK-USERNAME LK-USERNAME-LENGTH.
+    MOVE 1 TO PAYLOADPOS
+
+    CALL "Encode-VarInt" USING ACTIONS PAYLOAD PAYLOADPOS
+    *> number of players in this update - always one
+    MOVE 1 TO PAYLOADLEN
+    CALL "Encode-VarInt" USING PAYLOADLEN PAYLOAD PAYLOADPOS
+
+    *> UUID
+    MOVE X"00000000000000000000000000000000" TO PAYLOAD(PAYLOADPOS:16)
+    ADD 15 TO PAYLOADPOS
+    MOVE FUNCTION CHAR(LK-ENTITY-ID + 1) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    *> Add Player: name, then zero properties
+    CALL "Encode-VarInt" USING LK-USERNAME-LENGTH PAYLOAD PAYLOADPOS
+    MOVE LK-USERNAME(1:LK-USERNAME-LENGTH) TO PAYLOAD(PAYLOADPOS:LK-USERNAME-LENGTH)
+    ADD LK-USERNAME-LENGTH TO PAYLOADPOS
+    MOVE 0 TO PAYLOADLEN
+    CALL "Encode-VarInt" USING PAYLOADLEN PAYLOAD PAYLOADPOS
+
+    *> Update Listed: listed = true
+    MOVE FUNCTION CHAR(2) TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    *> Update Latency: ping, in milliseconds - not tracked, always zero
+    MOVE 0 TO PAYLOADLEN
+    CALL "Encode-VarInt" USING PAYLOADLEN PAYLOAD PAYLOADPOS
+
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-PlayerInfoUpdate.
