@@ -0,0 +1,28 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-TimeUpdate.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Update Time, clientbound play packet - keeps the client's clock and sky/moon
+    *> rendering in sync with WORLD-AGE/WORLD-TIME - see GameLoop in Server. Assumed
+    *> packet ID for the 1.20.2-1.20.4 protocol era this server otherwise targets (see
+    *> spawn-entity.cob), not verified against a real client.
+    01 PACKET-ID    BINARY-LONG             VALUE H'62'.
+    *> buffer used to store the packet data
+    01 PAYLOAD      PIC X(16).
+    01 PAYLOADPOS   BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT        BINARY-LONG UNSIGNED.
+    01 LK-WORLD-AGE     BINARY-DOUBLE.
+    01 LK-WORLD-TIME    BINARY-DOUBLE.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-WORLD-AGE LK-WORLD-TIME.
+    MOVE 1 TO PAYLOADPOS
+    CALL "Encode-Long" USING LK-WORLD-AGE PAYLOAD PAYLOADPOS
+    CALL "Encode-Long" USING LK-WORLD-TIME PAYLOAD PAYLOADPOS
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-TimeUpdate.
