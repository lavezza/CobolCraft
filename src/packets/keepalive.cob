@@ -10,7 +10,7 @@ WORKING-STORAGE SECTION.
     01 PAYLOADLEN   BINARY-LONG UNSIGNED.
 LINKAGE SECTION.
     01 LK-CLIENT        BINARY-LONG UNSIGNED.
-    01 LK-KEEPALIVE-ID  BINARY-LONG-LONG.
+    01 LK-KEEPALIVE-ID  BINARY-DOUBLE.
 
 PROCEDURE DIVISION USING LK-CLIENT LK-KEEPALIVE-ID.
     MOVE 1 TO PAYLOADPOS
