@@ -0,0 +1,335 @@
+*> --- Player-DataFileName ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Player-DataFileName.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+LINKAGE SECTION.
+    01 LK-USERNAME          PIC X(16).
+    01 LK-USERNAME-LENGTH   BINARY-LONG.
+    01 LK-FILE-NAME         PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-USERNAME LK-USERNAME-LENGTH LK-FILE-NAME.
+    MOVE SPACES TO LK-FILE-NAME
+    STRING "save/playerdata/" LK-USERNAME(1:LK-USERNAME-LENGTH) ".dat" INTO LK-FILE-NAME
+    GOBACK.
+
+END PROGRAM Player-DataFileName.
+
+*> --- Player-SaveData ---
+*> Writes one player's position, survival stats, and inventory to save/playerdata/<username>.dat
+*> as gzip-compressed NBT, mirroring World-SaveLevel/World-SaveChunk.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Player-SaveData.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 DATA-FILE-NAME       PIC X(255).
+    01 ERRNO                BINARY-LONG.
+    01 NBT-BUFFER           PIC X(64000).
+    01 NBT-BUFFER-LENGTH    BINARY-LONG UNSIGNED.
+    01 COMPRESSED-BUFFER    PIC X(64000).
+    01 COMPRESSED-LENGTH    BINARY-LONG UNSIGNED.
+    *> Temporary variables
+    01 OFFSET               BINARY-LONG UNSIGNED.
+    01 TAG-NAME              PIC X(256).
+    01 NAME-LEN              BINARY-LONG UNSIGNED.
+    01 SLOT-INDEX             BINARY-LONG UNSIGNED.
+    01 SLOT-NUMBER            BINARY-CHAR UNSIGNED.
+    *> Player data
+    COPY DD-PLAYERS.
+LOCAL-STORAGE SECTION.
+    COPY DD-NBT-ENCODER.
+LINKAGE SECTION.
+    01 LK-PLAYER-INDEX      BINARY-LONG UNSIGNED.
+    01 LK-FAILURE           BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-INDEX LK-FAILURE.
+    MOVE 0 TO LK-FAILURE
+
+    *> Create the save directory. Ignore errors, as they are likely to be caused by it already existing.
+    CALL "CBL_CREATE_DIR" USING "save"
+    CALL "CBL_CREATE_DIR" USING "save/playerdata"
+
+    *> start root tag
+    MOVE 1 TO OFFSET
+    CALL "NbtEncode-RootCompound" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
+
+    MOVE "Health" TO TAG-NAME
+    MOVE 6 TO NAME-LEN
+    CALL "NbtEncode-Float" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN PLAYER-HEALTH(LK-PLAYER-INDEX)
+
+    MOVE "foodLevel" TO TAG-NAME
+    MOVE 9 TO NAME-LEN
+    CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN PLAYER-FOOD(LK-PLAYER-INDEX)
+
+    MOVE "foodSaturationLevel" TO TAG-NAME
+    MOVE 19 TO NAME-LEN
+    CALL "NbtEncode-Float" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN PLAYER-SATURATION(LK-PLAYER-INDEX)
+
+    MOVE "XpLevel" TO TAG-NAME
+    MOVE 7 TO NAME-LEN
+    CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN PLAYER-EXPERIENCE-LEVEL(LK-PLAYER-INDEX)
+
+    MOVE "XpP" TO TAG-NAME
+    MOVE 3 TO NAME-LEN
+    CALL "NbtEncode-Float" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN PLAYER-EXPERIENCE(LK-PLAYER-INDEX)
+
+    MOVE "XpTotal" TO TAG-NAME
+    MOVE 7 TO NAME-LEN
+    CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN PLAYER-EXPERIENCE-TOTAL(LK-PLAYER-INDEX)
+
+    MOVE "Gamemode" TO TAG-NAME
+    MOVE 8 TO NAME-LEN
+    CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN PLAYER-GAMEMODE(LK-PLAYER-INDEX)
+
+    MOVE "SelectedItemSlot" TO TAG-NAME
+    MOVE 16 TO NAME-LEN
+    CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN PLAYER-HOTBAR(LK-PLAYER-INDEX)
+
+    *> position
+    MOVE "Pos" TO TAG-NAME
+    MOVE 3 TO NAME-LEN
+    CALL "NbtEncode-List" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN
+    CALL "NbtEncode-Double" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET OMITTED OMITTED PLAYER-X(LK-PLAYER-INDEX)
+    CALL "NbtEncode-Double" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET OMITTED OMITTED PLAYER-Y(LK-PLAYER-INDEX)
+    CALL "NbtEncode-Double" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET OMITTED OMITTED PLAYER-Z(LK-PLAYER-INDEX)
+    CALL "NbtEncode-EndList" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
+
+    *> rotation
+    MOVE "Rotation" TO TAG-NAME
+    MOVE 8 TO NAME-LEN
+    CALL "NbtEncode-List" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN
+    CALL "NbtEncode-Float" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET OMITTED OMITTED PLAYER-YAW(LK-PLAYER-INDEX)
+    CALL "NbtEncode-Float" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET OMITTED OMITTED PLAYER-PITCH(LK-PLAYER-INDEX)
+    CALL "NbtEncode-EndList" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
+
+    *> inventory
+    MOVE "Inventory" TO TAG-NAME
+    MOVE 9 TO NAME-LEN
+    CALL "NbtEncode-List" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN
+    PERFORM VARYING SLOT-INDEX FROM 1 BY 1 UNTIL SLOT-INDEX > 46
+        IF PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-INDEX, SLOT-INDEX) NOT = -1
+            AND PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER-INDEX, SLOT-INDEX) NOT = 0
+            CALL "NbtEncode-Compound" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET OMITTED OMITTED
+
+            COMPUTE SLOT-NUMBER = SLOT-INDEX - 1
+            MOVE "Slot" TO TAG-NAME
+            MOVE 4 TO NAME-LEN
+            CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN SLOT-NUMBER
+
+            MOVE "id" TO TAG-NAME
+            MOVE 2 TO NAME-LEN
+            CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-INDEX, SLOT-INDEX)
+
+            MOVE "Count" TO TAG-NAME
+            MOVE 5 TO NAME-LEN
+            CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER-INDEX, SLOT-INDEX)
+
+            IF PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER-INDEX, SLOT-INDEX) > 0
+                MOVE "tag" TO TAG-NAME
+                MOVE 3 TO NAME-LEN
+                CALL "NbtEncode-ByteArray" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN
+                    PLAYER-INVENTORY-SLOT-NBT-DATA(LK-PLAYER-INDEX, SLOT-INDEX) PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER-INDEX, SLOT-INDEX)
+            END-IF
+
+            CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
+        END-IF
+    END-PERFORM
+    CALL "NbtEncode-EndList" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
+
+    *> end root tag
+    CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
+
+    *> write the data to disk in gzip-compressed form
+    COMPUTE NBT-BUFFER-LENGTH = OFFSET - 1
+    MOVE LENGTH OF COMPRESSED-BUFFER TO COMPRESSED-LENGTH
+    CALL "GzipCompress" USING NBT-BUFFER NBT-BUFFER-LENGTH COMPRESSED-BUFFER COMPRESSED-LENGTH GIVING ERRNO
+    IF ERRNO NOT = 0
+        MOVE 1 TO LK-FAILURE
+        GOBACK
+    END-IF
+
+    CALL "Player-DataFileName" USING USERNAME(LK-PLAYER-INDEX) USERNAME-LENGTH(LK-PLAYER-INDEX) DATA-FILE-NAME
+    CALL "Files-WriteAll" USING DATA-FILE-NAME COMPRESSED-BUFFER COMPRESSED-LENGTH LK-FAILURE
+
+    GOBACK.
+
+END PROGRAM Player-SaveData.
+
+*> --- Player-LoadData ---
+*> Restores a player's position, survival stats, and inventory from save/playerdata/<username>.dat,
+*> leaving the slot's current (default) values untouched if no save file exists yet.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Player-LoadData.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 DATA-FILE-NAME        PIC X(255).
+    01 COMPRESSED-BUFFER     PIC X(64000).
+    01 COMPRESSED-LENGTH     BINARY-LONG UNSIGNED.
+    01 NBT-BUFFER            PIC X(64000).
+    01 NBT-BUFFER-LENGTH     BINARY-LONG UNSIGNED.
+    01 ERRNO                 BINARY-LONG.
+    *> Temporary variables
+    01 OFFSET                BINARY-LONG UNSIGNED.
+    01 STR-VALUE             PIC X(256).
+    01 STR-LEN               BINARY-LONG UNSIGNED.
+    01 AT-END                BINARY-CHAR UNSIGNED.
+    01 SLOT-INDEX             BINARY-LONG UNSIGNED.
+    01 SLOT-NUMBER            BINARY-CHAR UNSIGNED.
+    *> Player data
+    COPY DD-PLAYERS.
+LOCAL-STORAGE SECTION.
+    COPY DD-NBT-DECODER.
+LINKAGE SECTION.
+    01 LK-PLAYER-INDEX       BINARY-LONG UNSIGNED.
+    01 LK-FAILURE            BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-INDEX LK-FAILURE.
+    MOVE 0 TO LK-FAILURE
+
+    CALL "Player-DataFileName" USING USERNAME(LK-PLAYER-INDEX) USERNAME-LENGTH(LK-PLAYER-INDEX) DATA-FILE-NAME
+    CALL "Files-ReadAll" USING DATA-FILE-NAME NBT-BUFFER NBT-BUFFER-LENGTH LK-FAILURE
+    IF LK-FAILURE NOT = 0 OR NBT-BUFFER-LENGTH = 0
+        *> No save file yet - keep whatever defaults HandleLogin already set.
+        MOVE 0 TO LK-FAILURE
+        GOBACK
+    END-IF
+
+    *> Check for the gzip magic number, and decompress if present
+    IF NBT-BUFFER(1:2) = X"1F8B"
+        MOVE NBT-BUFFER(1:NBT-BUFFER-LENGTH) TO COMPRESSED-BUFFER(1:NBT-BUFFER-LENGTH)
+        MOVE NBT-BUFFER-LENGTH TO COMPRESSED-LENGTH
+        MOVE LENGTH OF NBT-BUFFER TO NBT-BUFFER-LENGTH
+        CALL "GzipDecompress" USING COMPRESSED-BUFFER COMPRESSED-LENGTH NBT-BUFFER NBT-BUFFER-LENGTH GIVING ERRNO
+        IF ERRNO NOT = 0
+            MOVE 1 TO LK-FAILURE
+            GOBACK
+        END-IF
+    END-IF
+
+    MOVE 1 TO OFFSET
+    CALL "NbtDecode-RootCompound" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+
+    PERFORM UNTIL EXIT
+        CALL "NbtDecode-Peek" USING NBT-DECODER-STATE NBT-BUFFER OFFSET AT-END STR-VALUE STR-LEN
+        IF AT-END > 0
+            EXIT PERFORM
+        END-IF
+        EVALUATE STR-VALUE(1:STR-LEN)
+            WHEN "Health"
+                CALL "NbtDecode-Float" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-HEALTH(LK-PLAYER-INDEX)
+            WHEN "foodLevel"
+                CALL "NbtDecode-Int" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-FOOD(LK-PLAYER-INDEX)
+            WHEN "foodSaturationLevel"
+                CALL "NbtDecode-Float" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-SATURATION(LK-PLAYER-INDEX)
+            WHEN "XpLevel"
+                CALL "NbtDecode-Int" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-EXPERIENCE-LEVEL(LK-PLAYER-INDEX)
+            WHEN "XpP"
+                CALL "NbtDecode-Float" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-EXPERIENCE(LK-PLAYER-INDEX)
+            WHEN "XpTotal"
+                CALL "NbtDecode-Int" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-EXPERIENCE-TOTAL(LK-PLAYER-INDEX)
+            WHEN "Gamemode"
+                CALL "NbtDecode-Byte" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-GAMEMODE(LK-PLAYER-INDEX)
+            WHEN "SelectedItemSlot"
+                CALL "NbtDecode-Byte" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-HOTBAR(LK-PLAYER-INDEX)
+            WHEN "Pos"
+                CALL "NbtDecode-List" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+                CALL "NbtDecode-Double" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-X(LK-PLAYER-INDEX)
+                CALL "NbtDecode-Double" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-Y(LK-PLAYER-INDEX)
+                CALL "NbtDecode-Double" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-Z(LK-PLAYER-INDEX)
+                CALL "NbtDecode-EndList" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+            WHEN "Rotation"
+                CALL "NbtDecode-List" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+                CALL "NbtDecode-Float" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-YAW(LK-PLAYER-INDEX)
+                CALL "NbtDecode-Float" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-PITCH(LK-PLAYER-INDEX)
+                CALL "NbtDecode-EndList" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+            WHEN "Inventory"
+                CALL "NbtDecode-List" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+                PERFORM VARYING SLOT-INDEX FROM 1 BY 1 UNTIL SLOT-INDEX > 46
+                    MOVE -1 TO PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-INDEX, SLOT-INDEX)
+                    MOVE 0 TO PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER-INDEX, SLOT-INDEX)
+                    MOVE 0 TO PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER-INDEX, SLOT-INDEX)
+                END-PERFORM
+                PERFORM UNTIL EXIT
+                    CALL "NbtDecode-Peek" USING NBT-DECODER-STATE NBT-BUFFER OFFSET AT-END STR-VALUE STR-LEN
+                    IF AT-END > 0
+                        EXIT PERFORM
+                    END-IF
+                    CALL "NbtDecode-Compound" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+                    MOVE 0 TO SLOT-NUMBER
+                    PERFORM UNTIL EXIT
+                        CALL "NbtDecode-Peek" USING NBT-DECODER-STATE NBT-BUFFER OFFSET AT-END STR-VALUE STR-LEN
+                        IF AT-END > 0
+                            EXIT PERFORM
+                        END-IF
+                        EVALUATE STR-VALUE(1:STR-LEN)
+                            WHEN "Slot"
+                                CALL "NbtDecode-Byte" USING NBT-DECODER-STATE NBT-BUFFER OFFSET SLOT-NUMBER
+                            WHEN "id"
+                                COMPUTE SLOT-INDEX = SLOT-NUMBER + 1
+                                CALL "NbtDecode-Int" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-INDEX, SLOT-INDEX)
+                            WHEN "Count"
+                                COMPUTE SLOT-INDEX = SLOT-NUMBER + 1
+                                CALL "NbtDecode-Byte" USING NBT-DECODER-STATE NBT-BUFFER OFFSET PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER-INDEX, SLOT-INDEX)
+                            WHEN "tag"
+                                COMPUTE SLOT-INDEX = SLOT-NUMBER + 1
+                                CALL "NbtDecode-ByteArray" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+                                    PLAYER-INVENTORY-SLOT-NBT-DATA(LK-PLAYER-INDEX, SLOT-INDEX) PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER-INDEX, SLOT-INDEX)
+                            WHEN OTHER
+                                CALL "NbtDecode-Skip" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+                        END-EVALUATE
+                    END-PERFORM
+                    CALL "NbtDecode-EndCompound" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+                END-PERFORM
+                CALL "NbtDecode-EndList" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+            WHEN OTHER
+                CALL "NbtDecode-Skip" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+        END-EVALUATE
+    END-PERFORM
+
+    CALL "NbtDecode-EndCompound" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+
+    GOBACK.
+
+END PROGRAM Player-LoadData.
+
+*> --- Player-AutosaveAll ---
+*> Saves every currently-connected player's data, independent of disconnect. Invoked periodically
+*> from ServerLoop/GameLoop so a crash between logins loses at most a few minutes of progress.
+*> One player's save failing (a transient disk-full/GzipCompress error) is logged and skipped
+*> rather than aborting the rest of the loop, so it does not suppress everyone else's autosave.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Player-AutosaveAll.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 PLAYER-INDEX          BINARY-LONG UNSIGNED.
+    01 PLAYER-SAVE-FAILURE   BINARY-CHAR UNSIGNED.
+    01 LOG-TEXT              PIC X(80).
+    01 LOG-TEXT-POS          BINARY-LONG UNSIGNED.
+    01 LOG-TEXT-LEN          BINARY-LONG UNSIGNED.
+    *> Player data
+    COPY DD-PLAYERS.
+LINKAGE SECTION.
+    01 LK-FAILURE            BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-FAILURE.
+    MOVE 0 TO LK-FAILURE
+    PERFORM VARYING PLAYER-INDEX FROM 1 BY 1 UNTIL PLAYER-INDEX > MAX-PLAYERS
+        IF PLAYER-CLIENT(PLAYER-INDEX) > 0
+            CALL "Player-SaveData" USING PLAYER-INDEX PLAYER-SAVE-FAILURE
+            IF PLAYER-SAVE-FAILURE > 0
+                MOVE 1 TO LK-FAILURE
+                MOVE 1 TO LOG-TEXT-POS
+                STRING "Autosave failed for " USERNAME(PLAYER-INDEX)(1:USERNAME-LENGTH(PLAYER-INDEX))
+                    INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+                COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+                CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
+            END-IF
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM Player-AutosaveAll.
