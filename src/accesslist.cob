@@ -0,0 +1,146 @@
+*> --- AccessList-LoadFile ---
+*> Reads one newline-delimited list of usernames (blank lines and lines starting
+*> with "#" ignored) into the given table, replacing whatever it held before.
+*> A missing or empty file just clears the table - see AccessList-Load.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AccessList-LoadFile.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 FAILURE              BINARY-CHAR UNSIGNED.
+    01 FILE-BUFFER          PIC X(64000).
+    01 FILE-BUFFER-LENGTH   BINARY-LONG UNSIGNED.
+    01 FILE-POINTER         BINARY-LONG UNSIGNED.
+    01 CURRENT-LINE         PIC X(256).
+    01 TRIMMED-LINE         PIC X(256).
+    01 TRIMMED-LEN          BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-FILE-NAME         PIC X(255).
+    01 LK-MAX-NAMES         BINARY-LONG UNSIGNED.
+    01 LK-TABLE.
+        02 LK-COUNT             BINARY-LONG UNSIGNED.
+        02 LK-NAMES OCCURS 100 TIMES PIC X(16).
+
+PROCEDURE DIVISION USING LK-FILE-NAME LK-MAX-NAMES LK-TABLE.
+    MOVE 0 TO LK-COUNT
+    CALL "Files-ReadAll" USING LK-FILE-NAME FILE-BUFFER FILE-BUFFER-LENGTH FAILURE
+    IF FAILURE NOT = 0 OR FILE-BUFFER-LENGTH = 0
+        GOBACK
+    END-IF
+
+    MOVE 1 TO FILE-POINTER
+    PERFORM UNTIL FILE-POINTER > FILE-BUFFER-LENGTH OR LK-COUNT >= LK-MAX-NAMES
+        MOVE SPACES TO CURRENT-LINE
+        UNSTRING FILE-BUFFER(1:FILE-BUFFER-LENGTH) DELIMITED BY X"0A"
+            INTO CURRENT-LINE
+            WITH POINTER FILE-POINTER
+        *> tolerate Windows-style CRLF line endings
+        INSPECT CURRENT-LINE REPLACING ALL X"0D" BY SPACE
+        MOVE FUNCTION TRIM(CURRENT-LINE) TO TRIMMED-LINE
+        COMPUTE TRIMMED-LEN = FUNCTION LENGTH(FUNCTION TRIM(CURRENT-LINE))
+        IF TRIMMED-LEN > 0 AND TRIMMED-LINE(1:1) NOT = "#"
+            ADD 1 TO LK-COUNT
+            MOVE TRIMMED-LINE(1:TRIMMED-LEN) TO LK-NAMES(LK-COUNT)
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM AccessList-LoadFile.
+
+*> --- AccessList-Load ---
+*> (Re-)loads save/whitelist.txt, save/ops.txt, and save/banned-players.txt. Safe to
+*> call repeatedly - e.g. periodically from Server's GameLoop - so list edits on disk
+*> take effect without restarting the server.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AccessList-Load.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> Access lists
+    COPY DD-ACCESSLIST.
+LINKAGE SECTION.
+    01 LK-FAILURE            BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-FAILURE.
+    MOVE 0 TO LK-FAILURE
+    CALL "AccessList-LoadFile" USING "save/whitelist.txt" MAX-ACCESSLIST-NAMES WHITELIST-TABLE
+    CALL "AccessList-LoadFile" USING "save/ops.txt" MAX-ACCESSLIST-NAMES OPS-TABLE
+    CALL "AccessList-LoadFile" USING "save/banned-players.txt" MAX-ACCESSLIST-NAMES BANNED-TABLE
+    GOBACK.
+
+END PROGRAM AccessList-Load.
+
+*> --- AccessList-IsWhitelisted ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AccessList-IsWhitelisted.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 NAME-INDEX            BINARY-LONG UNSIGNED.
+    *> Access lists
+    COPY DD-ACCESSLIST.
+LINKAGE SECTION.
+    01 LK-NAME               PIC X ANY LENGTH.
+    01 LK-RESULT             BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-NAME LK-RESULT.
+    MOVE 0 TO LK-RESULT
+    PERFORM VARYING NAME-INDEX FROM 1 BY 1 UNTIL NAME-INDEX > WHITELIST-NAME-COUNT
+        IF WHITELIST-NAMES(NAME-INDEX) = LK-NAME
+            MOVE 1 TO LK-RESULT
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM AccessList-IsWhitelisted.
+
+*> --- AccessList-IsOp ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AccessList-IsOp.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 NAME-INDEX            BINARY-LONG UNSIGNED.
+    *> Access lists
+    COPY DD-ACCESSLIST.
+LINKAGE SECTION.
+    01 LK-NAME               PIC X ANY LENGTH.
+    01 LK-RESULT             BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-NAME LK-RESULT.
+    MOVE 0 TO LK-RESULT
+    PERFORM VARYING NAME-INDEX FROM 1 BY 1 UNTIL NAME-INDEX > OPS-NAME-COUNT
+        IF OPS-NAMES(NAME-INDEX) = LK-NAME
+            MOVE 1 TO LK-RESULT
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM AccessList-IsOp.
+
+*> --- AccessList-IsBanned ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AccessList-IsBanned.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 NAME-INDEX            BINARY-LONG UNSIGNED.
+    *> Access lists
+    COPY DD-ACCESSLIST.
+LINKAGE SECTION.
+    01 LK-NAME               PIC X ANY LENGTH.
+    01 LK-RESULT             BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-NAME LK-RESULT.
+    MOVE 0 TO LK-RESULT
+    PERFORM VARYING NAME-INDEX FROM 1 BY 1 UNTIL NAME-INDEX > BANNED-NAME-COUNT
+        IF BANNED-NAMES(NAME-INDEX) = LK-NAME
+            MOVE 1 TO LK-RESULT
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM AccessList-IsBanned.
