@@ -60,22 +60,63 @@ PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-CHUNK-INDEX.
 END PROGRAM World-AllocateChunk.
 
 *> --- World-GenerateChunk ---
+*> Lays down simple rolling hills instead of a flat plane: bedrock at the world floor,
+*> stone up to a per-column height (derived from a handful of overlaid sine waves, so
+*> neighbouring chunks blend smoothly without needing a real noise library), a few
+*> layers of dirt capped with grass, and - for columns whose terrain height dips below
+*> sea level - a sand bed under a pool of water standing in for a lake or coastline.
 IDENTIFICATION DIVISION.
 PROGRAM-ID. World-GenerateChunk.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
     *> Constants
-    01 C-MINECRAFT-AIR              PIC X(50) VALUE "minecraft:air".
+    01 C-MINECRAFT-BEDROCK          PIC X(50) VALUE "minecraft:bedrock".
     01 C-MINECRAFT-STONE            PIC X(50) VALUE "minecraft:stone".
+    01 C-MINECRAFT-DIRT             PIC X(50) VALUE "minecraft:dirt".
     01 C-MINECRAFT-GRASS_BLOCK      PIC X(50) VALUE "minecraft:grass_block".
+    01 C-MINECRAFT-SAND             PIC X(50) VALUE "minecraft:sand".
+    01 C-MINECRAFT-WATER            PIC X(50) VALUE "minecraft:water".
+    01 C-MINECRAFT-COAL_ORE         PIC X(50) VALUE "minecraft:coal_ore".
+    01 C-MINECRAFT-IRON_ORE         PIC X(50) VALUE "minecraft:iron_ore".
+    01 C-MINECRAFT-GOLD_ORE         PIC X(50) VALUE "minecraft:gold_ore".
+    01 C-MINECRAFT-REDSTONE_ORE     PIC X(50) VALUE "minecraft:redstone_ore".
+    01 C-MINECRAFT-LAPIS_ORE        PIC X(50) VALUE "minecraft:lapis_ore".
+    01 C-MINECRAFT-DIAMOND_ORE      PIC X(50) VALUE "minecraft:diamond_ore".
+    01 C-MINECRAFT-EMERALD_ORE      PIC X(50) VALUE "minecraft:emerald_ore".
+    01 C-WORLD-MIN-Y                BINARY-LONG             VALUE -64.
+    01 C-SEA-LEVEL                  BINARY-LONG             VALUE 62.
     *> World data
     COPY DD-WORLD.
 LOCAL-STORAGE SECTION.
     01 CHUNK-INDEX          BINARY-LONG UNSIGNED.
     01 SECTION-INDEX        BINARY-LONG UNSIGNED.
     01 BLOCK-INDEX          BINARY-LONG UNSIGNED.
-    01 TEMP-INT32           BINARY-LONG.
+    01 BLOCK-ID-BEDROCK     BINARY-LONG.
+    01 BLOCK-ID-STONE       BINARY-LONG.
+    01 BLOCK-ID-DIRT        BINARY-LONG.
+    01 BLOCK-ID-GRASS       BINARY-LONG.
+    01 BLOCK-ID-SAND        BINARY-LONG.
+    01 BLOCK-ID-WATER       BINARY-LONG.
+    *> ore veins - a sparse per-block roll while filling in the stone layer below,
+    *> rarer and deeper-only the more valuable the ore, standing in for real vein
+    *> shapes the way the sine-wave terrain stands in for real noise. Gives
+    *> World-SetBlock's break-for-XP-orb check (see the ore table there) something
+    *> to actually find during ordinary mining.
+    01 BLOCK-ID-COAL-ORE    BINARY-LONG.
+    01 BLOCK-ID-IRON-ORE    BINARY-LONG.
+    01 BLOCK-ID-GOLD-ORE    BINARY-LONG.
+    01 BLOCK-ID-REDSTONE-ORE BINARY-LONG.
+    01 BLOCK-ID-LAPIS-ORE   BINARY-LONG.
+    01 BLOCK-ID-DIAMOND-ORE BINARY-LONG.
+    01 BLOCK-ID-EMERALD-ORE BINARY-LONG.
+    01 ORE-ROLL             FLOAT-SHORT.
+    01 LOCAL-X              BINARY-LONG.
+    01 LOCAL-Z              BINARY-LONG.
+    01 WORLD-X              BINARY-LONG.
+    01 WORLD-Z              BINARY-LONG.
+    01 COLUMN-HEIGHT        BINARY-LONG.
+    01 CURRENT-Y            BINARY-LONG.
 LINKAGE SECTION.
     01 LK-CHUNK-X           BINARY-LONG.
     01 LK-CHUNK-Z           BINARY-LONG.
@@ -87,23 +128,94 @@ PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z.
         GOBACK
     END-IF
 
-    *> turn all blocks with Y <= 63 (= the bottom 128 blocks = the bottom 8 sections) into stone
-    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-STONE TEMP-INT32
-    PERFORM VARYING SECTION-INDEX FROM 1 BY 1 UNTIL SECTION-INDEX > 8
-        PERFORM VARYING BLOCK-INDEX FROM 1 BY 1 UNTIL BLOCK-INDEX > 4096
-            MOVE TEMP-INT32 TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
-        END-PERFORM
-        MOVE 4096 TO WORLD-SECTION-NON-AIR(CHUNK-INDEX, SECTION-INDEX)
-    END-PERFORM
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-BEDROCK BLOCK-ID-BEDROCK
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-STONE BLOCK-ID-STONE
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-DIRT BLOCK-ID-DIRT
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-GRASS_BLOCK BLOCK-ID-GRASS
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-SAND BLOCK-ID-SAND
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-WATER BLOCK-ID-WATER
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-COAL_ORE BLOCK-ID-COAL-ORE
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-IRON_ORE BLOCK-ID-IRON-ORE
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-GOLD_ORE BLOCK-ID-GOLD-ORE
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-REDSTONE_ORE BLOCK-ID-REDSTONE-ORE
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-LAPIS_ORE BLOCK-ID-LAPIS-ORE
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-DIAMOND_ORE BLOCK-ID-DIAMOND-ORE
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-EMERALD_ORE BLOCK-ID-EMERALD-ORE
+
+    PERFORM VARYING LOCAL-X FROM 0 BY 1 UNTIL LOCAL-X > 15
+        PERFORM VARYING LOCAL-Z FROM 0 BY 1 UNTIL LOCAL-Z > 15
+            COMPUTE WORLD-X = LK-CHUNK-X * 16 + LOCAL-X
+            COMPUTE WORLD-Z = LK-CHUNK-Z * 16 + LOCAL-Z
+
+            *> Three overlaid sine waves of different wavelength/amplitude give rolling
+            *> hills that still line up seamlessly across chunk borders.
+            COMPUTE COLUMN-HEIGHT = 64
+                + FUNCTION INTEGER(FUNCTION SIN(WORLD-X * 0.1) * 4 + FUNCTION COS(WORLD-Z * 0.1) * 4
+                + FUNCTION SIN((WORLD-X + WORLD-Z) * 0.05) * 3)
+
+            *> bedrock floor
+            MOVE C-WORLD-MIN-Y TO CURRENT-Y
+            COMPUTE SECTION-INDEX = (CURRENT-Y + 64) / 16 + 1
+            COMPUTE BLOCK-INDEX = ((FUNCTION MOD(CURRENT-Y + 64, 16)) * 16 + LOCAL-Z) * 16 + LOCAL-X + 1
+            MOVE BLOCK-ID-BEDROCK TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
+            ADD 1 TO WORLD-SECTION-NON-AIR(CHUNK-INDEX, SECTION-INDEX)
 
-    *> turn all blocks with Y = 63 (i.e., the top 16x16 blocks) into grass
-    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-GRASS_BLOCK TEMP-INT32
-    MOVE 8 TO SECTION-INDEX
-    COMPUTE BLOCK-INDEX = 4096 - 256 + 1
-    PERFORM 256 TIMES
-        MOVE TEMP-INT32 TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
-        *> Note: No need to increment WORLD-SECTION-NON-AIR, as the section is already full
-        ADD 1 TO BLOCK-INDEX
+            *> stone from just above bedrock up to 4 below the surface
+            COMPUTE CURRENT-Y = C-WORLD-MIN-Y + 1
+            PERFORM VARYING CURRENT-Y FROM CURRENT-Y BY 1 UNTIL CURRENT-Y > COLUMN-HEIGHT - 4
+                COMPUTE SECTION-INDEX = (CURRENT-Y + 64) / 16 + 1
+                COMPUTE BLOCK-INDEX = ((FUNCTION MOD(CURRENT-Y + 64, 16)) * 16 + LOCAL-Z) * 16 + LOCAL-X + 1
+                MOVE BLOCK-ID-STONE TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
+                MOVE FUNCTION RANDOM TO ORE-ROLL
+                EVALUATE TRUE
+                    WHEN CURRENT-Y < -48 AND ORE-ROLL < 0.004
+                        MOVE BLOCK-ID-DIAMOND-ORE TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
+                    WHEN CURRENT-Y < -32 AND ORE-ROLL < 0.004
+                        MOVE BLOCK-ID-EMERALD-ORE TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
+                    WHEN CURRENT-Y < -32 AND ORE-ROLL < 0.010
+                        MOVE BLOCK-ID-REDSTONE-ORE TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
+                    WHEN CURRENT-Y < -16 AND ORE-ROLL < 0.008
+                        MOVE BLOCK-ID-GOLD-ORE TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
+                    WHEN CURRENT-Y < 0 AND ORE-ROLL < 0.006
+                        MOVE BLOCK-ID-LAPIS-ORE TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
+                    WHEN ORE-ROLL < 0.025
+                        MOVE BLOCK-ID-IRON-ORE TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
+                    WHEN ORE-ROLL < 0.055
+                        MOVE BLOCK-ID-COAL-ORE TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
+                END-EVALUATE
+                ADD 1 TO WORLD-SECTION-NON-AIR(CHUNK-INDEX, SECTION-INDEX)
+            END-PERFORM
+
+            *> dirt for the 3 layers below the surface
+            COMPUTE CURRENT-Y = COLUMN-HEIGHT - 3
+            PERFORM VARYING CURRENT-Y FROM CURRENT-Y BY 1 UNTIL CURRENT-Y > COLUMN-HEIGHT - 1
+                COMPUTE SECTION-INDEX = (CURRENT-Y + 64) / 16 + 1
+                COMPUTE BLOCK-INDEX = ((FUNCTION MOD(CURRENT-Y + 64, 16)) * 16 + LOCAL-Z) * 16 + LOCAL-X + 1
+                MOVE BLOCK-ID-DIRT TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
+                ADD 1 TO WORLD-SECTION-NON-AIR(CHUNK-INDEX, SECTION-INDEX)
+            END-PERFORM
+
+            *> surface block: sand if this column is a lake bed below sea level, grass otherwise
+            COMPUTE SECTION-INDEX = (COLUMN-HEIGHT + 64) / 16 + 1
+            COMPUTE BLOCK-INDEX = ((FUNCTION MOD(COLUMN-HEIGHT + 64, 16)) * 16 + LOCAL-Z) * 16 + LOCAL-X + 1
+            IF COLUMN-HEIGHT < C-SEA-LEVEL
+                MOVE BLOCK-ID-SAND TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
+            ELSE
+                MOVE BLOCK-ID-GRASS TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
+            END-IF
+            ADD 1 TO WORLD-SECTION-NON-AIR(CHUNK-INDEX, SECTION-INDEX)
+
+            *> fill anything between the surface and sea level with water
+            IF COLUMN-HEIGHT < C-SEA-LEVEL
+                COMPUTE CURRENT-Y = COLUMN-HEIGHT + 1
+                PERFORM VARYING CURRENT-Y FROM CURRENT-Y BY 1 UNTIL CURRENT-Y > C-SEA-LEVEL
+                    COMPUTE SECTION-INDEX = (CURRENT-Y + 64) / 16 + 1
+                    COMPUTE BLOCK-INDEX = ((FUNCTION MOD(CURRENT-Y + 64, 16)) * 16 + LOCAL-Z) * 16 + LOCAL-X + 1
+                    MOVE BLOCK-ID-WATER TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
+                    ADD 1 TO WORLD-SECTION-NON-AIR(CHUNK-INDEX, SECTION-INDEX)
+                END-PERFORM
+            END-IF
+        END-PERFORM
     END-PERFORM
 
     *> mark the chunk as present and dirty (i.e., needing to be saved)
@@ -162,11 +274,23 @@ WORKING-STORAGE SECTION.
     01 PALETTE-BITS             BINARY-LONG UNSIGNED.
     01 BLOCKS-PER-LONG          BINARY-LONG UNSIGNED.
     01 LONG-ARRAY-LENGTH        BINARY-LONG UNSIGNED.
-    01 LONG-ARRAY-ENTRY         BINARY-LONG-LONG UNSIGNED.
-    01 LONG-ARRAY-ENTRY-SIGNED  REDEFINES LONG-ARRAY-ENTRY BINARY-LONG-LONG.
-    01 LONG-ARRAY-MULTIPLIER    BINARY-LONG-LONG UNSIGNED.
+    01 LONG-ARRAY-ENTRY         BINARY-DOUBLE UNSIGNED.
+    01 LONG-ARRAY-ENTRY-SIGNED  REDEFINES LONG-ARRAY-ENTRY BINARY-DOUBLE.
+    01 LONG-ARRAY-MULTIPLIER    BINARY-DOUBLE UNSIGNED.
     COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==PALETTE-BLOCK==.
     01 PROPERTY-INDEX           BINARY-LONG UNSIGNED.
+    *> Block-entity (container) persistence
+    01 CONTAINER-INDEX          BINARY-LONG UNSIGNED.
+    01 CONTAINER-CHUNK-X        BINARY-LONG.
+    01 CONTAINER-CHUNK-Z        BINARY-LONG.
+    01 SLOT-INDEX               BINARY-LONG UNSIGNED.
+    01 SLOT-ITEM-NAME           PIC X(50).
+    COPY DD-CONTAINERS.
+    *> Block-entity (command block) persistence
+    01 COMMANDBLOCK-INDEX       BINARY-LONG UNSIGNED.
+    01 COMMANDBLOCK-CHUNK-X     BINARY-LONG.
+    01 COMMANDBLOCK-CHUNK-Z     BINARY-LONG.
+    COPY DD-COMMANDBLOCKS.
     *> World data
     COPY DD-WORLD.
 LOCAL-STORAGE SECTION.
@@ -324,6 +448,111 @@ PROCEDURE DIVISION USING LK-CHUNK-INDEX LK-FAILURE.
     *> end chunk sections
     CALL "NbtEncode-EndList" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
 
+    *> block entities (container contents) belonging to this chunk, the way real
+    *> Minecraft region files store them alongside the block data itself
+    MOVE "block_entities" TO TAG-NAME
+    MOVE 14 TO NAME-LEN
+    CALL "NbtEncode-List" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN
+
+    PERFORM VARYING CONTAINER-INDEX FROM 1 BY 1 UNTIL CONTAINER-INDEX > MAX-CONTAINERS
+        IF CONTAINER-PRESENT(CONTAINER-INDEX) > 0
+            DIVIDE CONTAINER-X(CONTAINER-INDEX) BY 16 GIVING CONTAINER-CHUNK-X ROUNDED MODE IS TOWARD-LESSER
+            DIVIDE CONTAINER-Z(CONTAINER-INDEX) BY 16 GIVING CONTAINER-CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
+            IF CONTAINER-CHUNK-X = WORLD-CHUNK-X(LK-CHUNK-INDEX) AND CONTAINER-CHUNK-Z = WORLD-CHUNK-Z(LK-CHUNK-INDEX)
+                *> start block entity
+                CALL "NbtEncode-Compound" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET OMITTED OMITTED
+
+                MOVE "x" TO TAG-NAME
+                MOVE 1 TO NAME-LEN
+                CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN CONTAINER-X(CONTAINER-INDEX)
+                MOVE "y" TO TAG-NAME
+                CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN CONTAINER-Y(CONTAINER-INDEX)
+                MOVE "z" TO TAG-NAME
+                CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN CONTAINER-Z(CONTAINER-INDEX)
+
+                MOVE "id" TO TAG-NAME
+                MOVE 2 TO NAME-LEN
+                MOVE "minecraft:chest" TO STR
+                MOVE 15 TO STR-LEN
+                CALL "NbtEncode-String" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN STR STR-LEN
+
+                *> stored items
+                MOVE "Items" TO TAG-NAME
+                MOVE 5 TO NAME-LEN
+                CALL "NbtEncode-List" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN
+                PERFORM VARYING SLOT-INDEX FROM 1 BY 1 UNTIL SLOT-INDEX > CONTAINER-SLOT-COUNT
+                    IF CONTAINER-SLOT-ID(CONTAINER-INDEX, SLOT-INDEX) >= 0
+                        CALL "NbtEncode-Compound" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET OMITTED OMITTED
+
+                        MOVE "Slot" TO TAG-NAME
+                        MOVE 4 TO NAME-LEN
+                        COMPUTE INT8 = SLOT-INDEX - 1
+                        CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN INT8
+
+                        CALL "Items-Get-Name" USING CONTAINER-SLOT-ID(CONTAINER-INDEX, SLOT-INDEX) SLOT-ITEM-NAME
+                        MOVE "id" TO TAG-NAME
+                        MOVE 2 TO NAME-LEN
+                        MOVE FUNCTION STORED-CHAR-LENGTH(SLOT-ITEM-NAME) TO STR-LEN
+                        CALL "NbtEncode-String" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN SLOT-ITEM-NAME STR-LEN
+
+                        MOVE "count" TO TAG-NAME
+                        MOVE 5 TO NAME-LEN
+                        MOVE CONTAINER-SLOT-COUNT-VAL(CONTAINER-INDEX, SLOT-INDEX) TO INT8
+                        CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN INT8
+
+                        CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
+                    END-IF
+                END-PERFORM
+                CALL "NbtEncode-EndList" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
+
+                *> end block entity
+                CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
+            END-IF
+        END-IF
+    END-PERFORM
+
+    *> command blocks (see World-OpenCommandBlock) belonging to this chunk, sharing the
+    *> same "block_entities" list as chests above, disambiguated by the "id" tag
+    PERFORM VARYING COMMANDBLOCK-INDEX FROM 1 BY 1 UNTIL COMMANDBLOCK-INDEX > MAX-COMMANDBLOCKS
+        IF COMMANDBLOCK-PRESENT(COMMANDBLOCK-INDEX) > 0
+            DIVIDE COMMANDBLOCK-X(COMMANDBLOCK-INDEX) BY 16 GIVING COMMANDBLOCK-CHUNK-X ROUNDED MODE IS TOWARD-LESSER
+            DIVIDE COMMANDBLOCK-Z(COMMANDBLOCK-INDEX) BY 16 GIVING COMMANDBLOCK-CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
+            IF COMMANDBLOCK-CHUNK-X = WORLD-CHUNK-X(LK-CHUNK-INDEX) AND COMMANDBLOCK-CHUNK-Z = WORLD-CHUNK-Z(LK-CHUNK-INDEX)
+                *> start block entity
+                CALL "NbtEncode-Compound" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET OMITTED OMITTED
+
+                MOVE "x" TO TAG-NAME
+                MOVE 1 TO NAME-LEN
+                CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN COMMANDBLOCK-X(COMMANDBLOCK-INDEX)
+                MOVE "y" TO TAG-NAME
+                CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN COMMANDBLOCK-Y(COMMANDBLOCK-INDEX)
+                MOVE "z" TO TAG-NAME
+                CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN COMMANDBLOCK-Z(COMMANDBLOCK-INDEX)
+
+                MOVE "id" TO TAG-NAME
+                MOVE 2 TO NAME-LEN
+                MOVE "minecraft:command_block" TO STR
+                MOVE 24 TO STR-LEN
+                CALL "NbtEncode-String" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN STR STR-LEN
+
+                MOVE "Command" TO TAG-NAME
+                MOVE 7 TO NAME-LEN
+                MOVE COMMANDBLOCK-COMMAND-LEN(COMMANDBLOCK-INDEX) TO STR-LEN
+                CALL "NbtEncode-String" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN COMMANDBLOCK-COMMAND-TEXT(COMMANDBLOCK-INDEX) STR-LEN
+
+                MOVE "auto" TO TAG-NAME
+                MOVE 4 TO NAME-LEN
+                MOVE COMMANDBLOCK-AUTO(COMMANDBLOCK-INDEX) TO INT8
+                CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN INT8
+
+                *> end block entity
+                CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
+            END-IF
+        END-IF
+    END-PERFORM
+
+    CALL "NbtEncode-EndList" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
+
     *> end root tag
     CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
 
@@ -375,11 +604,32 @@ WORKING-STORAGE SECTION.
     01 BLOCKS-PER-LONG          BINARY-LONG UNSIGNED.
     01 LONG-ARRAY-LENGTH        BINARY-LONG UNSIGNED.
     01 LONG-ARRAY-INDEX         BINARY-LONG UNSIGNED.
-    01 LONG-ARRAY-ENTRY         BINARY-LONG-LONG UNSIGNED.
-    01 LONG-ARRAY-ENTRY-SIGNED  REDEFINES LONG-ARRAY-ENTRY BINARY-LONG-LONG.
+    01 LONG-ARRAY-ENTRY         BINARY-DOUBLE UNSIGNED.
+    01 LONG-ARRAY-ENTRY-SIGNED  REDEFINES LONG-ARRAY-ENTRY BINARY-DOUBLE.
     COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==PALETTE-BLOCK==.
     *> A map of palette indices to block state IDs
     01 BLOCK-STATE-IDS          BINARY-SHORT UNSIGNED OCCURS 4096 TIMES.
+    *> Block-entity (container) restoration
+    01 BLOCK-ENTITY-COUNT       BINARY-LONG UNSIGNED.
+    01 BLOCK-ENTITY-INDEX       BINARY-LONG UNSIGNED.
+    01 ITEM-LIST-COUNT          BINARY-LONG UNSIGNED.
+    01 ITEM-LIST-INDEX          BINARY-LONG UNSIGNED.
+    01 ITEM-NAME                PIC X(50).
+    01 CONTAINER-POSITION-TEMP.
+        02 CONTAINER-TEMP-X         BINARY-LONG.
+        02 CONTAINER-TEMP-Y         BINARY-LONG.
+        02 CONTAINER-TEMP-Z         BINARY-LONG.
+    01 CONTAINER-INDEX          BINARY-LONG UNSIGNED.
+    01 SLOT-INDEX               BINARY-LONG UNSIGNED.
+    COPY DD-CONTAINERS.
+    *> Block-entity "id" discriminator, and command-block restoration - see
+    *> World-OpenCommandBlock
+    01 BLOCK-ENTITY-ID          PIC X(50).
+    01 COMMANDBLOCK-TEMP-COMMAND     PIC X(256).
+    01 COMMANDBLOCK-TEMP-COMMAND-LEN BINARY-LONG UNSIGNED.
+    01 COMMANDBLOCK-TEMP-AUTO        BINARY-CHAR UNSIGNED.
+    01 COMMANDBLOCK-INDEX       BINARY-LONG UNSIGNED.
+    COPY DD-COMMANDBLOCKS.
     *> World data
     COPY DD-WORLD.
 LOCAL-STORAGE SECTION.
@@ -598,6 +848,108 @@ PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-FAILURE.
     *> end sections
     CALL "NbtDecode-EndList" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
 
+    *> block entities (container contents) - absent in saves written before this existed,
+    *> in which case SkipUntilTag leaves us at the end of the compound and there is simply
+    *> nothing to restore
+    MOVE "block_entities" TO EXPECTED-TAG
+    CALL "SkipUntilTag" USING NBT-DECODER-STATE NBT-BUFFER OFFSET EXPECTED-TAG AT-END
+    IF AT-END = 0
+        CALL "NbtDecode-List" USING NBT-DECODER-STATE NBT-BUFFER OFFSET BLOCK-ENTITY-COUNT
+        PERFORM VARYING BLOCK-ENTITY-INDEX FROM 1 BY 1 UNTIL BLOCK-ENTITY-INDEX > BLOCK-ENTITY-COUNT
+            CALL "NbtDecode-Compound" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+            MOVE 0 TO CONTAINER-TEMP-X
+            MOVE 0 TO CONTAINER-TEMP-Y
+            MOVE 0 TO CONTAINER-TEMP-Z
+            MOVE 0 TO CONTAINER-INDEX
+            MOVE SPACES TO BLOCK-ENTITY-ID
+            MOVE SPACES TO COMMANDBLOCK-TEMP-COMMAND
+            MOVE 0 TO COMMANDBLOCK-TEMP-COMMAND-LEN
+            MOVE 0 TO COMMANDBLOCK-TEMP-AUTO
+
+            PERFORM UNTIL EXIT
+                CALL "NbtDecode-Peek" USING NBT-DECODER-STATE NBT-BUFFER OFFSET AT-END TAG-NAME NAME-LEN
+                IF AT-END > 0
+                    EXIT PERFORM
+                END-IF
+                EVALUATE TAG-NAME(1:NAME-LEN)
+                    WHEN "x"
+                        CALL "NbtDecode-Int" USING NBT-DECODER-STATE NBT-BUFFER OFFSET CONTAINER-TEMP-X
+                    WHEN "y"
+                        CALL "NbtDecode-Int" USING NBT-DECODER-STATE NBT-BUFFER OFFSET CONTAINER-TEMP-Y
+                    WHEN "z"
+                        CALL "NbtDecode-Int" USING NBT-DECODER-STATE NBT-BUFFER OFFSET CONTAINER-TEMP-Z
+                    WHEN "id"
+                        CALL "NbtDecode-String" USING NBT-DECODER-STATE NBT-BUFFER OFFSET STR STR-LEN
+                        MOVE STR(1:STR-LEN) TO BLOCK-ENTITY-ID
+                    WHEN "Command"
+                        CALL "NbtDecode-String" USING NBT-DECODER-STATE NBT-BUFFER OFFSET STR STR-LEN
+                        MOVE STR(1:STR-LEN) TO COMMANDBLOCK-TEMP-COMMAND
+                        MOVE STR-LEN TO COMMANDBLOCK-TEMP-COMMAND-LEN
+                    WHEN "auto"
+                        CALL "NbtDecode-Byte" USING NBT-DECODER-STATE NBT-BUFFER OFFSET INT8
+                        MOVE INT8 TO COMMANDBLOCK-TEMP-AUTO
+                    WHEN "Items"
+                        *> the container itself is only allocated once we know its position,
+                        *> so the position tags ("x"/"y"/"z") must come before "Items" - this
+                        *> is how World-SaveChunk writes them
+                        IF CONTAINER-INDEX = 0
+                            CALL "World-OpenContainer" USING CONTAINER-POSITION-TEMP CONTAINER-INDEX
+                        END-IF
+                        CALL "NbtDecode-List" USING NBT-DECODER-STATE NBT-BUFFER OFFSET ITEM-LIST-COUNT
+                        PERFORM VARYING ITEM-LIST-INDEX FROM 1 BY 1 UNTIL ITEM-LIST-INDEX > ITEM-LIST-COUNT
+                            CALL "NbtDecode-Compound" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+                            MOVE 0 TO SLOT-INDEX
+                            PERFORM UNTIL EXIT
+                                CALL "NbtDecode-Peek" USING NBT-DECODER-STATE NBT-BUFFER OFFSET AT-END TAG-NAME NAME-LEN
+                                IF AT-END > 0
+                                    EXIT PERFORM
+                                END-IF
+                                EVALUATE TAG-NAME(1:NAME-LEN)
+                                    WHEN "Slot"
+                                        CALL "NbtDecode-Byte" USING NBT-DECODER-STATE NBT-BUFFER OFFSET INT8
+                                        COMPUTE SLOT-INDEX = INT8 + 1
+                                    WHEN "id"
+                                        CALL "NbtDecode-String" USING NBT-DECODER-STATE NBT-BUFFER OFFSET STR STR-LEN
+                                        MOVE STR(1:STR-LEN) TO ITEM-NAME
+                                    WHEN "count"
+                                        CALL "NbtDecode-Byte" USING NBT-DECODER-STATE NBT-BUFFER OFFSET INT8
+                                        IF CONTAINER-INDEX > 0 AND SLOT-INDEX > 0
+                                            MOVE INT8 TO CONTAINER-SLOT-COUNT-VAL(CONTAINER-INDEX, SLOT-INDEX)
+                                        END-IF
+                                    WHEN OTHER
+                                        CALL "NbtDecode-Skip" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+                                END-EVALUATE
+                            END-PERFORM
+                            IF CONTAINER-INDEX > 0 AND SLOT-INDEX > 0
+                                CALL "Items-Get-Id" USING ITEM-NAME CONTAINER-SLOT-ID(CONTAINER-INDEX, SLOT-INDEX)
+                            END-IF
+                            CALL "NbtDecode-EndCompound" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+                        END-PERFORM
+                        CALL "NbtDecode-EndList" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+                    WHEN OTHER
+                        CALL "NbtDecode-Skip" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+                END-EVALUATE
+            END-PERFORM
+
+            *> a command block entry has no "Items" list to trigger on, so it is only
+            *> restored here once the whole compound has been read - defaulting to
+            *> chest behavior (handled above, via "Items") for any entry with no "id"
+            *> tag at all keeps save files written before command blocks existed
+            *> loading exactly as they did before
+            IF BLOCK-ENTITY-ID = "minecraft:command_block"
+                CALL "World-OpenCommandBlock" USING CONTAINER-POSITION-TEMP COMMANDBLOCK-INDEX
+                IF COMMANDBLOCK-INDEX > 0
+                    MOVE COMMANDBLOCK-TEMP-COMMAND TO COMMANDBLOCK-COMMAND-TEXT(COMMANDBLOCK-INDEX)
+                    MOVE COMMANDBLOCK-TEMP-COMMAND-LEN TO COMMANDBLOCK-COMMAND-LEN(COMMANDBLOCK-INDEX)
+                    MOVE COMMANDBLOCK-TEMP-AUTO TO COMMANDBLOCK-AUTO(COMMANDBLOCK-INDEX)
+                END-IF
+            END-IF
+
+            CALL "NbtDecode-EndCompound" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+        END-PERFORM
+        CALL "NbtDecode-EndList" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
+    END-IF
+
     *> end root tag
     CALL "SkipRemainingTags" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
     CALL "NbtDecode-EndCompound" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
@@ -606,6 +958,8 @@ PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-FAILURE.
     MOVE 1 TO WORLD-CHUNK-PRESENT(CHUNK-INDEX)
     MOVE 0 TO WORLD-CHUNK-DIRTY(CHUNK-INDEX)
 
+    ADD 1 TO WORLD-CHUNK-LOAD-COUNT
+
     GOBACK.
 
     *> --- SkipUntilTag ---
@@ -677,6 +1031,12 @@ PROGRAM-ID. World-EnsureChunk.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
     01 IO-FAILURE           BINARY-CHAR UNSIGNED.
+    *> scratch fields for logging - see Log-Info
+    01 LOG-TEXT             PIC X(256).
+    01 LOG-TEXT-POS         BINARY-LONG UNSIGNED.
+    01 LOG-TEXT-LEN         BINARY-LONG UNSIGNED.
+    01 LOG-NUM1             PIC -(9)9.
+    01 LOG-NUM2             PIC -(9)9.
     *> World data
     COPY DD-WORLD.
 LINKAGE SECTION.
@@ -693,7 +1053,12 @@ PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-CHUNK-INDEX.
     *> not found, load or generate
     CALL "World-LoadChunk" USING LK-CHUNK-X LK-CHUNK-Z IO-FAILURE
     IF IO-FAILURE NOT = 0
-        DISPLAY "Generating chunk: " LK-CHUNK-X " " LK-CHUNK-Z
+        MOVE LK-CHUNK-X TO LOG-NUM1
+        MOVE LK-CHUNK-Z TO LOG-NUM2
+        MOVE 1 TO LOG-TEXT-POS
+        STRING "Generating chunk: " FUNCTION TRIM(LOG-NUM1) " " FUNCTION TRIM(LOG-NUM2) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+        COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+        CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
         MOVE 0 TO IO-FAILURE
         CALL "World-GenerateChunk" USING LK-CHUNK-X LK-CHUNK-Z
     END-IF
@@ -712,33 +1077,37 @@ WORKING-STORAGE SECTION.
     01 CHUNK-INDEX          BINARY-LONG UNSIGNED.
     01 CHUNK-BLOCK-X        BINARY-LONG.
     01 CHUNK-BLOCK-Z        BINARY-LONG.
-    01 MIN-DISTANCE         BINARY-LONG.
+    01 PLAYER-DISTANCE      BINARY-LONG.
     01 PLAYER-INDEX         BINARY-LONG UNSIGNED.
+    01 KEEP-CHUNK           BINARY-CHAR UNSIGNED.
     *> World data
     COPY DD-WORLD.
     *> Player data
     COPY DD-PLAYERS.
+    *> Client data (each player's own requested view distance)
+    COPY DD-CLIENTS.
 LINKAGE SECTION.
-    01 LK-VIEW-DISTANCE     BINARY-LONG UNSIGNED.
     01 LK-FAILURE           BINARY-CHAR UNSIGNED.
 
-PROCEDURE DIVISION USING LK-VIEW-DISTANCE LK-FAILURE.
+PROCEDURE DIVISION USING LK-FAILURE.
     MOVE 0 TO LK-FAILURE
     PERFORM VARYING CHUNK-INDEX FROM 1 BY 1 UNTIL CHUNK-INDEX > WORLD-CHUNK-COUNT
         IF WORLD-CHUNK-PRESENT(CHUNK-INDEX) > 0
             COMPUTE CHUNK-BLOCK-X = WORLD-CHUNK-X(CHUNK-INDEX) * 16 + 8
             COMPUTE CHUNK-BLOCK-Z = WORLD-CHUNK-Z(CHUNK-INDEX) * 16 + 8
-            *> Compute the minimum distance to any player on any axis
-            MOVE 1000000 TO MIN-DISTANCE
+            *> Keep the chunk if it is within any connected player's own requested view
+            *> distance (plus 2, for tolerance against thrashing as players move).
+            MOVE 0 TO KEEP-CHUNK
             PERFORM VARYING PLAYER-INDEX FROM 1 BY 1 UNTIL PLAYER-INDEX > MAX-PLAYERS
                 IF PLAYER-CLIENT(PLAYER-INDEX) > 0
-                    COMPUTE MIN-DISTANCE = FUNCTION MIN(MIN-DISTANCE, FUNCTION ABS(CHUNK-BLOCK-X - PLAYER-X(PLAYER-INDEX)))
-                    COMPUTE MIN-DISTANCE = FUNCTION MIN(MIN-DISTANCE, FUNCTION ABS(CHUNK-BLOCK-Z - PLAYER-Z(PLAYER-INDEX)))
+                    COMPUTE PLAYER-DISTANCE = FUNCTION MAX(FUNCTION ABS(CHUNK-BLOCK-X - PLAYER-X(PLAYER-INDEX)), FUNCTION ABS(CHUNK-BLOCK-Z - PLAYER-Z(PLAYER-INDEX)))
+                    COMPUTE PLAYER-DISTANCE = PLAYER-DISTANCE / 16
+                    IF PLAYER-DISTANCE - CLIENT-VIEW-DISTANCE(PLAYER-CLIENT(PLAYER-INDEX)) <= 2
+                        MOVE 1 TO KEEP-CHUNK
+                    END-IF
                 END-IF
             END-PERFORM
-            *> If the chunk is outside the view distance + 2 (for tolerance against thrashing), unload it
-            COMPUTE MIN-DISTANCE = MIN-DISTANCE / 16 - LK-VIEW-DISTANCE
-            IF MIN-DISTANCE > 2
+            IF KEEP-CHUNK = 0
                 IF WORLD-CHUNK-DIRTY(CHUNK-INDEX) > 0
                     CALL "World-SaveChunk" USING CHUNK-INDEX LK-FAILURE
                     IF LK-FAILURE > 0
@@ -801,6 +1170,20 @@ PROCEDURE DIVISION USING LK-FAILURE.
     MOVE 7 TO NAME-LEN
     CALL "NbtEncode-Long" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN WORLD-TIME
 
+    *> weather state
+    MOVE "raining" TO TAG-NAME
+    MOVE 7 TO NAME-LEN
+    CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN WORLD-RAINING
+    MOVE "rainTime" TO TAG-NAME
+    MOVE 8 TO NAME-LEN
+    CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN WORLD-RAIN-TIMER
+    MOVE "thundering" TO TAG-NAME
+    MOVE 10 TO NAME-LEN
+    CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN WORLD-THUNDERING
+    MOVE "thunderTime" TO TAG-NAME
+    MOVE 11 TO NAME-LEN
+    CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET TAG-NAME NAME-LEN WORLD-THUNDER-TIMER
+
     *> end "Data" and root tags
     CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
     CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE NBT-BUFFER OFFSET
@@ -850,6 +1233,10 @@ PROCEDURE DIVISION USING LK-FAILURE.
     *> Set defaults
     MOVE 0 TO WORLD-AGE
     MOVE 0 TO WORLD-TIME
+    MOVE 0 TO WORLD-RAINING
+    MOVE 12000 TO WORLD-RAIN-TIMER
+    MOVE 0 TO WORLD-THUNDERING
+    MOVE 12000 TO WORLD-THUNDER-TIMER
 
     *> Read the file
     CALL "Files-ReadAll" USING LEVEL-FILE-NAME NBT-BUFFER NBT-BUFFER-LENGTH LK-FAILURE
@@ -884,6 +1271,14 @@ PROCEDURE DIVISION USING LK-FAILURE.
                 CALL "NbtDecode-Long" USING NBT-DECODER-STATE NBT-BUFFER OFFSET WORLD-AGE
             WHEN "DayTime"
                 CALL "NbtDecode-Long" USING NBT-DECODER-STATE NBT-BUFFER OFFSET WORLD-TIME
+            WHEN "raining"
+                CALL "NbtDecode-Byte" USING NBT-DECODER-STATE NBT-BUFFER OFFSET WORLD-RAINING
+            WHEN "rainTime"
+                CALL "NbtDecode-Int" USING NBT-DECODER-STATE NBT-BUFFER OFFSET WORLD-RAIN-TIMER
+            WHEN "thundering"
+                CALL "NbtDecode-Byte" USING NBT-DECODER-STATE NBT-BUFFER OFFSET WORLD-THUNDERING
+            WHEN "thunderTime"
+                CALL "NbtDecode-Int" USING NBT-DECODER-STATE NBT-BUFFER OFFSET WORLD-THUNDER-TIMER
             WHEN OTHER
                 CALL "NbtDecode-Skip" USING NBT-DECODER-STATE NBT-BUFFER OFFSET
         END-EVALUATE
@@ -945,6 +1340,15 @@ WORKING-STORAGE SECTION.
     01 CHUNK-Z              BINARY-LONG.
     01 IO-FAILURE           BINARY-CHAR UNSIGNED.
     01 SAVE-REQUIRED        BINARY-CHAR UNSIGNED.
+    *> negated WORLD-SPAWN-RADIUS (BINARY-LONG UNSIGNED), for use as the lower bound of
+    *> the spawn-area pregeneration loop below
+    01 NEG-SPAWN-RADIUS     BINARY-LONG.
+    *> scratch fields for logging - see Log-Info/Log-Warn
+    01 LOG-TEXT             PIC X(256).
+    01 LOG-TEXT-POS         BINARY-LONG UNSIGNED.
+    01 LOG-TEXT-LEN         BINARY-LONG UNSIGNED.
+    01 LOG-NUM1             PIC -(9)9.
+    01 LOG-NUM2             PIC -(9)9.
     *> World data
     COPY DD-WORLD.
 LINKAGE SECTION.
@@ -956,7 +1360,10 @@ PROCEDURE DIVISION USING LK-FAILURE.
     *> Load the world metadata
     CALL "World-LoadLevel" USING IO-FAILURE
     IF IO-FAILURE > 0
-        DISPLAY "Unable to read world data, generating a new world"
+        MOVE 1 TO LOG-TEXT-POS
+        STRING "Unable to read world data, generating a new world" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+        COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+        CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
         MOVE 0 TO IO-FAILURE
         MOVE 1 TO SAVE-REQUIRED
     END-IF
@@ -966,12 +1373,18 @@ PROCEDURE DIVISION USING LK-FAILURE.
         MOVE 0 TO WORLD-CHUNK-PRESENT(CHUNK-INDEX)
     END-PERFORM
 
-    *> Load a 3x3 spawn area. If necessary, generate new chunks.
-    PERFORM VARYING CHUNK-Z FROM -1 BY 1 UNTIL CHUNK-Z > 1
-        PERFORM VARYING CHUNK-X FROM -1 BY 1 UNTIL CHUNK-X > 1
+    *> Load a (2*WORLD-SPAWN-RADIUS+1) square spawn area. If necessary, generate new chunks.
+    COMPUTE NEG-SPAWN-RADIUS = 0 - WORLD-SPAWN-RADIUS
+    PERFORM VARYING CHUNK-Z FROM NEG-SPAWN-RADIUS BY 1 UNTIL CHUNK-Z > WORLD-SPAWN-RADIUS
+        PERFORM VARYING CHUNK-X FROM NEG-SPAWN-RADIUS BY 1 UNTIL CHUNK-X > WORLD-SPAWN-RADIUS
             CALL "World-LoadChunk" USING CHUNK-X CHUNK-Z IO-FAILURE
             IF IO-FAILURE NOT = 0
-                DISPLAY "Generating chunk: " CHUNK-X " " CHUNK-Z
+                MOVE CHUNK-X TO LOG-NUM1
+                MOVE CHUNK-Z TO LOG-NUM2
+                MOVE 1 TO LOG-TEXT-POS
+                STRING "Generating chunk: " FUNCTION TRIM(LOG-NUM1) " " FUNCTION TRIM(LOG-NUM2) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+                COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+                CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
                 MOVE 0 TO IO-FAILURE
                 CALL "World-GenerateChunk" USING CHUNK-X CHUNK-Z
                 MOVE 1 TO SAVE-REQUIRED
@@ -1056,9 +1469,41 @@ PROGRAM-ID. World-SetBlock.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
     01 C-WORLD-EVENT-BLOCK-BREAK    BINARY-LONG UNSIGNED    VALUE 2001.
+    *> entity_type registry ID for the XP orb - assumed value for the 1.20.2-1.20.4
+    *> protocol era this server otherwise targets (see spawn-entity.cob), not
+    *> verified against a real client.
+    01 ENTITY-TYPE-XP-ORB           BINARY-LONG             VALUE 25.
+    *> ore block names worth spawning an XP orb on break, and the points each is worth
+    *> (a flat value per ore, rather than vanilla's per-ore random range, to keep this
+    *> a basic crediting scheme as asked for)
+    01 C-MINECRAFT-COAL_ORE         PIC X(50) VALUE "minecraft:coal_ore".
+    01 C-MINECRAFT-IRON_ORE         PIC X(50) VALUE "minecraft:iron_ore".
+    01 C-MINECRAFT-GOLD_ORE         PIC X(50) VALUE "minecraft:gold_ore".
+    01 C-MINECRAFT-REDSTONE_ORE     PIC X(50) VALUE "minecraft:redstone_ore".
+    01 C-MINECRAFT-LAPIS_ORE        PIC X(50) VALUE "minecraft:lapis_ore".
+    01 C-MINECRAFT-DIAMOND_ORE      PIC X(50) VALUE "minecraft:diamond_ore".
+    01 C-MINECRAFT-EMERALD_ORE      PIC X(50) VALUE "minecraft:emerald_ore".
+    01 ORE-BLOCK-ID OCCURS 7 TIMES  BINARY-LONG.
+    01 ORE-XP-VALUE OCCURS 7 TIMES  BINARY-LONG UNSIGNED VALUE 0.
+    01 ORE-INDEX                    BINARY-LONG UNSIGNED.
+    *> scoreboard objective name this server tracks - see ScoreboardJoin in Server
+    01 C-OBJECTIVE-BLOCKS-PLACED     PIC X(16) VALUE "blocksPlaced".
+    01 C-OBJECTIVE-BLOCKS-PLACED-LEN BINARY-LONG UNSIGNED VALUE 12.
     COPY DD-WORLD.
     COPY DD-CLIENT-STATES.
     COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
+    COPY DD-MOBS.
+    COPY DD-XPORBS.
+    COPY DD-CONTAINERS.
+    COPY DD-COMMANDBLOCKS.
+    *> freeing a container/command block entry when the block it belonged to is
+    *> broken or overwritten - see below, just after the block is actually set
+    COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==REPLACED-BLOCK==.
+    01 REPLACED-BLOCK-CLEANUP-INDEX BINARY-LONG UNSIGNED.
+    *> event-hook constant and event record - see Hooks-Fire
+    01 C-HOOK-EVENT-BLOCK-CHANGE    PIC X(16) VALUE "BLOCK_CHANGE".
+    COPY DD-HOOK-EVENT.
     01 CHUNK-X              BINARY-LONG.
     01 CHUNK-Z              BINARY-LONG.
     01 CHUNK-INDEX          BINARY-LONG UNSIGNED.
@@ -1066,6 +1511,22 @@ WORKING-STORAGE SECTION.
     01 BLOCK-INDEX          BINARY-LONG UNSIGNED.
     01 PREVIOUS-BLOCK-ID    BINARY-LONG UNSIGNED.
     01 CLIENT-ID            BINARY-LONG UNSIGNED.
+    01 XPORB-INDEX          BINARY-LONG UNSIGNED.
+    01 XPORB-FOUND-SLOT     BINARY-CHAR UNSIGNED.
+    01 ZERO-ROTATION.
+        02 ZERO-YAW              FLOAT-SHORT             VALUE 0.
+        02 ZERO-PITCH            FLOAT-SHORT             VALUE 0.
+    *> falling-block/liquid-spread scheduling - see World-ScheduleTick
+    01 C-MINECRAFT-WATER            PIC X(50) VALUE "minecraft:water".
+    01 C-MINECRAFT-LAVA             PIC X(50) VALUE "minecraft:lava".
+    01 C-MAX-LIQUID-SPREAD-HOPS     BINARY-CHAR UNSIGNED    VALUE 4.
+    01 PHYSICS-BLOCK-ID-WATER       BINARY-LONG UNSIGNED.
+    01 PHYSICS-BLOCK-ID-LAVA        BINARY-LONG UNSIGNED.
+    01 PHYSICS-IS-LIQUID            BINARY-CHAR UNSIGNED.
+    01 PHYSICS-POSITION.
+        02 PHYSICS-X                    BINARY-LONG.
+        02 PHYSICS-Y                    BINARY-LONG.
+        02 PHYSICS-Z                    BINARY-LONG.
 LINKAGE SECTION.
     *> The client that performed the action, to avoid playing sounds/particles for them
     01 LK-CLIENT            BINARY-LONG UNSIGNED.
@@ -1104,6 +1565,65 @@ PROCEDURE DIVISION USING LK-CLIENT LK-POSITION LK-BLOCK-ID.
     MOVE LK-BLOCK-ID TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
     MOVE 1 TO WORLD-CHUNK-DIRTY(CHUNK-INDEX)
 
+    *> free the container/command block entry, if any, that belonged to the block
+    *> just replaced - otherwise it would leak permanently (MAX-CONTAINERS/
+    *> MAX-COMMANDBLOCKS are finite) and, worse, a broken repeat-mode command block
+    *> would keep re-firing every tick from GameLoop's COMMANDBLOCK-AUTO scan with
+    *> no block left to right-click to turn it off
+    CALL "Blocks-Get-StateDescription" USING PREVIOUS-BLOCK-ID REPLACED-BLOCK-DESCRIPTION
+    IF REPLACED-BLOCK-NAME = "minecraft:chest"
+        CALL "World-FindContainer" USING LK-POSITION REPLACED-BLOCK-CLEANUP-INDEX
+        IF REPLACED-BLOCK-CLEANUP-INDEX > 0
+            MOVE 0 TO CONTAINER-PRESENT(REPLACED-BLOCK-CLEANUP-INDEX)
+            SUBTRACT 1 FROM CONTAINER-ENTRY-COUNT
+        END-IF
+    ELSE IF REPLACED-BLOCK-NAME = "minecraft:command_block"
+        CALL "World-FindCommandBlock" USING LK-POSITION REPLACED-BLOCK-CLEANUP-INDEX
+        IF REPLACED-BLOCK-CLEANUP-INDEX > 0
+            MOVE 0 TO COMMANDBLOCK-PRESENT(REPLACED-BLOCK-CLEANUP-INDEX)
+            SUBTRACT 1 FROM COMMANDBLOCK-ENTRY-COUNT
+        END-IF
+    END-IF
+
+    *> queue a falling-block/liquid-spread re-check around this change - see
+    *> World-ScheduleTick and ScheduledTickDrain in Server, which does the actual
+    *> falling/spreading a few ticks later rather than inline here, so a burst of
+    *> changes to the same neighborhood only costs one re-check apiece
+    IF LK-BLOCK-ID = 0
+        *> this block becoming air may have dropped the support out from under a
+        *> sand/gravel block resting on top of it
+        MOVE LK-POSITION TO PHYSICS-POSITION
+        COMPUTE PHYSICS-Y = LK-Y + 1
+        CALL "World-ScheduleTick" USING PHYSICS-POSITION 2 0
+    END-IF
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-WATER PHYSICS-BLOCK-ID-WATER
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-LAVA PHYSICS-BLOCK-ID-LAVA
+    MOVE 0 TO PHYSICS-IS-LIQUID
+    IF LK-BLOCK-ID = PHYSICS-BLOCK-ID-WATER OR LK-BLOCK-ID = PHYSICS-BLOCK-ID-LAVA
+        MOVE 1 TO PHYSICS-IS-LIQUID
+    END-IF
+    IF LK-BLOCK-ID = 0 OR PHYSICS-IS-LIQUID = 1
+        *> either this spot just opened up (a neighboring liquid may flow in) or
+        *> this spot just became a liquid source (it should spread outward) - either
+        *> way, give the four orthogonal neighbors and the block below a look
+        MOVE LK-POSITION TO PHYSICS-POSITION
+        COMPUTE PHYSICS-X = LK-X - 1
+        CALL "World-ScheduleTick" USING PHYSICS-POSITION 3 C-MAX-LIQUID-SPREAD-HOPS
+        MOVE LK-POSITION TO PHYSICS-POSITION
+        COMPUTE PHYSICS-X = LK-X + 1
+        CALL "World-ScheduleTick" USING PHYSICS-POSITION 3 C-MAX-LIQUID-SPREAD-HOPS
+        MOVE LK-POSITION TO PHYSICS-POSITION
+        COMPUTE PHYSICS-Z = LK-Z - 1
+        CALL "World-ScheduleTick" USING PHYSICS-POSITION 3 C-MAX-LIQUID-SPREAD-HOPS
+        MOVE LK-POSITION TO PHYSICS-POSITION
+        COMPUTE PHYSICS-Z = LK-Z + 1
+        CALL "World-ScheduleTick" USING PHYSICS-POSITION 3 C-MAX-LIQUID-SPREAD-HOPS
+        MOVE LK-POSITION TO PHYSICS-POSITION
+        COMPUTE PHYSICS-Y = LK-Y - 1
+        CALL "World-ScheduleTick" USING PHYSICS-POSITION 3 C-MAX-LIQUID-SPREAD-HOPS
+        CALL "World-ScheduleTick" USING LK-POSITION 3 C-MAX-LIQUID-SPREAD-HOPS
+    END-IF
+
     *> notify clients
     PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
         IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
@@ -1115,10 +1635,146 @@ PROCEDURE DIVISION USING LK-CLIENT LK-POSITION LK-BLOCK-ID.
         END-IF
     END-PERFORM
 
+    *> fire the BLOCK_CHANGE event hook, if any are registered - see Hooks-Load/Hooks-Fire.
+    *> EVENT-USERNAME is left blank for a block change not caused by a player (e.g. world
+    *> generation, which never passes a real LK-CLIENT).
+    MOVE C-HOOK-EVENT-BLOCK-CHANGE TO EVENT-KIND
+    MOVE SPACES TO EVENT-USERNAME
+    MOVE 0 TO EVENT-USERNAME-LEN
+    IF LK-CLIENT > 0 AND CLIENT-PLAYER(LK-CLIENT) > 0
+        MOVE USERNAME(CLIENT-PLAYER(LK-CLIENT)) TO EVENT-USERNAME
+        MOVE USERNAME-LENGTH(CLIENT-PLAYER(LK-CLIENT)) TO EVENT-USERNAME-LEN
+    END-IF
+    MOVE LK-POSITION TO EVENT-POSITION
+    MOVE LK-BLOCK-ID TO EVENT-BLOCK-ID
+    CALL "Hooks-Fire" USING C-HOOK-EVENT-BLOCK-CHANGE HOOK-EVENT
+
+    *> credit the acting player's "blocksPlaced" scoreboard score for a placement (air
+    *> becoming non-air), and tell every playing client the new total - see ScoreboardJoin
+    *> in Server, which creates the objective and seeds it for each newly-joined client.
+    IF LK-BLOCK-ID NOT = 0 AND PREVIOUS-BLOCK-ID = 0 AND LK-CLIENT > 0 AND CLIENT-PLAYER(LK-CLIENT) > 0
+        ADD 1 TO PLAYER-BLOCKS-PLACED(CLIENT-PLAYER(LK-CLIENT))
+        PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+            IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                CALL "SendPacket-UpdateScore" USING CLIENT-HNDL(CLIENT-ID) USERNAME(CLIENT-PLAYER(LK-CLIENT)) USERNAME-LENGTH(CLIENT-PLAYER(LK-CLIENT)) C-OBJECTIVE-BLOCKS-PLACED C-OBJECTIVE-BLOCKS-PLACED-LEN PLAYER-BLOCKS-PLACED(CLIENT-PLAYER(LK-CLIENT))
+            END-IF
+        END-PERFORM
+    END-IF
+
+    *> spawn an XP orb on an ore break, for whichever player picks it up - see XpOrbTick
+    IF LK-BLOCK-ID = 0
+        CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-COAL_ORE ORE-BLOCK-ID(1)
+        CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-IRON_ORE ORE-BLOCK-ID(2)
+        CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-GOLD_ORE ORE-BLOCK-ID(3)
+        CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-REDSTONE_ORE ORE-BLOCK-ID(4)
+        CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-LAPIS_ORE ORE-BLOCK-ID(5)
+        CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-DIAMOND_ORE ORE-BLOCK-ID(6)
+        CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-EMERALD_ORE ORE-BLOCK-ID(7)
+        MOVE 1 TO ORE-XP-VALUE(1)
+        MOVE 1 TO ORE-XP-VALUE(2)
+        MOVE 1 TO ORE-XP-VALUE(3)
+        MOVE 1 TO ORE-XP-VALUE(4)
+        MOVE 3 TO ORE-XP-VALUE(5)
+        MOVE 5 TO ORE-XP-VALUE(6)
+        MOVE 5 TO ORE-XP-VALUE(7)
+
+        MOVE 0 TO XPORB-FOUND-SLOT
+        PERFORM VARYING ORE-INDEX FROM 1 BY 1 UNTIL ORE-INDEX > 7
+            IF PREVIOUS-BLOCK-ID = ORE-BLOCK-ID(ORE-INDEX)
+                PERFORM VARYING XPORB-INDEX FROM 1 BY 1 UNTIL XPORB-INDEX > MAX-XP-ORBS OR XPORB-FOUND-SLOT = 1
+                    IF XPORB-PRESENT(XPORB-INDEX) = 0
+                        MOVE 1 TO XPORB-FOUND-SLOT
+                    END-IF
+                END-PERFORM
+                IF XPORB-FOUND-SLOT = 1
+                    *> the PERFORM above leaves XPORB-INDEX one past the free slot it found
+                    COMPUTE XPORB-INDEX = XPORB-INDEX - 1
+                    MOVE 1 TO XPORB-PRESENT(XPORB-INDEX)
+                    COMPUTE XPORB-ENTITY-ID(XPORB-INDEX) = MAX-PLAYERS + MAX-MOBS + XPORB-INDEX
+                    MOVE ORE-XP-VALUE(ORE-INDEX) TO XPORB-VALUE(XPORB-INDEX)
+                    COMPUTE XPORB-X(XPORB-INDEX) = LK-X + 0.5
+                    COMPUTE XPORB-Y(XPORB-INDEX) = LK-Y + 0.5
+                    COMPUTE XPORB-Z(XPORB-INDEX) = LK-Z + 0.5
+                    MOVE 6000 TO XPORB-LIFETIME(XPORB-INDEX)
+                    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+                        IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                            CALL "SendPacket-SpawnEntity" USING CLIENT-HNDL(CLIENT-ID) XPORB-ENTITY-ID(XPORB-INDEX) ENTITY-TYPE-XP-ORB XPORB-POSITION(XPORB-INDEX) ZERO-ROTATION
+                        END-IF
+                    END-PERFORM
+                END-IF
+                EXIT PERFORM
+            END-IF
+        END-PERFORM
+    END-IF
+
     GOBACK.
 
 END PROGRAM World-SetBlock.
 
+*> --- World-ScheduleTick ---
+*> Queues LK-POSITION for a falling-block/liquid-spread re-check once WORLD-AGE
+*> reaches WORLD-AGE + LK-DELAY - see ScheduledTickDrain in Server, which drains
+*> this queue every GameLoop tick. LK-SPREAD-REMAINING bounds how many further
+*> hops a liquid spreading through LK-POSITION may still spread outward on its
+*> own, the same kind of fixed bound World-SetBlock's flat per-ore XP values use
+*> in place of modeling vanilla's falloff exactly. A position already queued is
+*> coalesced into the sooner of its existing and requested ready age, rather than
+*> taking a second slot. Silently a no-op if the queue is full, the same bounded-
+*> capacity behavior MAX-CONTAINERS/MAX-MOBS/MAX-XP-ORBS already have.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-ScheduleTick.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 TICK-INDEX           BINARY-LONG UNSIGNED.
+    01 FOUND-SLOT           BINARY-CHAR UNSIGNED.
+    01 REQUESTED-READY-AGE  BINARY-DOUBLE.
+    COPY DD-WORLD.
+    COPY DD-SCHEDULEDTICKS.
+LINKAGE SECTION.
+    01 LK-POSITION.
+        02 LK-X                 BINARY-LONG.
+        02 LK-Y                 BINARY-LONG.
+        02 LK-Z                 BINARY-LONG.
+    01 LK-DELAY              BINARY-LONG UNSIGNED.
+    01 LK-SPREAD-REMAINING   BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-POSITION LK-DELAY LK-SPREAD-REMAINING.
+    COMPUTE REQUESTED-READY-AGE = WORLD-AGE + LK-DELAY
+
+    *> coalesce onto an existing queued entry for the same position, if any
+    MOVE 0 TO FOUND-SLOT
+    PERFORM VARYING TICK-INDEX FROM 1 BY 1 UNTIL TICK-INDEX > MAX-SCHEDULED-TICKS
+        IF SCHEDULEDTICK-PRESENT(TICK-INDEX) = 1 AND SCHEDULEDTICK-POSITION(TICK-INDEX) = LK-POSITION
+            IF REQUESTED-READY-AGE < SCHEDULEDTICK-READY-AGE(TICK-INDEX)
+                MOVE REQUESTED-READY-AGE TO SCHEDULEDTICK-READY-AGE(TICK-INDEX)
+            END-IF
+            IF LK-SPREAD-REMAINING > SCHEDULEDTICK-SPREAD-REMAINING(TICK-INDEX)
+                MOVE LK-SPREAD-REMAINING TO SCHEDULEDTICK-SPREAD-REMAINING(TICK-INDEX)
+            END-IF
+            MOVE 1 TO FOUND-SLOT
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF FOUND-SLOT = 1
+        GOBACK
+    END-IF
+
+    *> otherwise claim the first free slot
+    PERFORM VARYING TICK-INDEX FROM 1 BY 1 UNTIL TICK-INDEX > MAX-SCHEDULED-TICKS
+        IF SCHEDULEDTICK-PRESENT(TICK-INDEX) = 0
+            MOVE 1 TO SCHEDULEDTICK-PRESENT(TICK-INDEX)
+            MOVE LK-POSITION TO SCHEDULEDTICK-POSITION(TICK-INDEX)
+            MOVE REQUESTED-READY-AGE TO SCHEDULEDTICK-READY-AGE(TICK-INDEX)
+            MOVE LK-SPREAD-REMAINING TO SCHEDULEDTICK-SPREAD-REMAINING(TICK-INDEX)
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM World-ScheduleTick.
+
 *> --- World-GetAge ---
 IDENTIFICATION DIVISION.
 PROGRAM-ID. World-GetAge.
@@ -1127,7 +1783,7 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-WORLD.
 LINKAGE SECTION.
-    01 LK-AGE               BINARY-LONG-LONG.
+    01 LK-AGE               BINARY-DOUBLE.
 
 PROCEDURE DIVISION USING LK-AGE.
     MOVE WORLD-AGE TO LK-AGE
@@ -1135,6 +1791,178 @@ PROCEDURE DIVISION USING LK-AGE.
 
 END PROGRAM World-GetAge.
 
+*> --- World-FindContainer ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-FindContainer.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 CONTAINER-INDEX      BINARY-LONG UNSIGNED.
+    COPY DD-CONTAINERS.
+LINKAGE SECTION.
+    01 LK-POSITION.
+        02 LK-X                 BINARY-LONG.
+        02 LK-Y                 BINARY-LONG.
+        02 LK-Z                 BINARY-LONG.
+    01 LK-INDEX              BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-POSITION LK-INDEX.
+    MOVE 0 TO LK-INDEX
+    PERFORM VARYING CONTAINER-INDEX FROM 1 BY 1 UNTIL CONTAINER-INDEX > MAX-CONTAINERS
+        IF CONTAINER-PRESENT(CONTAINER-INDEX) > 0 AND CONTAINER-POSITION(CONTAINER-INDEX) = LK-POSITION
+            MOVE CONTAINER-INDEX TO LK-INDEX
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM World-FindContainer.
+
+*> --- World-OpenContainer ---
+*> Finds the container at LK-POSITION, creating (and persisting, via the usual
+*> WORLD-CHUNK-DIRTY flag) an empty one if none exists yet - e.g. the first time a freshly
+*> placed chest is opened. LK-INDEX comes back 0 only if the container table is full.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-OpenContainer.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 CONTAINER-INDEX      BINARY-LONG UNSIGNED.
+    01 CHUNK-X               BINARY-LONG.
+    01 CHUNK-Z               BINARY-LONG.
+    01 CHUNK-INDEX           BINARY-LONG UNSIGNED.
+    01 SLOT-INDEX            BINARY-LONG UNSIGNED.
+    COPY DD-CONTAINERS.
+    COPY DD-WORLD.
+LINKAGE SECTION.
+    01 LK-POSITION.
+        02 LK-X                 BINARY-LONG.
+        02 LK-Y                 BINARY-LONG.
+        02 LK-Z                 BINARY-LONG.
+    01 LK-INDEX              BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-POSITION LK-INDEX.
+    CALL "World-FindContainer" USING LK-POSITION LK-INDEX
+    IF LK-INDEX > 0
+        GOBACK
+    END-IF
+
+    *> allocate the first free slot
+    PERFORM VARYING CONTAINER-INDEX FROM 1 BY 1 UNTIL CONTAINER-INDEX > MAX-CONTAINERS
+        IF CONTAINER-PRESENT(CONTAINER-INDEX) = 0
+            MOVE 1 TO CONTAINER-PRESENT(CONTAINER-INDEX)
+            MOVE LK-POSITION TO CONTAINER-POSITION(CONTAINER-INDEX)
+            MOVE 0 TO CONTAINER-VIEWER-CLIENT(CONTAINER-INDEX)
+            MOVE 0 TO CONTAINER-WINDOW-ID(CONTAINER-INDEX)
+            PERFORM VARYING SLOT-INDEX FROM 1 BY 1 UNTIL SLOT-INDEX > CONTAINER-SLOT-COUNT
+                MOVE -1 TO CONTAINER-SLOT-ID(CONTAINER-INDEX, SLOT-INDEX)
+                MOVE 0 TO CONTAINER-SLOT-COUNT-VAL(CONTAINER-INDEX, SLOT-INDEX)
+                MOVE 0 TO CONTAINER-SLOT-NBT-LENGTH(CONTAINER-INDEX, SLOT-INDEX)
+            END-PERFORM
+            ADD 1 TO CONTAINER-ENTRY-COUNT
+            MOVE CONTAINER-INDEX TO LK-INDEX
+
+            *> mark the owning chunk dirty so the new (empty) container gets persisted
+            DIVIDE LK-X BY 16 GIVING CHUNK-X ROUNDED MODE IS TOWARD-LESSER
+            DIVIDE LK-Z BY 16 GIVING CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
+            CALL "World-FindChunkIndex" USING CHUNK-X CHUNK-Z CHUNK-INDEX
+            IF CHUNK-INDEX > 0
+                MOVE 1 TO WORLD-CHUNK-DIRTY(CHUNK-INDEX)
+            END-IF
+
+            GOBACK
+        END-IF
+    END-PERFORM
+
+    MOVE 0 TO LK-INDEX
+    GOBACK.
+
+END PROGRAM World-OpenContainer.
+
+*> --- World-FindCommandBlock ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-FindCommandBlock.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 COMMANDBLOCK-INDEX   BINARY-LONG UNSIGNED.
+    COPY DD-COMMANDBLOCKS.
+LINKAGE SECTION.
+    01 LK-POSITION.
+        02 LK-X                 BINARY-LONG.
+        02 LK-Y                 BINARY-LONG.
+        02 LK-Z                 BINARY-LONG.
+    01 LK-INDEX              BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-POSITION LK-INDEX.
+    MOVE 0 TO LK-INDEX
+    PERFORM VARYING COMMANDBLOCK-INDEX FROM 1 BY 1 UNTIL COMMANDBLOCK-INDEX > MAX-COMMANDBLOCKS
+        IF COMMANDBLOCK-PRESENT(COMMANDBLOCK-INDEX) > 0 AND COMMANDBLOCK-POSITION(COMMANDBLOCK-INDEX) = LK-POSITION
+            MOVE COMMANDBLOCK-INDEX TO LK-INDEX
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM World-FindCommandBlock.
+
+*> --- World-OpenCommandBlock ---
+*> Finds the command block entry at LK-POSITION, creating (and persisting, via the
+*> usual WORLD-CHUNK-DIRTY flag) an empty one if none exists yet - e.g. the moment a
+*> freshly placed command block item turns into a real block. LK-INDEX comes back 0
+*> only if the command block table is full.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-OpenCommandBlock.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 COMMANDBLOCK-INDEX   BINARY-LONG UNSIGNED.
+    01 CHUNK-X               BINARY-LONG.
+    01 CHUNK-Z               BINARY-LONG.
+    01 CHUNK-INDEX           BINARY-LONG UNSIGNED.
+    COPY DD-COMMANDBLOCKS.
+    COPY DD-WORLD.
+LINKAGE SECTION.
+    01 LK-POSITION.
+        02 LK-X                 BINARY-LONG.
+        02 LK-Y                 BINARY-LONG.
+        02 LK-Z                 BINARY-LONG.
+    01 LK-INDEX              BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-POSITION LK-INDEX.
+    CALL "World-FindCommandBlock" USING LK-POSITION LK-INDEX
+    IF LK-INDEX > 0
+        GOBACK
+    END-IF
+
+    *> allocate the first free slot
+    PERFORM VARYING COMMANDBLOCK-INDEX FROM 1 BY 1 UNTIL COMMANDBLOCK-INDEX > MAX-COMMANDBLOCKS
+        IF COMMANDBLOCK-PRESENT(COMMANDBLOCK-INDEX) = 0
+            MOVE 1 TO COMMANDBLOCK-PRESENT(COMMANDBLOCK-INDEX)
+            MOVE LK-POSITION TO COMMANDBLOCK-POSITION(COMMANDBLOCK-INDEX)
+            MOVE 0 TO COMMANDBLOCK-AUTO(COMMANDBLOCK-INDEX)
+            MOVE SPACES TO COMMANDBLOCK-COMMAND-TEXT(COMMANDBLOCK-INDEX)
+            MOVE 0 TO COMMANDBLOCK-COMMAND-LEN(COMMANDBLOCK-INDEX)
+            ADD 1 TO COMMANDBLOCK-ENTRY-COUNT
+            MOVE COMMANDBLOCK-INDEX TO LK-INDEX
+
+            *> mark the owning chunk dirty so the new (empty) command block gets persisted
+            DIVIDE LK-X BY 16 GIVING CHUNK-X ROUNDED MODE IS TOWARD-LESSER
+            DIVIDE LK-Z BY 16 GIVING CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
+            CALL "World-FindChunkIndex" USING CHUNK-X CHUNK-Z CHUNK-INDEX
+            IF CHUNK-INDEX > 0
+                MOVE 1 TO WORLD-CHUNK-DIRTY(CHUNK-INDEX)
+            END-IF
+
+            GOBACK
+        END-IF
+    END-PERFORM
+
+    MOVE 0 TO LK-INDEX
+    GOBACK.
+
+END PROGRAM World-OpenCommandBlock.
+
 *> --- World-GetTime ---
 IDENTIFICATION DIVISION.
 PROGRAM-ID. World-GetTime.
@@ -1143,7 +1971,7 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-WORLD.
 LINKAGE SECTION.
-    01 LK-TIME              BINARY-LONG-LONG.
+    01 LK-TIME              BINARY-DOUBLE.
 
 PROCEDURE DIVISION USING LK-TIME.
     MOVE WORLD-TIME TO LK-TIME
@@ -1159,7 +1987,7 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-WORLD.
 LINKAGE SECTION.
-    01 LK-TIME              BINARY-LONG-LONG.
+    01 LK-TIME              BINARY-DOUBLE.
 
 PROCEDURE DIVISION USING LK-TIME.
     MOVE LK-TIME TO WORLD-TIME
@@ -1178,6 +2006,11 @@ WORKING-STORAGE SECTION.
 PROCEDURE DIVISION.
     ADD 1 TO WORLD-AGE
     ADD 1 TO WORLD-TIME
+    *> a day is 24000 ticks long - wrap back to dawn rather than let the clock run forever,
+    *> matching the "time-of-day (ticks, 0-23999)" convention documented on WORLD-TIME
+    IF WORLD-TIME >= 24000
+        MOVE 0 TO WORLD-TIME
+    END-IF
     GOBACK.
 
 END PROGRAM World-UpdateAge.
