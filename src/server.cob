@@ -6,50 +6,32 @@ WORKING-STORAGE SECTION.
     *> Socket variables (server socket handle, error number from last operation)
     01 LISTEN           PIC X(4).
     01 ERRNO            PIC 9(3)                VALUE 0.
-    *> Connected clients
-    01 MAX-CLIENTS      BINARY-LONG UNSIGNED    VALUE 10.
-    01 CLIENTS OCCURS 10 TIMES.
-        03 CLIENT-PRESENT   BINARY-CHAR             VALUE 0.
-        03 CLIENT-HNDL      PIC X(4)                VALUE X"00000000".
-        *> State of the player (0 = handshake, 1 = status, 2 = login, 3 = configuration, 4 = play, -1 = disconnect)
-        03 CLIENT-STATE     BINARY-CHAR             VALUE -1.
-        03 CONFIG-FINISH    BINARY-CHAR             VALUE 0.
-        *> The index of the associated player, or 0 if login has not been started
-        03 CLIENT-PLAYER    BINARY-CHAR             VALUE 0.
-        *> Last keepalive ID sent and received
-        03 KEEPALIVE-SENT   BINARY-LONG-LONG        VALUE 0.
-        03 KEEPALIVE-RECV   BINARY-LONG-LONG        VALUE 0.
-        *> Packet reading: expected packet length (-1 if not yet known), packet buffer, amount of received bytes
-        *> Note: Maximum packet length is 2^21-1 bytes - see: https://wiki.vg/Protocol#Packet_format
-        03 PACKET-LENGTH    BINARY-LONG.
-        03 PACKET-BUFFER    PIC X(2100000).
-        03 PACKET-BUFFERLEN BINARY-LONG.
+    *> Structured logging - see Log-Debug/Log-Info/Log-Warn/Log-Error. LOG-TEXT is built
+    *> up with STRING ... WITH POINTER LOG-TEXT-POS so its final length never has to be
+    *> hand-counted; LOG-NUM1/LOG-NUM2 are scratch fields for interpolating a numeric
+    *> value into a message, the same zero-suppressed-and-trimmed approach World-SaveChunk
+    *> already uses for its chunk file names.
+    01 LOG-TEXT         PIC X(256).
+    01 LOG-TEXT-POS     BINARY-LONG UNSIGNED.
+    01 LOG-TEXT-LEN     BINARY-LONG UNSIGNED.
+    01 LOG-NUM1         PIC -(9)9.
+    01 LOG-NUM2         PIC -(9)9.
+    *> Connected clients, logged-in players, and the world block/chunk cache -
+    *> shared (EXTERNAL) with World-* so both see the same live state.
+    COPY DD-CLIENTS.
+    COPY DD-CLIENT-STATES.
+    COPY DD-PLAYERS.
+    COPY DD-WORLD.
+    COPY DD-CONTAINERS.
+    COPY DD-MOBS.
+    COPY DD-XPORBS.
+    *> event-hook constants and event record - see Hooks-Fire
+    01 C-HOOK-EVENT-PLAYER-JOIN     PIC X(16) VALUE "PLAYER_JOIN".
+    01 C-HOOK-EVENT-PLAYER-LEAVE    PIC X(16) VALUE "PLAYER_LEAVE".
+    COPY DD-HOOK-EVENT.
     *> The client handle of the connection that is currently being processed, and the index in the CLIENTS array
     01 TEMP-HNDL        PIC X(4).
     01 CLIENT-ID        BINARY-LONG UNSIGNED.
-    *> Player data. Once a new player is connected, their data is stored here. When they disconnect, the client is
-    *> set to 0, but the player data remains to be reclaimed if the same player connects again.
-    *> TODO: add some way of offloading player data to disk
-    01 MAX-PLAYERS      BINARY-LONG UNSIGNED    VALUE 10.
-    01 PLAYERS OCCURS 10 TIMES.
-        02 PLAYER-CLIENT    BINARY-LONG UNSIGNED    VALUE 0.
-        02 USERNAME         PIC X(16).
-        02 USERNAME-LENGTH  BINARY-LONG.
-        02 PLAYER-POSITION.
-            03 PLAYER-X         FLOAT-LONG              VALUE 0.
-            03 PLAYER-Y         FLOAT-LONG              VALUE 64.
-            03 PLAYER-Z         FLOAT-LONG              VALUE 0.
-        02 PLAYER-ROTATION.
-            03 PLAYER-YAW       FLOAT-SHORT             VALUE 0.
-            03 PLAYER-PITCH     FLOAT-SHORT             VALUE 0.
-        02 PLAYER-INVENTORY.
-            03 PLAYER-INVENTORY-SLOT OCCURS 46 TIMES.
-                *> If no item is present, the count is 0 and the ID is -1
-                04 PLAYER-INVENTORY-SLOT-ID         BINARY-LONG             VALUE 0.
-                04 PLAYER-INVENTORY-SLOT-COUNT      BINARY-CHAR UNSIGNED    VALUE 0.
-                04 PLAYER-INVENTORY-SLOT-NBT-LENGTH BINARY-SHORT UNSIGNED   VALUE 0.
-                04 PLAYER-INVENTORY-SLOT-NBT-DATA   PIC X(1024).
-        02 PLAYER-HOTBAR    BINARY-CHAR UNSIGNED    VALUE 0.
     *> Incoming/outgoing packet data
     01 PACKET-ID        BINARY-LONG.
     01 PACKET-POSITION  BINARY-LONG UNSIGNED.
@@ -59,31 +41,324 @@ WORKING-STORAGE SECTION.
     01 TEMP-INT8        BINARY-LONG.
     01 TEMP-INT16       BINARY-LONG.
     01 TEMP-INT32       BINARY-LONG.
-    01 TEMP-INT64       BINARY-LONG-LONG.
+    01 TEMP-INT64       BINARY-DOUBLE.
     01 TEMP-POSITION.
         02 TEMP-POSITION-X  BINARY-LONG.
         02 TEMP-POSITION-Y  BINARY-LONG.
         02 TEMP-POSITION-Z  BINARY-LONG.
+    *> registry name of the item being placed, and the block state it resolves to -
+    *> see Items-Get-BlockName/Blocks-Get-DefaultStateId in the "Use item on block" handler
+    01 TEMP-ITEM-BLOCK-NAME PIC X(50).
+    01 TEMP-BLOCK-STATE-ID  BINARY-LONG UNSIGNED.
+    *> Survival-mode digging - see StartDigging/FinishDigging/CompleteDigging and the
+    *> "Player action" (packet 33) handler
+    01 DIG-STATUS           BINARY-LONG.
+    01 DIG-SEQUENCE         BINARY-LONG.
+    01 DIG-HARDNESS         FLOAT-SHORT.
+    01 DIG-SPEED-MULTIPLIER FLOAT-SHORT.
+    01 DIG-SECONDS          FLOAT-SHORT.
+    *> Non-inventory container UI (chests, crafting tables) - see the "Use item on
+    *> block", "Click container" and "Close container" handlers, and CloseClientContainer
+    01 CLICKED-BLOCK-ID     BINARY-LONG UNSIGNED.
+    COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==CLICKED-BLOCK==.
+    01 CONTAINER-TITLE      PIC X(64).
+    01 CONTAINER-TITLE-LEN  BINARY-LONG UNSIGNED.
+    01 CLICK-WINDOW-ID      BINARY-LONG.
+    01 CLICK-STATE-ID       BINARY-LONG.
+    01 CLICK-SLOT           BINARY-LONG.
+    01 CLICK-BUTTON         BINARY-LONG.
+    01 CLICK-MODE           BINARY-LONG.
+    01 CLICK-PLAYER-SLOT    BINARY-LONG UNSIGNED.
+    01 CONTAINER-INDEX      BINARY-LONG UNSIGNED.
+    *> Scratch "slot contents" used by InteractCursorWithSlot/ClickSlotGet/ClickSlotSet
+    *> and every click-mode handler built on them - see HandlePlay's "Click container"
+    *> handler. CLICK-IN-CONTAINER remembers whether the slot ClickSlotGet most recently
+    *> read came from CONTAINER-SLOT-* (1) or PLAYER-INVENTORY-SLOT-* (0), so ClickSlotSet
+    *> writes the same one back.
+    01 CLICK-ITEM-ID        BINARY-LONG.
+    01 CLICK-ITEM-COUNT     BINARY-CHAR UNSIGNED.
+    01 CLICK-IN-CONTAINER   BINARY-CHAR UNSIGNED.
+    *> Shift-click (mode 1) destination search - see FindPlayerInventoryDest/
+    *> FindContainerDest/HandleShiftClick
+    01 SHIFT-SCAN-SLOT      BINARY-LONG UNSIGNED.
+    01 SHIFT-SCAN-LOW       BINARY-LONG UNSIGNED.
+    01 SHIFT-SCAN-HIGH      BINARY-LONG UNSIGNED.
+    01 SHIFT-DEST-SLOT      BINARY-LONG UNSIGNED.
+    01 SHIFT-DEST-FOUND     BINARY-CHAR UNSIGNED.
+    *> Number-key swap (mode 2) - see HandleHotbarSwap
+    01 HOTBAR-SWAP-SLOT     BINARY-LONG UNSIGNED.
+    *> Crafting - recipes matched against the 2x2 crafting grid in the player's own
+    *> inventory (PLAYER-INVENTORY-SLOT indices 2-5, result in index 1) - see
+    *> MatchCraftingRecipe, HandleCraftingGridClick and the "Craft Recipe Request"/
+    *> "Click container" handlers. The crafting table window opened in the "Use item
+    *> on block" handler remains unbacked by any grid of its own - see its own comment.
+    COPY DD-RECIPE REPLACING LEADING ==PREFIX== BY ==CRAFT-RECIPE==.
+    01 RECIPE-COUNT              BINARY-LONG UNSIGNED.
+    01 RECIPE-INDEX              BINARY-LONG UNSIGNED.
+    01 MATCHED-RECIPE-INDEX      BINARY-LONG UNSIGNED.
+    01 CRAFT-MATCHED             BINARY-CHAR UNSIGNED.
+    01 CRAFT-OFFSET-X            BINARY-LONG UNSIGNED.
+    01 CRAFT-OFFSET-Y            BINARY-LONG UNSIGNED.
+    01 CRAFT-GRID-X              BINARY-LONG UNSIGNED.
+    01 CRAFT-GRID-Y              BINARY-LONG UNSIGNED.
+    01 CRAFT-GRID-SLOT           BINARY-LONG UNSIGNED.
+    01 CRAFT-RECIPE-SLOT         BINARY-LONG UNSIGNED.
+    01 CRAFT-GRID-NONEMPTY-COUNT BINARY-LONG UNSIGNED.
+    01 CRAFT-INGREDIENT-INDEX    BINARY-LONG UNSIGNED.
+    01 CRAFT-FOUND-SLOT          BINARY-LONG UNSIGNED.
+    01 CRAFT-SLOT-CONSUMED OCCURS 4 TIMES BINARY-CHAR UNSIGNED.
+    01 CRAFT-REQUESTED-RECIPE-ID PIC X(64).
+    *> entity_type registry IDs - assumed values for the 1.20.2-1.20.4 protocol era this
+    *> server otherwise targets (see spawn-entity.cob), not verified against a real client.
+    01 ENTITY-TYPE-PLAYER   BINARY-LONG             VALUE 128.
+    01 ENTITY-TYPE-COW      BINARY-LONG             VALUE 17.
+    01 ENTITY-TYPE-PIG      BINARY-LONG             VALUE 100.
+    *> sound registry IDs - same assumed-protocol-era caveat as the entity_type IDs
+    *> above. Used via SendPacket-SoundEffect (see ApplyDamage).
+    01 SOUND-PLAYER-HURT    BINARY-LONG UNSIGNED    VALUE 280.
+    01 SOUND-CATEGORY-PLAYER BINARY-LONG UNSIGNED   VALUE 6.
+    *> Passive mob spawning and wander AI - see MobSpawnTick/MobAiTick/SpawnMobEntities
+    *> and GameLoop. Mobs wander near the world spawn point; there is no pathfinding,
+    *> combat, or hostile AI.
+    01 MOB-SPAWN-TIMER      BINARY-LONG UNSIGNED    VALUE 0.
+    01 MOB-AI-TIMER         BINARY-LONG UNSIGNED    VALUE 0.
+    01 MOB-INDEX            BINARY-LONG UNSIGNED.
+    01 MOB-SPAWN-FOUND-SLOT BINARY-CHAR UNSIGNED.
+    01 MOB-SPAWN-RANDOM     FLOAT-SHORT.
+    01 MOB-WANDER-DX        FLOAT-LONG.
+    01 MOB-WANDER-DZ        FLOAT-LONG.
+    01 MOB-WANDER-DISTANCE  FLOAT-LONG.
+    01 MOB-SPEED            FLOAT-LONG              VALUE 0.15.
+    *> Experience orbs - spawned by World-SetBlock on ore breaks, picked up here once a
+    *> playing player walks within range, or despawned once their lifetime runs out -
+    *> see XpOrbTick, called once per tick from GameLoop. PLAYER-EXPERIENCE/-LEVEL/
+    *> -TOTAL are credited via AddPlayerExperience.
+    01 XPORB-INDEX              BINARY-LONG UNSIGNED.
+    01 XPORB-PICKED-UP          BINARY-CHAR UNSIGNED.
+    01 XPORB-PICKUP-RANGE       FLOAT-LONG              VALUE 1.5.
+    01 XPORB-DX                 FLOAT-LONG.
+    01 XPORB-DY                 FLOAT-LONG.
+    01 XPORB-DZ                 FLOAT-LONG.
+    01 XPORB-DISTANCE           FLOAT-LONG.
+    01 XP-POINTS-TO-ADD         BINARY-LONG UNSIGNED.
+    01 XP-CURRENT-POINTS        FLOAT-LONG.
+    01 XP-TO-NEXT-LEVEL         BINARY-LONG UNSIGNED.
+    *> The server's one scoreboard objective, tracking PLAYER-BLOCKS-PLACED on a sidebar
+    *> display - see ScoreboardJoin and World-SetBlock.
+    01 SCOREBOARD-OBJECTIVE-NAME       PIC X(16)  VALUE "blocksPlaced".
+    01 SCOREBOARD-OBJECTIVE-NAME-LEN   BINARY-LONG UNSIGNED VALUE 12.
+    01 SCOREBOARD-DISPLAY-NAME         PIC X(32)  VALUE "Blocks Placed".
+    01 SCOREBOARD-DISPLAY-NAME-LEN     BINARY-LONG UNSIGNED VALUE 14.
+    01 SCOREBOARD-MODE-CREATE          BINARY-CHAR UNSIGNED VALUE 0.
+    01 SCOREBOARD-POSITION-SIDEBAR     BINARY-CHAR UNSIGNED VALUE 1.
+    01 SCOREBOARD-PLAYER-INDEX         BINARY-LONG UNSIGNED.
+    *> Day/night cycle and sleeping - see GameLoop, the "Use item on block" handler's bed
+    *> check, and WakeUpCheck. SLEEP-START-TICK/SLEEP-END-TICK bound the part of WORLD-TIME
+    *> (0-23999) during which a bed can be used, matching vanilla's sleep window.
+    01 SLEEP-START-TICK     BINARY-DOUBLE           VALUE 12542.
+    01 SLEEP-END-TICK       BINARY-DOUBLE           VALUE 23459.
+    01 TIME-BROADCAST-TIMER BINARY-LONG UNSIGNED    VALUE 0.
+    01 ALL-PLAYERS-SLEEPING BINARY-CHAR UNSIGNED.
+    *> Weather - see WeatherTick and GameLoop. WORLD-RAIN-TIMER/WORLD-THUNDER-TIMER (see
+    *> DD-WORLD) count down once per tick; when a timer runs out the matching state flips
+    *> and a fresh random duration is picked for whatever state comes next.
+    01 GAME-EVENT-BEGIN-RAIN       BINARY-CHAR UNSIGNED    VALUE 2.
+    01 GAME-EVENT-END-RAIN         BINARY-CHAR UNSIGNED    VALUE 1.
+    01 GAME-EVENT-RAIN-LEVEL       BINARY-CHAR UNSIGNED    VALUE 7.
+    01 GAME-EVENT-THUNDER-LEVEL    BINARY-CHAR UNSIGNED    VALUE 8.
+    01 WEATHER-LEVEL                FLOAT-SHORT.
+    *> Admin console - see ServerLoop and ProcessConsoleCommand. One line is read from
+    *> the operator's terminal per tick, if one is waiting, without blocking the loop.
+    01 CONSOLE-HAS-LINE    BINARY-CHAR UNSIGNED.
+    01 CONSOLE-LINE        PIC X(256).
+    01 CONSOLE-LINE-LEN    BINARY-LONG UNSIGNED.
+    01 SERVER-STOP-REQUESTED BINARY-CHAR UNSIGNED   VALUE 0.
+    *> Set by Util-InstallShutdownHandler's SIGINT/SIGTERM handler and polled once a
+    *> tick from ServerLoop (see HandleConsole, polled the same way) so Ctrl+C or a
+    *> "kill" from the OS shuts down exactly like the console "stop" command instead
+    *> of killing the process mid-tick.
+    01 SIGNAL-SHUTDOWN-REQUESTED BINARY-CHAR UNSIGNED   VALUE 0.
+    *> Shared admin-command dispatch - see ExecuteAdminCommand. ProcessConsoleCommand
+    *> (local console) and RconHandlePacket (remote console) both fill
+    *> ADMIN-CMD-LINE/-LEN and PERFORM ExecuteAdminCommand, then use whatever it left in
+    *> ADMIN-CMD-RESPONSE/-LEN - the console logs it, RCON sends it back over the wire.
+    01 ADMIN-CMD-LINE           PIC X(256).
+    01 ADMIN-CMD-LINE-LEN       BINARY-LONG UNSIGNED.
+    01 ADMIN-CMD-RESPONSE       PIC X(256).
+    01 ADMIN-CMD-RESPONSE-LEN   BINARY-LONG UNSIGNED.
+    01 ADMIN-KICK-TARGET        PIC X(16).
+    01 ADMIN-KICK-TARGET-LEN    BINARY-LONG UNSIGNED.
+    01 ADMIN-KICK-FOUND         BINARY-CHAR UNSIGNED.
+    *> Command blocks - see World-OpenCommandBlock, the "Use item on block" handler's
+    *> minecraft:command_block branch (impulse mode), GameLoop's repeat-mode scan, and
+    *> ExecuteCommandBlockCommand. CMD-LINE/CMD-LINE-LEN hold whichever command is
+    *> currently being run, the command-block equivalent of CONSOLE-LINE/CONSOLE-LINE-LEN.
+    01 COMMANDBLOCK-INDEX   BINARY-LONG UNSIGNED.
+    COPY DD-COMMANDBLOCKS.
+    01 CMD-LINE             PIC X(256).
+    01 CMD-LINE-LEN         BINARY-LONG UNSIGNED.
+    01 CMD-ARG-POS          BINARY-LONG UNSIGNED.
+    01 CMD-ARG-1            PIC X(64).
+    01 CMD-ARG-2            PIC X(50).
+    01 CMD-ARG-3            PIC X(16).
+    01 CMD-ARG-4            PIC X(50).
+    01 CMD-POSITION.
+        02 CMD-POSITION-X       BINARY-LONG.
+        02 CMD-POSITION-Y       BINARY-LONG.
+        02 CMD-POSITION-Z       BINARY-LONG.
+    *> Falling-block/liquid-spread scheduled ticks - see World-ScheduleTick (enqueues,
+    *> called from World-SetBlock) and ScheduledTickDrain (dequeues, called from
+    *> GameLoop).
+    01 TICK-INDEX            BINARY-LONG UNSIGNED.
+    COPY DD-SCHEDULEDTICKS.
+    01 C-MINECRAFT-SAND      PIC X(50) VALUE "minecraft:sand".
+    01 C-MINECRAFT-GRAVEL    PIC X(50) VALUE "minecraft:gravel".
+    01 C-MINECRAFT-WATER     PIC X(50) VALUE "minecraft:water".
+    01 C-MINECRAFT-LAVA      PIC X(50) VALUE "minecraft:lava".
+    01 DRAIN-BLOCK-ID-SAND   BINARY-LONG UNSIGNED.
+    01 DRAIN-BLOCK-ID-GRAVEL BINARY-LONG UNSIGNED.
+    01 DRAIN-BLOCK-ID-WATER  BINARY-LONG UNSIGNED.
+    01 DRAIN-BLOCK-ID-LAVA   BINARY-LONG UNSIGNED.
+    01 DRAIN-POSITION.
+        02 DRAIN-POSITION-X      BINARY-LONG.
+        02 DRAIN-POSITION-Y      BINARY-LONG.
+        02 DRAIN-POSITION-Z      BINARY-LONG.
+    01 DRAIN-BLOCK-ID        BINARY-LONG UNSIGNED.
+    01 DRAIN-BELOW-POSITION.
+        02 DRAIN-BELOW-POSITION-X  BINARY-LONG.
+        02 DRAIN-BELOW-POSITION-Y  BINARY-LONG.
+        02 DRAIN-BELOW-POSITION-Z  BINARY-LONG.
+    01 DRAIN-BELOW-BLOCK-ID  BINARY-LONG UNSIGNED.
+    01 DRAIN-NEIGHBOR-POSITION.
+        02 DRAIN-NEIGHBOR-POSITION-X  BINARY-LONG.
+        02 DRAIN-NEIGHBOR-POSITION-Y  BINARY-LONG.
+        02 DRAIN-NEIGHBOR-POSITION-Z  BINARY-LONG.
+    01 DRAIN-NEIGHBOR-BLOCK-ID BINARY-LONG UNSIGNED.
+    01 DRAIN-SOURCE-LIQUID-ID  BINARY-LONG UNSIGNED.
+    01 DRAIN-NEIGHBOR-INDEX    BINARY-CHAR UNSIGNED.
+    *> the six positions a liquid can flow from/to relative to a block - above,
+    *> the four horizontal sides, and below, in that order
+    01 DRAIN-NEIGHBOR-DX OCCURS 6 TIMES BINARY-LONG.
+    01 DRAIN-NEIGHBOR-DY OCCURS 6 TIMES BINARY-LONG.
+    01 DRAIN-NEIGHBOR-DZ OCCURS 6 TIMES BINARY-LONG.
+    01 DRAIN-SPREAD-REMAINING BINARY-CHAR UNSIGNED.
+    *> Graceful shutdown - see ShutdownServer.
+    01 SHUTDOWN-REASON      PIC X(64).
+    01 SHUTDOWN-REASON-LEN  BINARY-LONG UNSIGNED.
     *> Time measurement
-    01 CURRENT-TIME     BINARY-LONG-LONG.
-    01 TICK-ENDTIME     BINARY-LONG-LONG.
+    01 CURRENT-TIME     BINARY-DOUBLE.
+    01 TICK-ENDTIME     BINARY-DOUBLE.
     01 TIMEOUT-MS       BINARY-SHORT UNSIGNED.
+    *> Tick-time/player-count/chunk-load metrics, written to save/metrics.txt once a
+    *> second - see MetricsTick. TICK-BUSY-MS is how much of the 50ms tick budget GameLoop,
+    *> KeepAlive, and HandleConsole actually used, measured before ServerLoop spends the
+    *> rest of the tick spinning in NetworkRead.
+    01 TICK-STARTTIME             BINARY-DOUBLE.
+    01 TICK-BUSY-MS                BINARY-DOUBLE.
+    01 METRICS-TIMER                BINARY-LONG UNSIGNED    VALUE 0.
+    01 METRICS-CHUNK-LOADS-LAST     BINARY-LONG UNSIGNED    VALUE 0.
+    01 METRICS-CHUNK-LOADS-DELTA    BINARY-LONG UNSIGNED.
+    01 METRICS-TICK-MS-DISPLAY      PIC -(5)9.
+    01 METRICS-CHUNK-LOADS-DISPLAY  PIC Z9.
+    01 METRICS-TEXT                 PIC X(128).
+    01 METRICS-TEXT-POS             BINARY-LONG UNSIGNED.
+    01 METRICS-TEXT-LEN             BINARY-LONG UNSIGNED.
     *> Variables for working with chunks
     01 CHUNK-X          BINARY-LONG.
     01 CHUNK-Z          BINARY-LONG.
     01 CHUNK-INDEX      BINARY-LONG UNSIGNED.
     01 BLOCK-INDEX      BINARY-LONG UNSIGNED.
-    *> World storage (7x7 chunks, each 16x384x16 blocks)
-    01 WORLD-CHUNKS.
-        02 WORLD-CHUNKS-COUNT-X BINARY-LONG VALUE 7.
-        02 WORLD-CHUNKS-COUNT-Z BINARY-LONG VALUE 7.
-        02 WORLD-CHUNK OCCURS 49 TIMES.
-            03 WORLD-CHUNK-X BINARY-LONG.
-            03 WORLD-CHUNK-Z BINARY-LONG.
-            *> block IDs (16x384x16) - X increases fastest, then Z, then Y
-            03 WORLD-CHUNK-BLOCKS.
-                04 WORLD-BLOCK OCCURS 98304 TIMES.
-                    05 WORLD-BLOCK-ID BINARY-CHAR UNSIGNED VALUE 0.
+    01 IO-FAILURE       BINARY-CHAR UNSIGNED.
+    *> Per-player chunk streaming bookkeeping - see StreamChunks
+    01 STREAM-VIEW-DISTANCE BINARY-LONG UNSIGNED.
+    01 STREAM-DX        BINARY-LONG.
+    01 STREAM-DZ         BINARY-LONG.
+    01 STREAM-X          BINARY-LONG.
+    01 STREAM-Z           BINARY-LONG.
+    01 STREAM-NEG-VIEW-DISTANCE BINARY-LONG.
+    *> Ticks since chunks were last unloaded outside every player's view distance - see GameLoop
+    01 CHUNK-UNLOAD-TIMER BINARY-LONG UNSIGNED VALUE 0.
+    *> Survival bookkeeping (fall damage, starvation) - see SurvivalTick
+    01 FALL-DISTANCE    FLOAT-LONG.
+    01 FALL-DAMAGE       FLOAT-SHORT.
+    01 NEW-HEALTH        FLOAT-SHORT.
+    *> Ticks since player data was last autosaved - see GameLoop
+    01 PLAYER-AUTOSAVE-TIMER BINARY-LONG UNSIGNED VALUE 0.
+    *> Ticks since the world (level.dat and dirty chunks) was last autosaved - see
+    *> GameLoop. Independent of CHUNK-UNLOAD-TIMER, which only saves a chunk once it
+    *> falls outside every player's view distance - a chunk a player never leaves would
+    *> otherwise go unsaved until shutdown.
+    01 WORLD-AUTOSAVE-TIMER BINARY-LONG UNSIGNED VALUE 0.
+    *> Chat/command broadcast bookkeeping - see BroadcastChatMessage and HandlePlay's
+    *> chat message/chat command handlers.
+    01 CHAT-TEXT        PIC X(256).
+    01 CHAT-TEXT-LEN    BINARY-LONG UNSIGNED.
+    01 COMMAND-TEXT      PIC X(256).
+    01 COMMAND-TEXT-LEN  BINARY-LONG UNSIGNED.
+    01 BROADCAST-CLIENT-ID BINARY-LONG UNSIGNED.
+    *> "/list" command bookkeeping - see BuildOnlinePlayersList
+    01 ONLINE-PLAYER-COUNT         BINARY-LONG UNSIGNED.
+    01 DISPLAY-ONLINE-PLAYER-COUNT PIC Z9.
+    01 ONLINE-PLAYERS-TEXT         PIC X(200).
+    01 ONLINE-PLAYERS-TEXT-LEN     BINARY-LONG UNSIGNED.
+    *> Whitelist/ops/ban list bookkeeping - see HandleLogin and GameLoop
+    01 LOGIN-USERNAME    PIC X(16).
+    01 LOGIN-USERNAME-LENGTH BINARY-LONG UNSIGNED.
+    01 ACCESS-CHECK-RESULT BINARY-CHAR UNSIGNED.
+    01 ACCESSLIST-RELOAD-TIMER BINARY-LONG UNSIGNED VALUE 0.
+    *> "Confirm Teleportation" handshake bookkeeping - see SyncPlayerPosition
+    01 CONFIRMED-TELEPORT-ID BINARY-LONG.
+    01 PENDING-MOVE-X       FLOAT-LONG.
+    01 PENDING-MOVE-Y       FLOAT-LONG.
+    01 PENDING-MOVE-Z       FLOAT-LONG.
+    01 PENDING-MOVE-YAW     FLOAT-SHORT.
+    01 PENDING-MOVE-PITCH   FLOAT-SHORT.
+    *> MaxMovementSpeed-style sanity checking for "Set player position[/rotation]" -
+    *> see ValidateMove.
+    01 MOVE-DELTA-X             FLOAT-LONG.
+    01 MOVE-DELTA-Y             FLOAT-LONG.
+    01 MOVE-DELTA-Z             FLOAT-LONG.
+    01 MOVE-DISTANCE            FLOAT-LONG.
+    01 MOVE-MAX-DISTANCE        FLOAT-LONG              VALUE 10.
+    01 MOVE-ALLOWED             BINARY-CHAR UNSIGNED.
+    01 MOVE-CHECK-POSITION.
+        02 MOVE-CHECK-POSITION-X    BINARY-LONG.
+        02 MOVE-CHECK-POSITION-Y    BINARY-LONG.
+        02 MOVE-CHECK-POSITION-Z    BINARY-LONG.
+    01 MOVE-CHECK-BLOCK-ID      BINARY-LONG UNSIGNED.
+    *> RCON (remote console) listener - see RconStart/RconNetworkRead/RconReceivePacket/
+    *> RconHandlePacket/RconSendPacket. A second, independent Socket-Listen alongside the
+    *> game protocol's LISTEN, speaking the unrelated Source RCON wire format (a 4-byte
+    *> little-endian length prefix, not the game's VarInt framing) instead of Minecraft's
+    *> own protocol - see NetworkRead/ReceivePacket for the client table this mirrors.
+    01 RCON-LISTEN          PIC X(4)                VALUE X"00000000".
+    01 MAX-RCON-CLIENTS     BINARY-LONG UNSIGNED     VALUE 4.
+    01 RCON-CLIENTS OCCURS 4 TIMES.
+        02 RCON-PRESENT         BINARY-CHAR             VALUE 0.
+        02 RCON-HNDL            PIC X(4)                VALUE X"00000000".
+        02 RCON-AUTHENTICATED   BINARY-CHAR             VALUE 0.
+        *> The 4-byte little-endian packet-length prefix, accumulated one read at a time
+        *> the same way ReceivePacket accumulates a VarInt length one byte at a time.
+        02 RCON-LENGTH-BYTES    PIC X(4).
+        02 RCON-LENGTH-BUFFERLEN BINARY-LONG UNSIGNED   VALUE 0.
+        02 RCON-PACKET-LEN      BINARY-LONG             VALUE -1.
+        02 RCON-PACKET-BUFFER   PIC X(4110).
+        02 RCON-PACKET-BUFFERLEN BINARY-LONG UNSIGNED   VALUE 0.
+    01 RCON-CLIENT-ID       BINARY-LONG UNSIGNED.
+    *> A little-endian 32-bit integer, encoded/decoded via COMP-5 (GnuCOBOL's native-byte-
+    *> order binary usage - little-endian on the x86 hosts this runs on) redefined as raw
+    *> bytes, since RCON's wire format is little-endian while this server's own BINARY
+    *> fields elsewhere are big-endian - see RconReceivePacket/RconSendPacket.
+    01 RCON-LE32-VALUE      PIC S9(9) COMP-5           VALUE 0.
+    01 RCON-LE32-BYTES      REDEFINES RCON-LE32-VALUE PIC X(4).
+    01 RCON-REQUEST-ID      BINARY-LONG.
+    01 RCON-PACKET-TYPE     BINARY-LONG.
+    01 RCON-BODY            PIC X(4096).
+    01 RCON-BODY-LEN        BINARY-LONG UNSIGNED.
+    01 RCON-SEND-ID         BINARY-LONG.
+    01 RCON-SEND-TYPE       BINARY-LONG.
+    01 RCON-SEND-BODY       PIC X(4096).
+    01 RCON-SEND-BODY-LEN   BINARY-LONG UNSIGNED.
 
 LINKAGE SECTION.
     *> Configuration provided by main program
@@ -92,75 +367,1740 @@ LINKAGE SECTION.
         02 WHITELIST-ENABLE     BINARY-CHAR.
         02 WHITELIST-PLAYER     PIC X(16).
         02 MOTD                 PIC X(64).
+        *> Default gamemode for newly-created players: 0=survival, 1=creative, 2=adventure, 3=spectator
+        02 GAMEMODE             BINARY-CHAR.
+        *> Radius (in chunks) of the spawn area pregenerated by World-Load - see WORLD-SPAWN-RADIUS.
+        02 SPAWN-RADIUS         BINARY-CHAR UNSIGNED.
+        *> Resource pack pushed to every client during configuration - see HandleConfiguration
+        *> and SendPacket-AddResourcePack. RESOURCE-PACK-URL blank disables the push entirely.
+        02 RESOURCE-PACK-ENABLE BINARY-CHAR.
+        02 RESOURCE-PACK-URL    PIC X(128).
+        *> 40-character hex-encoded SHA-1 of the pack .zip, blank if not known (allowed by
+        *> the protocol - the client just skips its own local cache check in that case).
+        02 RESOURCE-PACK-SHA1   PIC X(40).
+        *> If true, the client is kicked rather than allowed to decline/ignore the pack.
+        02 RESOURCE-PACK-FORCE  BINARY-CHAR.
+        *> RCON (remote console) - see RconStart/RconNetworkRead. A blank/zero port
+        *> disables the listener entirely, the same convention RESOURCE-PACK-URL uses.
+        02 RCON-ENABLE          BINARY-CHAR.
+        02 RCON-PORT            PIC X(5).
+        02 RCON-PASSWORD        PIC X(32).
 
 PROCEDURE DIVISION USING SERVER-CONFIG.
 GenerateWorld.
-    DISPLAY "Generating world..."
-    PERFORM VARYING CHUNK-Z FROM -3 BY 1 UNTIL CHUNK-Z > 3
-        PERFORM VARYING CHUNK-X FROM -3 BY 1 UNTIL CHUNK-X > 3
-            COMPUTE CHUNK-INDEX = (CHUNK-Z + 3) * 7 + CHUNK-X + 3 + 1
-            MOVE CHUNK-X TO WORLD-CHUNK-X(CHUNK-INDEX)
-            MOVE CHUNK-Z TO WORLD-CHUNK-Z(CHUNK-INDEX)
-
-            *> turn all blocks with Y < 63 (i.e., the bottom 128 blocks) into stone
-            PERFORM VARYING TEMP-POSITION-Y FROM 0 BY 1 UNTIL TEMP-POSITION-Y >= 128
-                PERFORM VARYING TEMP-POSITION-Z FROM 0 BY 1 UNTIL TEMP-POSITION-Z >= 16
-                    PERFORM VARYING TEMP-POSITION-X FROM 0 BY 1 UNTIL TEMP-POSITION-X >= 16
-                        COMPUTE BLOCK-INDEX = (TEMP-POSITION-Y * 16 + TEMP-POSITION-Z) * 16 + TEMP-POSITION-X + 1
-                        MOVE 1 TO WORLD-BLOCK-ID(CHUNK-INDEX, BLOCK-INDEX)
-                    END-PERFORM
+    *> A radius of 0 would pregenerate no spawn chunks at all, so fall back to the
+    *> original fixed 3x3 spawn area if the config left it unset.
+    MOVE SPAWN-RADIUS TO WORLD-SPAWN-RADIUS
+    IF WORLD-SPAWN-RADIUS = 0
+        MOVE 1 TO WORLD-SPAWN-RADIUS
+    END-IF
+
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "Loading world..." INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
+    CALL "World-Load" USING IO-FAILURE.
+
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "Loading whitelist/ops/ban lists..." INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
+    CALL "AccessList-Load" USING IO-FAILURE.
+
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "Loading event hooks..." INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
+    CALL "Hooks-Load" USING IO-FAILURE.
+
+StartServer.
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "Starting server..." INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
+    *> seed the random number generator used by mob spawning/wandering - see MobSpawnTick/
+    *> MobAiTick - off the current time so it varies between runs
+    CALL "Util-SystemTimeMillis" USING CURRENT-TIME
+    MOVE FUNCTION RANDOM(CURRENT-TIME) TO MOB-SPAWN-RANDOM
+    CALL "Util-IgnoreSIGPIPE"
+    *> Ctrl+C/SIGTERM should shut down the same clean way "stop" does (world save,
+    *> player notification - see ShutdownServer) rather than killing the process
+    *> mid-tick - see SIGNAL-SHUTDOWN-REQUESTED, polled once a tick from ServerLoop.
+    CALL "Util-InstallShutdownHandler"
+    CALL "Socket-Listen" USING PORT LISTEN ERRNO
+    PERFORM HandleServerError
+
+    *> Bring up the RCON listener on its own port, if configured -
+    *> external tools then manage this server the same "stop"/"save"/"kick"/"say"
+    *> way the operator's own console does (see ExecuteAdminCommand).
+    IF RCON-ENABLE = 1
+        MOVE 1 TO LOG-TEXT-POS
+        STRING "Starting RCON listener..." INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+        COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+        CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
+        CALL "Socket-Listen" USING RCON-PORT RCON-LISTEN ERRNO
+        PERFORM HandleServerError
+    END-IF
+    .
+
+ServerLoop.
+    *> Loop until the operator types "stop" at the console (see ProcessConsoleCommand) -
+    *> each iteration is one game tick (1/20th of a second).
+    PERFORM UNTIL SERVER-STOP-REQUESTED = 1
+        CALL "Util-SystemTimeMillis" USING CURRENT-TIME
+        MOVE CURRENT-TIME TO TICK-STARTTIME
+        COMPUTE TICK-ENDTIME = CURRENT-TIME + (1000 / 20)
+
+        *> Update the game state
+        PERFORM GameLoop
+
+        *> Handle keep-alive and disconnections for connected clients
+        PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+            IF CLIENT-PRESENT(CLIENT-ID) = 1
+                PERFORM KeepAlive
+            END-IF
+        END-PERFORM
+
+        *> Pick up at most one admin command typed at the console this tick, without
+        *> ever blocking the loop waiting for operator input.
+        PERFORM HandleConsole
+
+        *> Ctrl+C/SIGTERM (see Util-InstallShutdownHandler in StartServer) shuts down
+        *> the same clean way the console "stop" command does.
+        CALL "Util-ShutdownRequested" USING SIGNAL-SHUTDOWN-REQUESTED
+        IF SIGNAL-SHUTDOWN-REQUESTED = 1
+            MOVE 1 TO SERVER-STOP-REQUESTED
+        END-IF
+
+        *> Record how much of this tick's 50ms budget game logic actually used, and
+        *> write a small metrics snapshot to disk once a second - see MetricsTick.
+        CALL "Util-SystemTimeMillis" USING CURRENT-TIME
+        COMPUTE TICK-BUSY-MS = CURRENT-TIME - TICK-STARTTIME
+        PERFORM MetricsTick
+
+        *> The remaining time of this tick can be used for accepting connections and receiving packets.
+        PERFORM UNTIL CURRENT-TIME >= TICK-ENDTIME
+            PERFORM NetworkRead
+            IF RCON-ENABLE = 1
+                PERFORM RconNetworkRead
+            END-IF
+            CALL "Util-SystemTimeMillis" USING CURRENT-TIME
+        END-PERFORM
+
+        MOVE X"00000000" TO TEMP-HNDL
+        MOVE 0 TO CLIENT-ID
+    END-PERFORM
+    .
+
+ShutdownServer.
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "Stopping server..." INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
+
+    *> Tell every still-connected client why, save whichever of them have an associated
+    *> player, and close their sockets - same per-client cleanup RemoveClient already
+    *> does for an ordinary disconnect.
+    MOVE "Server closed" TO SHUTDOWN-REASON
+    MOVE 14 TO SHUTDOWN-REASON-LEN
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(CLIENT-ID) = 1
+            IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                CALL "SendPacket-PlayDisconnect" USING CLIENT-HNDL(CLIENT-ID) SHUTDOWN-REASON SHUTDOWN-REASON-LEN
+            END-IF
+            PERFORM RemoveClient
+        END-IF
+    END-PERFORM
+
+    *> Flush level.dat (world age, time, and weather) and every dirty chunk to disk
+    *> before going down, the same save World-Save already does for normal autosave.
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "Saving world..." INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
+    CALL "World-Save" USING IO-FAILURE
+
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "Server stopped." INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
+    STOP RUN
+    .
+
+MetricsTick SECTION.
+    *> Called once per tick from ServerLoop. Writes tick duration, current player count,
+    *> and the chunk-load rate to save/metrics.txt once a second, so lag can be diagnosed
+    *> from outside the console's DISPLAY spam - by tailing the file, or having some other
+    *> process poll it.
+    ADD 1 TO METRICS-TIMER
+    IF METRICS-TIMER < 20
+        EXIT SECTION
+    END-IF
+    MOVE 0 TO METRICS-TIMER
+
+    *> reuses the same live player scan "/list" already does - see BuildOnlinePlayersList
+    PERFORM BuildOnlinePlayersList
+
+    COMPUTE METRICS-CHUNK-LOADS-DELTA = WORLD-CHUNK-LOAD-COUNT - METRICS-CHUNK-LOADS-LAST
+    MOVE WORLD-CHUNK-LOAD-COUNT TO METRICS-CHUNK-LOADS-LAST
+
+    MOVE TICK-BUSY-MS TO METRICS-TICK-MS-DISPLAY
+    MOVE ONLINE-PLAYER-COUNT TO DISPLAY-ONLINE-PLAYER-COUNT
+    MOVE METRICS-CHUNK-LOADS-DELTA TO METRICS-CHUNK-LOADS-DISPLAY
+
+    MOVE 1 TO METRICS-TEXT-POS
+    STRING "tick_ms=" FUNCTION TRIM(METRICS-TICK-MS-DISPLAY) X"0A"
+        "players=" FUNCTION TRIM(DISPLAY-ONLINE-PLAYER-COUNT) X"0A"
+        "chunks_loaded_per_sec=" FUNCTION TRIM(METRICS-CHUNK-LOADS-DISPLAY) X"0A"
+        INTO METRICS-TEXT WITH POINTER METRICS-TEXT-POS
+    COMPUTE METRICS-TEXT-LEN = METRICS-TEXT-POS - 1
+
+    CALL "Files-WriteAll" USING "save/metrics.txt" METRICS-TEXT METRICS-TEXT-LEN IO-FAILURE
+    IF IO-FAILURE NOT = 0
+        MOVE 1 TO LOG-TEXT-POS
+        STRING "Failed to write metrics file" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+        COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+        CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
+    END-IF
+
+    EXIT SECTION.
+
+GameLoop SECTION.
+    *> Apply fall/starve damage and hunger drain for every connected survival player.
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-PLAYER(CLIENT-ID) > 0
+            PERFORM SurvivalTick
+        END-IF
+    END-PERFORM
+
+    *> Let every playing client see every other playing client move.
+    PERFORM BroadcastPlayerMovement
+
+    *> Keep each playing client's loaded chunks centered on wherever they currently are.
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-PLAYER(CLIENT-ID) > 0
+            PERFORM StreamChunks
+        END-IF
+    END-PERFORM
+
+    *> Re-send "Synchronize Player Position" to any client that still hasn't confirmed its
+    *> most recent teleport after 1 second, in case the original packet was lost.
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-PLAYER(CLIENT-ID) > 0
+            IF TELEPORT-CONFIRMED(CLIENT-ID) = 0 AND CURRENT-TIME - TELEPORT-SENT-TIME(CLIENT-ID) > 1000
+                PERFORM SyncPlayerPosition
+            END-IF
+        END-IF
+    END-PERFORM
+
+    *> Break any block whose dig time has elapsed even if the client's "finished digging"
+    *> packet never arrives (e.g. it was lost, or the player is still holding the button down
+    *> waiting for the block to pop), so digging can't stall forever client-side.
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-PLAYER(CLIENT-ID) > 0
+            IF DIGGING-ACTIVE(CLIENT-ID) > 0 AND CURRENT-TIME >= DIGGING-FINISH-TIME(CLIENT-ID)
+                PERFORM CompleteDigging
+            END-IF
+        END-IF
+    END-PERFORM
+
+    *> Autosave every connected player's data every 6000 ticks (5 minutes), independent of disconnect,
+    *> so a crash loses at most a few minutes of progress.
+    ADD 1 TO PLAYER-AUTOSAVE-TIMER
+    IF PLAYER-AUTOSAVE-TIMER >= 6000
+        MOVE 0 TO PLAYER-AUTOSAVE-TIMER
+        CALL "Player-AutosaveAll" USING IO-FAILURE
+    END-IF
+
+    *> Autosave level.dat and every dirty chunk every 6000 ticks (5 minutes) regardless of
+    *> whether it has ever fallen outside a player's view - a chunk nobody ever wanders
+    *> away from would otherwise only ever be saved at shutdown.
+    ADD 1 TO WORLD-AUTOSAVE-TIMER
+    IF WORLD-AUTOSAVE-TIMER >= 6000
+        MOVE 0 TO WORLD-AUTOSAVE-TIMER
+        CALL "World-Save" USING IO-FAILURE
+    END-IF
+
+    *> Unload chunks that have fallen outside every player's view distance every 200 ticks
+    *> (10 seconds) - frequent enough to bound memory, infrequent enough to stay cheap.
+    ADD 1 TO CHUNK-UNLOAD-TIMER
+    IF CHUNK-UNLOAD-TIMER >= 200
+        MOVE 0 TO CHUNK-UNLOAD-TIMER
+        CALL "World-UnloadChunks" USING IO-FAILURE
+    END-IF
+
+    *> Re-read the whitelist/ops/ban files every 1200 ticks (1 minute), so edits to them
+    *> take effect on a running server without a restart.
+    ADD 1 TO ACCESSLIST-RELOAD-TIMER
+    IF ACCESSLIST-RELOAD-TIMER >= 1200
+        MOVE 0 TO ACCESSLIST-RELOAD-TIMER
+        CALL "AccessList-Load" USING IO-FAILURE
+        CALL "Hooks-Load" USING IO-FAILURE
+    END-IF
+
+    *> Spawn one more passive mob (up to MAX-MOBS) every 100 ticks (5 seconds), as long as
+    *> at least one client is actually playing - no point populating an empty world.
+    ADD 1 TO MOB-SPAWN-TIMER
+    IF MOB-SPAWN-TIMER >= 100
+        MOVE 0 TO MOB-SPAWN-TIMER
+        PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+            IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                PERFORM MobSpawnTick
+                EXIT PERFORM
+            END-IF
+        END-PERFORM
+    END-IF
+
+    *> Advance the world clock by one tick and let every playing client's display follow
+    *> along every 20 ticks (1 second) - frequent enough to stay in sync, infrequent
+    *> enough to not spam a packet nothing but the clock UI and sky/moon actually need.
+    CALL "World-UpdateAge"
+    ADD 1 TO TIME-BROADCAST-TIMER
+    IF TIME-BROADCAST-TIMER >= 20
+        MOVE 0 TO TIME-BROADCAST-TIMER
+        PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+            IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                CALL "SendPacket-TimeUpdate" USING CLIENT-HNDL(CLIENT-ID) WORLD-AGE WORLD-TIME
+            END-IF
+        END-PERFORM
+    END-IF
+
+    *> Advance every spawned mob's wander AI every 10 ticks (half a second) - frequent
+    *> enough to look alive, infrequent enough to keep the position broadcasts cheap.
+    ADD 1 TO MOB-AI-TIMER
+    IF MOB-AI-TIMER >= 10
+        MOVE 0 TO MOB-AI-TIMER
+        PERFORM VARYING MOB-INDEX FROM 1 BY 1 UNTIL MOB-INDEX > MAX-MOBS
+            IF MOB-PRESENT(MOB-INDEX) = 1
+                PERFORM MobAiTick
+            END-IF
+        END-PERFORM
+    END-IF
+
+    *> Re-run every repeat-mode command block's stored command once per tick - this
+    *> server has no redstone power system yet (see World-SetBlock's simplifications),
+    *> so "repeat" mode is simply always active, the way vanilla's own "Always Active"
+    *> toggle behaves. Impulse-mode blocks fire only from a right-click instead - see
+    *> the "Use item on block" handler's minecraft:command_block branch.
+    PERFORM VARYING COMMANDBLOCK-INDEX FROM 1 BY 1 UNTIL COMMANDBLOCK-INDEX > MAX-COMMANDBLOCKS
+        IF COMMANDBLOCK-PRESENT(COMMANDBLOCK-INDEX) = 1 AND COMMANDBLOCK-AUTO(COMMANDBLOCK-INDEX) = 1
+            MOVE COMMANDBLOCK-COMMAND-TEXT(COMMANDBLOCK-INDEX) TO CMD-LINE
+            MOVE COMMANDBLOCK-COMMAND-LEN(COMMANDBLOCK-INDEX) TO CMD-LINE-LEN
+            PERFORM ExecuteCommandBlockCommand
+        END-IF
+    END-PERFORM
+
+    *> Drop any unsupported sand/gravel and spread any water/lava that bordered a
+    *> block changed this tick or earlier - see ScheduledTickDrain and
+    *> World-ScheduleTick (called from World-SetBlock).
+    PERFORM ScheduledTickDrain
+
+    *> Count down toward the next rain/thunder toggle every tick, same per-tick
+    *> countdown shape as the "Time"/"DayTime" age tracking above.
+    PERFORM WeatherTick
+
+    *> Let every spawned XP orb look for a pickup, or expire, every tick - see XpOrbTick.
+    PERFORM VARYING XPORB-INDEX FROM 1 BY 1 UNTIL XPORB-INDEX > MAX-XP-ORBS
+        IF XPORB-PRESENT(XPORB-INDEX) = 1
+            PERFORM XpOrbTick
+        END-IF
+    END-PERFORM
+
+    EXIT SECTION.
+
+HandleConsole SECTION.
+    *> Pick up at most one line typed by the operator at the console this tick, without
+    *> ever blocking the loop waiting for input - see ServerLoop.
+    CALL "Util-ConsoleReadLine" USING CONSOLE-HAS-LINE CONSOLE-LINE CONSOLE-LINE-LEN
+    IF CONSOLE-HAS-LINE = 1
+        PERFORM ProcessConsoleCommand
+    END-IF
+
+    EXIT SECTION.
+
+ProcessConsoleCommand SECTION.
+    *> The server console's line is just another admin command - see
+    *> ExecuteAdminCommand, which RconHandlePacket also drives for remote
+    *> administration. Whatever text ExecuteAdminCommand leaves in
+    *> ADMIN-CMD-RESPONSE is logged here; RCON sends the same text back over the wire.
+    MOVE CONSOLE-LINE TO ADMIN-CMD-LINE
+    MOVE CONSOLE-LINE-LEN TO ADMIN-CMD-LINE-LEN
+    PERFORM ExecuteAdminCommand
+    IF ADMIN-CMD-RESPONSE-LEN > 0
+        MOVE 1 TO LOG-TEXT-POS
+        STRING ADMIN-CMD-RESPONSE(1:ADMIN-CMD-RESPONSE-LEN) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+        COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+        CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
+    END-IF
+
+    EXIT SECTION.
+
+ExecuteAdminCommand SECTION.
+    *> Runs ADMIN-CMD-LINE (ADMIN-CMD-LINE-LEN bytes) and leaves a human-readable
+    *> result in ADMIN-CMD-RESPONSE/-LEN. Shared by ProcessConsoleCommand (the local
+    *> console) and RconHandlePacket (remote console over RCON) so "stop", "say",
+    *> "list", "kick", "save" and "whitelist reload" behave identically from either place.
+    MOVE SPACES TO ADMIN-CMD-RESPONSE
+    MOVE 0 TO ADMIN-CMD-RESPONSE-LEN
+    EVALUATE TRUE
+        WHEN ADMIN-CMD-LINE-LEN = 4 AND ADMIN-CMD-LINE(1:4) = "stop"
+            MOVE 1 TO SERVER-STOP-REQUESTED
+            MOVE "Stopping the server" TO ADMIN-CMD-RESPONSE
+            MOVE 20 TO ADMIN-CMD-RESPONSE-LEN
+
+        WHEN ADMIN-CMD-LINE-LEN > 4 AND ADMIN-CMD-LINE(1:4) = "say "
+            STRING "[Server] " ADMIN-CMD-LINE(5:ADMIN-CMD-LINE-LEN - 4) INTO CHAT-TEXT
+            COMPUTE CHAT-TEXT-LEN = 9 + ADMIN-CMD-LINE-LEN - 4
+            PERFORM BroadcastChatMessage
+            MOVE "Message sent" TO ADMIN-CMD-RESPONSE
+            MOVE 12 TO ADMIN-CMD-RESPONSE-LEN
+
+        WHEN ADMIN-CMD-LINE-LEN = 16 AND ADMIN-CMD-LINE(1:16) = "whitelist reload"
+            CALL "AccessList-Load" USING IO-FAILURE
+            MOVE "Reloaded the whitelist/ops/ban lists" TO ADMIN-CMD-RESPONSE
+            MOVE 36 TO ADMIN-CMD-RESPONSE-LEN
+
+        WHEN ADMIN-CMD-LINE-LEN = 4 AND ADMIN-CMD-LINE(1:4) = "list"
+            MOVE 1 TO ADMIN-CMD-RESPONSE-LEN
+            STRING "Online players:" INTO ADMIN-CMD-RESPONSE WITH POINTER ADMIN-CMD-RESPONSE-LEN
+            PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+                IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-PLAYER(CLIENT-ID) > 0
+                    STRING " " USERNAME(CLIENT-PLAYER(CLIENT-ID))(1:USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID)))
+                        INTO ADMIN-CMD-RESPONSE WITH POINTER ADMIN-CMD-RESPONSE-LEN
+                END-IF
+            END-PERFORM
+            COMPUTE ADMIN-CMD-RESPONSE-LEN = ADMIN-CMD-RESPONSE-LEN - 1
+
+        WHEN ADMIN-CMD-LINE-LEN = 4 AND ADMIN-CMD-LINE(1:4) = "save"
+            CALL "World-Save" USING IO-FAILURE
+            MOVE "Saved the world" TO ADMIN-CMD-RESPONSE
+            MOVE 16 TO ADMIN-CMD-RESPONSE-LEN
+
+        WHEN ADMIN-CMD-LINE-LEN > 5 AND ADMIN-CMD-LINE(1:5) = "kick "
+            MOVE SPACES TO ADMIN-KICK-TARGET
+            MOVE ADMIN-CMD-LINE(6:ADMIN-CMD-LINE-LEN - 5) TO ADMIN-KICK-TARGET
+            MOVE 0 TO ADMIN-KICK-FOUND
+            PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+                IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-PLAYER(CLIENT-ID) > 0
+                    IF USERNAME(CLIENT-PLAYER(CLIENT-ID))(1:USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID))) = FUNCTION TRIM(ADMIN-KICK-TARGET)
+                        MOVE "Kicked by an operator" TO SHUTDOWN-REASON
+                        MOVE 22 TO SHUTDOWN-REASON-LEN
+                        CALL "SendPacket-PlayDisconnect" USING CLIENT-HNDL(CLIENT-ID) SHUTDOWN-REASON SHUTDOWN-REASON-LEN
+                        PERFORM RemoveClient
+                        MOVE 1 TO ADMIN-KICK-FOUND
+                    END-IF
+                END-IF
+            END-PERFORM
+            IF ADMIN-KICK-FOUND = 1
+                STRING "Kicked " FUNCTION TRIM(ADMIN-KICK-TARGET) INTO ADMIN-CMD-RESPONSE
+                COMPUTE ADMIN-CMD-RESPONSE-LEN = 7 + FUNCTION LENGTH(FUNCTION TRIM(ADMIN-KICK-TARGET))
+            ELSE
+                STRING "No such player: " FUNCTION TRIM(ADMIN-KICK-TARGET) INTO ADMIN-CMD-RESPONSE
+                COMPUTE ADMIN-CMD-RESPONSE-LEN = 16 + FUNCTION LENGTH(FUNCTION TRIM(ADMIN-KICK-TARGET))
+            END-IF
+
+        WHEN OTHER
+            STRING "Unknown command: " ADMIN-CMD-LINE(1:ADMIN-CMD-LINE-LEN) INTO ADMIN-CMD-RESPONSE
+            COMPUTE ADMIN-CMD-RESPONSE-LEN = 17 + ADMIN-CMD-LINE-LEN
+    END-EVALUATE.
+
+    EXIT SECTION.
+
+ExecuteCommandBlockCommand SECTION.
+    *> Runs CMD-LINE (CMD-LINE-LEN bytes) - the small fixed set of commands a map-maker
+    *> can script world behavior with: "setblock", "say", and "give". Set by the caller
+    *> (the "Use item on block" handler's minecraft:command_block branch for impulse
+    *> mode, or GameLoop's repeat-mode scan) from a COMMANDBLOCK entry's
+    *> COMMANDBLOCK-COMMAND-TEXT/-LEN. The command-block equivalent of
+    *> ProcessConsoleCommand, dispatched the same string-prefix way.
+    EVALUATE TRUE
+        WHEN CMD-LINE-LEN > 9 AND CMD-LINE(1:9) = "setblock "
+            MOVE 1 TO CMD-ARG-POS
+            MOVE SPACES TO CMD-ARG-1 CMD-ARG-2 CMD-ARG-3 CMD-ARG-4
+            UNSTRING CMD-LINE(10:CMD-LINE-LEN - 9) DELIMITED BY ALL SPACES
+                INTO CMD-ARG-1 CMD-ARG-2 CMD-ARG-3 CMD-ARG-4
+                WITH POINTER CMD-ARG-POS
+            COMPUTE CMD-POSITION-X = FUNCTION NUMVAL(CMD-ARG-1)
+            COMPUTE CMD-POSITION-Y = FUNCTION NUMVAL(CMD-ARG-2)
+            COMPUTE CMD-POSITION-Z = FUNCTION NUMVAL(CMD-ARG-3)
+            MOVE SPACES TO TEMP-ITEM-BLOCK-NAME
+            MOVE CMD-ARG-4 TO TEMP-ITEM-BLOCK-NAME
+            CALL "Blocks-Get-DefaultStateId" USING TEMP-ITEM-BLOCK-NAME TEMP-BLOCK-STATE-ID
+            CALL "World-SetBlock" USING 0 CMD-POSITION TEMP-BLOCK-STATE-ID
+
+        WHEN CMD-LINE-LEN > 4 AND CMD-LINE(1:4) = "say "
+            STRING "[Server] " CMD-LINE(5:CMD-LINE-LEN - 4) INTO CHAT-TEXT
+            COMPUTE CHAT-TEXT-LEN = 9 + CMD-LINE-LEN - 4
+            PERFORM BroadcastChatMessage
+
+        WHEN CMD-LINE-LEN > 5 AND CMD-LINE(1:5) = "give "
+            MOVE 1 TO CMD-ARG-POS
+            MOVE SPACES TO CMD-ARG-1 CMD-ARG-2 CMD-ARG-3
+            UNSTRING CMD-LINE(6:CMD-LINE-LEN - 5) DELIMITED BY ALL SPACES
+                INTO CMD-ARG-1 CMD-ARG-2 CMD-ARG-3
+                WITH POINTER CMD-ARG-POS
+            PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+                IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-PLAYER(CLIENT-ID) > 0
+                    IF USERNAME(CLIENT-PLAYER(CLIENT-ID))(1:USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID))) = FUNCTION TRIM(CMD-ARG-1)
+                        PERFORM GiveItemToPlayer
+                    END-IF
+                END-IF
+            END-PERFORM
+    END-EVALUATE.
+
+    EXIT SECTION.
+
+GiveItemToPlayer SECTION.
+    *> Places CMD-ARG-2 (an item registry name) x CMD-ARG-3 (a count, defaulting to 1
+    *> when blank) into CLIENT-ID's inventory, for ExecuteCommandBlockCommand's "give"
+    *> case. Reuses FindPlayerInventoryDest's single-destination search over the main
+    *> inventory and hotbar - the same simplification HandleShiftClick already makes,
+    *> no splitting a stack across several slots.
+    CALL "Items-Get-Id" USING CMD-ARG-2 CLICK-ITEM-ID
+    IF FUNCTION TRIM(CMD-ARG-3) = SPACES
+        MOVE 1 TO CLICK-ITEM-COUNT
+    ELSE
+        COMPUTE CLICK-ITEM-COUNT = FUNCTION NUMVAL(CMD-ARG-3)
+    END-IF
+    MOVE 10 TO SHIFT-SCAN-LOW
+    MOVE 45 TO SHIFT-SCAN-HIGH
+    PERFORM FindPlayerInventoryDest
+    IF SHIFT-DEST-FOUND = 1
+        IF PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), SHIFT-DEST-SLOT) = CLICK-ITEM-ID
+            ADD CLICK-ITEM-COUNT TO PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), SHIFT-DEST-SLOT)
+        ELSE
+            MOVE CLICK-ITEM-ID TO PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), SHIFT-DEST-SLOT)
+            MOVE CLICK-ITEM-COUNT TO PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), SHIFT-DEST-SLOT)
+        END-IF
+        CALL "SendPacket-SetContainerContent" USING CLIENT-HNDL(CLIENT-ID) ERRNO PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+        PERFORM HandleClientError
+    END-IF
+
+    EXIT SECTION.
+
+ScheduledTickDrain SECTION.
+    *> Drains every scheduled-tick entry whose ready age has arrived - see
+    *> World-ScheduleTick, which enqueues these from World-SetBlock, and GameLoop,
+    *> which calls here once per tick. Falling sand/gravel moves down one block at
+    *> a time, rescheduling itself to check again one block lower, until it lands
+    *> on something solid. Water/lava spreads into newly-opened air from an
+    *> adjacent source, up to C-MAX-LIQUID-SPREAD-HOPS blocks from wherever it
+    *> started spreading - a fixed bound standing in for vanilla's 0-7 liquid-level
+    *> falloff, the same kind of basic simplification World-SetBlock's flat
+    *> per-ore XP values already make.
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-SAND DRAIN-BLOCK-ID-SAND
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-GRAVEL DRAIN-BLOCK-ID-GRAVEL
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-WATER DRAIN-BLOCK-ID-WATER
+    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-LAVA DRAIN-BLOCK-ID-LAVA
+
+    MOVE 0  TO DRAIN-NEIGHBOR-DX(1)
+    MOVE 1  TO DRAIN-NEIGHBOR-DY(1)
+    MOVE 0  TO DRAIN-NEIGHBOR-DZ(1)
+    MOVE -1 TO DRAIN-NEIGHBOR-DX(2)
+    MOVE 0  TO DRAIN-NEIGHBOR-DY(2)
+    MOVE 0  TO DRAIN-NEIGHBOR-DZ(2)
+    MOVE 1  TO DRAIN-NEIGHBOR-DX(3)
+    MOVE 0  TO DRAIN-NEIGHBOR-DY(3)
+    MOVE 0  TO DRAIN-NEIGHBOR-DZ(3)
+    MOVE 0  TO DRAIN-NEIGHBOR-DX(4)
+    MOVE 0  TO DRAIN-NEIGHBOR-DY(4)
+    MOVE -1 TO DRAIN-NEIGHBOR-DZ(4)
+    MOVE 0  TO DRAIN-NEIGHBOR-DX(5)
+    MOVE 0  TO DRAIN-NEIGHBOR-DY(5)
+    MOVE 1  TO DRAIN-NEIGHBOR-DZ(5)
+    MOVE 0  TO DRAIN-NEIGHBOR-DX(6)
+    MOVE -1 TO DRAIN-NEIGHBOR-DY(6)
+    MOVE 0  TO DRAIN-NEIGHBOR-DZ(6)
+
+    PERFORM VARYING TICK-INDEX FROM 1 BY 1 UNTIL TICK-INDEX > MAX-SCHEDULED-TICKS
+        IF SCHEDULEDTICK-PRESENT(TICK-INDEX) = 1 AND WORLD-AGE >= SCHEDULEDTICK-READY-AGE(TICK-INDEX)
+            MOVE 0 TO SCHEDULEDTICK-PRESENT(TICK-INDEX)
+            MOVE SCHEDULEDTICK-POSITION(TICK-INDEX) TO DRAIN-POSITION
+            CALL "World-GetBlock" USING DRAIN-POSITION DRAIN-BLOCK-ID
+
+            *> a falling block drops one block if the space below it is open
+            IF DRAIN-BLOCK-ID = DRAIN-BLOCK-ID-SAND OR DRAIN-BLOCK-ID = DRAIN-BLOCK-ID-GRAVEL
+                MOVE DRAIN-POSITION TO DRAIN-BELOW-POSITION
+                COMPUTE DRAIN-BELOW-POSITION-Y = DRAIN-POSITION-Y - 1
+                CALL "World-GetBlock" USING DRAIN-BELOW-POSITION DRAIN-BELOW-BLOCK-ID
+                IF DRAIN-BELOW-BLOCK-ID = 0
+                    CALL "World-SetBlock" USING 0 DRAIN-BELOW-POSITION DRAIN-BLOCK-ID
+                    CALL "World-SetBlock" USING 0 DRAIN-POSITION 0
+                    CALL "World-ScheduleTick" USING DRAIN-BELOW-POSITION 2 0
+                END-IF
+            END-IF
+
+            *> an open space pulls in a liquid neighbor, if this check still has
+            *> spread budget left and one hasn't already beaten it here
+            IF DRAIN-BLOCK-ID = 0 AND SCHEDULEDTICK-SPREAD-REMAINING(TICK-INDEX) > 0
+                MOVE 0 TO DRAIN-SOURCE-LIQUID-ID
+                PERFORM VARYING DRAIN-NEIGHBOR-INDEX FROM 1 BY 1 UNTIL DRAIN-NEIGHBOR-INDEX > 5 OR DRAIN-SOURCE-LIQUID-ID > 0
+                    MOVE DRAIN-POSITION TO DRAIN-NEIGHBOR-POSITION
+                    COMPUTE DRAIN-NEIGHBOR-POSITION-X = DRAIN-POSITION-X + DRAIN-NEIGHBOR-DX(DRAIN-NEIGHBOR-INDEX)
+                    COMPUTE DRAIN-NEIGHBOR-POSITION-Y = DRAIN-POSITION-Y + DRAIN-NEIGHBOR-DY(DRAIN-NEIGHBOR-INDEX)
+                    COMPUTE DRAIN-NEIGHBOR-POSITION-Z = DRAIN-POSITION-Z + DRAIN-NEIGHBOR-DZ(DRAIN-NEIGHBOR-INDEX)
+                    CALL "World-GetBlock" USING DRAIN-NEIGHBOR-POSITION DRAIN-NEIGHBOR-BLOCK-ID
+                    IF DRAIN-NEIGHBOR-BLOCK-ID = DRAIN-BLOCK-ID-WATER OR DRAIN-NEIGHBOR-BLOCK-ID = DRAIN-BLOCK-ID-LAVA
+                        MOVE DRAIN-NEIGHBOR-BLOCK-ID TO DRAIN-SOURCE-LIQUID-ID
+                    END-IF
                 END-PERFORM
+
+                IF DRAIN-SOURCE-LIQUID-ID > 0
+                    CALL "World-SetBlock" USING 0 DRAIN-POSITION DRAIN-SOURCE-LIQUID-ID
+                    IF SCHEDULEDTICK-SPREAD-REMAINING(TICK-INDEX) > 1
+                        COMPUTE DRAIN-SPREAD-REMAINING = SCHEDULEDTICK-SPREAD-REMAINING(TICK-INDEX) - 1
+                        PERFORM VARYING DRAIN-NEIGHBOR-INDEX FROM 2 BY 1 UNTIL DRAIN-NEIGHBOR-INDEX > 6
+                            MOVE DRAIN-POSITION TO DRAIN-NEIGHBOR-POSITION
+                            COMPUTE DRAIN-NEIGHBOR-POSITION-X = DRAIN-POSITION-X + DRAIN-NEIGHBOR-DX(DRAIN-NEIGHBOR-INDEX)
+                            COMPUTE DRAIN-NEIGHBOR-POSITION-Y = DRAIN-POSITION-Y + DRAIN-NEIGHBOR-DY(DRAIN-NEIGHBOR-INDEX)
+                            COMPUTE DRAIN-NEIGHBOR-POSITION-Z = DRAIN-POSITION-Z + DRAIN-NEIGHBOR-DZ(DRAIN-NEIGHBOR-INDEX)
+                            CALL "World-ScheduleTick" USING DRAIN-NEIGHBOR-POSITION 3 DRAIN-SPREAD-REMAINING
+                        END-PERFORM
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+
+    EXIT SECTION.
+
+SurvivalTick SECTION.
+    *> Creative and spectator players neither take fall/starve damage nor get hungry.
+    IF PLAYER-GAMEMODE(CLIENT-PLAYER(CLIENT-ID)) NOT = 0
+        MOVE PLAYER-Y(CLIENT-PLAYER(CLIENT-ID)) TO PLAYER-FALL-START-Y(CLIENT-PLAYER(CLIENT-ID))
+        EXIT SECTION
+    END-IF
+
+    *> Fall damage: track the highest Y reached since last touching the ground, and apply
+    *> damage for every block fallen beyond 3 once the player lands again.
+    IF PLAYER-ON-GROUND(CLIENT-PLAYER(CLIENT-ID)) = 1
+        MOVE PLAYER-Y(CLIENT-PLAYER(CLIENT-ID)) TO PLAYER-FALL-START-Y(CLIENT-PLAYER(CLIENT-ID))
+    ELSE
+        IF PLAYER-Y(CLIENT-PLAYER(CLIENT-ID)) > PLAYER-FALL-START-Y(CLIENT-PLAYER(CLIENT-ID))
+            MOVE PLAYER-Y(CLIENT-PLAYER(CLIENT-ID)) TO PLAYER-FALL-START-Y(CLIENT-PLAYER(CLIENT-ID))
+        END-IF
+    END-IF
+
+    *> Starvation: drain one food point every 80 ticks (4 seconds) once saturation is gone,
+    *> and chip away at health once food is fully depleted.
+    ADD 1 TO PLAYER-FOOD-TIMER(CLIENT-PLAYER(CLIENT-ID))
+    IF PLAYER-FOOD-TIMER(CLIENT-PLAYER(CLIENT-ID)) >= 80
+        MOVE 0 TO PLAYER-FOOD-TIMER(CLIENT-PLAYER(CLIENT-ID))
+        IF PLAYER-SATURATION(CLIENT-PLAYER(CLIENT-ID)) > 0
+            COMPUTE PLAYER-SATURATION(CLIENT-PLAYER(CLIENT-ID)) = FUNCTION MAX(0, PLAYER-SATURATION(CLIENT-PLAYER(CLIENT-ID)) - 1)
+        ELSE IF PLAYER-FOOD(CLIENT-PLAYER(CLIENT-ID)) > 0
+            SUBTRACT 1 FROM PLAYER-FOOD(CLIENT-PLAYER(CLIENT-ID))
+            CALL "SendPacket-UpdateHealth" USING CLIENT-HNDL(CLIENT-ID) PLAYER-HEALTH(CLIENT-PLAYER(CLIENT-ID)) PLAYER-FOOD(CLIENT-PLAYER(CLIENT-ID)) PLAYER-SATURATION(CLIENT-PLAYER(CLIENT-ID))
+        ELSE
+            COMPUTE NEW-HEALTH = PLAYER-HEALTH(CLIENT-PLAYER(CLIENT-ID)) - 1
+            PERFORM ApplyDamage
+        END-IF
+    END-IF
+
+    EXIT SECTION.
+
+ApplyDamage SECTION.
+    *> Apply NEW-HEALTH to the current player, notify the client, and handle death.
+    IF NEW-HEALTH < PLAYER-HEALTH(CLIENT-PLAYER(CLIENT-ID))
+        COMPUTE PLAYER-HEALTH(CLIENT-PLAYER(CLIENT-ID)) = FUNCTION MAX(0, NEW-HEALTH)
+        CALL "SendPacket-UpdateHealth" USING CLIENT-HNDL(CLIENT-ID) PLAYER-HEALTH(CLIENT-PLAYER(CLIENT-ID)) PLAYER-FOOD(CLIENT-PLAYER(CLIENT-ID)) PLAYER-SATURATION(CLIENT-PLAYER(CLIENT-ID))
+
+        *> hurt sound, audible to everyone currently playing (including the player
+        *> themselves) - see SendPacket-SoundEffect
+        PERFORM VARYING BROADCAST-CLIENT-ID FROM 1 BY 1 UNTIL BROADCAST-CLIENT-ID > MAX-CLIENTS
+            IF CLIENT-PRESENT(BROADCAST-CLIENT-ID) = 1 AND CLIENT-STATE(BROADCAST-CLIENT-ID) = CLIENT-STATE-PLAY
+                CALL "SendPacket-SoundEffect" USING CLIENT-HNDL(BROADCAST-CLIENT-ID) SOUND-PLAYER-HURT SOUND-CATEGORY-PLAYER PLAYER-POSITION(CLIENT-PLAYER(CLIENT-ID)) 1.0 1.0
+            END-IF
+        END-PERFORM
+
+        IF PLAYER-HEALTH(CLIENT-PLAYER(CLIENT-ID)) = 0
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "Player " USERNAME(CLIENT-PLAYER(CLIENT-ID))(1:USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID))) " died" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
+            *> Respawn at full health rather than implementing a death screen for now.
+            MOVE 20 TO PLAYER-HEALTH(CLIENT-PLAYER(CLIENT-ID))
+            MOVE 20 TO PLAYER-FOOD(CLIENT-PLAYER(CLIENT-ID))
+            MOVE 5 TO PLAYER-SATURATION(CLIENT-PLAYER(CLIENT-ID))
+            CALL "SendPacket-UpdateHealth" USING CLIENT-HNDL(CLIENT-ID) PLAYER-HEALTH(CLIENT-PLAYER(CLIENT-ID)) PLAYER-FOOD(CLIENT-PLAYER(CLIENT-ID)) PLAYER-SATURATION(CLIENT-PLAYER(CLIENT-ID))
+        END-IF
+    END-IF
+
+    EXIT SECTION.
+
+ValidateMove SECTION.
+    *> MaxMovementSpeed-style sanity check against a modified/buggy client, applied to
+    *> PENDING-MOVE-X/Y/Z before HandlePlay's "Set player position[/rotation]" handlers
+    *> ever copy them into PLAYER-POSITION. A single-tick delta further than
+    *> MOVE-MAX-DISTANCE from the player's last-known position is clamped back down to
+    *> that distance in the same direction; then, in survival only, the (possibly
+    *> clamped) destination is checked against WORLD-BLOCK-ID and the whole move is
+    *> refused - falling back to the player's last-known position - if it would put
+    *> their feet inside a solid block. This is a basic fly/clip check against the one
+    *> block at the destination, not a full bounding-box sweep against every block the
+    *> path crosses.
+    COMPUTE MOVE-DELTA-X = PENDING-MOVE-X - PLAYER-X(CLIENT-PLAYER(CLIENT-ID))
+    COMPUTE MOVE-DELTA-Y = PENDING-MOVE-Y - PLAYER-Y(CLIENT-PLAYER(CLIENT-ID))
+    COMPUTE MOVE-DELTA-Z = PENDING-MOVE-Z - PLAYER-Z(CLIENT-PLAYER(CLIENT-ID))
+    COMPUTE MOVE-DISTANCE = FUNCTION SQRT((MOVE-DELTA-X * MOVE-DELTA-X) + (MOVE-DELTA-Y * MOVE-DELTA-Y) + (MOVE-DELTA-Z * MOVE-DELTA-Z))
+    IF MOVE-DISTANCE > MOVE-MAX-DISTANCE
+        COMPUTE PENDING-MOVE-X = PLAYER-X(CLIENT-PLAYER(CLIENT-ID)) + (MOVE-DELTA-X * MOVE-MAX-DISTANCE / MOVE-DISTANCE)
+        COMPUTE PENDING-MOVE-Y = PLAYER-Y(CLIENT-PLAYER(CLIENT-ID)) + (MOVE-DELTA-Y * MOVE-MAX-DISTANCE / MOVE-DISTANCE)
+        COMPUTE PENDING-MOVE-Z = PLAYER-Z(CLIENT-PLAYER(CLIENT-ID)) + (MOVE-DELTA-Z * MOVE-MAX-DISTANCE / MOVE-DISTANCE)
+    END-IF
+
+    MOVE 1 TO MOVE-ALLOWED
+    IF PLAYER-GAMEMODE(CLIENT-PLAYER(CLIENT-ID)) = 0
+        COMPUTE MOVE-CHECK-POSITION-X = FUNCTION INTEGER(PENDING-MOVE-X)
+        COMPUTE MOVE-CHECK-POSITION-Y = FUNCTION INTEGER(PENDING-MOVE-Y)
+        COMPUTE MOVE-CHECK-POSITION-Z = FUNCTION INTEGER(PENDING-MOVE-Z)
+        CALL "World-GetBlock" USING MOVE-CHECK-POSITION MOVE-CHECK-BLOCK-ID
+        CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-WATER DRAIN-BLOCK-ID-WATER
+        CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-LAVA DRAIN-BLOCK-ID-LAVA
+        *> water/lava are non-air but not solid - a survival player can wade/swim
+        *> into either, the same two block IDs ScheduledTickDrain resolves via
+        *> DRAIN-BLOCK-ID-WATER/-LAVA for its own liquid-spread handling
+        IF MOVE-CHECK-BLOCK-ID NOT = 0 AND MOVE-CHECK-BLOCK-ID NOT = DRAIN-BLOCK-ID-WATER AND MOVE-CHECK-BLOCK-ID NOT = DRAIN-BLOCK-ID-LAVA
+            MOVE 0 TO MOVE-ALLOWED
+        END-IF
+    END-IF
+
+    IF MOVE-ALLOWED = 0
+        MOVE PLAYER-X(CLIENT-PLAYER(CLIENT-ID)) TO PENDING-MOVE-X
+        MOVE PLAYER-Y(CLIENT-PLAYER(CLIENT-ID)) TO PENDING-MOVE-Y
+        MOVE PLAYER-Z(CLIENT-PLAYER(CLIENT-ID)) TO PENDING-MOVE-Z
+    END-IF
+
+    EXIT SECTION.
+
+SetOnGround SECTION.
+    *> Called from HandlePlay after decoding a movement packet's "on ground" boolean into
+    *> TEMP-INT8. Survival players take fall damage the instant they touch back down, for
+    *> every block fallen beyond 3 (the highest point reached since last grounded is tracked
+    *> by SurvivalTick in FALL-START-Y).
+    IF TEMP-INT8 = 1 AND PLAYER-ON-GROUND(CLIENT-PLAYER(CLIENT-ID)) = 0 AND PLAYER-GAMEMODE(CLIENT-PLAYER(CLIENT-ID)) = 0
+        COMPUTE FALL-DISTANCE = PLAYER-FALL-START-Y(CLIENT-PLAYER(CLIENT-ID)) - PLAYER-Y(CLIENT-PLAYER(CLIENT-ID))
+        IF FALL-DISTANCE > 3
+            COMPUTE FALL-DAMAGE = FUNCTION INTEGER(FALL-DISTANCE - 3)
+            COMPUTE NEW-HEALTH = PLAYER-HEALTH(CLIENT-PLAYER(CLIENT-ID)) - FALL-DAMAGE
+            PERFORM ApplyDamage
+        END-IF
+    END-IF
+
+    MOVE TEMP-INT8 TO PLAYER-ON-GROUND(CLIENT-PLAYER(CLIENT-ID))
+
+    EXIT SECTION.
+
+StartDigging SECTION.
+    *> Called from HandlePlay's "Player action" handler (status 0, "started digging") for
+    *> CLIENT-ID with TEMP-POSITION holding the targeted block. Creative players (who take no
+    *> dig-time at all in vanilla) break instantly; survival players get a dig time computed
+    *> from the block's hardness and the speed of whatever tool is in their held hotbar slot,
+    *> and the actual break is left to FinishDigging/CompleteDigging once that time is up.
+    CALL "World-GetBlock" USING TEMP-POSITION DIGGING-BLOCK-ID(CLIENT-ID)
+    IF DIGGING-BLOCK-ID(CLIENT-ID) = 0
+        *> nothing there to dig
+        MOVE 0 TO DIGGING-ACTIVE(CLIENT-ID)
+        EXIT SECTION
+    END-IF
+
+    IF PLAYER-GAMEMODE(CLIENT-PLAYER(CLIENT-ID)) = 1
+        MOVE 0 TO DIGGING-ACTIVE(CLIENT-ID)
+        MOVE 0 TO TEMP-INT16
+        CALL "World-SetBlock" USING CLIENT-ID TEMP-POSITION TEMP-INT16
+        EXIT SECTION
+    END-IF
+
+    CALL "Blocks-Get-Hardness" USING DIGGING-BLOCK-ID(CLIENT-ID) DIG-HARDNESS
+    IF DIG-HARDNESS < 0
+        *> unbreakable (e.g. bedrock) - refuse the dig outright
+        MOVE 0 TO DIGGING-ACTIVE(CLIENT-ID)
+        EXIT SECTION
+    END-IF
+
+    COMPUTE TEMP-INT8 = 36 + PLAYER-HOTBAR(CLIENT-PLAYER(CLIENT-ID))
+    CALL "Items-Get-ToolSpeedMultiplier" USING PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), TEMP-INT8 + 1) DIGGING-BLOCK-ID(CLIENT-ID) DIG-SPEED-MULTIPLIER
+    COMPUTE DIG-SECONDS = DIG-HARDNESS * 1.5 / DIG-SPEED-MULTIPLIER
+
+    MOVE TEMP-POSITION TO DIGGING-POSITION(CLIENT-ID)
+    MOVE 1 TO DIGGING-ACTIVE(CLIENT-ID)
+    COMPUTE DIGGING-FINISH-TIME(CLIENT-ID) = CURRENT-TIME + DIG-SECONDS * 1000
+
+    EXIT SECTION.
+
+CancelDigging SECTION.
+    *> Status 1 ("cancelled digging") - the player let go of the button before finishing.
+    MOVE 0 TO DIGGING-ACTIVE(CLIENT-ID)
+
+    EXIT SECTION.
+
+FinishDigging SECTION.
+    *> Status 2 ("finished digging") - the client's own prediction thinks the dig time is up.
+    *> Only honor it if the server's own timer agrees, so a modified or desynced client can't
+    *> break blocks early; a client that's early just gets corrected by CompleteDigging once
+    *> GameLoop's own check catches up.
+    IF DIGGING-ACTIVE(CLIENT-ID) > 0 AND CURRENT-TIME >= DIGGING-FINISH-TIME(CLIENT-ID)
+        PERFORM CompleteDigging
+    END-IF
+
+    EXIT SECTION.
+
+CompleteDigging SECTION.
+    *> Actually breaks the block CLIENT-ID has been digging. Shared by FinishDigging and
+    *> GameLoop's own sweep, so a dig completes on whichever comes first: the client saying
+    *> it's done, or the server's own timer expiring.
+    MOVE 0 TO TEMP-INT16
+    CALL "World-SetBlock" USING CLIENT-ID DIGGING-POSITION(CLIENT-ID) TEMP-INT16
+    MOVE 0 TO DIGGING-ACTIVE(CLIENT-ID)
+
+    EXIT SECTION.
+
+CloseClientContainer SECTION.
+    *> Clears CLIENT-ID's currently-open non-inventory window, if any, and releases the
+    *> backing container record (for a chest) so another client may open it - see
+    *> HandlePlay's "Close container" handler and RemoveClient.
+    IF CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 1 AND CLIENT-OPEN-CONTAINER-INDEX(CLIENT-ID) > 0
+        MOVE 0 TO CONTAINER-VIEWER-CLIENT(CLIENT-OPEN-CONTAINER-INDEX(CLIENT-ID))
+        MOVE 0 TO CONTAINER-WINDOW-ID(CLIENT-OPEN-CONTAINER-INDEX(CLIENT-ID))
+    END-IF
+    MOVE 0 TO CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID)
+    MOVE 0 TO CLIENT-OPEN-CONTAINER-INDEX(CLIENT-ID)
+
+    EXIT SECTION.
+
+InteractCursorWithSlot SECTION.
+    *> Implements one mode 0 "Click container" click's cursor/slot interaction. The
+    *> caller loads the clicked slot's current contents into CLICK-ITEM-ID/
+    *> CLICK-ITEM-COUNT before calling, and writes them back to the real slot storage
+    *> afterwards; this section only updates CLICK-ITEM-ID/-COUNT (the slot's new
+    *> contents) and CLIENT-CURSOR-ITEM-ID/-COUNT (the cursor's new contents), following
+    *> CLICK-BUTTON (0 = left, 1 = right). Every item shares a flat 64-stack limit, the
+    *> same simplification this server's crafting/container code already makes
+    *> elsewhere; NBT data is not carried across the interaction, the same limitation
+    *> the original single-slot swap already had.
+    IF CLICK-BUTTON = 1
+        IF CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID) = 0
+            *> right-click, empty cursor - pick up half the slot (rounded up), leave
+            *> the other half behind
+            IF CLICK-ITEM-COUNT > 0
+                DIVIDE CLICK-ITEM-COUNT BY 2 GIVING TEMP-INT16 REMAINDER TEMP-INT32
+                ADD TEMP-INT32 TO TEMP-INT16
+                MOVE CLICK-ITEM-ID TO CLIENT-CURSOR-ITEM-ID(CLIENT-ID)
+                MOVE TEMP-INT16 TO CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+                SUBTRACT TEMP-INT16 FROM CLICK-ITEM-COUNT
+                IF CLICK-ITEM-COUNT = 0
+                    MOVE -1 TO CLICK-ITEM-ID
+                END-IF
+            END-IF
+        ELSE
+            IF CLICK-ITEM-COUNT = 0 OR CLICK-ITEM-ID = CLIENT-CURSOR-ITEM-ID(CLIENT-ID)
+                *> right-click, slot empty or matching - place a single item
+                IF CLICK-ITEM-COUNT < 64
+                    IF CLICK-ITEM-COUNT = 0
+                        MOVE CLIENT-CURSOR-ITEM-ID(CLIENT-ID) TO CLICK-ITEM-ID
+                    END-IF
+                    ADD 1 TO CLICK-ITEM-COUNT
+                    SUBTRACT 1 FROM CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+                    IF CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID) = 0
+                        MOVE -1 TO CLIENT-CURSOR-ITEM-ID(CLIENT-ID)
+                    END-IF
+                END-IF
+            ELSE
+                *> right-click, different item already in the slot - swap whole stacks
+                MOVE CLICK-ITEM-ID TO TEMP-INT32
+                MOVE CLICK-ITEM-COUNT TO TEMP-INT16
+                MOVE CLIENT-CURSOR-ITEM-ID(CLIENT-ID) TO CLICK-ITEM-ID
+                MOVE CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID) TO CLICK-ITEM-COUNT
+                MOVE TEMP-INT32 TO CLIENT-CURSOR-ITEM-ID(CLIENT-ID)
+                MOVE TEMP-INT16 TO CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+            END-IF
+        END-IF
+    ELSE
+        IF CLICK-ITEM-COUNT = 0 OR
+                (CLICK-ITEM-ID = CLIENT-CURSOR-ITEM-ID(CLIENT-ID) AND CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID) > 0)
+            *> left-click, slot empty (pick up/place) or matching (merge) - move as much
+            *> of the cursor's stack into the slot as fits
+            IF CLICK-ITEM-COUNT = 0
+                MOVE CLIENT-CURSOR-ITEM-ID(CLIENT-ID) TO CLICK-ITEM-ID
+            END-IF
+            COMPUTE TEMP-INT16 = 64 - CLICK-ITEM-COUNT
+            IF TEMP-INT16 > CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+                MOVE CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID) TO TEMP-INT16
+            END-IF
+            ADD TEMP-INT16 TO CLICK-ITEM-COUNT
+            SUBTRACT TEMP-INT16 FROM CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+            IF CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID) = 0
+                MOVE -1 TO CLIENT-CURSOR-ITEM-ID(CLIENT-ID)
+            END-IF
+        ELSE
+            *> left-click, different item (or picking a stack up onto an empty cursor) -
+            *> swap whole stacks
+            MOVE CLICK-ITEM-ID TO TEMP-INT32
+            MOVE CLICK-ITEM-COUNT TO TEMP-INT16
+            MOVE CLIENT-CURSOR-ITEM-ID(CLIENT-ID) TO CLICK-ITEM-ID
+            MOVE CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID) TO CLICK-ITEM-COUNT
+            MOVE TEMP-INT32 TO CLIENT-CURSOR-ITEM-ID(CLIENT-ID)
+            MOVE TEMP-INT16 TO CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+        END-IF
+    END-IF
+
+    EXIT SECTION.
+
+ClickSlotGet SECTION.
+    *> Reads the item in CLIENT-ID's clicked slot (CLICK-SLOT, still window-relative)
+    *> into CLICK-ITEM-ID/CLICK-ITEM-COUNT, using the same container/player-inventory
+    *> offset mapping the original single-slot swap used. Leaves CLICK-IN-CONTAINER,
+    *> CONTAINER-INDEX and/or CLICK-PLAYER-SLOT set so ClickSlotSet (and the destination
+    *> helpers built on it) know which array and index to write back to.
+    IF CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 1 AND CLICK-SLOT < 27
+        MOVE 1 TO CLICK-IN-CONTAINER
+        MOVE CLIENT-OPEN-CONTAINER-INDEX(CLIENT-ID) TO CONTAINER-INDEX
+        COMPUTE CLICK-SLOT = CLICK-SLOT + 1
+        MOVE CONTAINER-SLOT-ID(CONTAINER-INDEX, CLICK-SLOT) TO CLICK-ITEM-ID
+        MOVE CONTAINER-SLOT-COUNT-VAL(CONTAINER-INDEX, CLICK-SLOT) TO CLICK-ITEM-COUNT
+    ELSE
+        MOVE 0 TO CLICK-IN-CONTAINER
+        IF CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 1
+            MOVE CLIENT-OPEN-CONTAINER-INDEX(CLIENT-ID) TO CONTAINER-INDEX
+            COMPUTE CLICK-PLAYER-SLOT = CLICK-SLOT - 27 + 10
+        ELSE
+            COMPUTE CLICK-PLAYER-SLOT = CLICK-SLOT + 1
+        END-IF
+        MOVE PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), CLICK-PLAYER-SLOT) TO CLICK-ITEM-ID
+        MOVE PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), CLICK-PLAYER-SLOT) TO CLICK-ITEM-COUNT
+    END-IF
+
+    EXIT SECTION.
+
+ClickSlotSet SECTION.
+    *> Writes CLICK-ITEM-ID/CLICK-ITEM-COUNT back to whichever slot ClickSlotGet most
+    *> recently read, and marks the chest's owning chunk dirty when that slot was a real
+    *> container slot so the moved item gets persisted.
+    IF CLICK-IN-CONTAINER = 1
+        MOVE CLICK-ITEM-ID TO CONTAINER-SLOT-ID(CONTAINER-INDEX, CLICK-SLOT)
+        MOVE CLICK-ITEM-COUNT TO CONTAINER-SLOT-COUNT-VAL(CONTAINER-INDEX, CLICK-SLOT)
+        DIVIDE CONTAINER-X(CONTAINER-INDEX) BY 16 GIVING CHUNK-X ROUNDED MODE IS TOWARD-LESSER
+        DIVIDE CONTAINER-Z(CONTAINER-INDEX) BY 16 GIVING CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
+        CALL "World-FindChunkIndex" USING CHUNK-X CHUNK-Z CHUNK-INDEX
+        IF CHUNK-INDEX > 0
+            MOVE 1 TO WORLD-CHUNK-DIRTY(CHUNK-INDEX)
+        END-IF
+    ELSE
+        MOVE CLICK-ITEM-ID TO PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), CLICK-PLAYER-SLOT)
+        MOVE CLICK-ITEM-COUNT TO PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), CLICK-PLAYER-SLOT)
+    END-IF
+
+    EXIT SECTION.
+
+FindPlayerInventoryDest SECTION.
+    *> Scans CLIENT-ID's PLAYER-INVENTORY-SLOT indices SHIFT-SCAN-LOW..SHIFT-SCAN-HIGH for
+    *> a single slot that can hold the whole of CLICK-ITEM-ID/CLICK-ITEM-COUNT - first a
+    *> slot already holding the same item with room for the full amount, then any empty
+    *> slot. Used by HandleShiftClick; no stack-splitting across multiple destination
+    *> slots is attempted.
+    MOVE 0 TO SHIFT-DEST-FOUND
+    PERFORM VARYING SHIFT-SCAN-SLOT FROM SHIFT-SCAN-LOW BY 1
+            UNTIL SHIFT-SCAN-SLOT > SHIFT-SCAN-HIGH OR SHIFT-DEST-FOUND > 0
+        IF PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), SHIFT-SCAN-SLOT) = CLICK-ITEM-ID
+                AND PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), SHIFT-SCAN-SLOT) + CLICK-ITEM-COUNT <= 64
+            MOVE SHIFT-SCAN-SLOT TO SHIFT-DEST-SLOT
+            MOVE 1 TO SHIFT-DEST-FOUND
+        END-IF
+    END-PERFORM
+    IF SHIFT-DEST-FOUND = 0
+        PERFORM VARYING SHIFT-SCAN-SLOT FROM SHIFT-SCAN-LOW BY 1
+                UNTIL SHIFT-SCAN-SLOT > SHIFT-SCAN-HIGH OR SHIFT-DEST-FOUND > 0
+            IF PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), SHIFT-SCAN-SLOT) = 0
+                MOVE SHIFT-SCAN-SLOT TO SHIFT-DEST-SLOT
+                MOVE 1 TO SHIFT-DEST-FOUND
+            END-IF
+        END-PERFORM
+    END-IF
+
+    EXIT SECTION.
+
+FindContainerDest SECTION.
+    *> Same search as FindPlayerInventoryDest, but over CONTAINER-INDEX's own
+    *> CONTAINER-SLOT-COUNT slots - used by HandleShiftClick when moving a stack out of
+    *> the player's inventory into an open chest.
+    MOVE 0 TO SHIFT-DEST-FOUND
+    PERFORM VARYING SHIFT-SCAN-SLOT FROM 1 BY 1
+            UNTIL SHIFT-SCAN-SLOT > CONTAINER-SLOT-COUNT OR SHIFT-DEST-FOUND > 0
+        IF CONTAINER-SLOT-ID(CONTAINER-INDEX, SHIFT-SCAN-SLOT) = CLICK-ITEM-ID
+                AND CONTAINER-SLOT-COUNT-VAL(CONTAINER-INDEX, SHIFT-SCAN-SLOT) + CLICK-ITEM-COUNT <= 64
+            MOVE SHIFT-SCAN-SLOT TO SHIFT-DEST-SLOT
+            MOVE 1 TO SHIFT-DEST-FOUND
+        END-IF
+    END-PERFORM
+    IF SHIFT-DEST-FOUND = 0
+        PERFORM VARYING SHIFT-SCAN-SLOT FROM 1 BY 1
+                UNTIL SHIFT-SCAN-SLOT > CONTAINER-SLOT-COUNT OR SHIFT-DEST-FOUND > 0
+            IF CONTAINER-SLOT-COUNT-VAL(CONTAINER-INDEX, SHIFT-SCAN-SLOT) = 0
+                MOVE SHIFT-SCAN-SLOT TO SHIFT-DEST-SLOT
+                MOVE 1 TO SHIFT-DEST-FOUND
+            END-IF
+        END-PERFORM
+    END-IF
+
+    EXIT SECTION.
+
+HandleShiftClick SECTION.
+    *> "Click container" mode 1 (shift-click) - moves the clicked slot's entire stack
+    *> into the first available slot of the "other" inventory area: out of an open
+    *> chest into the player's own main inventory/hotbar, out of the player's own
+    *> inventory into an open chest, or (with no window open) between the player's main
+    *> inventory and hotbar - vanilla's "quick move" gesture. The move is skipped
+    *> entirely if no single destination slot can hold the whole stack; this server
+    *> never splits a shift-clicked stack across multiple slots.
+    PERFORM ClickSlotGet
+    IF CLICK-ITEM-COUNT > 0
+        IF CLICK-IN-CONTAINER = 1
+            MOVE 10 TO SHIFT-SCAN-LOW
+            MOVE 45 TO SHIFT-SCAN-HIGH
+            PERFORM FindPlayerInventoryDest
+            IF SHIFT-DEST-FOUND > 0
+                IF PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), SHIFT-DEST-SLOT) = 0
+                    MOVE CLICK-ITEM-ID TO PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), SHIFT-DEST-SLOT)
+                END-IF
+                ADD CLICK-ITEM-COUNT TO PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), SHIFT-DEST-SLOT)
+                MOVE -1 TO CLICK-ITEM-ID
+                MOVE 0 TO CLICK-ITEM-COUNT
+                PERFORM ClickSlotSet
+                CALL "SendPacket-SetContainerContentWindow" USING CLIENT-HNDL(CLIENT-ID) CONTAINER-WINDOW-ID(CONTAINER-INDEX) CONTAINER-SLOTS(CONTAINER-INDEX) PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+            END-IF
+        ELSE
+            IF CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 1
+                PERFORM FindContainerDest
+                IF SHIFT-DEST-FOUND > 0
+                    IF CONTAINER-SLOT-COUNT-VAL(CONTAINER-INDEX, SHIFT-DEST-SLOT) = 0
+                        MOVE CLICK-ITEM-ID TO CONTAINER-SLOT-ID(CONTAINER-INDEX, SHIFT-DEST-SLOT)
+                    END-IF
+                    ADD CLICK-ITEM-COUNT TO CONTAINER-SLOT-COUNT-VAL(CONTAINER-INDEX, SHIFT-DEST-SLOT)
+                    MOVE -1 TO CLICK-ITEM-ID
+                    MOVE 0 TO CLICK-ITEM-COUNT
+                    PERFORM ClickSlotSet
+                    DIVIDE CONTAINER-X(CONTAINER-INDEX) BY 16 GIVING CHUNK-X ROUNDED MODE IS TOWARD-LESSER
+                    DIVIDE CONTAINER-Z(CONTAINER-INDEX) BY 16 GIVING CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
+                    CALL "World-FindChunkIndex" USING CHUNK-X CHUNK-Z CHUNK-INDEX
+                    IF CHUNK-INDEX > 0
+                        MOVE 1 TO WORLD-CHUNK-DIRTY(CHUNK-INDEX)
+                    END-IF
+                    CALL "SendPacket-SetContainerContentWindow" USING CLIENT-HNDL(CLIENT-ID) CONTAINER-WINDOW-ID(CONTAINER-INDEX) CONTAINER-SLOTS(CONTAINER-INDEX) PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+                END-IF
+            ELSE
+                IF CLICK-PLAYER-SLOT >= 10 AND CLICK-PLAYER-SLOT <= 36
+                    MOVE 37 TO SHIFT-SCAN-LOW
+                    MOVE 45 TO SHIFT-SCAN-HIGH
+                    PERFORM FindPlayerInventoryDest
+                    IF SHIFT-DEST-FOUND > 0
+                        IF PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), SHIFT-DEST-SLOT) = 0
+                            MOVE CLICK-ITEM-ID TO PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), SHIFT-DEST-SLOT)
+                        END-IF
+                        ADD CLICK-ITEM-COUNT TO PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), SHIFT-DEST-SLOT)
+                        MOVE -1 TO CLICK-ITEM-ID
+                        MOVE 0 TO CLICK-ITEM-COUNT
+                        PERFORM ClickSlotSet
+                        CALL "SendPacket-SetContainerContent" USING CLIENT-HNDL(CLIENT-ID) ERRNO PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+                        PERFORM HandleClientError
+                    END-IF
+                ELSE
+                    IF CLICK-PLAYER-SLOT >= 37 AND CLICK-PLAYER-SLOT <= 45
+                        MOVE 10 TO SHIFT-SCAN-LOW
+                        MOVE 36 TO SHIFT-SCAN-HIGH
+                        PERFORM FindPlayerInventoryDest
+                        IF SHIFT-DEST-FOUND > 0
+                            IF PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), SHIFT-DEST-SLOT) = 0
+                                MOVE CLICK-ITEM-ID TO PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), SHIFT-DEST-SLOT)
+                            END-IF
+                            ADD CLICK-ITEM-COUNT TO PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), SHIFT-DEST-SLOT)
+                            MOVE -1 TO CLICK-ITEM-ID
+                            MOVE 0 TO CLICK-ITEM-COUNT
+                            PERFORM ClickSlotSet
+                            CALL "SendPacket-SetContainerContent" USING CLIENT-HNDL(CLIENT-ID) ERRNO PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+                            PERFORM HandleClientError
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+
+    EXIT SECTION.
+
+HandleHotbarSwap SECTION.
+    *> "Click container" mode 2 (number-key swap) - swaps the clicked slot's contents
+    *> with hotbar slot CLICK-BUTTON (0-8), regardless of item type, the same plain swap
+    *> vanilla's own number-key behavior performs. Works against either a chest's own
+    *> slots or the player's main inventory, same as left/right-click does.
+    IF CLICK-BUTTON >= 0 AND CLICK-BUTTON <= 8
+        PERFORM ClickSlotGet
+        COMPUTE HOTBAR-SWAP-SLOT = CLICK-BUTTON + 37
+        MOVE CLICK-ITEM-ID TO TEMP-INT32
+        MOVE CLICK-ITEM-COUNT TO TEMP-INT16
+        MOVE PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), HOTBAR-SWAP-SLOT) TO CLICK-ITEM-ID
+        MOVE PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), HOTBAR-SWAP-SLOT) TO CLICK-ITEM-COUNT
+        PERFORM ClickSlotSet
+        MOVE TEMP-INT32 TO PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), HOTBAR-SWAP-SLOT)
+        MOVE TEMP-INT16 TO PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), HOTBAR-SWAP-SLOT)
+        IF CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 1
+            CALL "SendPacket-SetContainerContentWindow" USING CLIENT-HNDL(CLIENT-ID) CONTAINER-WINDOW-ID(CONTAINER-INDEX) CONTAINER-SLOTS(CONTAINER-INDEX) PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+        ELSE
+            CALL "SendPacket-SetContainerContent" USING CLIENT-HNDL(CLIENT-ID) ERRNO PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+            PERFORM HandleClientError
+        END-IF
+    END-IF
+
+    EXIT SECTION.
+
+HandleDragAddSlot SECTION.
+    *> "Click container" mode 5 (drag), "add slot" sub-click only (CLICK-BUTTON 1/5/9
+    *> for left/right/middle-button drag) - the begin (0/4/8) and end (2/6/10)
+    *> sub-clicks are no-ops, since this server never accumulates a drag path. A real
+    *> drag spreads one held stack evenly across every slot added before the end
+    *> sub-click; this instead moves a single item from the cursor into the clicked
+    *> slot per add-slot sub-click, which reproduces the common one-item-per-slot drag
+    *> (e.g. placing torches or seeds one per slot) without tracking the whole gesture.
+    IF CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID) > 0
+        PERFORM ClickSlotGet
+        IF CLICK-ITEM-COUNT = 0 OR CLICK-ITEM-ID = CLIENT-CURSOR-ITEM-ID(CLIENT-ID)
+            IF CLICK-ITEM-COUNT < 64
+                IF CLICK-ITEM-COUNT = 0
+                    MOVE CLIENT-CURSOR-ITEM-ID(CLIENT-ID) TO CLICK-ITEM-ID
+                END-IF
+                ADD 1 TO CLICK-ITEM-COUNT
+                SUBTRACT 1 FROM CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+                IF CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID) = 0
+                    MOVE -1 TO CLIENT-CURSOR-ITEM-ID(CLIENT-ID)
+                END-IF
+                PERFORM ClickSlotSet
+                IF CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 1
+                    CALL "SendPacket-SetContainerContentWindow" USING CLIENT-HNDL(CLIENT-ID) CONTAINER-WINDOW-ID(CONTAINER-INDEX) CONTAINER-SLOTS(CONTAINER-INDEX) PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+                ELSE
+                    CALL "SendPacket-SetContainerContent" USING CLIENT-HNDL(CLIENT-ID) ERRNO PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+                    PERFORM HandleClientError
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+
+    EXIT SECTION.
+
+HandleCraftingGridClick SECTION.
+    *> Handles one "Click container" click against CLIENT-ID's own inventory screen
+    *> (CLIENT-OPEN-WINDOW-TYPE = 0, i.e. no chest/crafting table window open) - see
+    *> HandlePlay's "Click container" handler for the guard that routes here. CLICK-SLOT
+    *> is still window-relative (0-45); window 0's slots line up 1-for-1 with
+    *> PLAYER-INVENTORY-SLOT, unlike the chest window's offset mapping.
+    COMPUTE CLICK-PLAYER-SLOT = CLICK-SLOT + 1
+    IF CLICK-PLAYER-SLOT = 1
+        PERFORM TakeCraftedOutput
+    ELSE
+        MOVE PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), CLICK-PLAYER-SLOT) TO CLICK-ITEM-ID
+        MOVE PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), CLICK-PLAYER-SLOT) TO CLICK-ITEM-COUNT
+        PERFORM InteractCursorWithSlot
+        MOVE CLICK-ITEM-ID TO PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), CLICK-PLAYER-SLOT)
+        MOVE CLICK-ITEM-COUNT TO PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), CLICK-PLAYER-SLOT)
+        IF CLICK-PLAYER-SLOT >= 2 AND CLICK-PLAYER-SLOT <= 5
+            PERFORM MatchCraftingRecipe
+        END-IF
+    END-IF
+    CALL "SendPacket-SetContainerContent" USING CLIENT-HNDL(CLIENT-ID) ERRNO PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+    PERFORM HandleClientError
+
+    EXIT SECTION.
+
+TakeCraftedOutput SECTION.
+    *> Moves whatever is sitting in the crafting result slot (PLAYER-INVENTORY-SLOT
+    *> index 1) onto CLIENT-ID's cursor and consumes the ingredients that produced it -
+    *> the "take, don't place" rule vanilla applies to every crafting output slot.
+    *> Ignored if the cursor is already carrying something, the same single-slot-swap
+    *> simplification HandlePlay's chest click handling already makes.
+    IF PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), 1) > 0
+        AND (CLIENT-CURSOR-ITEM-ID(CLIENT-ID) < 0 OR CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID) = 0)
+        MOVE PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), 1) TO CLIENT-CURSOR-ITEM-ID(CLIENT-ID)
+        MOVE PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), 1) TO CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+        PERFORM ConsumeCraftingIngredients
+        PERFORM MatchCraftingRecipe
+    END-IF
+
+    EXIT SECTION.
+
+ConsumeCraftingIngredients SECTION.
+    *> Removes one item from every filled crafting-grid slot - every recipe this server
+    *> matches (shaped or shapeless) needs exactly one item per grid slot it covers, the
+    *> same rule vanilla crafting itself follows.
+    PERFORM VARYING CRAFT-GRID-SLOT FROM 2 BY 1 UNTIL CRAFT-GRID-SLOT > 5
+        IF PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), CRAFT-GRID-SLOT) > 0
+            SUBTRACT 1 FROM PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), CRAFT-GRID-SLOT)
+            IF PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), CRAFT-GRID-SLOT) = 0
+                MOVE -1 TO PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), CRAFT-GRID-SLOT)
+            END-IF
+        END-IF
+    END-PERFORM
+
+    EXIT SECTION.
+
+MatchCraftingRecipe SECTION.
+    *> Matches CLIENT-ID's 2x2 personal crafting grid (PLAYER-INVENTORY-SLOT indices
+    *> 2-5) against every known recipe and refreshes the result slot (index 1)
+    *> accordingly. MATCHED-RECIPE-INDEX is left at 0 (and the result slot cleared) if
+    *> nothing matches, otherwise at the 1-based index Recipes-Get-Recipe expects - see
+    *> TakeCraftedOutput and the "Craft Recipe Request" handler, which both need to know
+    *> which recipe actually matched.
+    MOVE 0 TO MATCHED-RECIPE-INDEX
+    CALL "Recipes-Get-Count" USING RECIPE-COUNT
+    PERFORM VARYING RECIPE-INDEX FROM 1 BY 1 UNTIL RECIPE-INDEX > RECIPE-COUNT OR MATCHED-RECIPE-INDEX > 0
+        CALL "Recipes-Get-Recipe" USING RECIPE-INDEX CRAFT-RECIPE
+        IF CRAFT-RECIPE-SHAPED = 1
+            PERFORM MatchShapedRecipe
+        ELSE
+            PERFORM MatchShapelessRecipe
+        END-IF
+        IF CRAFT-MATCHED = 1
+            MOVE RECIPE-INDEX TO MATCHED-RECIPE-INDEX
+        END-IF
+    END-PERFORM
+
+    IF MATCHED-RECIPE-INDEX > 0
+        CALL "Recipes-Get-Recipe" USING MATCHED-RECIPE-INDEX CRAFT-RECIPE
+        CALL "Items-Get-Id" USING CRAFT-RECIPE-RESULT-NAME TEMP-INT32
+        MOVE TEMP-INT32 TO PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), 1)
+        MOVE CRAFT-RECIPE-RESULT-COUNT TO PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), 1)
+        MOVE 0 TO PLAYER-INVENTORY-SLOT-NBT-LENGTH(CLIENT-PLAYER(CLIENT-ID), 1)
+    ELSE
+        MOVE -1 TO PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), 1)
+        MOVE 0 TO PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), 1)
+    END-IF
+
+    EXIT SECTION.
+
+MatchShapedRecipe SECTION.
+    *> Tries every offset of CRAFT-RECIPE's WIDTH x HEIGHT block within the 2x2 grid -
+    *> a shaped recipe matches if some offset makes every covered cell equal its
+    *> ingredient and every uncovered cell empty. Recipes too big for a 2x2 grid
+    *> (anything needing a crafting table) correctly never match here.
+    MOVE 0 TO CRAFT-MATCHED
+    IF CRAFT-RECIPE-WIDTH > 2 OR CRAFT-RECIPE-HEIGHT > 2 OR CRAFT-RECIPE-WIDTH = 0 OR CRAFT-RECIPE-HEIGHT = 0
+        EXIT SECTION
+    END-IF
+    PERFORM VARYING CRAFT-OFFSET-Y FROM 0 BY 1 UNTIL CRAFT-OFFSET-Y > (2 - CRAFT-RECIPE-HEIGHT) OR CRAFT-MATCHED = 1
+        PERFORM VARYING CRAFT-OFFSET-X FROM 0 BY 1 UNTIL CRAFT-OFFSET-X > (2 - CRAFT-RECIPE-WIDTH) OR CRAFT-MATCHED = 1
+            PERFORM CheckShapedOffset
+        END-PERFORM
+    END-PERFORM
+
+    EXIT SECTION.
+
+CheckShapedOffset SECTION.
+    *> Checks one candidate (CRAFT-OFFSET-X, CRAFT-OFFSET-Y) placement of CRAFT-RECIPE
+    *> within the 2x2 grid - see MatchShapedRecipe.
+    MOVE 1 TO CRAFT-MATCHED
+    PERFORM VARYING CRAFT-GRID-Y FROM 0 BY 1 UNTIL CRAFT-GRID-Y > 1 OR CRAFT-MATCHED = 0
+        PERFORM VARYING CRAFT-GRID-X FROM 0 BY 1 UNTIL CRAFT-GRID-X > 1 OR CRAFT-MATCHED = 0
+            COMPUTE CRAFT-GRID-SLOT = 2 + (CRAFT-GRID-Y * 2) + CRAFT-GRID-X
+            IF CRAFT-GRID-X >= CRAFT-OFFSET-X AND CRAFT-GRID-X < CRAFT-OFFSET-X + CRAFT-RECIPE-WIDTH
+                AND CRAFT-GRID-Y >= CRAFT-OFFSET-Y AND CRAFT-GRID-Y < CRAFT-OFFSET-Y + CRAFT-RECIPE-HEIGHT
+                COMPUTE CRAFT-RECIPE-SLOT = ((CRAFT-GRID-Y - CRAFT-OFFSET-Y) * CRAFT-RECIPE-WIDTH) + (CRAFT-GRID-X - CRAFT-OFFSET-X) + 1
+                PERFORM CheckGridCellMatchesIngredient
+            ELSE
+                PERFORM CheckGridCellEmpty
+            END-IF
+        END-PERFORM
+    END-PERFORM
+
+    EXIT SECTION.
+
+CheckGridCellMatchesIngredient SECTION.
+    *> Checks that grid slot CRAFT-GRID-SLOT holds the item CRAFT-RECIPE-INGREDIENT-NAME
+    *> (CRAFT-RECIPE-SLOT) calls for, clearing CRAFT-MATCHED if it doesn't - see
+    *> CheckShapedOffset.
+    IF CRAFT-RECIPE-INGREDIENT-NAME(CRAFT-RECIPE-SLOT) = SPACES
+        PERFORM CheckGridCellEmpty
+    ELSE
+        IF PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), CRAFT-GRID-SLOT) < 0
+            OR PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), CRAFT-GRID-SLOT) = 0
+            MOVE 0 TO CRAFT-MATCHED
+        ELSE
+            CALL "Items-Get-Id" USING CRAFT-RECIPE-INGREDIENT-NAME(CRAFT-RECIPE-SLOT) TEMP-INT32
+            IF PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), CRAFT-GRID-SLOT) NOT = TEMP-INT32
+                MOVE 0 TO CRAFT-MATCHED
+            END-IF
+        END-IF
+    END-IF
+
+    EXIT SECTION.
+
+CheckGridCellEmpty SECTION.
+    *> Checks that grid slot CRAFT-GRID-SLOT is empty, clearing CRAFT-MATCHED if it
+    *> isn't - see CheckShapedOffset/CheckGridCellMatchesIngredient.
+    IF PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), CRAFT-GRID-SLOT) >= 0
+        AND PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), CRAFT-GRID-SLOT) > 0
+        MOVE 0 TO CRAFT-MATCHED
+    END-IF
+
+    EXIT SECTION.
+
+MatchShapelessRecipe SECTION.
+    *> A shapeless recipe matches if the grid has exactly CRAFT-RECIPE-INGREDIENT-COUNT
+    *> filled slots and every ingredient can be paired off against a distinct filled
+    *> slot holding that item, regardless of position.
+    MOVE 0 TO CRAFT-MATCHED
+    IF CRAFT-RECIPE-INGREDIENT-COUNT = 0 OR CRAFT-RECIPE-INGREDIENT-COUNT > 4
+        EXIT SECTION
+    END-IF
+    MOVE 0 TO CRAFT-GRID-NONEMPTY-COUNT
+    PERFORM VARYING CRAFT-GRID-SLOT FROM 2 BY 1 UNTIL CRAFT-GRID-SLOT > 5
+        MOVE 0 TO CRAFT-SLOT-CONSUMED(CRAFT-GRID-SLOT - 1)
+        IF PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), CRAFT-GRID-SLOT) >= 0
+            AND PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), CRAFT-GRID-SLOT) > 0
+            ADD 1 TO CRAFT-GRID-NONEMPTY-COUNT
+        END-IF
+    END-PERFORM
+    IF CRAFT-GRID-NONEMPTY-COUNT NOT = CRAFT-RECIPE-INGREDIENT-COUNT
+        EXIT SECTION
+    END-IF
+
+    MOVE 1 TO CRAFT-MATCHED
+    PERFORM VARYING CRAFT-INGREDIENT-INDEX FROM 1 BY 1 UNTIL CRAFT-INGREDIENT-INDEX > CRAFT-RECIPE-INGREDIENT-COUNT OR CRAFT-MATCHED = 0
+        CALL "Items-Get-Id" USING CRAFT-RECIPE-INGREDIENT-NAME(CRAFT-INGREDIENT-INDEX) TEMP-INT32
+        MOVE 0 TO CRAFT-FOUND-SLOT
+        PERFORM VARYING CRAFT-GRID-SLOT FROM 2 BY 1 UNTIL CRAFT-GRID-SLOT > 5 OR CRAFT-FOUND-SLOT > 0
+            IF CRAFT-SLOT-CONSUMED(CRAFT-GRID-SLOT - 1) = 0
+                AND PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), CRAFT-GRID-SLOT) = TEMP-INT32
+                MOVE CRAFT-GRID-SLOT TO CRAFT-FOUND-SLOT
+            END-IF
+        END-PERFORM
+        IF CRAFT-FOUND-SLOT > 0
+            MOVE 1 TO CRAFT-SLOT-CONSUMED(CRAFT-FOUND-SLOT - 1)
+        ELSE
+            MOVE 0 TO CRAFT-MATCHED
+        END-IF
+    END-PERFORM
+
+    EXIT SECTION.
+
+BroadcastChatMessage SECTION.
+    *> Sends CHAT-TEXT (CHAT-TEXT-LEN bytes) as a System Chat Message to every client
+    *> currently in play state.
+    PERFORM VARYING BROADCAST-CLIENT-ID FROM 1 BY 1 UNTIL BROADCAST-CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(BROADCAST-CLIENT-ID) = 1 AND CLIENT-STATE(BROADCAST-CLIENT-ID) = CLIENT-STATE-PLAY
+            CALL "SendPacket-SystemChatMessage" USING CLIENT-HNDL(BROADCAST-CLIENT-ID) CHAT-TEXT CHAT-TEXT-LEN 0
+        END-IF
+    END-PERFORM
+
+    EXIT SECTION.
+
+BuildOnlinePlayersList SECTION.
+    *> Builds CHAT-TEXT/CHAT-TEXT-LEN as "There are N player(s) online: name1, name2" -
+    *> vanilla's own "/list" phrasing - see HandlePlay's chat-command handler.
+    MOVE 0 TO ONLINE-PLAYER-COUNT
+    MOVE SPACES TO ONLINE-PLAYERS-TEXT
+    MOVE 0 TO ONLINE-PLAYERS-TEXT-LEN
+    PERFORM VARYING BROADCAST-CLIENT-ID FROM 1 BY 1 UNTIL BROADCAST-CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(BROADCAST-CLIENT-ID) = 1 AND CLIENT-STATE(BROADCAST-CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-PLAYER(BROADCAST-CLIENT-ID) > 0
+            IF ONLINE-PLAYER-COUNT > 0
+                STRING ONLINE-PLAYERS-TEXT(1:ONLINE-PLAYERS-TEXT-LEN) ", " USERNAME(CLIENT-PLAYER(BROADCAST-CLIENT-ID))(1:USERNAME-LENGTH(CLIENT-PLAYER(BROADCAST-CLIENT-ID))) INTO ONLINE-PLAYERS-TEXT
+                COMPUTE ONLINE-PLAYERS-TEXT-LEN = ONLINE-PLAYERS-TEXT-LEN + 2 + USERNAME-LENGTH(CLIENT-PLAYER(BROADCAST-CLIENT-ID))
+            ELSE
+                STRING USERNAME(CLIENT-PLAYER(BROADCAST-CLIENT-ID))(1:USERNAME-LENGTH(CLIENT-PLAYER(BROADCAST-CLIENT-ID))) INTO ONLINE-PLAYERS-TEXT
+                MOVE USERNAME-LENGTH(CLIENT-PLAYER(BROADCAST-CLIENT-ID)) TO ONLINE-PLAYERS-TEXT-LEN
+            END-IF
+            ADD 1 TO ONLINE-PLAYER-COUNT
+        END-IF
+    END-PERFORM
+
+    MOVE ONLINE-PLAYER-COUNT TO DISPLAY-ONLINE-PLAYER-COUNT
+    IF ONLINE-PLAYER-COUNT > 0
+        STRING "There are " FUNCTION TRIM(DISPLAY-ONLINE-PLAYER-COUNT) " player(s) online: " ONLINE-PLAYERS-TEXT(1:ONLINE-PLAYERS-TEXT-LEN) INTO CHAT-TEXT
+        COMPUTE CHAT-TEXT-LEN = 29 + FUNCTION LENGTH(FUNCTION TRIM(DISPLAY-ONLINE-PLAYER-COUNT)) + ONLINE-PLAYERS-TEXT-LEN
+    ELSE
+        MOVE "There are 0 players online" TO CHAT-TEXT
+        MOVE 26 TO CHAT-TEXT-LEN
+    END-IF
+
+    EXIT SECTION.
+
+WakeUpCheck SECTION.
+    *> Called right after CLIENT-ID's player lies down in a bed. If every other currently-
+    *> playing player is also asleep, skips straight to morning and wakes everyone up -
+    *> the same shared-sleep rule vanilla uses so one player can't be left in the dark.
+    MOVE 1 TO ALL-PLAYERS-SLEEPING
+    PERFORM VARYING BROADCAST-CLIENT-ID FROM 1 BY 1 UNTIL BROADCAST-CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(BROADCAST-CLIENT-ID) = 1 AND CLIENT-STATE(BROADCAST-CLIENT-ID) = CLIENT-STATE-PLAY
+            AND CLIENT-PLAYER(BROADCAST-CLIENT-ID) > 0
+            IF PLAYER-SLEEPING(CLIENT-PLAYER(BROADCAST-CLIENT-ID)) = 0
+                MOVE 0 TO ALL-PLAYERS-SLEEPING
+            END-IF
+        END-IF
+    END-PERFORM
+
+    IF ALL-PLAYERS-SLEEPING = 0
+        EXIT SECTION
+    END-IF
+
+    MOVE 0 TO WORLD-TIME
+    PERFORM VARYING BROADCAST-CLIENT-ID FROM 1 BY 1 UNTIL BROADCAST-CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(BROADCAST-CLIENT-ID) = 1 AND CLIENT-STATE(BROADCAST-CLIENT-ID) = CLIENT-STATE-PLAY
+            AND CLIENT-PLAYER(BROADCAST-CLIENT-ID) > 0
+            MOVE 0 TO PLAYER-SLEEPING(CLIENT-PLAYER(BROADCAST-CLIENT-ID))
+        END-IF
+    END-PERFORM
+    MOVE "The night is skipped." TO CHAT-TEXT
+    MOVE 21 TO CHAT-TEXT-LEN
+    PERFORM BroadcastChatMessage
+
+    EXIT SECTION.
+
+SpawnPlayerEntities SECTION.
+    *> Called once CLIENT-ID reaches play state, right after the "joined the game" broadcast.
+    *> Shows the new player's entity to every other already-playing client, and shows every
+    *> other already-playing client's entity to the new player, so everyone ends up visible
+    *> to everyone else. Also adds the same pairing to each other's tab list, via
+    *> SendPacket-PlayerInfoUpdate.
+    PERFORM VARYING BROADCAST-CLIENT-ID FROM 1 BY 1 UNTIL BROADCAST-CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(BROADCAST-CLIENT-ID) = 1 AND CLIENT-STATE(BROADCAST-CLIENT-ID) = CLIENT-STATE-PLAY
+            AND BROADCAST-CLIENT-ID NOT = CLIENT-ID
+            CALL "SendPacket-SpawnEntity" USING CLIENT-HNDL(BROADCAST-CLIENT-ID) PLAYER-ENTITY-ID(CLIENT-PLAYER(CLIENT-ID)) ENTITY-TYPE-PLAYER PLAYER-POSITION(CLIENT-PLAYER(CLIENT-ID)) PLAYER-ROTATION(CLIENT-PLAYER(CLIENT-ID))
+            CALL "SendPacket-SpawnEntity" USING CLIENT-HNDL(CLIENT-ID) PLAYER-ENTITY-ID(CLIENT-PLAYER(BROADCAST-CLIENT-ID)) ENTITY-TYPE-PLAYER PLAYER-POSITION(CLIENT-PLAYER(BROADCAST-CLIENT-ID)) PLAYER-ROTATION(CLIENT-PLAYER(BROADCAST-CLIENT-ID))
+            CALL "SendPacket-PlayerInfoUpdate" USING CLIENT-HNDL(BROADCAST-CLIENT-ID) PLAYER-ENTITY-ID(CLIENT-PLAYER(CLIENT-ID)) USERNAME(CLIENT-PLAYER(CLIENT-ID)) USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID))
+            CALL "SendPacket-PlayerInfoUpdate" USING CLIENT-HNDL(CLIENT-ID) PLAYER-ENTITY-ID(CLIENT-PLAYER(BROADCAST-CLIENT-ID)) USERNAME(CLIENT-PLAYER(BROADCAST-CLIENT-ID)) USERNAME-LENGTH(CLIENT-PLAYER(BROADCAST-CLIENT-ID))
+        END-IF
+    END-PERFORM
+    *> a player's own tab-list entry, so they see themselves listed too
+    CALL "SendPacket-PlayerInfoUpdate" USING CLIENT-HNDL(CLIENT-ID) PLAYER-ENTITY-ID(CLIENT-PLAYER(CLIENT-ID)) USERNAME(CLIENT-PLAYER(CLIENT-ID)) USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID))
+
+    EXIT SECTION.
+
+DespawnPlayerEntity SECTION.
+    *> Called from RemoveClient, while CLIENT-PLAYER(CLIENT-ID) still identifies the departing
+    *> player, to tell every other playing client to remove their entity and tab-list entry.
+    PERFORM VARYING BROADCAST-CLIENT-ID FROM 1 BY 1 UNTIL BROADCAST-CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(BROADCAST-CLIENT-ID) = 1 AND CLIENT-STATE(BROADCAST-CLIENT-ID) = CLIENT-STATE-PLAY
+            AND BROADCAST-CLIENT-ID NOT = CLIENT-ID
+            CALL "SendPacket-RemoveEntities" USING CLIENT-HNDL(BROADCAST-CLIENT-ID) PLAYER-ENTITY-ID(CLIENT-PLAYER(CLIENT-ID))
+            CALL "SendPacket-PlayerInfoRemove" USING CLIENT-HNDL(BROADCAST-CLIENT-ID) PLAYER-ENTITY-ID(CLIENT-PLAYER(CLIENT-ID))
+        END-IF
+    END-PERFORM
+
+    EXIT SECTION.
+
+ScoreboardJoin SECTION.
+    *> Called once CLIENT-ID reaches play state, right alongside SpawnPlayerEntities, to
+    *> create the server's one "blocksPlaced" sidebar objective for the newly-joined client
+    *> and seed it with every already-present player's current count - see World-SetBlock,
+    *> which keeps PLAYER-BLOCKS-PLACED and this objective's scores up to date afterward.
+    CALL "SendPacket-SetObjective" USING CLIENT-HNDL(CLIENT-ID) SCOREBOARD-OBJECTIVE-NAME SCOREBOARD-OBJECTIVE-NAME-LEN SCOREBOARD-DISPLAY-NAME SCOREBOARD-DISPLAY-NAME-LEN SCOREBOARD-MODE-CREATE
+    CALL "SendPacket-DisplayScoreboard" USING CLIENT-HNDL(CLIENT-ID) SCOREBOARD-POSITION-SIDEBAR SCOREBOARD-OBJECTIVE-NAME SCOREBOARD-OBJECTIVE-NAME-LEN
+
+    PERFORM VARYING SCOREBOARD-PLAYER-INDEX FROM 1 BY 1 UNTIL SCOREBOARD-PLAYER-INDEX > MAX-PLAYERS
+        IF USERNAME-LENGTH(SCOREBOARD-PLAYER-INDEX) > 0
+            CALL "SendPacket-UpdateScore" USING CLIENT-HNDL(CLIENT-ID) USERNAME(SCOREBOARD-PLAYER-INDEX) USERNAME-LENGTH(SCOREBOARD-PLAYER-INDEX) SCOREBOARD-OBJECTIVE-NAME SCOREBOARD-OBJECTIVE-NAME-LEN PLAYER-BLOCKS-PLACED(SCOREBOARD-PLAYER-INDEX)
+        END-IF
+    END-PERFORM
+
+    EXIT SECTION.
+
+MobSpawnTick SECTION.
+    *> Spawns one passive mob (a cow or a pig, picked at random) in a free MOBS slot,
+    *> somewhere within a short distance of the world spawn point, and shows it to every
+    *> playing client - see GameLoop. Does nothing once every slot is occupied.
+    MOVE 0 TO MOB-SPAWN-FOUND-SLOT
+    PERFORM VARYING MOB-INDEX FROM 1 BY 1 UNTIL MOB-INDEX > MAX-MOBS OR MOB-SPAWN-FOUND-SLOT = 1
+        IF MOB-PRESENT(MOB-INDEX) = 0
+            MOVE 1 TO MOB-SPAWN-FOUND-SLOT
+        END-IF
+    END-PERFORM
+    IF MOB-SPAWN-FOUND-SLOT = 0
+        EXIT SECTION
+    END-IF
+    *> the PERFORM above leaves MOB-INDEX one past the free slot it found
+    COMPUTE MOB-INDEX = MOB-INDEX - 1
+
+    MOVE 1 TO MOB-PRESENT(MOB-INDEX)
+    COMPUTE MOB-ENTITY-ID(MOB-INDEX) = MAX-PLAYERS + MOB-INDEX
+    MOVE FUNCTION RANDOM TO MOB-SPAWN-RANDOM
+    IF MOB-SPAWN-RANDOM < 0.5
+        MOVE ENTITY-TYPE-COW TO MOB-ENTITY-TYPE(MOB-INDEX)
+    ELSE
+        MOVE ENTITY-TYPE-PIG TO MOB-ENTITY-TYPE(MOB-INDEX)
+    END-IF
+    MOVE 10 TO MOB-HEALTH(MOB-INDEX)
+    MOVE 1 TO MOB-ON-GROUND(MOB-INDEX)
+    COMPUTE MOB-X(MOB-INDEX) = (FUNCTION RANDOM * 32) - 16
+    MOVE 65 TO MOB-Y(MOB-INDEX)
+    COMPUTE MOB-Z(MOB-INDEX) = (FUNCTION RANDOM * 32) - 16
+    MOVE 0 TO MOB-YAW(MOB-INDEX)
+    MOVE 0 TO MOB-PITCH(MOB-INDEX)
+    MOVE MOB-X(MOB-INDEX) TO MOB-TARGET-X(MOB-INDEX)
+    MOVE MOB-Z(MOB-INDEX) TO MOB-TARGET-Z(MOB-INDEX)
+    MOVE 0 TO MOB-WANDER-TICKS(MOB-INDEX)
+
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+            CALL "SendPacket-SpawnEntity" USING CLIENT-HNDL(CLIENT-ID) MOB-ENTITY-ID(MOB-INDEX) MOB-ENTITY-TYPE(MOB-INDEX) MOB-POSITION(MOB-INDEX) MOB-ROTATION(MOB-INDEX)
+        END-IF
+    END-PERFORM
+
+    EXIT SECTION.
+
+MobAiTick SECTION.
+    *> Advances MOB-INDEX's wander AI by one AI tick and broadcasts its new position to
+    *> every playing client - see GameLoop. A mob picks a new random target within 8
+    *> blocks of where it now stands whenever it has none left to walk toward (either it
+    *> just arrived, or MOB-WANDER-TICKS ran out first), then takes one MOB-SPEED-sized
+    *> step toward its current target. No collision or obstacle avoidance is attempted.
+    COMPUTE MOB-WANDER-DX = MOB-TARGET-X(MOB-INDEX) - MOB-X(MOB-INDEX)
+    COMPUTE MOB-WANDER-DZ = MOB-TARGET-Z(MOB-INDEX) - MOB-Z(MOB-INDEX)
+    COMPUTE MOB-WANDER-DISTANCE = FUNCTION SQRT((MOB-WANDER-DX * MOB-WANDER-DX) + (MOB-WANDER-DZ * MOB-WANDER-DZ))
+
+    IF MOB-WANDER-TICKS(MOB-INDEX) = 0 OR MOB-WANDER-DISTANCE < MOB-SPEED
+        COMPUTE MOB-TARGET-X(MOB-INDEX) = MOB-X(MOB-INDEX) + (FUNCTION RANDOM * 16) - 8
+        COMPUTE MOB-TARGET-Z(MOB-INDEX) = MOB-Z(MOB-INDEX) + (FUNCTION RANDOM * 16) - 8
+        COMPUTE MOB-WANDER-TICKS(MOB-INDEX) = 40 + (FUNCTION RANDOM * 60)
+        COMPUTE MOB-WANDER-DX = MOB-TARGET-X(MOB-INDEX) - MOB-X(MOB-INDEX)
+        COMPUTE MOB-WANDER-DZ = MOB-TARGET-Z(MOB-INDEX) - MOB-Z(MOB-INDEX)
+        COMPUTE MOB-WANDER-DISTANCE = FUNCTION SQRT((MOB-WANDER-DX * MOB-WANDER-DX) + (MOB-WANDER-DZ * MOB-WANDER-DZ))
+    END-IF
+
+    IF MOB-WANDER-DISTANCE > 0
+        COMPUTE MOB-X(MOB-INDEX) = MOB-X(MOB-INDEX) + (MOB-WANDER-DX / MOB-WANDER-DISTANCE * MOB-SPEED)
+        COMPUTE MOB-Z(MOB-INDEX) = MOB-Z(MOB-INDEX) + (MOB-WANDER-DZ / MOB-WANDER-DISTANCE * MOB-SPEED)
+    END-IF
+    SUBTRACT 1 FROM MOB-WANDER-TICKS(MOB-INDEX)
+
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+            CALL "SendPacket-TeleportEntity" USING CLIENT-HNDL(CLIENT-ID) MOB-ENTITY-ID(MOB-INDEX) MOB-POSITION(MOB-INDEX) MOB-ROTATION(MOB-INDEX) MOB-ON-GROUND(MOB-INDEX)
+        END-IF
+    END-PERFORM
+
+    EXIT SECTION.
+
+XpOrbTick SECTION.
+    *> Checks XPORB-INDEX against every playing player for a pickup, and otherwise
+    *> counts down toward despawn - see GameLoop. Orbs don't drift toward a player the
+    *> way vanilla's do; a player has to walk within XPORB-PICKUP-RANGE themselves.
+    MOVE 0 TO XPORB-PICKED-UP
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS OR XPORB-PICKED-UP = 1
+        IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+            AND CLIENT-PLAYER(CLIENT-ID) > 0
+            COMPUTE XPORB-DX = PLAYER-X(CLIENT-PLAYER(CLIENT-ID)) - XPORB-X(XPORB-INDEX)
+            COMPUTE XPORB-DY = PLAYER-Y(CLIENT-PLAYER(CLIENT-ID)) - XPORB-Y(XPORB-INDEX)
+            COMPUTE XPORB-DZ = PLAYER-Z(CLIENT-PLAYER(CLIENT-ID)) - XPORB-Z(XPORB-INDEX)
+            COMPUTE XPORB-DISTANCE = FUNCTION SQRT((XPORB-DX * XPORB-DX) + (XPORB-DY * XPORB-DY) + (XPORB-DZ * XPORB-DZ))
+            IF XPORB-DISTANCE <= XPORB-PICKUP-RANGE
+                MOVE XPORB-VALUE(XPORB-INDEX) TO XP-POINTS-TO-ADD
+                PERFORM AddPlayerExperience
+                MOVE 1 TO XPORB-PICKED-UP
+            END-IF
+        END-IF
+    END-PERFORM
+
+    IF XPORB-PICKED-UP = 1
+        MOVE 0 TO XPORB-PRESENT(XPORB-INDEX)
+    ELSE
+        SUBTRACT 1 FROM XPORB-LIFETIME(XPORB-INDEX)
+        IF XPORB-LIFETIME(XPORB-INDEX) = 0
+            MOVE 0 TO XPORB-PRESENT(XPORB-INDEX)
+        END-IF
+    END-IF
+
+    IF XPORB-PRESENT(XPORB-INDEX) = 0
+        PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+            IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                CALL "SendPacket-RemoveEntities" USING CLIENT-HNDL(CLIENT-ID) XPORB-ENTITY-ID(XPORB-INDEX)
+            END-IF
+        END-PERFORM
+    END-IF
+
+    EXIT SECTION.
+
+ComputeXpToNextLevel SECTION.
+    *> Vanilla's own piecewise "points needed to finish this level" formula, read into
+    *> XP-TO-NEXT-LEVEL for whichever level AddPlayerExperience is currently resolving.
+    EVALUATE TRUE
+        WHEN PLAYER-EXPERIENCE-LEVEL(CLIENT-PLAYER(CLIENT-ID)) < 16
+            COMPUTE XP-TO-NEXT-LEVEL = 2 * PLAYER-EXPERIENCE-LEVEL(CLIENT-PLAYER(CLIENT-ID)) + 7
+        WHEN PLAYER-EXPERIENCE-LEVEL(CLIENT-PLAYER(CLIENT-ID)) < 31
+            COMPUTE XP-TO-NEXT-LEVEL = 5 * PLAYER-EXPERIENCE-LEVEL(CLIENT-PLAYER(CLIENT-ID)) - 38
+        WHEN OTHER
+            COMPUTE XP-TO-NEXT-LEVEL = 9 * PLAYER-EXPERIENCE-LEVEL(CLIENT-PLAYER(CLIENT-ID)) - 158
+    END-EVALUATE
+
+    EXIT SECTION.
+
+AddPlayerExperience SECTION.
+    *> Credits CLIENT-ID's player with XP-POINTS-TO-ADD points, rolling over into as
+    *> many level-ups as that's worth, then tells the client - see XpOrbTick.
+    PERFORM ComputeXpToNextLevel
+    COMPUTE XP-CURRENT-POINTS = (PLAYER-EXPERIENCE(CLIENT-PLAYER(CLIENT-ID)) * XP-TO-NEXT-LEVEL) + XP-POINTS-TO-ADD
+    ADD XP-POINTS-TO-ADD TO PLAYER-EXPERIENCE-TOTAL(CLIENT-PLAYER(CLIENT-ID))
+
+    PERFORM ComputeXpToNextLevel
+    PERFORM UNTIL XP-CURRENT-POINTS < XP-TO-NEXT-LEVEL
+        SUBTRACT XP-TO-NEXT-LEVEL FROM XP-CURRENT-POINTS
+        ADD 1 TO PLAYER-EXPERIENCE-LEVEL(CLIENT-PLAYER(CLIENT-ID))
+        PERFORM ComputeXpToNextLevel
+    END-PERFORM
+
+    COMPUTE PLAYER-EXPERIENCE(CLIENT-PLAYER(CLIENT-ID)) = XP-CURRENT-POINTS / XP-TO-NEXT-LEVEL
+    CALL "SendPacket-SetExperience" USING CLIENT-HNDL(CLIENT-ID) PLAYER-EXPERIENCE(CLIENT-PLAYER(CLIENT-ID)) PLAYER-EXPERIENCE-LEVEL(CLIENT-PLAYER(CLIENT-ID)) PLAYER-EXPERIENCE-TOTAL(CLIENT-PLAYER(CLIENT-ID))
+
+    EXIT SECTION.
+
+WeatherTick SECTION.
+    *> Counts down WORLD-RAIN-TIMER/WORLD-THUNDER-TIMER by one tick each and flips the
+    *> matching WORLD-RAINING/WORLD-THUNDERING flag once its timer runs out, broadcasting
+    *> the change as a Game Event - see GameLoop. Thunder can only happen while it is
+    *> raining, same dependency vanilla's weather has.
+    IF WORLD-RAIN-TIMER > 0
+        SUBTRACT 1 FROM WORLD-RAIN-TIMER
+    ELSE
+        IF WORLD-RAINING = 1
+            MOVE 0 TO WORLD-RAINING
+            MOVE 0 TO WORLD-THUNDERING
+            COMPUTE WORLD-RAIN-TIMER = 12000 + (FUNCTION RANDOM * 12000)
+            MOVE 0 TO WEATHER-LEVEL
+            PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+                IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                    CALL "SendPacket-GameEvent" USING CLIENT-HNDL(CLIENT-ID) GAME-EVENT-END-RAIN WEATHER-LEVEL
+                    CALL "SendPacket-GameEvent" USING CLIENT-HNDL(CLIENT-ID) GAME-EVENT-THUNDER-LEVEL WEATHER-LEVEL
+                END-IF
             END-PERFORM
+        ELSE
+            MOVE 1 TO WORLD-RAINING
+            COMPUTE WORLD-RAIN-TIMER = 600 + (FUNCTION RANDOM * 11400)
+            MOVE 1 TO WEATHER-LEVEL
+            PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+                IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                    CALL "SendPacket-GameEvent" USING CLIENT-HNDL(CLIENT-ID) GAME-EVENT-BEGIN-RAIN WEATHER-LEVEL
+                    CALL "SendPacket-GameEvent" USING CLIENT-HNDL(CLIENT-ID) GAME-EVENT-RAIN-LEVEL WEATHER-LEVEL
+                END-IF
+            END-PERFORM
+        END-IF
+    END-IF
 
-            *> turn all blocks with Y = 63 (i.e., the top 16 blocks) into grass
-            *> Note: grass has ID 9 with the 1.20.4 registry and no data packs/mods, but this may change
-            *> TODO: find a more permanent solution to get a specific block ID
-            MOVE 127 TO TEMP-POSITION-Y
-            PERFORM VARYING TEMP-POSITION-Z FROM 0 BY 1 UNTIL TEMP-POSITION-Z >= 16
-                PERFORM VARYING TEMP-POSITION-X FROM 0 BY 1 UNTIL TEMP-POSITION-X >= 16
-                    COMPUTE BLOCK-INDEX = (TEMP-POSITION-Y * 16 + TEMP-POSITION-Z) * 16 + TEMP-POSITION-X + 1
-                    MOVE 9 TO WORLD-BLOCK-ID(CHUNK-INDEX, BLOCK-INDEX)
-                END-PERFORM
+    IF WORLD-RAINING = 1
+        IF WORLD-THUNDER-TIMER > 0
+            SUBTRACT 1 FROM WORLD-THUNDER-TIMER
+        ELSE
+            IF WORLD-THUNDERING = 1
+                MOVE 0 TO WORLD-THUNDERING
+                COMPUTE WORLD-THUNDER-TIMER = 6000 + (FUNCTION RANDOM * 6000)
+            ELSE
+                MOVE 1 TO WORLD-THUNDERING
+                COMPUTE WORLD-THUNDER-TIMER = 300 + (FUNCTION RANDOM * 900)
+            END-IF
+            IF WORLD-THUNDERING = 1
+                MOVE 1 TO WEATHER-LEVEL
+            ELSE
+                MOVE 0 TO WEATHER-LEVEL
+            END-IF
+            PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+                IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                    CALL "SendPacket-GameEvent" USING CLIENT-HNDL(CLIENT-ID) GAME-EVENT-THUNDER-LEVEL WEATHER-LEVEL
+                END-IF
             END-PERFORM
-        END-PERFORM
-    END-PERFORM.
+        END-IF
+    END-IF
 
-StartServer.
-    DISPLAY "Starting server..."
-    CALL "Util-IgnoreSIGPIPE"
-    CALL "Socket-Listen" USING PORT LISTEN ERRNO
-    PERFORM HandleServerError
-    .
+    EXIT SECTION.
 
-ServerLoop.
-    *> Loop forever - each iteration is one game tick (1/20th of a second).
-    PERFORM UNTIL EXIT
-        CALL "Util-SystemTimeMillis" USING CURRENT-TIME
-        COMPUTE TICK-ENDTIME = CURRENT-TIME + (1000 / 20)
+SpawnMobEntities SECTION.
+    *> Called once CLIENT-ID reaches play state, right alongside SpawnPlayerEntities, so a
+    *> newly-joined client also sees every mob that was already wandering around.
+    PERFORM VARYING MOB-INDEX FROM 1 BY 1 UNTIL MOB-INDEX > MAX-MOBS
+        IF MOB-PRESENT(MOB-INDEX) = 1
+            CALL "SendPacket-SpawnEntity" USING CLIENT-HNDL(CLIENT-ID) MOB-ENTITY-ID(MOB-INDEX) MOB-ENTITY-TYPE(MOB-INDEX) MOB-POSITION(MOB-INDEX) MOB-ROTATION(MOB-INDEX)
+        END-IF
+    END-PERFORM
 
-        *> Update the game state
-        PERFORM GameLoop
+    EXIT SECTION.
 
-        *> Handle keep-alive and disconnections for connected clients
-        PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
-            IF CLIENT-PRESENT(CLIENT-ID) = 1
-                PERFORM KeepAlive
+StreamChunks SECTION.
+    *> Called for CLIENT-ID (with an associated player) whenever it may need fresh chunk data:
+    *> right after entering play state, and every tick thereafter. Sends chunk data for any
+    *> chunk that just came within the player's own requested view distance (Client
+    *> Information's view distance - see CLIENT-VIEW-DISTANCE) of their current chunk, and
+    *> unloads (client-side) any chunk that just fell out of it. Does nothing once the player's
+    *> chunk hasn't changed since the last call, so this is cheap to call every tick.
+    MOVE CLIENT-VIEW-DISTANCE(CLIENT-ID) TO STREAM-VIEW-DISTANCE
+    COMPUTE STREAM-NEG-VIEW-DISTANCE = -1 * STREAM-VIEW-DISTANCE
+    DIVIDE PLAYER-X(CLIENT-PLAYER(CLIENT-ID)) BY 16 GIVING CHUNK-X ROUNDED MODE IS TOWARD-LESSER
+    DIVIDE PLAYER-Z(CLIENT-PLAYER(CLIENT-ID)) BY 16 GIVING CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
+
+    IF CLIENT-CHUNK-SENT(CLIENT-ID) = 1 AND CHUNK-X = CLIENT-CHUNK-X(CLIENT-ID) AND CHUNK-Z = CLIENT-CHUNK-Z(CLIENT-ID)
+        EXIT SECTION
+    END-IF
+
+    CALL "SendPacket-SetCenterChunk" USING CLIENT-HNDL(CLIENT-ID) ERRNO CHUNK-X CHUNK-Z
+    PERFORM HandleClientError
+
+    *> load and send every chunk now within view that was not already sent
+    PERFORM VARYING STREAM-DX FROM STREAM-NEG-VIEW-DISTANCE BY 1 UNTIL STREAM-DX > STREAM-VIEW-DISTANCE
+        PERFORM VARYING STREAM-DZ FROM STREAM-NEG-VIEW-DISTANCE BY 1 UNTIL STREAM-DZ > STREAM-VIEW-DISTANCE
+            COMPUTE STREAM-X = CHUNK-X + STREAM-DX
+            COMPUTE STREAM-Z = CHUNK-Z + STREAM-DZ
+            IF CLIENT-CHUNK-SENT(CLIENT-ID) = 0
+                OR FUNCTION ABS(STREAM-X - CLIENT-CHUNK-X(CLIENT-ID)) > STREAM-VIEW-DISTANCE
+                OR FUNCTION ABS(STREAM-Z - CLIENT-CHUNK-Z(CLIENT-ID)) > STREAM-VIEW-DISTANCE
+                CALL "World-EnsureChunk" USING STREAM-X STREAM-Z CHUNK-INDEX
+                IF CHUNK-INDEX > 0
+                    CALL "SendPacket-ChunkData" USING CLIENT-HNDL(CLIENT-ID) ERRNO WORLD-CHUNK(CHUNK-INDEX)
+                    PERFORM HandleClientError
+                END-IF
             END-IF
         END-PERFORM
+    END-PERFORM
 
-        *> The remaining time of this tick can be used for accepting connections and receiving packets.
-        PERFORM UNTIL CURRENT-TIME >= TICK-ENDTIME
-            PERFORM NetworkRead
-            CALL "Util-SystemTimeMillis" USING CURRENT-TIME
+    *> unload (client-side) every chunk that was sent before but has now fallen out of view
+    IF CLIENT-CHUNK-SENT(CLIENT-ID) = 1
+        PERFORM VARYING STREAM-DX FROM STREAM-NEG-VIEW-DISTANCE BY 1 UNTIL STREAM-DX > STREAM-VIEW-DISTANCE
+            PERFORM VARYING STREAM-DZ FROM STREAM-NEG-VIEW-DISTANCE BY 1 UNTIL STREAM-DZ > STREAM-VIEW-DISTANCE
+                COMPUTE STREAM-X = CLIENT-CHUNK-X(CLIENT-ID) + STREAM-DX
+                COMPUTE STREAM-Z = CLIENT-CHUNK-Z(CLIENT-ID) + STREAM-DZ
+                IF FUNCTION ABS(STREAM-X - CHUNK-X) > STREAM-VIEW-DISTANCE
+                    OR FUNCTION ABS(STREAM-Z - CHUNK-Z) > STREAM-VIEW-DISTANCE
+                    CALL "SendPacket-UnloadChunk" USING CLIENT-HNDL(CLIENT-ID) STREAM-X STREAM-Z
+                END-IF
+            END-PERFORM
         END-PERFORM
+    END-IF
 
-        MOVE X"00000000" TO TEMP-HNDL
-        MOVE 0 TO CLIENT-ID
+    MOVE CHUNK-X TO CLIENT-CHUNK-X(CLIENT-ID)
+    MOVE CHUNK-Z TO CLIENT-CHUNK-Z(CLIENT-ID)
+    MOVE 1 TO CLIENT-CHUNK-SENT(CLIENT-ID)
+
+    EXIT SECTION.
+
+SyncPlayerPosition SECTION.
+    *> Sends (or re-sends) "Synchronize Player Position" to CLIENT-ID with a freshly
+    *> generated teleport ID, and marks the handshake as unconfirmed. Until the matching
+    *> "Confirm Teleportation" packet comes back (see HandlePlay), further movement packets
+    *> (23/24/25) from this client are ignored rather than treated as authoritative - see
+    *> TELEPORT-ID-SENT/TELEPORT-CONFIRMED/TELEPORT-SENT-TIME in DD-CLIENTS.
+    ADD 1 TO TELEPORT-ID-SENT(CLIENT-ID)
+    MOVE 0 TO TELEPORT-CONFIRMED(CLIENT-ID)
+    MOVE CURRENT-TIME TO TELEPORT-SENT-TIME(CLIENT-ID)
+    CALL "SendPacket-SetPlayerPosition" USING CLIENT-HNDL(CLIENT-ID) ERRNO PLAYER-POSITION(CLIENT-PLAYER(CLIENT-ID)) PLAYER-ROTATION(CLIENT-PLAYER(CLIENT-ID)) TELEPORT-ID-SENT(CLIENT-ID)
+    PERFORM HandleClientError
+    EXIT SECTION.
+
+BroadcastPlayerMovement SECTION.
+    *> Sends every playing player's current position/rotation/on-ground state to every other
+    *> playing client, once per tick - see GameLoop. Simpler and more robust than tracking
+    *> per-client deltas, at the cost of a little extra bandwidth.
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-PLAYER(CLIENT-ID) > 0
+            PERFORM VARYING BROADCAST-CLIENT-ID FROM 1 BY 1 UNTIL BROADCAST-CLIENT-ID > MAX-CLIENTS
+                IF CLIENT-PRESENT(BROADCAST-CLIENT-ID) = 1 AND CLIENT-STATE(BROADCAST-CLIENT-ID) = CLIENT-STATE-PLAY
+                    AND BROADCAST-CLIENT-ID NOT = CLIENT-ID
+                    CALL "SendPacket-TeleportEntity" USING CLIENT-HNDL(BROADCAST-CLIENT-ID) PLAYER-ENTITY-ID(CLIENT-PLAYER(CLIENT-ID)) PLAYER-POSITION(CLIENT-PLAYER(CLIENT-ID)) PLAYER-ROTATION(CLIENT-PLAYER(CLIENT-ID)) PLAYER-ON-GROUND(CLIENT-PLAYER(CLIENT-ID))
+                END-IF
+            END-PERFORM
+        END-IF
     END-PERFORM
-    .
 
-GameLoop SECTION.
-    *> For now, nothing to do here.
     EXIT SECTION.
 
 NetworkRead SECTION.
@@ -190,13 +2130,20 @@ NetworkRead SECTION.
     END-PERFORM
 
     *> If no free slot was found, close the connection
-    DISPLAY "No free slot for new client"
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "No free slot for new client" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
     CALL "Socket-Close" USING TEMP-HNDL ERRNO
 
     EXIT SECTION.
 
 InsertClient SECTION.
-    DISPLAY "New client connected: " CLIENT-ID
+    MOVE CLIENT-ID TO LOG-NUM1
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "New client connected: " FUNCTION TRIM(LOG-NUM1) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
 
     MOVE 1 TO CLIENT-PRESENT(CLIENT-ID)
     MOVE TEMP-HNDL TO CLIENT-HNDL(CLIENT-ID)
@@ -209,27 +2156,291 @@ InsertClient SECTION.
     MOVE -1 TO PACKET-LENGTH(CLIENT-ID)
     MOVE 0 TO PACKET-BUFFERLEN(CLIENT-ID)
 
+    MOVE 0 TO CLIENT-JOINED(CLIENT-ID)
+
     EXIT SECTION.
 
 RemoveClient SECTION.
-    DISPLAY "Client " CLIENT-ID " disconnected"
+    MOVE CLIENT-ID TO LOG-NUM1
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "Client " FUNCTION TRIM(LOG-NUM1) " disconnected" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
 
     CALL "Socket-Close" USING CLIENT-HNDL(CLIENT-ID) ERRNO
     PERFORM HandleServerError
 
+    PERFORM CloseClientContainer
+
     MOVE 0 TO CLIENT-PRESENT(CLIENT-ID)
     MOVE X"00000000" TO CLIENT-HNDL(CLIENT-ID)
     MOVE -1 TO CLIENT-STATE(CLIENT-ID)
     MOVE 0 TO CONFIG-FINISH(CLIENT-ID)
 
-    *> If there is an associated player, remove the association
+    *> If there is an associated player, announce their departure, save their data to disk,
+    *> and remove the association
     IF CLIENT-PLAYER(CLIENT-ID) > 0
+        IF CLIENT-JOINED(CLIENT-ID) > 0
+            STRING USERNAME(CLIENT-PLAYER(CLIENT-ID))(1:USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID))) " left the game" INTO CHAT-TEXT
+            COMPUTE CHAT-TEXT-LEN = USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID)) + 14
+            PERFORM BroadcastChatMessage
+            PERFORM DespawnPlayerEntity
+
+            *> fire the PLAYER_LEAVE event hook, if any are registered - see Hooks-Load/Hooks-Fire
+            MOVE C-HOOK-EVENT-PLAYER-LEAVE TO EVENT-KIND
+            MOVE USERNAME(CLIENT-PLAYER(CLIENT-ID)) TO EVENT-USERNAME
+            MOVE USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID)) TO EVENT-USERNAME-LEN
+            MOVE 0 TO EVENT-X EVENT-Y EVENT-Z EVENT-BLOCK-ID
+            CALL "Hooks-Fire" USING C-HOOK-EVENT-PLAYER-LEAVE HOOK-EVENT
+        END-IF
+        *> a disconnecting sleeper can't be waited on forever - drop their sleep state and
+        *> re-check in case everyone still connected is now asleep
+        IF PLAYER-SLEEPING(CLIENT-PLAYER(CLIENT-ID)) = 1
+            MOVE 0 TO PLAYER-SLEEPING(CLIENT-PLAYER(CLIENT-ID))
+            PERFORM WakeUpCheck
+        END-IF
+        CALL "Player-SaveData" USING CLIENT-PLAYER(CLIENT-ID) IO-FAILURE
         MOVE 0 TO PLAYER-CLIENT(CLIENT-PLAYER(CLIENT-ID))
         MOVE 0 TO CLIENT-PLAYER(CLIENT-ID)
     END-IF
 
     EXIT SECTION.
 
+RconNetworkRead SECTION.
+    *> A second, independent listener speaking the Source RCON wire format instead
+    *> of the game protocol - mirrors NetworkRead's accept/dispatch shape against
+    *> its own RCON-CLIENTS table rather than CLIENTS-TABLE.
+    MOVE 1 TO TIMEOUT-MS
+    CALL "Socket-Poll" USING RCON-LISTEN ERRNO TEMP-HNDL TIMEOUT-MS
+    IF ERRNO = 5
+        *> Timeout, nothing to do
+        EXIT SECTION
+    END-IF
+    PERFORM HandleServerError
+
+    *> Find an existing RCON client to which the handle belongs
+    PERFORM VARYING RCON-CLIENT-ID FROM 1 BY 1 UNTIL RCON-CLIENT-ID > MAX-RCON-CLIENTS
+        IF RCON-PRESENT(RCON-CLIENT-ID) = 1 AND RCON-HNDL(RCON-CLIENT-ID) = TEMP-HNDL
+            PERFORM RconReceivePacket
+            EXIT SECTION
+        END-IF
+    END-PERFORM
+
+    *> If no existing client was found, find a free slot for a new one
+    PERFORM VARYING RCON-CLIENT-ID FROM 1 BY 1 UNTIL RCON-CLIENT-ID > MAX-RCON-CLIENTS
+        IF RCON-PRESENT(RCON-CLIENT-ID) = 0
+            PERFORM RconInsertClient
+            EXIT SECTION
+        END-IF
+    END-PERFORM
+
+    *> If no free slot was found, reject the connection
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "No free slot for new RCON client" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
+    CALL "Socket-Close" USING TEMP-HNDL ERRNO
+
+    EXIT SECTION.
+
+RconInsertClient SECTION.
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "New RCON client connected" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
+
+    MOVE 1 TO RCON-PRESENT(RCON-CLIENT-ID)
+    MOVE TEMP-HNDL TO RCON-HNDL(RCON-CLIENT-ID)
+    MOVE 0 TO RCON-AUTHENTICATED(RCON-CLIENT-ID)
+    MOVE -1 TO RCON-PACKET-LEN(RCON-CLIENT-ID)
+    MOVE 0 TO RCON-LENGTH-BUFFERLEN(RCON-CLIENT-ID)
+    MOVE 0 TO RCON-PACKET-BUFFERLEN(RCON-CLIENT-ID)
+
+    EXIT SECTION.
+
+RconRemoveClient SECTION.
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "RCON client disconnected" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
+
+    CALL "Socket-Close" USING RCON-HNDL(RCON-CLIENT-ID) ERRNO
+    MOVE 0 TO RCON-PRESENT(RCON-CLIENT-ID)
+    MOVE X"00000000" TO RCON-HNDL(RCON-CLIENT-ID)
+    MOVE 0 TO RCON-AUTHENTICATED(RCON-CLIENT-ID)
+
+    EXIT SECTION.
+
+HandleRconError SECTION.
+    *> The RCON equivalent of HandleClientError - a socket error on one RCON
+    *> connection drops just that connection, unlike HandleServerError's fatal
+    *> STOP RUN for the listening socket itself.
+    IF ERRNO NOT = 0
+        MOVE 1 TO LOG-TEXT-POS
+        STRING "RCON client socket error: " ERRNO INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+        COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+        CALL "Log-Error" USING LOG-TEXT LOG-TEXT-LEN
+        PERFORM RconRemoveClient
+    END-IF.
+
+    EXIT SECTION.
+
+RconReceivePacket SECTION.
+    *> Accumulates the 4-byte little-endian length prefix one read at a time, the
+    *> same incremental approach ReceivePacket uses for the game protocol's VarInt
+    *> length - except RCON's length is a fixed-width raw integer, not a VarInt.
+    IF RCON-PACKET-LEN(RCON-CLIENT-ID) < 0
+        COMPUTE BYTE-COUNT = 4 - RCON-LENGTH-BUFFERLEN(RCON-CLIENT-ID)
+        MOVE 1 TO TIMEOUT-MS
+        CALL "Socket-Read" USING RCON-HNDL(RCON-CLIENT-ID) ERRNO BYTE-COUNT BUFFER TIMEOUT-MS
+        PERFORM HandleRconError
+        IF RCON-PRESENT(RCON-CLIENT-ID) = 0
+            EXIT SECTION
+        END-IF
+
+        IF BYTE-COUNT = 0
+            EXIT SECTION
+        END-IF
+
+        MOVE BUFFER(1:BYTE-COUNT) TO RCON-LENGTH-BYTES(RCON-CLIENT-ID)(RCON-LENGTH-BUFFERLEN(RCON-CLIENT-ID) + 1:BYTE-COUNT)
+        ADD BYTE-COUNT TO RCON-LENGTH-BUFFERLEN(RCON-CLIENT-ID)
+
+        IF RCON-LENGTH-BUFFERLEN(RCON-CLIENT-ID) < 4
+            EXIT SECTION
+        END-IF
+
+        MOVE RCON-LENGTH-BYTES(RCON-CLIENT-ID) TO RCON-LE32-BYTES
+        MOVE RCON-LE32-VALUE TO RCON-PACKET-LEN(RCON-CLIENT-ID)
+
+        *> Every RCON packet is at least a 4-byte request ID + 4-byte packet type +
+        *> the two mandatory terminating nulls (10 bytes); reject anything smaller,
+        *> or bigger than this connection's packet buffer can hold.
+        IF RCON-PACKET-LEN(RCON-CLIENT-ID) < 10 OR RCON-PACKET-LEN(RCON-CLIENT-ID) > 4110
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "Invalid RCON packet length" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
+            PERFORM RconRemoveClient
+            EXIT SECTION
+        END-IF
+
+        MOVE 0 TO RCON-PACKET-BUFFERLEN(RCON-CLIENT-ID)
+        EXIT SECTION
+    END-IF
+
+    *> Read more of the body if necessary
+    IF RCON-PACKET-BUFFERLEN(RCON-CLIENT-ID) < RCON-PACKET-LEN(RCON-CLIENT-ID)
+        COMPUTE BYTE-COUNT = RCON-PACKET-LEN(RCON-CLIENT-ID) - RCON-PACKET-BUFFERLEN(RCON-CLIENT-ID)
+        MOVE 1 TO TIMEOUT-MS
+        CALL "Socket-Read" USING RCON-HNDL(RCON-CLIENT-ID) ERRNO BYTE-COUNT BUFFER TIMEOUT-MS
+        PERFORM HandleRconError
+        IF RCON-PRESENT(RCON-CLIENT-ID) = 0
+            EXIT SECTION
+        END-IF
+        MOVE BUFFER(1:BYTE-COUNT) TO RCON-PACKET-BUFFER(RCON-CLIENT-ID)(RCON-PACKET-BUFFERLEN(RCON-CLIENT-ID) + 1:BYTE-COUNT)
+        ADD BYTE-COUNT TO RCON-PACKET-BUFFERLEN(RCON-CLIENT-ID)
+    END-IF
+
+    IF RCON-PACKET-BUFFERLEN(RCON-CLIENT-ID) < RCON-PACKET-LEN(RCON-CLIENT-ID)
+        EXIT SECTION
+    END-IF
+
+    *> Whole packet is in hand - split it into request ID, packet type, and body
+    MOVE RCON-PACKET-BUFFER(RCON-CLIENT-ID)(1:4) TO RCON-LE32-BYTES
+    MOVE RCON-LE32-VALUE TO RCON-REQUEST-ID
+    MOVE RCON-PACKET-BUFFER(RCON-CLIENT-ID)(5:4) TO RCON-LE32-BYTES
+    MOVE RCON-LE32-VALUE TO RCON-PACKET-TYPE
+
+    MOVE SPACES TO RCON-BODY
+    COMPUTE RCON-BODY-LEN = RCON-PACKET-LEN(RCON-CLIENT-ID) - 10
+    IF RCON-BODY-LEN > 0
+        MOVE RCON-PACKET-BUFFER(RCON-CLIENT-ID)(9:RCON-BODY-LEN) TO RCON-BODY
+    END-IF
+
+    PERFORM RconHandlePacket
+
+    *> Reset for the next packet
+    MOVE -1 TO RCON-PACKET-LEN(RCON-CLIENT-ID)
+    MOVE 0 TO RCON-LENGTH-BUFFERLEN(RCON-CLIENT-ID)
+    MOVE 0 TO RCON-PACKET-BUFFERLEN(RCON-CLIENT-ID)
+
+    EXIT SECTION.
+
+RconHandlePacket SECTION.
+    *> SERVERDATA_AUTH (3) authenticates the connection against RCON-PASSWORD;
+    *> SERVERDATA_EXECCOMMAND (2) runs ADMIN-CMD-LINE through the same
+    *> ExecuteAdminCommand the operator console uses. Anything else, or any
+    *> command sent before authenticating, drops the connection - the same
+    *> reaction a real RCON server gives a client that skips the handshake.
+    EVALUATE RCON-PACKET-TYPE
+        WHEN 3
+            MOVE 2 TO RCON-SEND-TYPE
+            MOVE SPACES TO RCON-SEND-BODY
+            MOVE 0 TO RCON-SEND-BODY-LEN
+            IF FUNCTION TRIM(RCON-PASSWORD) NOT = SPACES
+                AND FUNCTION TRIM(RCON-BODY) = FUNCTION TRIM(RCON-PASSWORD)
+                MOVE 1 TO RCON-AUTHENTICATED(RCON-CLIENT-ID)
+                MOVE RCON-REQUEST-ID TO RCON-SEND-ID
+            ELSE
+                MOVE 0 TO RCON-AUTHENTICATED(RCON-CLIENT-ID)
+                MOVE -1 TO RCON-SEND-ID
+            END-IF
+            PERFORM RconSendPacket
+            IF RCON-AUTHENTICATED(RCON-CLIENT-ID) = 0
+                PERFORM RconRemoveClient
+            END-IF
+
+        WHEN 2
+            IF RCON-AUTHENTICATED(RCON-CLIENT-ID) = 0
+                PERFORM RconRemoveClient
+            ELSE
+                MOVE SPACES TO ADMIN-CMD-LINE
+                COMPUTE ADMIN-CMD-LINE-LEN = FUNCTION MIN(RCON-BODY-LEN, 256)
+                IF ADMIN-CMD-LINE-LEN > 0
+                    MOVE RCON-BODY(1:ADMIN-CMD-LINE-LEN) TO ADMIN-CMD-LINE
+                END-IF
+                PERFORM ExecuteAdminCommand
+
+                MOVE RCON-REQUEST-ID TO RCON-SEND-ID
+                MOVE 0 TO RCON-SEND-TYPE
+                MOVE SPACES TO RCON-SEND-BODY
+                IF ADMIN-CMD-RESPONSE-LEN > 0
+                    MOVE ADMIN-CMD-RESPONSE(1:ADMIN-CMD-RESPONSE-LEN) TO RCON-SEND-BODY
+                END-IF
+                MOVE ADMIN-CMD-RESPONSE-LEN TO RCON-SEND-BODY-LEN
+                PERFORM RconSendPacket
+            END-IF
+
+        WHEN OTHER
+            PERFORM RconRemoveClient
+    END-EVALUATE
+
+    EXIT SECTION.
+
+RconSendPacket SECTION.
+    *> Composes a SERVERDATA_RESPONSE_VALUE (or the auth response, whose packet
+    *> type happens to reuse SERVERDATA_EXECCOMMAND's value) frame directly into
+    *> BUFFER, the same shared raw-byte scratch area GameLoop's hand-encoded
+    *> configuration packets use - RCON-SEND-ID/-TYPE/-BODY/-BODY-LEN were filled
+    *> in by RconHandlePacket.
+    COMPUTE RCON-LE32-VALUE = 10 + RCON-SEND-BODY-LEN
+    MOVE RCON-LE32-BYTES TO BUFFER(1:4)
+    MOVE RCON-SEND-ID TO RCON-LE32-VALUE
+    MOVE RCON-LE32-BYTES TO BUFFER(5:4)
+    MOVE RCON-SEND-TYPE TO RCON-LE32-VALUE
+    MOVE RCON-LE32-BYTES TO BUFFER(9:4)
+    IF RCON-SEND-BODY-LEN > 0
+        MOVE RCON-SEND-BODY(1:RCON-SEND-BODY-LEN) TO BUFFER(13:RCON-SEND-BODY-LEN)
+    END-IF
+    MOVE X"00" TO BUFFER(13 + RCON-SEND-BODY-LEN:1)
+    MOVE X"00" TO BUFFER(14 + RCON-SEND-BODY-LEN:1)
+    COMPUTE BYTE-COUNT = 14 + RCON-SEND-BODY-LEN
+
+    CALL "Socket-Write" USING BY REFERENCE RCON-HNDL(RCON-CLIENT-ID) ERRNO BYTE-COUNT BUFFER
+    PERFORM HandleRconError
+
+    EXIT SECTION.
+
 KeepAlive SECTION.
     *> Give the client some time for keepalive when the connection is established
     IF KEEPALIVE-RECV(CLIENT-ID) = 0
@@ -239,7 +2450,11 @@ KeepAlive SECTION.
     *> If the client has not responded to keepalive within 15 seconds, disconnect
     COMPUTE TEMP-INT64 = CURRENT-TIME - KEEPALIVE-RECV(CLIENT-ID)
     IF TEMP-INT64 >= 15000
-        DISPLAY "Client " CLIENT-ID " timed out"
+        MOVE CLIENT-ID TO LOG-NUM1
+        MOVE 1 TO LOG-TEXT-POS
+        STRING "Client " FUNCTION TRIM(LOG-NUM1) " timed out" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+        COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+        CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
         MOVE -1 TO CLIENT-STATE(CLIENT-ID)
     END-IF
 
@@ -288,7 +2503,11 @@ ReceivePacket SECTION.
 
         *> Validate packet length - note that it must be at least 1 due to the packet ID
         IF PACKET-LENGTH(CLIENT-ID) < 1 OR PACKET-LENGTH(CLIENT-ID) > 2097151 THEN
-            DISPLAY "Invalid packet length: " PACKET-LENGTH(CLIENT-ID)
+            MOVE PACKET-LENGTH(CLIENT-ID) TO LOG-NUM1
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "Invalid packet length: " FUNCTION TRIM(LOG-NUM1) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
             MOVE -1 TO CLIENT-STATE(CLIENT-ID)
             EXIT SECTION
         END-IF
@@ -319,7 +2538,14 @@ ReceivePacket SECTION.
     MOVE 1 TO PACKET-POSITION
     CALL "Decode-VarInt" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PACKET-ID
 
-    DISPLAY "[client=" CLIENT-ID " state=" CLIENT-STATE(CLIENT-ID) "] Received packet: " PACKET-ID
+    MOVE CLIENT-ID TO LOG-NUM1
+    MOVE CLIENT-STATE(CLIENT-ID) TO LOG-NUM2
+    MOVE 1 TO LOG-TEXT-POS
+    STRING "[client=" FUNCTION TRIM(LOG-NUM1) " state=" FUNCTION TRIM(LOG-NUM2) "] Received packet: " INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    MOVE PACKET-ID TO LOG-NUM1
+    STRING FUNCTION TRIM(LOG-NUM1) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+    CALL "Log-Debug" USING LOG-TEXT LOG-TEXT-LEN
 
     EVALUATE CLIENT-STATE(CLIENT-ID)
         WHEN 0
@@ -333,7 +2559,11 @@ ReceivePacket SECTION.
         WHEN 4
             PERFORM HandlePlay
         WHEN OTHER
-            DISPLAY "  Invalid state: " CLIENT-STATE(CLIENT-ID)
+            MOVE CLIENT-STATE(CLIENT-ID) TO LOG-NUM1
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "  Invalid state: " FUNCTION TRIM(LOG-NUM1) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
             MOVE -1 TO CLIENT-STATE(CLIENT-ID)
     END-EVALUATE
 
@@ -345,7 +2575,11 @@ ReceivePacket SECTION.
 
 HandleHandshake SECTION.
     IF PACKET-ID NOT = 0 THEN
-        DISPLAY "  Unexpected packet ID: " PACKET-ID
+        MOVE PACKET-ID TO LOG-NUM1
+        MOVE 1 TO LOG-TEXT-POS
+        STRING "  Unexpected packet ID: " FUNCTION TRIM(LOG-NUM1) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+        COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+        CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
         MOVE -1 TO CLIENT-STATE(CLIENT-ID)
         EXIT SECTION
     END-IF
@@ -353,10 +2587,18 @@ HandleHandshake SECTION.
     *> The final byte of the payload encodes the target state.
     COMPUTE CLIENT-STATE(CLIENT-ID) = FUNCTION ORD(PACKET-BUFFER(CLIENT-ID)(PACKET-LENGTH(CLIENT-ID):1)) - 1
     IF CLIENT-STATE(CLIENT-ID) NOT = 1 AND CLIENT-STATE(CLIENT-ID) NOT = 2 THEN
-        DISPLAY "  Invalid target state: " CLIENT-STATE(CLIENT-ID)
+        MOVE CLIENT-STATE(CLIENT-ID) TO LOG-NUM1
+        MOVE 1 TO LOG-TEXT-POS
+        STRING "  Invalid target state: " FUNCTION TRIM(LOG-NUM1) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+        COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+        CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
         MOVE -1 TO CLIENT-STATE(CLIENT-ID)
     ELSE
-        DISPLAY "  Target state: " CLIENT-STATE(CLIENT-ID)
+        MOVE CLIENT-STATE(CLIENT-ID) TO LOG-NUM1
+        MOVE 1 TO LOG-TEXT-POS
+        STRING "  Target state: " FUNCTION TRIM(LOG-NUM1) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+        COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+        CALL "Log-Debug" USING LOG-TEXT LOG-TEXT-LEN
     END-IF
 
     EXIT SECTION.
@@ -365,7 +2607,10 @@ HandleStatus SECTION.
     EVALUATE PACKET-ID
         WHEN 0
             *> Status request
-            DISPLAY "  Responding to status request"
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "  Responding to status request" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Debug" USING LOG-TEXT LOG-TEXT-LEN
             *> count the number of current players
             MOVE 0 TO TEMP-INT32
             PERFORM VARYING TEMP-INT16 FROM 1 BY 1 UNTIL TEMP-INT16 > MAX-CLIENTS
@@ -377,7 +2622,10 @@ HandleStatus SECTION.
             PERFORM HandleClientError
         WHEN 1
             *> Ping request: respond with the same payload and close the connection
-            DISPLAY "  Responding to ping request"
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "  Responding to ping request" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Debug" USING LOG-TEXT LOG-TEXT-LEN
             COMPUTE BYTE-COUNT = 8
             MOVE PACKET-BUFFER(CLIENT-ID)(PACKET-POSITION:BYTE-COUNT) TO BUFFER(1:BYTE-COUNT)
             MOVE 1 TO PACKET-ID
@@ -385,7 +2633,11 @@ HandleStatus SECTION.
             PERFORM HandleClientError
             MOVE -1 TO CLIENT-STATE(CLIENT-ID)
         WHEN OTHER
-            DISPLAY "  Unexpected packet ID: " PACKET-ID
+            MOVE PACKET-ID TO LOG-NUM1
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "  Unexpected packet ID: " FUNCTION TRIM(LOG-NUM1) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
     END-EVALUATE.
 
     EXIT SECTION.
@@ -396,15 +2648,26 @@ HandleLogin SECTION.
         WHEN 0
             *> Decode username
             CALL "Decode-String" USING BY REFERENCE PACKET-BUFFER(CLIENT-ID) PACKET-POSITION BYTE-COUNT BUFFER
-            DISPLAY "  Login with username: " BUFFER(1:BYTE-COUNT)
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "  Login with username: " BUFFER(1:BYTE-COUNT) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Info" USING LOG-TEXT LOG-TEXT-LEN
 
             *> Skip the UUID (16 bytes)
             ADD 16 TO PACKET-POSITION
 
-            *> Check username against the whitelist
-            IF WHITELIST-ENABLE > 0 AND BUFFER(1:BYTE-COUNT) NOT = WHITELIST-PLAYER THEN
-                DISPLAY "  Player not whitelisted: " BUFFER(1:BYTE-COUNT)
-                MOVE "Not whitelisted!" TO BUFFER
+            *> Check username against the ban list, then the whitelist (if enabled) - both
+            *> are loaded from save/banned-players.txt and save/whitelist.txt, and reloaded
+            *> periodically (see GameLoop) so editing either file does not require a restart.
+            MOVE BYTE-COUNT TO LOGIN-USERNAME-LENGTH
+            MOVE BUFFER(1:BYTE-COUNT) TO LOGIN-USERNAME
+            CALL "AccessList-IsBanned" USING LOGIN-USERNAME(1:LOGIN-USERNAME-LENGTH) ACCESS-CHECK-RESULT
+            IF ACCESS-CHECK-RESULT > 0
+                MOVE 1 TO LOG-TEXT-POS
+                STRING "  Player is banned: " BUFFER(1:BYTE-COUNT) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+                COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+                CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
+                MOVE "You are banned!" TO BUFFER
                 MOVE 16 TO BYTE-COUNT
                 CALL "SendPacket-LoginDisconnect" USING BY REFERENCE CLIENT-HNDL(CLIENT-ID) ERRNO BUFFER BYTE-COUNT
                 PERFORM HandleClientError
@@ -412,6 +2675,22 @@ HandleLogin SECTION.
                 EXIT SECTION
             END-IF
 
+            IF WHITELIST-ENABLE > 0
+                CALL "AccessList-IsWhitelisted" USING LOGIN-USERNAME(1:LOGIN-USERNAME-LENGTH) ACCESS-CHECK-RESULT
+                IF ACCESS-CHECK-RESULT = 0
+                    MOVE 1 TO LOG-TEXT-POS
+                    STRING "  Player not whitelisted: " BUFFER(1:BYTE-COUNT) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+                    COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+                    CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
+                    MOVE "Not whitelisted!" TO BUFFER
+                    MOVE 16 TO BYTE-COUNT
+                    CALL "SendPacket-LoginDisconnect" USING BY REFERENCE CLIENT-HNDL(CLIENT-ID) ERRNO BUFFER BYTE-COUNT
+                    PERFORM HandleClientError
+                    MOVE -1 TO CLIENT-STATE(CLIENT-ID)
+                    EXIT SECTION
+                END-IF
+            END-IF
+
             *> Try to find an existing player with the same username, or find a free slot.
             *> Since players are added to the array in order, once we see a free slot we know there cannot be an existing
             *> player after that.
@@ -420,17 +2699,31 @@ HandleLogin SECTION.
                     *> associate the player with the client
                     MOVE CLIENT-ID TO PLAYER-CLIENT(TEMP-INT16)
                     MOVE TEMP-INT16 TO CLIENT-PLAYER(CLIENT-ID)
-                    *> store the username on the player
-                    MOVE SPACES TO USERNAME(TEMP-INT16)
-                    MOVE BUFFER(1:BYTE-COUNT) TO USERNAME(TEMP-INT16)
-                    MOVE BYTE-COUNT TO USERNAME-LENGTH(TEMP-INT16)
+                    *> first time this slot is used: set up survival bookkeeping from the configured default
+                    *> gamemode, then load any saved data from a previous run of the server. A player
+                    *> already in memory from earlier in this run (USERNAME already set) keeps whatever
+                    *> health/food/position they had - no need to hit the disk again.
+                    IF USERNAME-LENGTH(TEMP-INT16) = 0
+                        MOVE TEMP-INT16 TO PLAYER-ENTITY-ID(TEMP-INT16)
+                        MOVE GAMEMODE TO PLAYER-GAMEMODE(TEMP-INT16)
+                        MOVE 20 TO PLAYER-HEALTH(TEMP-INT16)
+                        MOVE 20 TO PLAYER-FOOD(TEMP-INT16)
+                        MOVE 5 TO PLAYER-SATURATION(TEMP-INT16)
+                        MOVE SPACES TO USERNAME(TEMP-INT16)
+                        MOVE BUFFER(1:BYTE-COUNT) TO USERNAME(TEMP-INT16)
+                        MOVE BYTE-COUNT TO USERNAME-LENGTH(TEMP-INT16)
+                        CALL "Player-LoadData" USING TEMP-INT16 IO-FAILURE
+                    END-IF
                     EXIT PERFORM
                 END-IF
             END-PERFORM
 
             *> If no player slot was found, the server is full
             IF CLIENT-PLAYER(CLIENT-ID) = 0
-                DISPLAY "  Cannot accept new player: " BUFFER(1:BYTE-COUNT) " (server is full)"
+                MOVE 1 TO LOG-TEXT-POS
+                STRING "  Cannot accept new player: " BUFFER(1:BYTE-COUNT) " (server is full)" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+                COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+                CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
                 MOVE "Server is full" TO BUFFER
                 MOVE 14 TO BYTE-COUNT
                 CALL "SendPacket-LoginDisconnect" USING BY REFERENCE CLIENT-HNDL(CLIENT-ID) ERRNO BUFFER BYTE-COUNT
@@ -440,14 +2733,16 @@ HandleLogin SECTION.
             END-IF
 
             *> Send login success. This should result in a "login acknowledged" packet by the client.
-            *> UUID of the player (value: 00000...01)
+            *> UUID of the player (value: 00000...0<entity ID> - fake but unique per player, since
+            *> PLAYER-ENTITY-ID is unique and never 0. The same value is used as the entity's UUID
+            *> in SendPacket-SpawnEntity, so the client can tell its own player apart from others.
             MOVE 0 TO BYTE-COUNT
             PERFORM UNTIL BYTE-COUNT = 15
                 ADD 1 TO BYTE-COUNT
                 MOVE FUNCTION CHAR(1) TO BUFFER(BYTE-COUNT:1)
             END-PERFORM
             ADD 1 TO BYTE-COUNT
-            MOVE FUNCTION CHAR(2) TO BUFFER(BYTE-COUNT:1)
+            MOVE FUNCTION CHAR(PLAYER-ENTITY-ID(CLIENT-PLAYER(CLIENT-ID)) + 1) TO BUFFER(BYTE-COUNT:1)
             *> Username (string prefixed with VarInt length)
             MOVE USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID)) TO TEMP-INT32
             ADD 1 TO BYTE-COUNT
@@ -467,17 +2762,27 @@ HandleLogin SECTION.
         WHEN 3
             *> Must not happen before login start
             IF CLIENT-PLAYER(CLIENT-ID) = 0 THEN
-                DISPLAY "  Unexpected login acknowledge"
+                MOVE 1 TO LOG-TEXT-POS
+                STRING "  Unexpected login acknowledge" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+                COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+                CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
                 MOVE -1 TO CLIENT-STATE(CLIENT-ID)
                 EXIT SECTION
             END-IF
 
             *> Can move to configuration state
-            DISPLAY "  Acknowledged login"
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "  Acknowledged login" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Debug" USING LOG-TEXT LOG-TEXT-LEN
             ADD 1 TO CLIENT-STATE(CLIENT-ID)
 
         WHEN OTHER
-            DISPLAY "  Unexpected packet ID: " PACKET-ID
+            MOVE PACKET-ID TO LOG-NUM1
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "  Unexpected packet ID: " FUNCTION TRIM(LOG-NUM1) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
     END-EVALUATE.
 
     EXIT SECTION.
@@ -486,8 +2791,19 @@ HandleConfiguration SECTION.
     EVALUATE PACKET-ID
         *> Client information
         WHEN 0
-            *> Note: payload is ignored for now
-            DISPLAY "  Received client information"
+            *> Locale (ignored), then view distance (signed byte, 2-32) - remembered per
+            *> client so chunk loading/streaming can follow what each player actually asked
+            *> for instead of a single hardcoded value. The rest of the payload is ignored.
+            CALL "Decode-String" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION BYTE-COUNT BUFFER
+            CALL "Decode-Byte" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT8
+            IF TEMP-INT8 > 0 AND TEMP-INT8 <= 32
+                MOVE TEMP-INT8 TO CLIENT-VIEW-DISTANCE(CLIENT-ID)
+            END-IF
+            MOVE CLIENT-VIEW-DISTANCE(CLIENT-ID) TO LOG-NUM1
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "  Received client information, view distance " FUNCTION TRIM(LOG-NUM1) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Debug" USING LOG-TEXT LOG-TEXT-LEN
 
             *> Send registry data
             CALL "SendPacket-Registry" USING CLIENT-HNDL(CLIENT-ID) ERRNO
@@ -497,6 +2813,19 @@ HandleConfiguration SECTION.
             CALL "SendPacket-FeatureFlags" USING CLIENT-HNDL(CLIENT-ID) ERRNO
             PERFORM HandleClientError
 
+            *> Send known crafting recipes, so the client's recipe book has entries -
+            *> see MatchCraftingRecipe
+            CALL "SendPacket-DeclareRecipes" USING CLIENT-HNDL(CLIENT-ID) ERRNO
+            PERFORM HandleClientError
+
+            *> Push the configured resource pack, if any, so custom block textures/sounds
+            *> aren't limited to whatever's already in the player's vanilla jar
+            IF RESOURCE-PACK-ENABLE = 1 AND RESOURCE-PACK-URL NOT = SPACES
+                COMPUTE BYTE-COUNT = FUNCTION LENGTH(FUNCTION TRIM(RESOURCE-PACK-URL))
+                CALL "SendPacket-AddResourcePack" USING CLIENT-HNDL(CLIENT-ID) RESOURCE-PACK-URL BYTE-COUNT RESOURCE-PACK-SHA1 RESOURCE-PACK-FORCE
+                PERFORM HandleClientError
+            END-IF
+
             *> Send finish configuration
             MOVE 2 TO PACKET-ID
             MOVE 0 TO BYTE-COUNT
@@ -509,17 +2838,23 @@ HandleConfiguration SECTION.
         *> Acknowledge finish configuration
         WHEN 2
             IF CONFIG-FINISH(CLIENT-ID) = 0
-                DISPLAY "  Unexpected acknowledge finish configuration"
+                MOVE 1 TO LOG-TEXT-POS
+                STRING "  Unexpected acknowledge finish configuration" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+                COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+                CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
                 MOVE -1 TO CLIENT-STATE(CLIENT-ID)
                 EXIT SECTION
             END-IF
 
             *> Can move to play state
-            DISPLAY "  Acknowledged finish configuration"
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "  Acknowledged finish configuration" INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Debug" USING LOG-TEXT LOG-TEXT-LEN
             ADD 1 TO CLIENT-STATE(CLIENT-ID)
 
             *> send "Login (play)"
-            CALL "SendPacket-LoginPlay" USING CLIENT-HNDL(CLIENT-ID) ERRNO
+            CALL "SendPacket-LoginPlay" USING CLIENT-HNDL(CLIENT-ID) ERRNO PLAYER-GAMEMODE(CLIENT-PLAYER(CLIENT-ID)) PLAYER-ENTITY-ID(CLIENT-PLAYER(CLIENT-ID))
             PERFORM HandleClientError
 
             *> send game event "start waiting for level chunks"
@@ -541,7 +2876,7 @@ HandleConfiguration SECTION.
             PERFORM HandleClientError
 
             *> send inventory
-            CALL "SendPacket-SetContainerContent" USING CLIENT-HNDL(CLIENT-ID) ERRNO PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID))
+            CALL "SendPacket-SetContainerContent" USING CLIENT-HNDL(CLIENT-ID) ERRNO PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
             PERFORM HandleClientError
 
             *> send selected hotbar slot
@@ -550,96 +2885,285 @@ HandleConfiguration SECTION.
             MOVE 81 TO PACKET-ID
             CALL "SendPacket" USING BY REFERENCE CLIENT-HNDL(CLIENT-ID) PACKET-ID BUFFER BYTE-COUNT ERRNO
 
-            *> send "Set Center Chunk"
-            MOVE 0 TO CHUNK-X
-            MOVE 0 TO CHUNK-Z
-            CALL "SendPacket-SetCenterChunk" USING CLIENT-HNDL(CLIENT-ID) ERRNO CHUNK-X CHUNK-Z
-            PERFORM HandleClientError
-
-            *> send chunk data ("Chunk Data and Update Light") for all chunks
-            *> TODO: only send chunks around the player
-            COMPUTE TEMP-INT32 = WORLD-CHUNKS-COUNT-X * WORLD-CHUNKS-COUNT-Z
-            PERFORM VARYING CHUNK-INDEX FROM 1 BY 1 UNTIL CHUNK-INDEX > TEMP-INT32
-                CALL "SendPacket-ChunkData" USING CLIENT-HNDL(CLIENT-ID) ERRNO WORLD-CHUNK(CHUNK-INDEX)
-                PERFORM HandleClientError
-            END-PERFORM
-
-            *> send position ("Synchronize Player Position")
-            CALL "SendPacket-SetPlayerPosition" USING CLIENT-HNDL(CLIENT-ID) ERRNO PLAYER-POSITION(CLIENT-PLAYER(CLIENT-ID)) PLAYER-ROTATION(CLIENT-PLAYER(CLIENT-ID))
-            PERFORM HandleClientError
+            *> send "Set Center Chunk" and chunk data ("Chunk Data and Update Light") for every
+            *> chunk within the player's own requested view distance of where they are now
+            PERFORM StreamChunks
+
+            *> send position ("Synchronize Player Position") and await "Confirm Teleportation"
+            *> before trusting this client's own movement packets
+            PERFORM SyncPlayerPosition
+
+            *> announce the join to everyone currently in the game, including the new player
+            STRING USERNAME(CLIENT-PLAYER(CLIENT-ID))(1:USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID))) " joined the game" INTO CHAT-TEXT
+            COMPUTE CHAT-TEXT-LEN = USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID)) + 16
+            PERFORM BroadcastChatMessage
+            MOVE 1 TO CLIENT-JOINED(CLIENT-ID)
+            PERFORM SpawnPlayerEntities
+            PERFORM ScoreboardJoin
+            PERFORM SpawnMobEntities
+
+            *> fire the PLAYER_JOIN event hook, if any are registered - see Hooks-Load/Hooks-Fire
+            MOVE C-HOOK-EVENT-PLAYER-JOIN TO EVENT-KIND
+            MOVE USERNAME(CLIENT-PLAYER(CLIENT-ID)) TO EVENT-USERNAME
+            MOVE USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID)) TO EVENT-USERNAME-LEN
+            MOVE 0 TO EVENT-X EVENT-Y EVENT-Z EVENT-BLOCK-ID
+            CALL "Hooks-Fire" USING C-HOOK-EVENT-PLAYER-JOIN HOOK-EVENT
+
+            *> bring the new client's weather display in line with the world's current
+            *> weather - it otherwise defaults to clear skies client-side
+            IF WORLD-RAINING = 1
+                MOVE 1 TO WEATHER-LEVEL
+                CALL "SendPacket-GameEvent" USING CLIENT-HNDL(CLIENT-ID) GAME-EVENT-BEGIN-RAIN WEATHER-LEVEL
+                CALL "SendPacket-GameEvent" USING CLIENT-HNDL(CLIENT-ID) GAME-EVENT-RAIN-LEVEL WEATHER-LEVEL
+                IF WORLD-THUNDERING = 1
+                    CALL "SendPacket-GameEvent" USING CLIENT-HNDL(CLIENT-ID) GAME-EVENT-THUNDER-LEVEL WEATHER-LEVEL
+                END-IF
+            END-IF
 
-            *> TODO: receive "Confirm Teleportation"
+        *> Resource pack response - the client's UUID echo plus a result VarInt (success,
+        *> declined, failed download, accepted, downloaded, invalid URL, failed reload,
+        *> discarded). Nothing in this server depends on the outcome yet - RESOURCE-PACK-FORCE
+        *> is what keeps a declining client from reaching play state, not this handler - so
+        *> the result is only logged.
+        WHEN 4
+            ADD 16 TO PACKET-POSITION
+            CALL "Decode-VarInt" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT32
+            MOVE TEMP-INT32 TO LOG-NUM1
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "  Resource pack response, result " FUNCTION TRIM(LOG-NUM1) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Debug" USING LOG-TEXT LOG-TEXT-LEN
 
         WHEN OTHER
-            DISPLAY "  Unexpected packet ID: " PACKET-ID
+            MOVE PACKET-ID TO LOG-NUM1
+            MOVE 1 TO LOG-TEXT-POS
+            STRING "  Unexpected packet ID: " FUNCTION TRIM(LOG-NUM1) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+            COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+            CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
     END-EVALUATE.
 
     EXIT SECTION.
 
 HandlePlay SECTION.
     EVALUATE PACKET-ID
+        *> Confirm Teleportation
+        WHEN 0
+            CALL "Decode-VarInt" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION CONFIRMED-TELEPORT-ID
+            IF CONFIRMED-TELEPORT-ID = TELEPORT-ID-SENT(CLIENT-ID)
+                MOVE 1 TO TELEPORT-CONFIRMED(CLIENT-ID)
+            END-IF
+        *> Chat command
+        WHEN 4
+            CALL "Decode-String" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION COMMAND-TEXT-LEN COMMAND-TEXT
+            *> timestamp, salt
+            ADD 16 TO PACKET-POSITION
+            *> argument signatures: array of (argument name, fixed 256-byte signature)
+            CALL "Decode-VarInt" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT32
+            PERFORM TEMP-INT32 TIMES
+                CALL "Decode-String" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION BYTE-COUNT BUFFER
+                ADD 256 TO PACKET-POSITION
+            END-PERFORM
+            *> message count, acknowledged (fixed 20-bit bitset = 3 bytes)
+            CALL "Decode-VarInt" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT32
+            ADD 3 TO PACKET-POSITION
+
+            *> TODO: a real command dispatcher. For now, "list" reports who else is
+            *> online (harmless, open to any player), "say <message>" is routed
+            *> through ExecuteAdminCommand - the same op-broadcast "say" the console
+            *> and RCON use - but only after confirming the sender is an op via
+            *> AccessList-IsOp, so an ordinary player can't forge a "[Server] ..."
+            *> announcement, and anything else gets vanilla's "unknown command"
+            *> treatment.
+            IF COMMAND-TEXT-LEN = 4 AND COMMAND-TEXT(1:4) = "list"
+                PERFORM BuildOnlinePlayersList
+                CALL "SendPacket-SystemChatMessage" USING CLIENT-HNDL(CLIENT-ID) CHAT-TEXT CHAT-TEXT-LEN 0
+            ELSE IF COMMAND-TEXT-LEN > 4 AND COMMAND-TEXT(1:4) = "say "
+                CALL "AccessList-IsOp" USING USERNAME(CLIENT-PLAYER(CLIENT-ID))(1:USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID))) ACCESS-CHECK-RESULT
+                IF ACCESS-CHECK-RESULT = 1
+                    MOVE COMMAND-TEXT TO ADMIN-CMD-LINE
+                    MOVE COMMAND-TEXT-LEN TO ADMIN-CMD-LINE-LEN
+                    PERFORM ExecuteAdminCommand
+                    CALL "SendPacket-SystemChatMessage" USING CLIENT-HNDL(CLIENT-ID) ADMIN-CMD-RESPONSE ADMIN-CMD-RESPONSE-LEN 0
+                ELSE
+                    MOVE "Unknown command" TO CHAT-TEXT
+                    MOVE 16 TO CHAT-TEXT-LEN
+                    CALL "SendPacket-SystemChatMessage" USING CLIENT-HNDL(CLIENT-ID) CHAT-TEXT CHAT-TEXT-LEN 0
+                END-IF
+            ELSE
+                MOVE "Unknown command" TO CHAT-TEXT
+                MOVE 16 TO CHAT-TEXT-LEN
+                CALL "SendPacket-SystemChatMessage" USING CLIENT-HNDL(CLIENT-ID) CHAT-TEXT CHAT-TEXT-LEN 0
+            END-IF
+        *> Chat message
+        WHEN 5
+            CALL "Decode-String" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION BYTE-COUNT BUFFER
+            *> timestamp, salt
+            ADD 16 TO PACKET-POSITION
+            *> has signature
+            CALL "Decode-Byte" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT8
+            IF TEMP-INT8 NOT = 0
+                ADD 256 TO PACKET-POSITION
+            END-IF
+            *> message count, acknowledged (fixed 20-bit bitset = 3 bytes)
+            CALL "Decode-VarInt" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT32
+            ADD 3 TO PACKET-POSITION
+
+            STRING "<" USERNAME(CLIENT-PLAYER(CLIENT-ID))(1:USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID))) "> " BUFFER(1:BYTE-COUNT) INTO CHAT-TEXT
+            COMPUTE CHAT-TEXT-LEN = USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID)) + 3 + BYTE-COUNT
+            PERFORM BroadcastChatMessage
+        *> Close container - assumed packet ID, not verified against a real client (see
+        *> SendPacket-AcknowledgeBlockChange for the same caveat on the clientbound side)
+        WHEN 14
+            CALL "Decode-Byte" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT8
+            PERFORM CloseClientContainer
+        *> Click container - assumed packet ID, same caveat as "Close container" above.
+        *> Mode 0 (plain click) now honors button-aware split-stack/merge semantics -
+        *> see InteractCursorWithSlot - mode 1 (shift-click) quick-moves the whole stack
+        *> to the "other" inventory area - see HandleShiftClick - mode 2 (number-key)
+        *> swaps with a hotbar slot - see HandleHotbarSwap - and mode 5 (drag) is
+        *> simplified to one item per add-slot sub-click - see HandleDragAddSlot.
+        *> Double-click and clicking a crafting table's window (which has no slots of
+        *> its own - see MatchCraftingRecipe) are still simply ignored. Clicks on the
+        *> personal crafting grid (no window open, i.e. the player's own inventory
+        *> screen) run the result through MatchCraftingRecipe as well - see
+        *> HandleCraftingGridClick.
+        WHEN 15
+            CALL "Decode-Byte" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT8
+            CALL "Decode-VarInt" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION CLICK-STATE-ID
+            CALL "Decode-Short" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION CLICK-SLOT
+            CALL "Decode-Byte" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION CLICK-BUTTON
+            CALL "Decode-VarInt" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION CLICK-MODE
+            *> the remainder of the packet (changed-slot array, carried item) is not
+            *> decoded - nothing later in this buffer needs the cursor advanced further
+            EVALUATE TRUE
+                WHEN CLICK-MODE = 0 AND CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 1 AND CLICK-SLOT >= 0 AND CLICK-SLOT < 63
+                    PERFORM ClickSlotGet
+                    PERFORM InteractCursorWithSlot
+                    PERFORM ClickSlotSet
+                    CALL "SendPacket-SetContainerContentWindow" USING CLIENT-HNDL(CLIENT-ID) CONTAINER-WINDOW-ID(CONTAINER-INDEX) CONTAINER-SLOTS(CONTAINER-INDEX) PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+                WHEN CLICK-MODE = 0 AND CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 0 AND CLICK-SLOT >= 0 AND CLICK-SLOT < 46
+                    PERFORM HandleCraftingGridClick
+                WHEN CLICK-MODE = 1 AND CLICK-SLOT >= 0 AND
+                        ((CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 1 AND CLICK-SLOT < 63)
+                         OR (CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 0 AND CLICK-SLOT < 46))
+                    PERFORM HandleShiftClick
+                WHEN CLICK-MODE = 2 AND CLICK-SLOT >= 0 AND
+                        ((CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 1 AND CLICK-SLOT < 63)
+                         OR (CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 0 AND CLICK-SLOT < 46))
+                    PERFORM HandleHotbarSwap
+                WHEN CLICK-MODE = 5 AND CLICK-SLOT >= 0 AND (CLICK-BUTTON = 1 OR CLICK-BUTTON = 5 OR CLICK-BUTTON = 9) AND
+                        ((CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 1 AND CLICK-SLOT < 63)
+                         OR (CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 0 AND CLICK-SLOT < 46))
+                    PERFORM HandleDragAddSlot
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+        *> Craft Recipe Request (clicking a recipe in the recipe book) - assumed packet
+        *> ID, same caveat as "Close container"/"Click container" above. Rather than
+        *> hunting the player's whole inventory for ingredients to auto-fill the grid
+        *> (what a real client's recipe book expects), this just re-runs
+        *> MatchCraftingRecipe against whatever is already in the personal crafting
+        *> grid and, if it agrees with the requested recipe, crafts one of it - the
+        *> same simplification "Click container" above already makes for chests.
+        WHEN 16
+            CALL "Decode-Byte" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT8
+            CALL "Decode-String" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION BYTE-COUNT CRAFT-REQUESTED-RECIPE-ID
+            CALL "Decode-Byte" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT8
+            IF CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID) = 0
+                PERFORM MatchCraftingRecipe
+                IF MATCHED-RECIPE-INDEX > 0
+                    CALL "Recipes-Get-Recipe" USING MATCHED-RECIPE-INDEX CRAFT-RECIPE
+                    IF CRAFT-RECIPE-ID(1:BYTE-COUNT) = CRAFT-REQUESTED-RECIPE-ID(1:BYTE-COUNT)
+                        PERFORM TakeCraftedOutput
+                    END-IF
+                END-IF
+                CALL "SendPacket-SetContainerContent" USING CLIENT-HNDL(CLIENT-ID) ERRNO PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+                PERFORM HandleClientError
+            END-IF
         *> KeepAlive response
         WHEN 21
             CALL "Decode-Long" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION KEEPALIVE-RECV(CLIENT-ID)
-        *> Set player position
+        *> Set player position - decoded into scratch fields first and only applied once
+        *> this client has confirmed the most recent teleport, so a slow client's stale
+        *> movement packets (sent before it caught up with a sync) cannot move the
+        *> authoritative position out from under the pending teleport.
         WHEN 23
-            CALL "Decode-Double" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PLAYER-X(CLIENT-PLAYER(CLIENT-ID))
-            CALL "Decode-Double" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PLAYER-Y(CLIENT-PLAYER(CLIENT-ID))
-            CALL "Decode-Double" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PLAYER-Z(CLIENT-PLAYER(CLIENT-ID))
-            *> TODO: "on ground" flag
+            CALL "Decode-Double" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PENDING-MOVE-X
+            CALL "Decode-Double" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PENDING-MOVE-Y
+            CALL "Decode-Double" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PENDING-MOVE-Z
+            CALL "Decode-Byte" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT8
+            IF TELEPORT-CONFIRMED(CLIENT-ID) > 0
+                PERFORM ValidateMove
+                MOVE PENDING-MOVE-X TO PLAYER-X(CLIENT-PLAYER(CLIENT-ID))
+                MOVE PENDING-MOVE-Y TO PLAYER-Y(CLIENT-PLAYER(CLIENT-ID))
+                MOVE PENDING-MOVE-Z TO PLAYER-Z(CLIENT-PLAYER(CLIENT-ID))
+                PERFORM SetOnGround
+            END-IF
         *> Set player position and rotation
         WHEN 24
-            CALL "Decode-Double" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PLAYER-X(CLIENT-PLAYER(CLIENT-ID))
-            CALL "Decode-Double" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PLAYER-Y(CLIENT-PLAYER(CLIENT-ID))
-            CALL "Decode-Double" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PLAYER-Z(CLIENT-PLAYER(CLIENT-ID))
-            CALL "Decode-Float" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PLAYER-YAW(CLIENT-PLAYER(CLIENT-ID))
-            CALL "Decode-Float" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PLAYER-PITCH(CLIENT-PLAYER(CLIENT-ID))
-            *> TODO: "on ground" flag
+            CALL "Decode-Double" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PENDING-MOVE-X
+            CALL "Decode-Double" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PENDING-MOVE-Y
+            CALL "Decode-Double" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PENDING-MOVE-Z
+            CALL "Decode-Float" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PENDING-MOVE-YAW
+            CALL "Decode-Float" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PENDING-MOVE-PITCH
+            CALL "Decode-Byte" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT8
+            IF TELEPORT-CONFIRMED(CLIENT-ID) > 0
+                PERFORM ValidateMove
+                MOVE PENDING-MOVE-X TO PLAYER-X(CLIENT-PLAYER(CLIENT-ID))
+                MOVE PENDING-MOVE-Y TO PLAYER-Y(CLIENT-PLAYER(CLIENT-ID))
+                MOVE PENDING-MOVE-Z TO PLAYER-Z(CLIENT-PLAYER(CLIENT-ID))
+                MOVE PENDING-MOVE-YAW TO PLAYER-YAW(CLIENT-PLAYER(CLIENT-ID))
+                MOVE PENDING-MOVE-PITCH TO PLAYER-PITCH(CLIENT-PLAYER(CLIENT-ID))
+                PERFORM SetOnGround
+            END-IF
         *> Set player rotation
         WHEN 25
-            CALL "Decode-Float" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PLAYER-YAW(CLIENT-PLAYER(CLIENT-ID))
-            CALL "Decode-Float" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PLAYER-PITCH(CLIENT-PLAYER(CLIENT-ID))
-            *> TODO: "on ground" flag
+            CALL "Decode-Float" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PENDING-MOVE-YAW
+            CALL "Decode-Float" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION PENDING-MOVE-PITCH
+            CALL "Decode-Byte" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT8
+            IF TELEPORT-CONFIRMED(CLIENT-ID) > 0
+                MOVE PENDING-MOVE-YAW TO PLAYER-YAW(CLIENT-PLAYER(CLIENT-ID))
+                MOVE PENDING-MOVE-PITCH TO PLAYER-PITCH(CLIENT-PLAYER(CLIENT-ID))
+                PERFORM SetOnGround
+            END-IF
         *> Set player on ground
         WHEN 26
-            *> TODO
-            CONTINUE
-        *> Player action
+            CALL "Decode-Byte" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT8
+            PERFORM SetOnGround
+        *> Player action - status (= the action), block position, face, sequence number.
+        *> TODO: cursor/face isn't tracked beyond decoding it to advance past it.
         WHEN 33
-            *> Status (= the action), block position, face, sequence number.
-            *> For now we only care about status and position.
-            CALL "Decode-VarInt" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT32
+            CALL "Decode-VarInt" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION DIG-STATUS
             CALL "Decode-Position" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-POSITION
-            EVALUATE TRUE
-                *> started digging
-                WHEN TEMP-INT32 = 0
-                    DIVIDE TEMP-POSITION-X BY 16 GIVING CHUNK-X ROUNDED MODE IS TOWARD-LESSER
-                    DIVIDE TEMP-POSITION-Z BY 16 GIVING CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
-                    COMPUTE CHUNK-INDEX = (CHUNK-Z + 3) * 7 + CHUNK-X + 3 + 1
-                    COMPUTE TEMP-POSITION-X = FUNCTION MOD(TEMP-POSITION-X, 16)
-                    COMPUTE TEMP-POSITION-Z = FUNCTION MOD(TEMP-POSITION-Z, 16)
-                    COMPUTE TEMP-POSITION-Y = TEMP-POSITION-Y + 64
-                    COMPUTE BLOCK-INDEX = (TEMP-POSITION-Y * 16 + TEMP-POSITION-Z) * 16 + TEMP-POSITION-X + 1
-                    *> ensure the position is not outside the world
-                    IF CHUNK-X >= -3 AND CHUNK-X <= 3 AND CHUNK-Z >= -3 AND CHUNK-Z <= 3 AND TEMP-POSITION-Y >= 0 AND TEMP-POSITION-Y < 384
-                        MOVE 0 TO WORLD-BLOCK-ID(CHUNK-INDEX, BLOCK-INDEX)
-                    END-IF
-                    *> TODO: acknowledge the action
+            CALL "Decode-Byte" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT8
+            CALL "Decode-VarInt" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION DIG-SEQUENCE
+            EVALUATE DIG-STATUS
+                WHEN 0
+                    PERFORM StartDigging
+                WHEN 1
+                    PERFORM CancelDigging
+                WHEN 2
+                    PERFORM FinishDigging
             END-EVALUATE
+            CALL "SendPacket-AcknowledgeBlockChange" USING CLIENT-HNDL(CLIENT-ID) DIG-SEQUENCE
         *> Set held item
         WHEN 44
             CALL "Decode-Short" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT16
-            IF TEMP-INT8 >= 0 AND TEMP-INT8 <= 8
+            IF TEMP-INT16 >= 0 AND TEMP-INT16 <= 8
                 MOVE TEMP-INT16 TO PLAYER-HOTBAR(CLIENT-PLAYER(CLIENT-ID))
             END-IF
-        *> Set creative mode slot
+        *> Set creative mode slot - client-trusted, so only honored in creative mode
+        *> (PLAYER-GAMEMODE 1); otherwise the bytes are still decoded to keep the
+        *> stream in sync, but the slot write is skipped, the same server-authoritative
+        *> stance ValidateMove/StartDigging/FinishDigging already take against a
+        *> survival client trying to hand itself free items
         WHEN 47
             *> slot ID
             CALL "Decode-Short" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT16
             *> TODO: spawn item entity when slot ID is -1
             *> slot description (present (boolean) [, item ID (VarInt), count (byte), NBT data])
             CALL "Decode-Byte" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT8
-            IF TEMP-INT16 >= 0 AND TEMP-INT16 < 46
+            IF TEMP-INT16 >= 0 AND TEMP-INT16 < 46 AND PLAYER-GAMEMODE(CLIENT-PLAYER(CLIENT-ID)) = 1
                 IF TEMP-INT8 = 0
                     MOVE -1 TO PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), TEMP-INT16 + 1)
                     MOVE 0 TO PLAYER-INVENTORY-SLOT-COUNT(CLIENT-PLAYER(CLIENT-ID), TEMP-INT16 + 1)
@@ -655,7 +3179,11 @@ HandlePlay SECTION.
                         MOVE PACKET-BUFFER(CLIENT-ID)(PACKET-POSITION:BYTE-COUNT) TO PLAYER-INVENTORY-SLOT-NBT-DATA(CLIENT-PLAYER(CLIENT-ID), TEMP-INT16 + 1)(1:BYTE-COUNT)
                     ELSE
                         MOVE 0 TO PLAYER-INVENTORY-SLOT-NBT-LENGTH(CLIENT-PLAYER(CLIENT-ID), TEMP-INT16 + 1)
-                        DISPLAY "  Item NBT data too long: " BYTE-COUNT
+                        MOVE BYTE-COUNT TO LOG-NUM1
+                        MOVE 1 TO LOG-TEXT-POS
+                        STRING "  Item NBT data too long: " FUNCTION TRIM(LOG-NUM1) INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+                        COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+                        CALL "Log-Warn" USING LOG-TEXT LOG-TEXT-LEN
                     END-IF
                 END-IF
             END-IF
@@ -678,6 +3206,91 @@ HandlePlay SECTION.
             *>  face enum (0-5): -Y, +Y, -Z, +Z, -X, +X
             CALL "Decode-VarInt" USING PACKET-BUFFER(CLIENT-ID) PACKET-POSITION TEMP-INT32
             *> TODO: cursor position, inside block, sequence
+
+            *> a right-click directly on a chest or crafting table opens it rather than
+            *> placing whatever's in the clicked hand - see World-OpenContainer and
+            *> HandlePlay's "Click container"/"Close container" handlers
+            CALL "World-GetBlock" USING TEMP-POSITION CLICKED-BLOCK-ID
+            CALL "Blocks-Get-StateDescription" USING CLICKED-BLOCK-ID CLICKED-BLOCK-DESCRIPTION
+            IF CLICKED-BLOCK-NAME = "minecraft:chest"
+                CALL "World-OpenContainer" USING TEMP-POSITION CONTAINER-INDEX
+                *> a chest already open for a different (still-connected) client stays
+                *> exclusive to them - see CONTAINER-VIEWER-CLIENT/CloseClientContainer
+                IF CONTAINER-INDEX > 0 AND CONTAINER-VIEWER-CLIENT(CONTAINER-INDEX) > 0
+                    AND CONTAINER-VIEWER-CLIENT(CONTAINER-INDEX) NOT = CLIENT-ID
+                    MOVE "This chest is already in use" TO CHAT-TEXT
+                    MOVE 28 TO CHAT-TEXT-LEN
+                    CALL "SendPacket-SystemChatMessage" USING CLIENT-HNDL(CLIENT-ID) CHAT-TEXT CHAT-TEXT-LEN 0
+                    EXIT SECTION
+                END-IF
+                IF CONTAINER-INDEX > 0
+                    MOVE 1 TO CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID)
+                    MOVE CONTAINER-INDEX TO CLIENT-OPEN-CONTAINER-INDEX(CLIENT-ID)
+                    MOVE CLIENT-ID TO CONTAINER-VIEWER-CLIENT(CONTAINER-INDEX)
+                    MOVE 1 TO CONTAINER-WINDOW-ID(CONTAINER-INDEX)
+                    MOVE "Chest" TO CONTAINER-TITLE
+                    MOVE 5 TO CONTAINER-TITLE-LEN
+                    *> window type 2 = generic 9x3 (a single chest) - assumed registry ID
+                    *> for the 1.20.2-1.20.4 protocol era this server otherwise targets
+                    *> (see spawn-entity.cob), not verified against a real client
+                    CALL "SendPacket-OpenScreen" USING CLIENT-HNDL(CLIENT-ID) CONTAINER-WINDOW-ID(CONTAINER-INDEX) 2 CONTAINER-TITLE CONTAINER-TITLE-LEN
+                    CALL "SendPacket-SetContainerContentWindow" USING CLIENT-HNDL(CLIENT-ID) CONTAINER-WINDOW-ID(CONTAINER-INDEX) CONTAINER-SLOTS(CONTAINER-INDEX) PLAYER-INVENTORY(CLIENT-PLAYER(CLIENT-ID)) CLIENT-CURSOR-ITEM-ID(CLIENT-ID) CLIENT-CURSOR-ITEM-COUNT(CLIENT-ID)
+                END-IF
+                EXIT SECTION
+            END-IF
+            IF CLICKED-BLOCK-NAME = "minecraft:crafting_table"
+                *> this 3x3 window still has no storage or crafting logic of its own - it
+                *> is shown purely so a client can open it. MatchCraftingRecipe only
+                *> matches against the always-available 2x2 grid in PLAYER-INVENTORY
+                *> (see HandleCraftingGridClick), not this window's slots.
+                MOVE 2 TO CLIENT-OPEN-WINDOW-TYPE(CLIENT-ID)
+                MOVE 0 TO CLIENT-OPEN-CONTAINER-INDEX(CLIENT-ID)
+                MOVE "Crafting Table" TO CONTAINER-TITLE
+                MOVE 14 TO CONTAINER-TITLE-LEN
+                *> window type 11 = the crafting table's 3x3 grid - assumed registry ID,
+                *> same caveat as above
+                CALL "SendPacket-OpenScreen" USING CLIENT-HNDL(CLIENT-ID) 1 11 CONTAINER-TITLE CONTAINER-TITLE-LEN
+                EXIT SECTION
+            END-IF
+            *> right-clicking a command block fires its stored command immediately if it
+            *> is in impulse mode - there is no in-game editor for the command text (no
+            *> anvil/book-style UI is implemented), so a map-maker authors it into the
+            *> world save's block_entities NBT the way WorldEdit-built maps already do -
+            *> see World-OpenCommandBlock/ExecuteCommandBlockCommand. Repeat-mode blocks
+            *> already run every tick from GameLoop, so a right-click is a no-op for them.
+            IF CLICKED-BLOCK-NAME = "minecraft:command_block"
+                CALL "World-OpenCommandBlock" USING TEMP-POSITION COMMANDBLOCK-INDEX
+                IF COMMANDBLOCK-INDEX > 0 AND COMMANDBLOCK-AUTO(COMMANDBLOCK-INDEX) = 0
+                    MOVE COMMANDBLOCK-COMMAND-TEXT(COMMANDBLOCK-INDEX) TO CMD-LINE
+                    MOVE COMMANDBLOCK-COMMAND-LEN(COMMANDBLOCK-INDEX) TO CMD-LINE-LEN
+                    PERFORM ExecuteCommandBlockCommand
+                END-IF
+                EXIT SECTION
+            END-IF
+            *> any color of bed lets a player sleep at night, skipping straight to morning
+            *> once every other playing player is asleep too - see WakeUpCheck
+            IF CLICKED-BLOCK-NAME = "minecraft:white_bed" OR CLICKED-BLOCK-NAME = "minecraft:orange_bed"
+                OR CLICKED-BLOCK-NAME = "minecraft:magenta_bed" OR CLICKED-BLOCK-NAME = "minecraft:light_blue_bed"
+                OR CLICKED-BLOCK-NAME = "minecraft:yellow_bed" OR CLICKED-BLOCK-NAME = "minecraft:lime_bed"
+                OR CLICKED-BLOCK-NAME = "minecraft:pink_bed" OR CLICKED-BLOCK-NAME = "minecraft:gray_bed"
+                OR CLICKED-BLOCK-NAME = "minecraft:light_gray_bed" OR CLICKED-BLOCK-NAME = "minecraft:cyan_bed"
+                OR CLICKED-BLOCK-NAME = "minecraft:purple_bed" OR CLICKED-BLOCK-NAME = "minecraft:blue_bed"
+                OR CLICKED-BLOCK-NAME = "minecraft:brown_bed" OR CLICKED-BLOCK-NAME = "minecraft:green_bed"
+                OR CLICKED-BLOCK-NAME = "minecraft:red_bed" OR CLICKED-BLOCK-NAME = "minecraft:black_bed"
+                IF WORLD-TIME >= SLEEP-START-TICK AND WORLD-TIME <= SLEEP-END-TICK
+                    MOVE 1 TO PLAYER-SLEEPING(CLIENT-PLAYER(CLIENT-ID))
+                    STRING USERNAME(CLIENT-PLAYER(CLIENT-ID))(1:USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID))) " is now sleeping in bed" INTO CHAT-TEXT
+                    COMPUTE CHAT-TEXT-LEN = USERNAME-LENGTH(CLIENT-PLAYER(CLIENT-ID)) + 23
+                    PERFORM BroadcastChatMessage
+                    PERFORM WakeUpCheck
+                ELSE
+                    MOVE "You can only sleep at night" TO CHAT-TEXT
+                    MOVE 27 TO CHAT-TEXT-LEN
+                    CALL "SendPacket-SystemChatMessage" USING CLIENT-HNDL(CLIENT-ID) CHAT-TEXT CHAT-TEXT-LEN 1
+                END-IF
+                EXIT SECTION
+            END-IF
+
             *> compute the location of the block to be affected
             EVALUATE TEMP-INT32
                 WHEN 0
@@ -693,23 +3306,24 @@ HandlePlay SECTION.
                 WHEN 5
                     COMPUTE TEMP-POSITION-X = TEMP-POSITION-X + 1
             END-EVALUATE
-            *> find the chunk and block index
-            DIVIDE TEMP-POSITION-X BY 16 GIVING CHUNK-X ROUNDED MODE IS TOWARD-LESSER
-            DIVIDE TEMP-POSITION-Z BY 16 GIVING CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
-            COMPUTE CHUNK-INDEX = (CHUNK-Z + 3) * 7 + CHUNK-X + 3 + 1
-            COMPUTE TEMP-POSITION-X = FUNCTION MOD(TEMP-POSITION-X, 16)
-            COMPUTE TEMP-POSITION-Z = FUNCTION MOD(TEMP-POSITION-Z, 16)
-            COMPUTE TEMP-POSITION-Y = TEMP-POSITION-Y + 64
-            COMPUTE BLOCK-INDEX = (TEMP-POSITION-Y * 16 + TEMP-POSITION-Z) * 16 + TEMP-POSITION-X + 1
-            *> ensure the position is not outside the world
-            IF CHUNK-X >= -3 AND CHUNK-X <= 3 AND CHUNK-Z >= -3 AND CHUNK-Z <= 3 AND TEMP-POSITION-Y >= 0 AND TEMP-POSITION-Y < 384
-                *> determine the block to place
-                *> TODO: support more than stone and grass ;)
-                *> TODO: prevent block placement for unsupported blocks
-                IF PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), TEMP-INT8 + 1) = 1
-                    MOVE 1 TO WORLD-BLOCK-ID(CHUNK-INDEX, BLOCK-INDEX)
-                ELSE IF PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), TEMP-INT8 + 1) = 27
-                    MOVE 9 TO WORLD-BLOCK-ID(CHUNK-INDEX, BLOCK-INDEX)
+            *> determine the block to place - resolve the held item to the block it
+            *> places (items and their blocks share a registry name for every simple
+            *> block; Items-Get-BlockName returns SPACES for items with no such block,
+            *> e.g. tools and food) and look up its default state the same way
+            *> World-GenerateChunk does for the blocks it seeds the world with
+            MOVE SPACES TO TEMP-ITEM-BLOCK-NAME
+            CALL "Items-Get-BlockName" USING PLAYER-INVENTORY-SLOT-ID(CLIENT-PLAYER(CLIENT-ID), TEMP-INT8 + 1) TEMP-ITEM-BLOCK-NAME
+            IF TEMP-ITEM-BLOCK-NAME NOT = SPACES
+                CALL "Blocks-Get-DefaultStateId" USING TEMP-ITEM-BLOCK-NAME TEMP-BLOCK-STATE-ID
+                *> a state ID of 0 is air, i.e. the name didn't resolve to a real block -
+                *> reject the placement rather than carving air into the world
+                IF TEMP-BLOCK-STATE-ID NOT = 0
+                    CALL "World-SetBlock" USING CLIENT-ID TEMP-POSITION TEMP-BLOCK-STATE-ID
+                    *> a freshly placed command block starts out empty (no command, impulse
+                    *> mode) - see World-OpenCommandBlock
+                    IF TEMP-ITEM-BLOCK-NAME = "minecraft:command_block"
+                        CALL "World-OpenCommandBlock" USING TEMP-POSITION COMMANDBLOCK-INDEX
+                    END-IF
                 END-IF
             END-IF
     END-EVALUATE
@@ -718,7 +3332,10 @@ HandlePlay SECTION.
 
 HandleServerError SECTION.
     IF ERRNO NOT = 0 THEN
-        DISPLAY "Server socket error: " ERRNO
+        MOVE 1 TO LOG-TEXT-POS
+        STRING "Server socket error: " ERRNO INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+        COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+        CALL "Log-Error" USING LOG-TEXT LOG-TEXT-LEN
         STOP RUN
     END-IF.
 
@@ -726,7 +3343,11 @@ HandleServerError SECTION.
 
 HandleClientError SECTION.
     IF ERRNO NOT = 0 THEN
-        DISPLAY "Client " CLIENT-ID " socket error: " ERRNO
+        MOVE CLIENT-ID TO LOG-NUM1
+        MOVE 1 TO LOG-TEXT-POS
+        STRING "Client " FUNCTION TRIM(LOG-NUM1) " socket error: " ERRNO INTO LOG-TEXT WITH POINTER LOG-TEXT-POS
+        COMPUTE LOG-TEXT-LEN = LOG-TEXT-POS - 1
+        CALL "Log-Error" USING LOG-TEXT LOG-TEXT-LEN
         MOVE -1 TO CLIENT-STATE(CLIENT-ID)
     END-IF.
 
