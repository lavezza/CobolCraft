@@ -0,0 +1,89 @@
+*> --- Hooks-Load ---
+*> (Re-)loads save/hooks.txt - one "<EVENT-KIND> <program-name>" pair per line, blank
+*> lines and "#" comment lines ignored - into HOOKS-TABLE, replacing whatever it held
+*> before. A missing or empty file just clears the table. Safe to call repeatedly, e.g.
+*> periodically from Server's GameLoop alongside AccessList-Load, so hook registrations
+*> take effect without restarting the server. See Hooks-Fire for how a registered
+*> program is actually invoked.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Hooks-Load.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 FAILURE              BINARY-CHAR UNSIGNED.
+    01 FILE-BUFFER          PIC X(64000).
+    01 FILE-BUFFER-LENGTH   BINARY-LONG UNSIGNED.
+    01 FILE-POINTER         BINARY-LONG UNSIGNED.
+    01 CURRENT-LINE         PIC X(256).
+    01 TRIMMED-LINE         PIC X(256).
+    01 TRIMMED-LEN          BINARY-LONG UNSIGNED.
+    01 LINE-POINTER         BINARY-LONG UNSIGNED.
+    01 FIELD-KIND           PIC X(16).
+    01 FIELD-PROGRAM        PIC X(30).
+    COPY DD-HOOKS.
+LINKAGE SECTION.
+    01 LK-FAILURE            BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-FAILURE.
+    MOVE 0 TO LK-FAILURE
+    MOVE 0 TO HOOKS-COUNT
+    CALL "Files-ReadAll" USING "save/hooks.txt" FILE-BUFFER FILE-BUFFER-LENGTH FAILURE
+    IF FAILURE NOT = 0 OR FILE-BUFFER-LENGTH = 0
+        GOBACK
+    END-IF
+
+    MOVE 1 TO FILE-POINTER
+    PERFORM UNTIL FILE-POINTER > FILE-BUFFER-LENGTH OR HOOKS-COUNT >= MAX-HOOKS
+        MOVE SPACES TO CURRENT-LINE
+        UNSTRING FILE-BUFFER(1:FILE-BUFFER-LENGTH) DELIMITED BY X"0A"
+            INTO CURRENT-LINE
+            WITH POINTER FILE-POINTER
+        *> tolerate Windows-style CRLF line endings
+        INSPECT CURRENT-LINE REPLACING ALL X"0D" BY SPACE
+        MOVE FUNCTION TRIM(CURRENT-LINE) TO TRIMMED-LINE
+        COMPUTE TRIMMED-LEN = FUNCTION LENGTH(FUNCTION TRIM(CURRENT-LINE))
+        IF TRIMMED-LEN > 0 AND TRIMMED-LINE(1:1) NOT = "#"
+            MOVE SPACES TO FIELD-KIND
+            MOVE SPACES TO FIELD-PROGRAM
+            MOVE 1 TO LINE-POINTER
+            UNSTRING TRIMMED-LINE(1:TRIMMED-LEN) DELIMITED BY ALL SPACES
+                INTO FIELD-KIND FIELD-PROGRAM
+                WITH POINTER LINE-POINTER
+            IF FIELD-KIND NOT = SPACES AND FIELD-PROGRAM NOT = SPACES
+                ADD 1 TO HOOKS-COUNT
+                MOVE FIELD-KIND TO HOOK-EVENT-KIND(HOOKS-COUNT)
+                MOVE FIELD-PROGRAM TO HOOK-PROGRAM-NAME(HOOKS-COUNT)
+            END-IF
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM Hooks-Load.
+
+*> --- Hooks-Fire ---
+*> Dynamically CALLs every registered hook program (see Hooks-Load) whose
+*> HOOK-EVENT-KIND matches LK-EVENT, passing it LK-HOOK-EVENT by reference. Called from
+*> World-SetBlock (BLOCK_CHANGE), HandleLogin (PLAYER_JOIN), and RemoveClient
+*> (PLAYER_LEAVE) so an external COBOL module - or a small watcher program that itself
+*> just appends to a log/named pipe - can react to core server events without any of
+*> those three touching each other or the dispatch logic that calls them.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Hooks-Fire.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 HOOK-INDEX            BINARY-LONG UNSIGNED.
+    COPY DD-HOOKS.
+LINKAGE SECTION.
+    01 LK-EVENT-KIND         PIC X(16).
+    COPY DD-HOOK-EVENT.
+
+PROCEDURE DIVISION USING LK-EVENT-KIND HOOK-EVENT.
+    PERFORM VARYING HOOK-INDEX FROM 1 BY 1 UNTIL HOOK-INDEX > HOOKS-COUNT
+        IF HOOK-EVENT-KIND(HOOK-INDEX) = LK-EVENT-KIND
+            CALL HOOK-PROGRAM-NAME(HOOK-INDEX) USING HOOK-EVENT
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM Hooks-Fire.
